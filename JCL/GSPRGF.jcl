@@ -0,0 +1,17 @@
+//GSPRGF   JOB  (ACCTNO),'EOD CONTROL TOTALS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*=================================================================
+//* END-OF-DAY CONTROL-TOTAL REPORT.  COMPARES THE COUNT OF ORDERS
+//* WRITTEN TO ORDFILE FOR THE RUN DATE AGAINST THE COUNT OF ENTRIES
+//* GS02 LOGGED TO THE CTLQ CONTROL QUEUE FOR THE SAME DATE, AND
+//* REPORTS ANY DISCREPANCY FOR THE ORDER DESK TO INVESTIGATE.
+//* RUN AFTER THE LAST GS02 CICS ACTIVITY OF THE DAY.
+//*=================================================================
+//STEP010  EXEC PGM=GSPRGF
+//STEPLIB  DD   DSN=BILLM.PROD.LOADLIB,DISP=SHR
+//ORDFILE  DD   DSN=BILLM.PROD.ORDFILE,DISP=SHR
+//CTLQ     DD   DSN=BILLM.PROD.ORDFILE.CTLQ,DISP=SHR
+//SYSIN    DD   *
+0000000
+//SYSPRINT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
