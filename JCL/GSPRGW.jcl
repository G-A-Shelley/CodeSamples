@@ -0,0 +1,19 @@
+//GSPRGW   JOB  (ACCTNO),'BULK ORDER ENTRY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*=================================================================
+//* BATCH ENTRY OF BULK/WHOLESALE ORDERS RECEIVED FROM CUSTOMERS WHO
+//* SUBMIT A FLAT FILE OF INVOICES INSTEAD OF KEYING THEM ONE AT A
+//* TIME ON GS02.  EDITS THE SAME FIELDS GS02 EDITS AND WRITES GOOD
+//* ORDERS DIRECTLY TO ORDFILE.  REJECTED ORDERS ARE LISTED ON THE
+//* EXCEPTION REPORT FOR THE ORDER DESK TO FOLLOW UP.
+//*=================================================================
+//STEP010  EXEC PGM=GSPRGW
+//STEPLIB  DD   DSN=BILLM.PROD.LOADLIB,DISP=SHR
+//ORDIN    DD   DSN=BILLM.PROD.ORDFILE.WHOLESALE,DISP=SHR
+//ORDFILE  DD   DSN=BILLM.PROD.ORDFILE,DISP=SHR
+//AREACD   DD   DSN=BILLM.PROD.AREACD,DISP=SHR
+//SYSIN    DD   *
+0000000
+0000000
+//SYSPRINT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
