@@ -0,0 +1,19 @@
+//GSPRGN   JOB  (ACCTNO),'PART CODE RECONCILE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*=================================================================
+//* NIGHTLY RECONCILIATION OF ORDFILE PRODUCT CODES AGAINST
+//* BILLM.PART_CODES.  LISTS ANY INVOICE CARRYING A PRODUCT CODE
+//* THAT NO LONGER RESOLVES ON PART_CODES.  RUN AFTER THE LAST
+//* GS02/GS03/GS04 CICS ACTIVITY OF THE DAY.
+//*=================================================================
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=BILLM.PROD.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.SDSNLOAD,DISP=SHR
+//ORDFILE  DD   DSN=BILLM.PROD.ORDFILE,DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSTSPRT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN)
+  RUN  PROGRAM(GSPRGN) PLAN(GSPRGNPL) LIB('BILLM.PROD.LOADLIB') END
+/*
