@@ -0,0 +1,36 @@
+//GSPRGX   JOB  (ACCTNO),'ORDFILE EXTRACT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*=================================================================
+//* NIGHTLY EXTRACT OF NEW/CHANGED ORDFILE INVOICES FOR THE
+//* BILLING INTERFACE.  RUN AFTER THE LAST GS03/GS04 CICS ACTIVITY
+//* OF THE DAY, BEFORE THE BILLING SYSTEM'S OWN OVERNIGHT CYCLE.
+//*=================================================================
+//* STEP005 MAKES SURE THE CHECKPOINT DATA SET EXISTS BEFORE THE
+//* EXTRACT RUNS, WITHOUT DISTURBING IT IF IT ALREADY DOES.  DISP=MOD
+//* ON AN IEFBR14 STEP ALLOCATES AND CATALOGS THE DATA SET WHEN IT IS
+//* MISSING BUT OTHERWISE LEAVES AN EXISTING ONE ALONE - THAT LETS
+//* STEP010 OPEN IT WITH DISP=OLD, SO GSPRGX'S OWN OPEN OUTPUT OF
+//* CHECKPOINT-FILE TRUNCATES THE ONE CHECKPOINT RECORD EACH TIME
+//* INSTEAD OF APPENDING TO IT.
+//*=================================================================
+//STEP005  EXEC PGM=IEFBR14
+//CKPTFIL  DD   DSN=BILLM.PROD.GSPRGX.CKPTFIL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*=================================================================
+//STEP010  EXEC PGM=GSPRGX
+//STEPLIB  DD   DSN=BILLM.PROD.LOADLIB,DISP=SHR
+//ORDFILE  DD   DSN=BILLM.PROD.ORDFILE,DISP=SHR
+//ORDDETL  DD   DSN=BILLM.PROD.ORDDETL,DISP=SHR
+//CKPTFIL  DD   DSN=BILLM.PROD.GSPRGX.CKPTFIL,
+//             DISP=OLD,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXTOUT   DD   DSN=BILLM.PROD.ORDFILE.BILLXTR,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD   *
+0000000
+0000000
+//SYSOUT   DD   SYSOUT=*
