@@ -0,0 +1,19 @@
+//GSPRGY   JOB  (ACCTNO),'ORDFILE PURGE/ARCHIVE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*=================================================================
+//* MONTHLY ARCHIVE AND PURGE OF OLD, SHIPPED OR CANCELLED ORDFILE
+//* INVOICES.  SYSIN IS THE CUTOFF DATE (YYYYMMD) - ANY SHIPPED OR
+//* CANCELLED INVOICE DATED BEFORE IT IS ARCHIVED AND REMOVED.  OPEN
+//* INVOICES ARE NEVER PURGED.  RUN AFTER GSPRGX'S NIGHTLY EXTRACT.
+//*=================================================================
+//STEP010  EXEC PGM=GSPRGY
+//STEPLIB  DD   DSN=BILLM.PROD.LOADLIB,DISP=SHR
+//ORDFILE  DD   DSN=BILLM.PROD.ORDFILE,DISP=SHR
+//ORDDETL  DD   DSN=BILLM.PROD.ORDDETL,DISP=SHR
+//ARCHOUT  DD   DSN=BILLM.PROD.ORDFILE.ARCHIVE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD   *
+0000000
+//SYSOUT   DD   SYSOUT=*
