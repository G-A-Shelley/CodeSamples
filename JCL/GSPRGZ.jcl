@@ -0,0 +1,17 @@
+//GSPRGZ   JOB  (ACCTNO),'ORDFILE DB2 MIRROR',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*=================================================================
+//* NIGHTLY REFRESH OF BILLM.ORDFILE_MIRROR FROM ORDFILE SO DOWNSTREAM
+//* DB2 REPORTING CAN QUERY THE DAY'S INVOICES WITHOUT GOING THROUGH
+//* VSAM.  RUN AFTER THE LAST GS02/GS03/GS04 CICS ACTIVITY OF THE DAY.
+//*=================================================================
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=BILLM.PROD.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.SDSNLOAD,DISP=SHR
+//ORDFILE  DD   DSN=BILLM.PROD.ORDFILE,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN)
+  RUN  PROGRAM(GSPRGZ) PLAN(GSPRGZPL) LIB('BILLM.PROD.LOADLIB') END
+/*
