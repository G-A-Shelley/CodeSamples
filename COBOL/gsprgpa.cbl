@@ -30,6 +30,9 @@
 
            01  SQL-PRODUCT-CODE                        PIC X(8).
            01  SQL-PRODUCT-DESC                        PIC X(17).
+           01  SQL-DISCONTINUED                        PIC X(1).
+           01  SQL-ON-HAND-QTY                        PIC S9(5) COMP-3.
+           01  SQL-ON-HAND-BAL                        PIC S9(5) COMP-3.
 
            EXEC SQL END DECLARE SECTION END-EXEC.
 
@@ -48,8 +51,32 @@
                        
       *=================================================================
        01 DFHCOMMAREA.
+           05  LK-FUNCTION                         PIC X(1).
+      *         'A' = ADD (INSERT), 'U' = UPDATE DESCRIPTION,
+      *         'D' = DISCONTINUE, 'S' = SHIP (DECREMENT ON-HAND QTY).
+      *         DEFAULTS TO 'A' FOR CALLERS THAT PREDATE THIS FIELD
+      *         (SPACES/LOW-VALUES COMPARE NOT = 'U' AND NOT = 'D'
+      *         AND NOT = 'S', SO 200-INSERT-PN STILL RUNS).
            05  LK-PRODUCT                          PIC X(8).
            05  LK-DESC                             PIC X(17).
+      *         LK-QUANTITY IS ONLY SET BY CALLERS USING FUNCTION 'S'.
+      *         IT FOLLOWS LK-DESC SO CALLERS THAT PREDATE FUNCTION
+      *         'S' CAN GO ON PASSING A 26-BYTE COMMAREA UNCHANGED.
+           05  LK-QUANTITY                         PIC S9(5) COMP-3.
+      *         LK-NEG-STOCK-WARN IS SET BY FUNCTION 'S' TO WARN THE
+      *         CALLER WHEN THE DECREMENT DROVE ON_HAND BELOW ZERO.
+      *         IT FOLLOWS LK-QUANTITY SO CALLERS THAT PREDATE IT CAN
+      *         GO ON PASSING THE SHORTER COMMAREA UNCHANGED.
+           05  LK-NEG-STOCK-WARN                   PIC X(1).
+              88  LK-NEG-STOCK                     VALUE 'Y'.
+      *         LK-SQL-RETURN-CODE CARRIES BACK THE RAW NUMERIC
+      *         SQLCODE FOR ANY FUNCTION THAT HIT 400-ERROR-SQL (OR
+      *         100 WHEN AN UPDATE/DISCONTINUE MATCHED NO ROW), ZERO
+      *         OTHERWISE - SO CALLERS CAN TEST SUCCESS OR FAILURE
+      *         WITHOUT PARSING THE DISPLAY TEXT LEFT IN LK-DESC.  IT
+      *         FOLLOWS LK-NEG-STOCK-WARN SO CALLERS THAT PREDATE IT
+      *         CAN GO ON PASSING THE SHORTER COMMAREA UNCHANGED.
+           05  LK-SQL-RETURN-CODE                  PIC S9(8) COMP.
 
 
 
@@ -80,7 +107,17 @@
            EXEC SQL WHENEVER SQLERROR  GO TO 400-ERROR-SQL  END-EXEC.
            EXEC SQL WHENEVER SQLWARNING CONTINUE END-EXEC.
 
-           PERFORM 200-INSERT-PN THRU 200-EXIT.
+           IF LK-FUNCTION EQUAL 'U'
+               PERFORM 300-UPDATE-PN THRU 300-EXIT
+           ELSE
+           IF LK-FUNCTION EQUAL 'D'
+               PERFORM 350-DISCONTINUE-PN THRU 350-EXIT
+           ELSE
+           IF LK-FUNCTION EQUAL 'S'
+               PERFORM 380-DECREMENT-ON-HAND THRU 380-EXIT
+           ELSE
+               PERFORM 200-INSERT-PN THRU 200-EXIT
+           END-IF.
 
       *     EXEC CICS RETURN END-EXEC
            MOVE 0 TO CICS-ARG-MASK
@@ -95,11 +132,18 @@
 
        000-EXIT.
 
+           GOBACK.
+
 
        200-INSERT-PN.
       * CHECK PART NUMBER LOGIC
       *=================================================================
 
+      *    LK-SQL-RETURN-CODE IS ONLY EVER SET HERE, IN 300-UPDATE-PN
+      *    AND IN 350-DISCONTINUE-PN - NOT IN 000-MAIN-LOGIC AHEAD OF
+      *    THE DISPATCH - BECAUSE 380-DECREMENT-ON-HAND'S CALLERS PASS
+      *    A SHORTER COMMAREA THAT DOESN'T REACH THIS FIELD.
+           MOVE ZERO TO LK-SQL-RETURN-CODE.
            MOVE LK-PRODUCT TO SQL-PRODUCT-CODE.
            MOVE LK-DESC TO SQL-PRODUCT-DESC.
 
@@ -110,7 +154,88 @@
 
        200-EXIT.
 
-           EXIT.
+           GOBACK.
+
+
+       300-UPDATE-PN.
+      * UPDATE THE DESCRIPTION FOR AN EXISTING PART NUMBER
+      *=================================================================
+
+           MOVE ZERO TO LK-SQL-RETURN-CODE.
+           MOVE LK-PRODUCT TO SQL-PRODUCT-CODE.
+           MOVE LK-DESC TO SQL-PRODUCT-DESC.
+
+           EXEC SQL UPDATE BILLM.PART_CODES
+               SET PART_DESC = :SQL-PRODUCT-DESC
+               WHERE PART_CODE = :SQL-PRODUCT-CODE
+           END-EXEC.
+
+      *    SQLCODE 100 MEANS THE UPDATE MATCHED NO ROW - THAT ISN'T AN
+      *    SQLERROR SO 400-ERROR-SQL NEVER SEES IT, BUT THE CALLER
+      *    STILL NEEDS TO KNOW THE PART CODE DOESN'T EXIST.
+           IF SQLCODE EQUAL 100
+               MOVE 100 TO LK-SQL-RETURN-CODE
+               MOVE 'PART CODE NOT FOUND' TO LK-DESC
+           END-IF.
+
+       300-EXIT.
+
+           GOBACK.
+
+
+       350-DISCONTINUE-PN.
+      * FLAG AN EXISTING PART NUMBER AS DISCONTINUED
+      *=================================================================
+
+           MOVE ZERO TO LK-SQL-RETURN-CODE.
+           MOVE LK-PRODUCT TO SQL-PRODUCT-CODE.
+           MOVE 'Y' TO SQL-DISCONTINUED.
+
+           EXEC SQL UPDATE BILLM.PART_CODES
+               SET DISCONTINUED = :SQL-DISCONTINUED
+               WHERE PART_CODE = :SQL-PRODUCT-CODE
+           END-EXEC.
+
+      *    SQLCODE 100 MEANS THE UPDATE MATCHED NO ROW - THAT ISN'T AN
+      *    SQLERROR SO 400-ERROR-SQL NEVER SEES IT, BUT THE CALLER
+      *    STILL NEEDS TO KNOW THE PART CODE DOESN'T EXIST.
+           IF SQLCODE EQUAL 100
+               MOVE 100 TO LK-SQL-RETURN-CODE
+               MOVE 'PART CODE NOT FOUND' TO LK-DESC
+           END-IF.
+
+       350-EXIT.
+
+           GOBACK.
+
+
+       380-DECREMENT-ON-HAND.
+      * REDUCE THE ON-HAND QUANTITY BY THE AMOUNT ORDERED, THEN CHECK
+      * THE RESULTING BALANCE SO A WENT-NEGATIVE CONDITION CAN BE
+      * PASSED BACK TO THE CALLER RATHER THAN GOING UNNOTICED.
+      *=================================================================
+
+           MOVE LK-PRODUCT TO SQL-PRODUCT-CODE.
+           MOVE LK-QUANTITY TO SQL-ON-HAND-QTY.
+           MOVE SPACE TO LK-NEG-STOCK-WARN.
+
+           EXEC SQL UPDATE BILLM.PART_CODES
+               SET ON_HAND = ON_HAND - :SQL-ON-HAND-QTY
+               WHERE PART_CODE = :SQL-PRODUCT-CODE
+           END-EXEC.
+
+           EXEC SQL SELECT ON_HAND INTO :SQL-ON-HAND-BAL
+               FROM BILLM.PART_CODES
+               WHERE PART_CODE = :SQL-PRODUCT-CODE
+           END-EXEC.
+
+           IF SQL-ON-HAND-BAL LESS THAN ZERO
+               SET LK-NEG-STOCK TO TRUE
+           END-IF.
+
+       380-EXIT.
+
+           GOBACK.
 
 
        400-ERROR-SQL.
@@ -118,7 +243,15 @@
       *=================================================================
 
            MOVE SQLCODE TO WS-SQL-CODE.
-           MOVE WS-SQL-CODE TO LK-DESC.
+           MOVE SQLCODE TO LK-SQL-RETURN-CODE.
+      *         -803 = DUPLICATE KEY ON INSERT (PART CODE ALREADY
+      *         EXISTS). GIVE THE CALLER A SENTINEL IT CAN DISPLAY
+      *         INSTEAD OF A RAW SQLCODE FOR THAT ONE CASE.
+           IF WS-SQL-CODE EQUAL -803
+               MOVE 'PART CODE EXISTS' TO LK-DESC
+           ELSE
+               MOVE WS-SQL-CODE TO LK-DESC
+           END-IF.
       *     EXEC CICS RETURN END-EXEC
            MOVE 0 TO CICS-ARG-MASK
            MOVE 72 TO CICS-FN-CODE
