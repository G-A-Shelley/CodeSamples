@@ -46,7 +46,10 @@
            *> CONDITION HANDLERS / RECIEVE MAP
            *>=============================================
            EXEC CICS
-               HANDLE CONDITION MAPFAIL(100-FIRST-TIME)
+               HANDLE CONDITION MAPFAIL(090-REQUIRE-SIGNON)
+           END-EXEC.
+           EXEC CICS HANDLE
+               AID CLEAR (095-CLEAR-SCREEN)
            END-EXEC.
            EXEC CICS HANDLE
                AID PF1 (810-FUNCTION-1)
@@ -60,6 +63,18 @@
            EXEC CICS HANDLE
                AID PF4 (840-FUNCTION-4)
            END-EXEC.
+           EXEC CICS HANDLE
+               AID PF5 (850-FUNCTION-5)
+           END-EXEC.
+           EXEC CICS HANDLE
+               AID PF6 (860-FUNCTION-6)
+           END-EXEC.
+           EXEC CICS HANDLE
+               AID PF7 (870-FUNCTION-7)
+           END-EXEC.
+           EXEC CICS HANDLE
+               AID PF8 (880-FUNCTION-8)
+           END-EXEC.
 
            *> REVIEVE MAP AND MAPSET
            EXEC CICS
@@ -70,6 +85,37 @@
            GO TO 200-MAIN-LOGIC.
 
 
+       090-REQUIRE-SIGNON.
+      * NO MAP WAS ON THE SCREEN - THIS IS A FRESH TERMINAL SESSION.
+      * ROUTE THROUGH OPERATOR SIGN-ON BEFORE SHOWING THE MAIN MENU.
+      *=================================================================
+
+           EXEC CICS XCTL
+               PROGRAM('gsprgs')
+               COMMAREA(WS-TRANSFER-FIELD)
+               LENGTH(WS-TRANSFER-LENGTH)
+           END-EXEC.
+
+       090-EXIT.
+
+
+       095-CLEAR-SCREEN.
+      * OPERATOR PRESSED CLEAR MID-SESSION - REDISPLAY THE MAIN MENU
+      * RATHER THAN TREATING IT AS A MAPFAIL REQUIRING RE-SIGNON.
+      *=================================================================
+
+           MOVE LOW-VALUES TO MAP1O.
+           EXEC CICS
+               SEND MAP('MAP1') MAPSET('GSMAP1') ERASE
+           END-EXEC.
+           EXEC CICS RETURN TRANSID('GS01')
+               COMMAREA(WS-TRANSFER-FIELD)
+               LENGTH(WS-TRANSFER-LENGTH)
+           END-EXEC.
+
+       095-EXIT.
+
+
        100-FIRST-TIME.
       * FIRST TIME RUN / MAP FAIL PARAGRAPH
       *=================================================================
@@ -102,6 +148,18 @@
            IF CHOICEI IS EQUAL TO '4'
                GO TO 600-CHOICE-4
            ELSE
+           IF CHOICEI IS EQUAL TO '5'
+               GO TO 650-CHOICE-5
+           ELSE
+           IF CHOICEI IS EQUAL TO '6'
+               GO TO 660-CHOICE-6
+           ELSE
+           IF CHOICEI IS EQUAL TO '7'
+               GO TO 670-CHOICE-7
+           ELSE
+           IF CHOICEI IS EQUAL TO '8'
+               GO TO 680-CHOICE-8
+           ELSE
            IF CHOICEI IS EQUAL TO '9'
               GO TO 600-CHOICE-4
            ELSE
@@ -167,12 +225,64 @@
        600-EXIT.
 
 
+       650-CHOICE-5.
+      * CHANGE SCREENS TO PART CODE MAINTENANCE
+      *=================================================================
+
+           EXEC CICS XCTL
+               PROGRAM('gsprgpe')
+               COMMAREA(WS-TRANSFER-FIELD)
+               LENGTH(WS-TRANSFER-LENGTH)
+           END-EXEC.
+
+       650-EXIT.
+
+
+       660-CHOICE-6.
+      * CHANGE SCREENS TO INVOICE-NUMBER RANGE BROWSE
+      *=================================================================
+
+           EXEC CICS XCTL
+               PROGRAM('gsprgr')
+               COMMAREA(WS-TRANSFER-FIELD)
+               LENGTH(WS-TRANSFER-LENGTH)
+           END-EXEC.
+
+       660-EXIT.
+
+
+       670-CHOICE-7.
+      * CHANGE SCREENS TO ADDITIONAL PRODUCT LINE ENTRY
+      *=================================================================
+
+           EXEC CICS XCTL
+               PROGRAM('gsprgl')
+               COMMAREA(WS-TRANSFER-FIELD)
+               LENGTH(WS-TRANSFER-LENGTH)
+           END-EXEC.
+
+       670-EXIT.
+
+
+       680-CHOICE-8.
+      * CHANGE SCREENS TO PHONE-NUMBER BROWSE
+      *=================================================================
+
+           EXEC CICS XCTL
+               PROGRAM('gsprgv')
+               COMMAREA(WS-TRANSFER-FIELD)
+               LENGTH(WS-TRANSFER-LENGTH)
+           END-EXEC.
+
+       680-EXIT.
+
+
        700-ENTRY-ERROR.
       * DISPLAY USER ENTRY ERROR MESSAGE
       *=================================================================
 
            MOVE LOW-VALUES TO MAP1O.
-           MOVE '* PLEASE SELECT A VALID OPTION 1 TO 4  *' TO MSGO.
+           MOVE '* PLEASE SELECT A VALID OPTION 1 TO 8  *' TO MSGO.
            MOVE DFHPROTI TO MSGA.
            EXEC CICS SEND MAP('MAP1') MAPSET('GSMAP1') END-EXEC.
            EXEC CICS RETURN TRANSID('GS01') END-EXEC.
@@ -216,6 +326,42 @@
        840-EXIT.
 
 
+       850-FUNCTION-5.
+      * FUNCTION NUMBER 5
+      *=================================================================
+
+           PERFORM 650-CHOICE-5.
+
+       850-EXIT.
+
+
+       860-FUNCTION-6.
+      * FUNCTION NUMBER 6
+      *=================================================================
+
+           PERFORM 660-CHOICE-6.
+
+       860-EXIT.
+
+
+       870-FUNCTION-7.
+      * FUNCTION NUMBER 7
+      *=================================================================
+
+           PERFORM 670-CHOICE-7.
+
+       870-EXIT.
+
+
+       880-FUNCTION-8.
+      * FUNCTION NUMBER 8
+      *=================================================================
+
+           PERFORM 680-CHOICE-8.
+
+       880-EXIT.
+
+
        999-SEND-ERROR-MSG.
       * DISPLAY APPLICATION ERROR MESSAGE
       *=================================================================
