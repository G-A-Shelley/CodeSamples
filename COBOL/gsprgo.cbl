@@ -0,0 +1,351 @@
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID. gsprgo.
+       AUTHOR. GAVIN SHELLEY.
+
+
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDFILE-FILE ASSIGN TO ORDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORDFILE-KEY
+               FILE STATUS IS WS-ORDFILE-STATUS.
+
+           SELECT ORDDETL-FILE ASSIGN TO ORDDETL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ORDDETL-KEY
+               FILE STATUS IS WS-ORDDETL-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO SYSPRINT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+      *=================================================================
+       FILE SECTION.
+       FD  ORDFILE-FILE.
+       01  ORDFILE-RECORD.
+           05  ORDFILE-KEY.
+               10  ORDFILE-PREFIX          PIC XXX.
+               10  ORDFILE-INVOICE-NO      PIC X(7).
+           05  ORDFILE-NAME                PIC X(20).
+           05  ORDFILE-PRODUCTS.
+               10  ORDFILE-PRODUCT1.
+                   15  ORDFILE-P1A         PIC X(4).
+                   15  ORDFILE-P1B         PIC X(4).
+                   15  ORDFILE-P1-QTY      PIC 9(3).
+                   15  ORDFILE-P1-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT2.
+                   15 ORDFILE-P2A          PIC X(4).
+                   15 ORDFILE-P2B          PIC X(4).
+                   15  ORDFILE-P2-QTY      PIC 9(3).
+                   15  ORDFILE-P2-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT3.
+                   15 ORDFILE-P3A          PIC X(4).
+                   15 ORDFILE-P3B          PIC X(4).
+                   15  ORDFILE-P3-QTY      PIC 9(3).
+                   15  ORDFILE-P3-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT4.
+                   15 ORDFILE-P4A          PIC X(4).
+                   15 ORDFILE-P4B          PIC X(4).
+                   15  ORDFILE-P4-QTY      PIC 9(3).
+                   15  ORDFILE-P4-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT5.
+                   15 ORDFILE-P5A          PIC X(4).
+                   15 ORDFILE-P5B          PIC X(4).
+                   15  ORDFILE-P5-QTY      PIC 9(3).
+                   15  ORDFILE-P5-PRICE    PIC 9(5)V99.
+           05  ORDFILE-INVOICE-TOTAL       PIC 9(7)V99.
+           05  ORDFILE-ADDR-LINE1          PIC X(20).
+           05  ORDFILE-ADDR-LINE2          PIC X(20).
+           05  ORDFILE-ADDR-LINE3          PIC X(20).
+           05  ORDFILE-POSTAL.
+               10  ORDFILE-POSTAL-1        PIC XXX.
+               10  ORDFILE-POSTAL-2        PIC XXX.
+           05  ORDFILE-PHONE.
+               10  ORDFILE-AREA-CODE       PIC XXX.
+               10  ORDFILE-EXCHANGE        PIC XXX.
+               10  ORDFILE-PHONE-NUM       PIC XXXX.
+           05  ORDFILE-AUDIT.
+               10  ORDFILE-OPERATOR-ID     PIC X(3).
+               10  ORDFILE-TERMINAL-ID     PIC X(4).
+               10  ORDFILE-LAST-CHG-DATE   PIC 9(7).
+               10  ORDFILE-LAST-CHG-TIME   PIC 9(7).
+           05  ORDFILE-ORDER-DATE          PIC 9(7).
+           05  ORDFILE-STATUS              PIC X(1).
+               88  ORDFILE-STATUS-OPEN            VALUE 'O'.
+               88  ORDFILE-STATUS-SHIPPED         VALUE 'S'.
+               88  ORDFILE-STATUS-CANCELLED       VALUE 'C'.
+           05  ORDFILE-DETAIL-COUNT        PIC 9(3).
+           05  ORDFILE-DETAIL-TOTAL        PIC 9(7)V99.
+
+       FD  ORDDETL-FILE.
+       01  ORDDETL-RECORD.
+           05  ORDDETL-KEY.
+               10  ORDDETL-INVOICE-NO      PIC X(7).
+               10  ORDDETL-LINE-NO         PIC 9(3).
+           05  ORDDETL-PRODUCT.
+               10  ORDDETL-PA              PIC X(4).
+               10  ORDDETL-PB              PIC X(4).
+           05  ORDDETL-QTY                 PIC 9(3).
+           05  ORDDETL-PRICE               PIC 9(5)V99.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                     PIC X(80).
+
+
+       WORKING-STORAGE SECTION.
+      *=================================================================
+       01  WS-ORDFILE-STATUS                PIC XX.
+           88  ORDFILE-OK                              VALUE '00'.
+           88  ORDFILE-EOF                             VALUE '10'.
+
+       01  WS-ORDDETL-STATUS                PIC XX.
+           88  ORDDETL-OK                              VALUE '00'.
+           88  ORDDETL-EOF                             VALUE '10'.
+
+       01  WS-PART-MAX                      PIC 9(3) VALUE 200.
+       01  WS-PART-COUNT                    PIC 9(3) VALUE ZERO.
+
+       01  WS-PART-TABLE.
+           05  WS-PART-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-PART-IDX.
+               10  WS-PART-CODE             PIC X(8).
+               10  WS-PART-QTY              PIC 9(7).
+
+       01  WS-PART-SUB                      PIC 9(3) VALUE ZERO.
+       01  WS-PART-SUB2                     PIC 9(3) VALUE ZERO.
+       01  WS-FOUND-SW                      PIC X(03) VALUE 'NO'.
+
+       01  WS-SWAP-CODE                     PIC X(8).
+       01  WS-SWAP-QTY                      PIC 9(7).
+
+       01  WS-HOLD-CODE                     PIC X(8).
+       01  WS-HOLD-QTY                      PIC 9(3).
+
+       01  WS-INVOICE-SUB                   PIC 9 VALUE ZERO.
+
+       01  WS-INVOICE-PRODUCTS.
+           05  WS-INVOICE-PRODUCT OCCURS 5 TIMES.
+               10  WS-INVOICE-PRODUCT-CODE  PIC X(8).
+               10  WS-INVOICE-PRODUCT-QTY   PIC 9(3).
+
+       01  WS-HEADING-LINE.
+           05  FILLER                       PIC X(28)
+               VALUE 'POPULAR PARTS SUMMARY REPORT'.
+
+       01  WS-DETAIL-LINE.
+           05  DL-RANK                      PIC ZZ9.
+           05  FILLER                       PIC X(3) VALUE SPACES.
+           05  DL-PART-CODE                 PIC X(8).
+           05  FILLER                       PIC X(3) VALUE SPACES.
+           05  DL-QTY-SOLD                  PIC ZZZ,ZZ9.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                       PIC X(20)
+               VALUE 'DISTINCT PARTS: '.
+           05  TL-COUNT                     PIC ZZZZ9.
+
+
+       PROCEDURE DIVISION.
+      *=================================================================
+      *=================================================================
+
+
+       000-MAIN-LOGIC.
+      * START OF PROGRAM CODE
+      *=================================================================
+      * ACCUMULATES TOTAL QUANTITY SOLD FOR EVERY PART CODE ACROSS ALL
+      * NON-CANCELLED INVOICES, INCLUDING PRODUCT LINES OVERFLOWED TO
+      * ORDDETL, THEN PRINTS THEM FROM MOST TO LEAST POPULAR.
+
+           OPEN INPUT ORDFILE-FILE.
+           OPEN INPUT ORDDETL-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           WRITE REPORT-LINE FROM WS-HEADING-LINE.
+
+           PERFORM 100-READ-ORDFILE.
+           PERFORM UNTIL ORDFILE-EOF
+               IF NOT ORDFILE-STATUS-CANCELLED
+                   PERFORM 200-ACCUMULATE-INVOICE
+                   IF ORDFILE-DETAIL-COUNT IS GREATER THAN ZERO
+                       PERFORM 280-ACCUMULATE-DETAIL-LINES
+                   END-IF
+               END-IF
+               PERFORM 100-READ-ORDFILE
+           END-PERFORM.
+
+           PERFORM 500-SORT-PART-TABLE.
+           PERFORM 600-PRINT-PART-TABLE.
+
+           MOVE WS-PART-COUNT TO TL-COUNT.
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE.
+
+           CLOSE ORDFILE-FILE.
+           CLOSE ORDDETL-FILE.
+           CLOSE REPORT-FILE.
+
+           STOP RUN.
+
+       000-EXIT.
+
+
+       100-READ-ORDFILE.
+      * READ THE NEXT ORDFILE RECORD SEQUENTIALLY
+      *=================================================================
+
+           READ ORDFILE-FILE NEXT RECORD
+               AT END
+                   SET ORDFILE-EOF TO TRUE
+           END-READ.
+
+       100-EXIT.
+
+
+       200-ACCUMULATE-INVOICE.
+      * ACCUMULATE THE UP TO FIVE HEADER PRODUCT LINES ON THE CURRENT
+      * ORDFILE RECORD
+      *=================================================================
+
+           MOVE ORDFILE-P1A TO WS-INVOICE-PRODUCT-CODE(1)(1:4).
+           MOVE ORDFILE-P1B TO WS-INVOICE-PRODUCT-CODE(1)(5:4).
+           MOVE ORDFILE-P1-QTY TO WS-INVOICE-PRODUCT-QTY(1).
+           MOVE ORDFILE-P2A TO WS-INVOICE-PRODUCT-CODE(2)(1:4).
+           MOVE ORDFILE-P2B TO WS-INVOICE-PRODUCT-CODE(2)(5:4).
+           MOVE ORDFILE-P2-QTY TO WS-INVOICE-PRODUCT-QTY(2).
+           MOVE ORDFILE-P3A TO WS-INVOICE-PRODUCT-CODE(3)(1:4).
+           MOVE ORDFILE-P3B TO WS-INVOICE-PRODUCT-CODE(3)(5:4).
+           MOVE ORDFILE-P3-QTY TO WS-INVOICE-PRODUCT-QTY(3).
+           MOVE ORDFILE-P4A TO WS-INVOICE-PRODUCT-CODE(4)(1:4).
+           MOVE ORDFILE-P4B TO WS-INVOICE-PRODUCT-CODE(4)(5:4).
+           MOVE ORDFILE-P4-QTY TO WS-INVOICE-PRODUCT-QTY(4).
+           MOVE ORDFILE-P5A TO WS-INVOICE-PRODUCT-CODE(5)(1:4).
+           MOVE ORDFILE-P5B TO WS-INVOICE-PRODUCT-CODE(5)(5:4).
+           MOVE ORDFILE-P5-QTY TO WS-INVOICE-PRODUCT-QTY(5).
+
+           PERFORM VARYING WS-INVOICE-SUB FROM 1 BY 1
+                   UNTIL WS-INVOICE-SUB > 5
+               IF WS-INVOICE-PRODUCT-CODE(WS-INVOICE-SUB) NOT EQUAL
+                   SPACES
+                   MOVE WS-INVOICE-PRODUCT-CODE(WS-INVOICE-SUB)
+                       TO WS-HOLD-CODE
+                   MOVE WS-INVOICE-PRODUCT-QTY(WS-INVOICE-SUB)
+                       TO WS-HOLD-QTY
+                   PERFORM 250-ACCUMULATE-PART
+               END-IF
+           END-PERFORM.
+
+       200-EXIT.
+
+
+       250-ACCUMULATE-PART.
+      * ADD WS-HOLD-QTY FOR WS-HOLD-CODE INTO THE PART TOTALS TABLE,
+      * CREATING A NEW ENTRY IF THE PART HAS NOT BEEN SEEN BEFORE
+      *=================================================================
+
+           MOVE 'NO' TO WS-FOUND-SW.
+           PERFORM VARYING WS-PART-SUB FROM 1 BY 1
+                   UNTIL WS-PART-SUB > WS-PART-COUNT
+               IF WS-PART-CODE(WS-PART-SUB) EQUAL WS-HOLD-CODE
+                   ADD WS-HOLD-QTY TO WS-PART-QTY(WS-PART-SUB)
+                   MOVE 'YES' TO WS-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-SW EQUAL 'NO'
+               AND WS-PART-COUNT IS LESS THAN WS-PART-MAX
+                   ADD 1 TO WS-PART-COUNT
+                   MOVE WS-HOLD-CODE TO WS-PART-CODE(WS-PART-COUNT)
+                   MOVE WS-HOLD-QTY TO WS-PART-QTY(WS-PART-COUNT)
+           END-IF.
+
+       250-EXIT.
+
+
+       280-ACCUMULATE-DETAIL-LINES.
+      * ACCUMULATE THE ORDDETL OVERFLOW LINES FOR THE CURRENT INVOICE
+      *=================================================================
+
+           MOVE ORDFILE-INVOICE-NO TO ORDDETL-INVOICE-NO.
+           MOVE 1 TO ORDDETL-LINE-NO.
+
+           START ORDDETL-FILE KEY IS GREATER THAN OR EQUAL ORDDETL-KEY
+               INVALID KEY
+                   SET ORDDETL-EOF TO TRUE
+           END-START.
+
+           IF ORDDETL-OK
+               READ ORDDETL-FILE NEXT RECORD
+                   AT END
+                       SET ORDDETL-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL ORDDETL-EOF
+                       OR ORDDETL-INVOICE-NO NOT EQUAL
+                           ORDFILE-INVOICE-NO
+                   MOVE ORDDETL-PA TO WS-HOLD-CODE(1:4)
+                   MOVE ORDDETL-PB TO WS-HOLD-CODE(5:4)
+                   MOVE ORDDETL-QTY TO WS-HOLD-QTY
+                   PERFORM 250-ACCUMULATE-PART
+                   READ ORDDETL-FILE NEXT RECORD
+                       AT END
+                           SET ORDDETL-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       280-EXIT.
+
+
+       500-SORT-PART-TABLE.
+      * BUBBLE SORT THE PART TOTALS TABLE INTO DESCENDING QUANTITY
+      * ORDER
+      *=================================================================
+
+           PERFORM VARYING WS-PART-SUB FROM 1 BY 1
+                   UNTIL WS-PART-SUB > WS-PART-COUNT
+               PERFORM VARYING WS-PART-SUB2 FROM 1 BY 1
+                       UNTIL WS-PART-SUB2 > WS-PART-COUNT - WS-PART-SUB
+                   IF WS-PART-QTY(WS-PART-SUB2) IS LESS THAN
+                       WS-PART-QTY(WS-PART-SUB2 + 1)
+                       MOVE WS-PART-CODE(WS-PART-SUB2) TO WS-SWAP-CODE
+                       MOVE WS-PART-QTY(WS-PART-SUB2) TO WS-SWAP-QTY
+                       MOVE WS-PART-CODE(WS-PART-SUB2 + 1)
+                           TO WS-PART-CODE(WS-PART-SUB2)
+                       MOVE WS-PART-QTY(WS-PART-SUB2 + 1)
+                           TO WS-PART-QTY(WS-PART-SUB2)
+                       MOVE WS-SWAP-CODE
+                           TO WS-PART-CODE(WS-PART-SUB2 + 1)
+                       MOVE WS-SWAP-QTY
+                           TO WS-PART-QTY(WS-PART-SUB2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       500-EXIT.
+
+
+       600-PRINT-PART-TABLE.
+      * PRINT ONE RANKED DETAIL LINE PER DISTINCT PART CODE
+      *=================================================================
+
+           PERFORM VARYING WS-PART-SUB FROM 1 BY 1
+                   UNTIL WS-PART-SUB > WS-PART-COUNT
+               MOVE WS-PART-SUB TO DL-RANK
+               MOVE WS-PART-CODE(WS-PART-SUB) TO DL-PART-CODE
+               MOVE WS-PART-QTY(WS-PART-SUB) TO DL-QTY-SOLD
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM.
+
+       600-EXIT.
+
+
+       END PROGRAM gsprgo.
