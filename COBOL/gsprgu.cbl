@@ -1,1412 +1,2199 @@
-       IDENTIFICATION DIVISION.
-      *=================================================================
-       PROGRAM-ID. GSPRGU.
-       AUTHOR. GAVIN SHELLEY.
-
-
-       ENVIRONMENT DIVISION.
-      *=================================================================
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. RS-6000.
-       OBJECT-COMPUTER. RS-6000.
-
-
-       DATA DIVISION.
-      *=================================================================
-       WORKING-STORAGE SECTION.
-           COPY 'GSMAP2'.
-           COPY 'DFHBMSCA'.
-
-
-       01  WS-TRANSFER-FIELD               PIC X(3).
-       01  WS-TRANSFER-LENGTH              PIC S9(4) COMP VALUE 3.
-       01  WS-TRANSFER-PN                  PIC S9(4) COMP VALUE 25.
-       01  WS-SAVE-LENGTH                  PIC S9(4) COMP VALUE 146.
-       01  ORDFILE-LENGTH                  PIC S9(4) COMP VALUE 150.
-
-       01 WS-SAVEAREA.
-           05 WS-UPD-SW                    PIC X(03).
-           05 SAVE-INV                     PIC X(07).
-           05 SAVE-PRO1AI                  PIC X(04).
-           05 SAVE-PRO1BI                  PIC X(04).
-           05 SAVE-PRO2AI                  PIC X(04).
-           05 SAVE-PRO2BI                  PIC X(04).
-           05 SAVE-PRO3AI                  PIC X(04).
-           05 SAVE-PRO3BI                  PIC X(04).
-           05 SAVE-PRO4AI                  PIC X(04).
-           05 SAVE-PRO4BI                  PIC X(04).
-           05 SAVE-PRO5AI                  PIC X(04).
-           05 SAVE-PRO5BI                  PIC X(04).
-           05 SAVE-NAMEI                   PIC X(20).
-           05 SAVE-ADD1I                   PIC X(20).
-           05 SAVE-ADD2I                   PIC X(20).
-           05 SAVE-ADD3I                   PIC X(20).
-           05 SAVE-POS1I                   PIC X(03).
-           05 SAVE-POS2I                   PIC X(03).
-           05 SAVE-PHN1I                   PIC X(03).
-           05 SAVE-PHN2I                   PIC X(03).
-           05 SAVE-PHN3I                   PIC X(04).
-
-       01 TRANSFER-VARIABLES.
-           05 WS-TRANSFER-PRODUCT          PIC X(8).
-           05 WS-TRANSFER-DESC             PIC X(17).
-
-       01  CHECK-VARIABLES.
-           05  WS-CHECK-PN-ENTRY           PIC X(03).
-
-       01  ORDFILE-RECORD.
-            05  ORDFILE-KEY.
-                10  ORDFILE-PREFIX         PIC XXX VALUE 'XYZ'.
-                10  ORDFILE-INVOICE-NO     PIC X(7).
-            05  ORDFILE-NAME               PIC X(20).
-            05  ORDFILE-PRODUCTS.
-                10  ORDFILE-PRODUCT1.
-                    15  ORDFILE-P1A        PIC X(4).
-                    15  ORDFILE-P1B        PIC X(4).
-                10  ORDFILE-PRODUCT2.
-                    15 ORDFILE-P2A         PIC X(4).
-                    15 ORDFILE-P2B         PIC X(4).
-                10  ORDFILE-PRODUCT3.
-                    15 ORDFILE-P3A         PIC X(4).
-                    15 ORDFILE-P3B         PIC X(4).
-                10  ORDFILE-PRODUCT4.
-                    15 ORDFILE-P4A         PIC X(4).
-                    15 ORDFILE-P4B         PIC X(4).
-                10  ORDFILE-PRODUCT5.
-                    15 ORDFILE-P5A         PIC X(4).
-                    15 ORDFILE-P5B         PIC X(4).
-            05  ORDFILE-ADDR-LINE1         PIC X(20).
-            05  ORDFILE-ADDR-LINE2         PIC X(20).
-            05  ORDFILE-ADDR-LINE3         PIC X(20).
-            05  ORDFILE-POSTAL.
-                10  ORDFILE-POSTAL-1       PIC XXX.
-                10  ORDFILE-POSTAL-2       PIC XXX.
-            05  ORDFILE-PHONE.
-                10  ORDFILE-AREA-CODE      PIC XXX.
-                10  ORDFILE-EXCHANGE       PIC XXX.
-                10  ORDFILE-PHONE-NUM      PIC XXXX.
-            05  FILLER                     PIC X(4) VALUE SPACES.
-
-       01 INVOICE-HOLD.
-           05  KEEP-INV                    PIC X(7).
-
-       01 PRODUCT-NUMBER.
-
-           05  PRODUCT-A                   PIC X(4).
-           05  PRODUCT-B                   PIC X(4).
-
-       01 TRIM-ORDFILE-DATA.
-           05  WS-TRIM-DATA                PIC X(20).
-           05  WS-TRIM-SPACES              PIC 9(4) VALUE 0.
-           05  WS-TRIM-LEN                 PIC 9(4) VALUE 0.
-
-       LINKAGE SECTION.
-      *=================================================================
-       01 DFHCOMMAREA.
-           05  LK-SAVE                     PIC X(146) .
-
-
-
-       PROCEDURE DIVISION.
-      *=================================================================
-      *=================================================================
-
-
-       000-START-LOGIC.
-      * START OF PROGRAM CODE
-      *=================================================================
-
-           *> TRANSFER CONTROL FROM OTHER SCREENS
-           *>=============================================
-           IF EIBCALEN EQUAL 3
-               GO TO 100-FIRST-TIME
-           END-IF.
-
-           *> CONDITION HANDLERS / RECIEVE MAP
-           *>=============================================
-           EXEC CICS HANDLE CONDITION
-               MAPFAIL(100-FIRST-TIME)
-           END-EXEC.
-           EXEC CICS HANDLE CONDITION
-               NOTFND(200-NOT-FOUND)
-           END-EXEC.
-           EXEC CICS
-               HANDLE AID PF1 (300-FNC1-MENU)
-           END-EXEC.
-           EXEC CICS
-               HANDLE AID PF4 (400-FNC4-EXIT)
-           END-EXEC.
-           EXEC CICS
-               HANDLE AID PF7 (500-FNC7-CLEAR)
-           END-EXEC.
-           EXEC CICS HANDLE CONDITION
-               DUPREC(600-DUPLICATE)
-           END-EXEC.
-
-           *> REVIEVE MAP AND MAPSET
-           EXEC CICS
-               RECEIVE MAP('MAP2') MAPSET('GSMAP2')
-           END-EXEC.
-
-           *> MOVE THE INFORMATION FROM THE COMMAREA TO SAVEAREA
-           *>=============================================
-           MOVE LK-SAVE TO WS-SAVEAREA.
-
-           *> CHECK FOR UPDATE OR INQUIRY PROCESSING
-           *>=============================================
-           IF WS-UPD-SW EQUALS 'UPD'
-               GO TO 2000-INVOICE-CHANGE
-           ELSE
-               GO TO 1000-INQUIRY-LOGIC
-           END-IF.
-
-       000-EXIT.
-
-
-       100-FIRST-TIME.
-      * FIRST TIME RUN / MAP FAIL PARAGRAPH
-      *=================================================================
-
-           *> CLEAR THE MAP AND SEND TO THE SCREEN
-           *>=============================================
-           MOVE 'XXX' TO WS-CHECK-PN-ENTRY.
-           MOVE LOW-VALUES TO MAP2O.
-           PERFORM 3100-MAP-TITLE-INQUIRY.
-           PERFORM 3200-MAP-PROT-TITLE.
-           MOVE 'INQ' TO WS-UPD-SW.
-           EXEC CICS
-               SEND MAP('MAP2') MAPSET('GSMAP2') ERASE
-           END-EXEC.
-           EXEC CICS RETURN TRANSID('GS04')
-               COMMAREA(WS-SAVEAREA)
-               LENGTH(WS-SAVE-LENGTH)
-           END-EXEC.
-
-       100-EXIT.
-
-
-       200-NOT-FOUND.
-      * INVOICE RECORD INFORMATION IS NOT FOUND
-      *=================================================================
-
-           *> RECORD MATCHING THE INVOICE NUMBER WAS NOUT
-           *>=============================================
-           MOVE INVNUMI TO KEEP-INV.
-           MOVE LOW-VALUES TO MAP2O.
-           PERFORM 3100-MAP-TITLE-INQUIRY.
-           PERFORM 3200-MAP-PROT-TITLE.
-           EXEC CICS
-               SEND MAP('MAP2') MAPSET('GSMAP2')
-           END-EXEC.
-           MOVE '*          RECORD NOT FOUND            *' TO MSGO.
-           MOVE DFHPROTI TO MSGA.
-           EXEC CICS
-              SEND MAP('MAP2') MAPSET('GSMAP2')ERASE
-           END-EXEC.
-           MOVE -1 TO INVNUML.
-           MOVE KEEP-INV TO INVNUMI.
-           PERFORM 3000-MAP-SEND-INQ.
-
-       200-EXIT.
-
-
-       300-FNC1-MENU.
-      * FUNCTION 1 COMMANDS - MAIN MENU
-      *=================================================================
-
-           *> SEND CONTROL BACK TO THE MAIN MENU
-           *>=============================================
-           EXEC CICS XCTL
-               PROGRAM('gsprgm')
-               COMMAREA(WS-TRANSFER-FIELD)
-               LENGTH(WS-TRANSFER-LENGTH)
-           END-EXEC.
-
-       300-EXIT.
-
-
-       400-FNC4-EXIT.
-      * FUNCTION 4 COMMANDS - EXIT SYSTEM
-      *=================================================================
-
-           *> EXIT THE APPLICATION FROM THE CURRENT SCREEN
-           *>=============================================
-           MOVE LOW-VALUES TO MAP2O.
-           EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC.
-           EXEC CICS RETURN END-EXEC.
-
-       400-EXIT.
-
-
-       500-FNC7-CLEAR.
-      * CLEAR THE SCREEN INFORMATION
-      *=================================================================
-
-           *> CLEAR THE INFORMATION ON THE SCREEN
-           *>=============================================
-           MOVE 'XXX' TO WS-CHECK-PN-ENTRY.
-           MOVE LOW-VALUES TO MAP2O.
-           MOVE 'INQ' TO WS-UPD-SW.
-           PERFORM 3100-MAP-TITLE-INQUIRY.
-           PERFORM 3200-MAP-PROT-TITLE.
-           EXEC CICS
-              SEND MAP('MAP2') MAPSET('GSMAP2')ERASE
-           END-EXEC.
-           EXEC CICS RETURN TRANSID('GS04')
-               COMMAREA(WS-SAVEAREA)
-               LENGTH(WS-SAVE-LENGTH)
-           END-EXEC.
-
-       500-EXIT.
-
-
-       600-DUPLICATE.
-      * DUPLICATE RECORDS PARAGRAPH
-      *=================================================================
-
-           *> THE RECORD FOR SAVING ALREADY EXISTS IN THE DB
-           *>=============================================
-           MOVE LOW-VALUES             TO MAP2O.
-           MOVE DFHPROTI TO MSGA.
-           MOVE "*    DUPLICATE RECORD WAS FOUND    *" TO MSGO.
-           MOVE -1                     TO INVNUML.
-           PERFORM 3300-MAP-UNPROTECT.
-           PERFORM 3000-MAP-SEND-INQ.
-
-       600-EXIT.
-
-
-      *=================================================================
-      * INQUIRY PARAGRAPHS
-      *=================================================================
-
-
-       1000-INQUIRY-LOGIC.
-      * MAIN PROGRAM LOGIC PARAGRAPH
-      *=================================================================
-
-           *> CHECK TO SEE IF THE USER IS EXITING THE SCREEN
-           *>===============================================
-
-           *> EXIT THE SCREEN
-           IF INVNUMI IS EQUAL TO 'XXXXXXX'
-               OR INVNUMI (1:5) IS EQUAL TO 'ABORT'
-               PERFORM 300-FNC1-MENU
-           ELSE
-           *> CHECK TO SEE IF THE USERS IS CLEARING THE SCREEN
-           *>===============================================
-           IF INVNUMI (1:5) IS EQUAL TO 'CLEAR'
-               PERFORM 500-FNC7-CLEAR
-           ELSE
-
-           *> CHECK INVOICE NUMBER
-           *>===============================================
-
-           *> CHECK TO SEE IF THE INVOICE NUMBER IS LESS THAN 7 LONG
-           IF INVNUML IS LESS THAN 7
-               MOVE LOW-VALUES TO MAP2O
-               MOVE "*  INVOICE NUMBER MUST BE 7 LONG   *" TO MSGO
-               MOVE DFHUNIMD TO INVNUMA
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO INVNUML
-               PERFORM 3100-MAP-TITLE-INQUIRY
-               PERFORM 3000-MAP-SEND-INQ
-           END-IF.
-
-           *> CHECK TO SEE IF THERE ARE SPACES IN THE INVOICE NUMBER
-           IF INVNUMI(1:1) EQUAL SPACES OR
-               INVNUMI(2:1) EQUAL SPACES OR
-               INVNUMI(3:1) EQUAL SPACES OR
-               INVNUMI(4:1) EQUAL SPACES OR
-               INVNUMI(5:1) EQUAL SPACES OR
-               INVNUMI(6:1) EQUAL SPACES OR
-               INVNUMI(7:1) EQUAL SPACES
-                   MOVE INVNUMI TO KEEP-INV
-                   MOVE LOW-VALUES TO MAP2O
-                   MOVE "*  INVOICE NUMBER MUST BE 7 LONG   *" TO MSGO
-                   MOVE DFHUNIMD TO INVNUMA
-                   MOVE DFHPROTI TO MSGA
-                   MOVE -1 TO INVNUML
-                   MOVE KEEP-INV TO INVNUMI
-                   PERFORM 3100-MAP-TITLE-INQUIRY
-                   PERFORM 3000-MAP-SEND-INQ
-           END-IF.
-
-           *> CHECK TO SEE IF THE VALUES ARE NUMERIC
-           IF INVNUMI IS NOT NUMERIC
-               MOVE LOW-VALUES TO MAP2O
-               MOVE "*  INVOICE NUMBER MUST BE NUMERIC  *" TO MSGO
-               MOVE DFHUNIMD TO INVNUMA
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO INVNUML
-               PERFORM 3100-MAP-TITLE-INQUIRY
-               PERFORM 3000-MAP-SEND-INQ
-           END-IF.
-
-           *> MOVE INVNUM TO ORDFILE TO RETRIEVE INVOICE INFORMATION
-           MOVE INVNUMI TO ORDFILE-INVOICE-NO.
-
-           *> READ INFORMATION FROM ORDFILE
-           EXEC CICS READ FILE('ORDFILE')
-               INTO(ORDFILE-RECORD)
-               LENGTH(ORDFILE-LENGTH)
-               RIDFLD(ORDFILE-KEY)
-           END-EXEC.
-
-           *> MOVE THE FOCUS TO THE FIRST PRODUCT ON THE UPDATE SCREEN
-           MOVE -1 TO PRO1AL
-           *> TRIM THE TRAILING SPACES FROM ORDFILE DATA
-           PERFORM 4025-TRIM-ORDFILE-DATA.
-           *> MOVE THE DATA TO THE SAVEAREA
-           PERFORM 4300-MOVE-ORD-SAVEAREA.
-           *> UNRPOTECT THE MAP TO ALLOW CHANGES OF INVOICE DATA
-           PERFORM 3300-MAP-UNPROTECT.
-           *> CHANGE THE TITLE ON THE SCREEN
-           PERFORM 3150-MAP-TITLE-UPDATE.
-           *> CHANGE THE SCREEN MESSAGE FOR RECORD FOUND
-           MOVE SPACES TO MSGO.
-           *> MOVE THE INFORMATION FROM ORDFILE TO THE MAP
-           PERFORM 4000-MOVE-ORD-TO-INPUT.
-           *> SEND THE MAP WITH THE NEW VALUES
-           PERFORM 3050-MAP-SEND-UPD.
-
-       1000-EXIT.
-
-
-      *=================================================================
-      * UPDATE PARAGRAPHS
-      *=================================================================
-
-
-       2000-INVOICE-CHANGE.
-      * DETERMINE IF THE INVOICE INFORMATION HAS BEEN CHANGED
-      *=================================================================
-
-           *> DETERMINE IF ANY OF THE VALUES HAVE BEEN CHANGED
-           *>=============================================
-
-           *> PERFORM UPDATE LOGIC IF FIELDS HAVE BEEN CHANGES
-           IF SAVE-PRO1AI NOT EQUALS PRO1AI
-               OR SAVE-PRO1BI NOT EQUALS PRO1BI
-               OR SAVE-PRO2AI NOT EQUALS PRO2AI
-               OR SAVE-PRO2BI NOT EQUALS PRO2BI
-               OR SAVE-PRO3AI NOT EQUALS PRO3AI
-               OR SAVE-PRO3BI NOT EQUALS PRO3BI
-               OR SAVE-PRO4AI NOT EQUALS PRO4AI
-               OR SAVE-PRO4BI NOT EQUALS PRO4BI
-               OR SAVE-PRO5AI NOT EQUALS PRO5AI
-               OR SAVE-PRO5BI NOT EQUALS PRO5BI
-               OR SAVE-NAMEI NOT EQUALS NAMEI
-               OR SAVE-ADD1I NOT EQUALS ADD1I
-               OR SAVE-ADD2I NOT EQUALS ADD2I
-      *         OR SAVE-ADD3I NOT EQUALS ADD3I
-               OR SAVE-POS1I NOT EQUALS POS1I
-               OR SAVE-POS2I NOT EQUALS POS2I
-               OR SAVE-PHN1I NOT EQUALS PHN1I
-               OR SAVE-PHN2I NOT EQUALS PHN2I
-               OR SAVE-PHN3I NOT EQUALS PHN3I
-               PERFORM 2050-UPDATE-LOGIC
-           ELSE
-               *> CLEAR THE MAP AND RETURN TO INQUIRY WHEN NO
-               *> CHNAGES HAVE BEEN MADE
-               MOVE LOW-VALUES TO MAP2O
-               EXEC CICS
-                   SEND MAP('MAP2') MAPSET('GSMAP2')ERASE
-               END-EXEC
-               MOVE DFHPROTI TO MSGA
-               MOVE '*           NO CHANGES MADE            *' TO MSGO
-               PERFORM 3000-MAP-SEND-INQ
-           END-IF.
-
-
-       2000-EXIT.
-
-
-       2050-UPDATE-LOGIC.
-      * LOGIC FOR UPDATING INVOICE DATA
-      *=================================================================
-
-        *> CHECK TO SEE IF THE USER IS EXITING THE SCREEN
-           *>===============================================
-
-           IF INVNUMI IS EQUAL TO 'XXXXXXX'
-               OR INVNUMI (1:5) IS EQUAL TO 'ABORT'
-                   EXEC CICS XCTL
-                       PROGRAM('gsprgm')
-                       COMMAREA(WS-TRANSFER-FIELD)
-                       LENGTH(WS-TRANSFER-LENGTH)
-                   END-EXEC
-           ELSE
-
-           *> CHECK TO SEE IF THE USER WANTS TO CLEAR
-           *>===============================================
-           IF INVNUMI (1:5) IS EQUAL TO 'CLEAR'
-               PERFORM 500-FNC7-CLEAR
-           ELSE
-
-           *> CHECK INVOICE NUMBER
-           *>===============================================
-
-           *> CHECK TO SEE IF THE INVOICE NUMBER IS LESS THAN 7 LONG
-           IF INVNUML IS LESS THAN 7
-               MOVE "*  INVOICE NUMBER MUST BE 7 LONG   *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO INVNUML
-               MOVE DFHUNIMD TO INVNUMA
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-
-            *> CHECK TO SEE IF THERE ARE SPACES IN THE INVOICE NUMBER
-           IF INVNUMI(1:1) EQUAL SPACES OR
-               INVNUMI(2:1) EQUAL SPACES OR
-               INVNUMI(3:1) EQUAL SPACES OR
-               INVNUMI(4:1) EQUAL SPACES OR
-               INVNUMI(5:1) EQUAL SPACES OR
-               INVNUMI(6:1) EQUAL SPACES OR
-               INVNUMI(7:1) EQUAL SPACES
-                   MOVE LOW-VALUES TO MAP2O
-               MOVE "*  INVOICE NUMBER MUST BE 7 LONG   *" TO MSGO
-                   MOVE DFHUNIMD TO INVNUMA
-                   MOVE DFHPROTI TO MSGA
-                   MOVE -1 TO INVNUML
-                   PERFORM 3050-MAP-SEND-UPD
-           END-IF.
-
-           *> CHECK TO SEE IF THE VALUES ARE NUMERIC
-           IF INVNUMI IS NOT NUMERIC
-               MOVE "*  INVOICE NUMBER MUST BE NUMERIC  *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO INVNUML
-               MOVE DFHUNIMD TO INVNUMA
-               PERFORM 3050-MAP-SEND-UPD
-           END-IF.
-
-           *> CHECK PRODUCT NUMBERS
-           *>=============================================
-
-
-           *> CHECK TO SEE IF THE PRODUCT NUMBER 1 IS VALID
-           *> =============================================
-           IF PRO1AL EQUAL ZERO
-               AND PRO1BL EQUAL ZERO
-                   MOVE SPACES TO MSGO
-           ELSE
-           IF PRO1AI IS NOT ALPHABETIC
-               MOVE "* P1-A SECTION MUST BE ALPHABETIC  *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO1AL
-               MOVE DFHUNIMD TO PRO1AA
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF PRO1AI(1:1) EQUAL SPACES OR
-               PRO1AI(2:1) EQUAL SPACES OR
-               PRO1AI(3:1) EQUAL SPACES OR
-               PRO1AI(4:1) EQUAL SPACES
-               MOVE "*P1-A SECTION CANNOT CONTAIN SPACES*" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO1AL
-               MOVE DFHUNIMD TO PRO1AA
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF PRO1BL IS LESS THAN 4
-               MOVE "*P1-B SECTION CANNOT CONTAIN SPACES*" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO1BL
-               MOVE DFHUNIMD TO PRO1BA
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF PRO1BI IS NOT NUMERIC
-                MOVE "*  P1-B SECTION MUST BE NUMERIC   *" TO MSGO
-                PERFORM 3300-MAP-UNPROTECT
-                MOVE DFHPROTI TO MSGA
-                MOVE -1 TO PRO1BL
-                MOVE DFHUNIMD TO PRO1BA
-                PERFORM 3050-MAP-SEND-UPD
-           END-IF.
-           *> CHECK PRODUCT CODE DATABASE
-           IF PRO1AL NOT EQUAL ZERO
-               AND PRO1BL NOT EQUAL ZERO
-                   *> MOVE PRODUCT NUMBERS TO WS-PRODUCT BEFORE
-                   MOVE PRO1AI TO PRODUCT-A
-                   MOVE PRO1BI TO PRODUCT-B
-
-                   PERFORM 2200-UPDATE-CHECK-PARTS
-
-                   *> CHECK THE DESCRIPTION TO SEE WHAT WAS RETURNED
-                   IF WS-TRANSFER-DESC IS NUMERIC
-                       MOVE "*         DATABASE ERROR          *"
-                           TO MSGO
-                       PERFORM 3300-MAP-UNPROTECT
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO PRO1AL
-                       MOVE DFHUNIMD TO PRO1AA
-                       MOVE DFHUNIMD TO PRO1BA
-                       PERFORM 3050-MAP-SEND-UPD
-                   ELSE
-                   IF WS-TRANSFER-DESC EQUAL 'PART NOT FOUND'
-                       MOVE "*         PART NOT FOUND          *"
-                           TO MSGO
-                       PERFORM 3300-MAP-UNPROTECT
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO PRO1AL
-                       MOVE DFHUNIMD TO PRO1AA
-                       MOVE DFHUNIMD TO PRO1BA
-                       PERFORM 3050-MAP-SEND-UPD
-                   END-IF
-               MOVE "YES" TO WS-CHECK-PN-ENTRY
-           END-IF.
-
-
-           *> CHECK TO SEE IF THE PRODUCT NUMBER 2 IS VALID
-           *> =============================================
-            IF PRO2AL EQUAL ZERO
-               AND PRO2BL EQUAL ZERO
-                   MOVE SPACES TO MSGO
-           ELSE
-           IF PRO2AI IS NOT ALPHABETIC
-               MOVE "* P2-A SECTION MUST BE ALPHABETIC  *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO2AL
-               MOVE DFHUNIMD TO PRO2AA
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF PRO2AI(1:1) EQUAL SPACES OR
-               PRO2AI(2:1) EQUAL SPACES OR
-               PRO2AI(3:1) EQUAL SPACES OR
-               PRO2AI(4:1) EQUAL SPACES
-               MOVE "*P2-A SECTION CANNOT CONTAIN SPACES*" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO2AL
-               MOVE DFHUNIMD TO PRO2AA
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF PRO2BL IS LESS THAN 4
-               MOVE "*P2-B SECTION CANNOT CONTAIN SPACES*" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO2BL
-               MOVE DFHUNIMD TO PRO2BA
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF PRO2BI IS NOT NUMERIC
-               MOVE "*  P2-B SECTION MUST BE NUMERIC   *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO2BL
-               MOVE DFHUNIMD TO PRO2BA
-               PERFORM 3050-MAP-SEND-UPD
-           END-IF.
-           *> CHECK PRODUCT CODE DATABASE
-           IF PRO2AL NOT EQUAL ZERO
-               AND PRO2BL NOT EQUAL ZERO
-                   *> MOVE PRODUCT NUMBERS TO WS-PRODUCT BEFORE
-                   MOVE PRO2AI TO PRODUCT-A
-                   MOVE PRO2BI TO PRODUCT-B
-
-                   PERFORM 2200-UPDATE-CHECK-PARTS
-
-                   *> CHECK THE DESCRIPTION TO SEE WHAT WAS RETURNED
-                   IF WS-TRANSFER-DESC IS NUMERIC
-                       MOVE "*         DATABASE ERROR          *"
-                           TO MSGO
-                       PERFORM 3300-MAP-UNPROTECT
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO PRO2AL
-                       MOVE DFHUNIMD TO PRO2AA
-                       MOVE DFHUNIMD TO PRO2BA
-                       PERFORM 3050-MAP-SEND-UPD
-                   ELSE
-                   IF WS-TRANSFER-DESC EQUAL 'PART NOT FOUND'
-                       MOVE "*         PART NOT FOUND          *"
-                           TO MSGO
-                       PERFORM 3300-MAP-UNPROTECT
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO PRO2AL
-                       MOVE DFHUNIMD TO PRO2AA
-                       MOVE DFHUNIMD TO PRO2BA
-                       PERFORM 3050-MAP-SEND-UPD
-                   END-IF
-               MOVE "YES" TO WS-CHECK-PN-ENTRY
-           END-IF.
-
-
-           *> CHECK TO SEE IF THE PRODUCT NUMBER 3 IS VALID
-           *> =============================================
-            IF PRO3AL EQUAL ZERO
-               AND PRO3BL EQUAL ZERO
-                   MOVE SPACES TO MSGO
-           ELSE
-           IF PRO3AI IS NOT ALPHABETIC
-               MOVE "* P3-A SECTION MUST BE ALPHABETIC  *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO3AL
-               MOVE DFHUNIMD TO PRO3AA
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF PRO3AI(1:1) EQUAL SPACES OR
-               PRO3AI(2:1) EQUAL SPACES OR
-               PRO3AI(3:1) EQUAL SPACES OR
-               PRO3AI(4:1) EQUAL SPACES
-               MOVE "*P3-A SECTION CANNOT CONTAIN SPACES*" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO3AL
-               MOVE DFHUNIMD TO PRO3AA
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF PRO3BL IS LESS THAN 4
-               MOVE "*P3-B SECTION CANNOT CONTAIN SPACES*" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO3BL
-               MOVE DFHUNIMD TO PRO3BA
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF PRO3BI IS NOT NUMERIC
-               MOVE "*  P3-B SECTION MUST BE NUMERIC   *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO3BL
-               MOVE DFHUNIMD TO PRO3BA
-               PERFORM 3050-MAP-SEND-UPD
-           END-IF.
-           *> CHECK PRODUCT CODE DATABASE
-           IF PRO3AL NOT EQUAL ZERO
-               AND PRO3BL NOT EQUAL ZERO
-                   *> MOVE PRODUCT NUMBERS TO WS-PRODUCT BEFORE
-                   MOVE PRO3AI TO PRODUCT-A
-                   MOVE PRO3BI TO PRODUCT-B
-
-                   PERFORM 2200-UPDATE-CHECK-PARTS
-
-                   *> CHECK THE DESCRIPTION TO SEE WHAT WAS RETURNED
-                   IF WS-TRANSFER-DESC IS NUMERIC
-                       MOVE "*         DATABASE ERROR          *"
-                           TO MSGO
-                       PERFORM 3300-MAP-UNPROTECT
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO PRO3AL
-                       MOVE DFHUNIMD TO PRO3AA
-                       MOVE DFHUNIMD TO PRO3BA
-                       PERFORM 3050-MAP-SEND-UPD
-                   ELSE
-                   IF WS-TRANSFER-DESC EQUAL 'PART NOT FOUND'
-                       MOVE "*         PART NOT FOUND          *"
-                           TO MSGO
-                       PERFORM 3300-MAP-UNPROTECT
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO PRO3AL
-                       MOVE DFHUNIMD TO PRO3AA
-                       MOVE DFHUNIMD TO PRO3BA
-                       PERFORM 3050-MAP-SEND-UPD
-                   END-IF
-               MOVE "YES" TO WS-CHECK-PN-ENTRY
-           END-IF.
-
-
-           *> CHECK TO SEE IF THE PRODUCT NUMBER 4 IS VALID
-           *> =============================================
-           IF PRO4AL EQUAL ZERO
-               AND PRO4BL EQUAL ZERO
-                   MOVE SPACES TO MSGO
-           ELSE
-           IF PRO4AI IS NOT ALPHABETIC
-               MOVE "* P4-A SECTION MUST BE ALPHABETIC  *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO4AL
-               MOVE DFHUNIMD TO PRO4AA
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF PRO4AI(1:1) EQUAL SPACES OR
-               PRO4AI(2:1) EQUAL SPACES OR
-               PRO4AI(3:1) EQUAL SPACES OR
-               PRO4AI(4:1) EQUAL SPACES
-               MOVE "*P4-A SECTION CANNOT CONTAIN SPACES*" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO4AL
-               MOVE DFHUNIMD TO PRO4AA
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF PRO4BL IS LESS THAN 4
-               MOVE "*P4-B SECTION CANNOT CONTAIN SPACES*" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO4BL
-               MOVE DFHUNIMD TO PRO4BA
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF PRO4BI IS NOT NUMERIC
-               MOVE "*  P4-B SECTION MUST BE NUMERIC   *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO4BL
-               MOVE DFHUNIMD TO PRO4BA
-               PERFORM 3050-MAP-SEND-UPD
-           END-IF.
-           *> CHECK PRODUCT CODE DATABASE
-           IF PRO4AL NOT EQUAL ZERO
-               AND PRO4BL NOT EQUAL ZERO
-                   *> MOVE PRODUCT NUMBERS TO WS-PRODUCT BEFORE
-                   MOVE PRO4AI TO PRODUCT-A
-                   MOVE PRO4BI TO PRODUCT-B
-
-                   PERFORM 2200-UPDATE-CHECK-PARTS
-
-                   *> CHECK THE DESCRIPTION TO SEE WHAT WAS RETURNED
-                   IF WS-TRANSFER-DESC IS NUMERIC
-                       MOVE "*         DATABASE ERROR          *"
-                           TO MSGO
-                       PERFORM 3300-MAP-UNPROTECT
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO PRO4AL
-                       MOVE DFHUNIMD TO PRO4AA
-                       MOVE DFHUNIMD TO PRO4BA
-                       PERFORM 3050-MAP-SEND-UPD
-                   ELSE
-                   IF WS-TRANSFER-DESC EQUAL 'PART NOT FOUND'
-                       MOVE "*         PART NOT FOUND          *"
-                           TO MSGO
-                       PERFORM 3300-MAP-UNPROTECT
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO PRO4AL
-                       MOVE DFHUNIMD TO PRO4AA
-                       MOVE DFHUNIMD TO PRO4BA
-                       PERFORM 3050-MAP-SEND-UPD
-                   END-IF
-               MOVE "YES" TO WS-CHECK-PN-ENTRY
-           END-IF.
-
-
-           *> CHECK TO SEE IF THE PRODUCT NUMBER 5 IS VALID
-           *> =============================================
-           IF WS-CHECK-PN-ENTRY EQUAL "YES"
-               MOVE SPACES TO MSGO
-           ELSE
-           IF PRO5AL EQUAL ZERO
-               AND PRO5BL EQUAL ZERO
-                   MOVE "* P5-A MUST HAVE A PRODUCT NUMBER  *" TO MSGO
-                   PERFORM 3300-MAP-UNPROTECT
-                   MOVE DFHPROTI TO MSGA
-                   MOVE -1 TO PRO5AL
-                   MOVE DFHUNIMD TO PRO5AA
-                   PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF PRO5AI IS NOT ALPHABETIC
-               MOVE "* P5-A SECTION MUST BE ALPHABETIC  *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO5AL
-               MOVE DFHUNIMD TO PRO5AA
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF PRO5AI(1:1) EQUAL SPACES OR
-               PRO5AI(2:1) EQUAL SPACES OR
-               PRO5AI(3:1) EQUAL SPACES OR
-               PRO5AI(4:1) EQUAL SPACES
-               MOVE "*P5-A SECTION CANNOT CONTAIN SPACES*" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO5AL
-               MOVE DFHUNIMD TO PRO5AA
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF PRO5BL IS LESS THAN 4
-               MOVE "*P5-B SECTION CANNOT CONTAIN SPACES*" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO5BL
-               MOVE DFHUNIMD TO PRO5BA
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF PRO5BI IS NOT NUMERIC
-               MOVE "*  P5-B SECTION MUST BE NUMERIC   *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO5BL
-               MOVE DFHUNIMD TO PRO5BA
-               PERFORM 3050-MAP-SEND-UPD
-           END-IF.
-           *> CHECK PRODUCT CODE DATABASE
-           IF PRO5AL NOT EQUAL ZERO
-               AND PRO5BL NOT EQUAL ZERO
-                   *> MOVE PRODUCT NUMBERS TO WS-PRODUCT BEFORE
-                   MOVE PRO5AI TO PRODUCT-A
-                   MOVE PRO5BI TO PRODUCT-B
-
-                   PERFORM 2200-UPDATE-CHECK-PARTS
-
-                   *> CHECK THE DESCRIPTION TO SEE WHAT WAS RETURNED
-                   IF WS-TRANSFER-DESC IS NUMERIC
-                       MOVE "*         DATABASE ERROR          *"
-                           TO MSGO
-                       PERFORM 3300-MAP-UNPROTECT
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO PRO5AL
-                       MOVE DFHUNIMD TO PRO5AA
-                       MOVE DFHUNIMD TO PRO5BA
-                       PERFORM 3050-MAP-SEND-UPD
-                   ELSE
-                   IF WS-TRANSFER-DESC EQUAL 'PART NOT FOUND'
-                       MOVE "*         PART NOT FOUND          *"
-                           TO MSGO
-                       PERFORM 3300-MAP-UNPROTECT
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO PRO5AL
-                       MOVE DFHUNIMD TO PRO5AA
-                       MOVE DFHUNIMD TO PRO5BA
-                       PERFORM 3050-MAP-SEND-UPD
-                   END-IF
-               MOVE "YES" TO WS-CHECK-PN-ENTRY
-           END-IF.
-
-
-           *> CHECK CONTACT NAME
-           *>=============================================
-
-           *> CONFIRM THE USER HAS ENTERED A NAME AND NAME LENGTH
-           IF NAMEL EQUAL ZERO
-               MOVE "*   PLEASE ENTER A CUSTOMER NAME   *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO NAMEL
-               MOVE DFHUNIMD TO NAMEA
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF NAMEL IS LESS THAN 4
-               MOVE "*NAME MUST BE MIN 4 CHARACTERS LONG*" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO NAMEL
-               MOVE DFHUNIMD TO NAMEA
-               MOVE LOW-VALUES TO NAMEI
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF NAMEI IS NOT ALPHABETIC
-               MOVE "*   NAMES CANNOT CONTAIN NUMBERS   *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO NAMEL
-               MOVE DFHUNIMD TO NAMEA
-               MOVE LOW-VALUES TO NAMEI
-               PERFORM 3050-MAP-SEND-UPD
-           END-IF.
-
-           *> CHECK ADDRESS LINE INFORMATION
-           *>=============================================
-
-           *> CHECK THE FIRST ADDRESS LINE
-           IF ADD1L IS LESS THAN 3
-               MOVE "* ADDRESS IS MIN 3 CHARACTERS LONG *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO ADD1L
-               MOVE DFHUNIMD TO ADD1A
-               MOVE LOW-VALUES TO ADD1I
-               PERFORM 3050-MAP-SEND-UPD
-           END-IF.
-
-            *> CHECK THE SECOND ADDRESS LINE
-           IF ADD2L IS LESS THAN 3
-               MOVE "* ADDRESS IS MIN 3 CHARACTERS LONG *"  TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO ADD2L
-               MOVE DFHUNIMD TO ADD2A
-               MOVE LOW-VALUES TO ADD2I
-               PERFORM 3050-MAP-SEND-UPD
-           END-IF.
-
-           *> CHECK THE THIRD ADDRESS LINE
-           IF ADD3L IS GREATER THAN ZERO
-               IF ADD3L IS LESS THAN 3
-                   MOVE "* ADDRESS IS MIN 3 CHARACTERS LONG *"
-                       TO MSGO
-                       PERFORM 3300-MAP-UNPROTECT
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO ADD3L
-                       MOVE DFHUNIMD TO ADD3A
-                       MOVE LOW-VALUES TO ADD3I
-                       PERFORM 3050-MAP-SEND-UPD
-               END-IF
-           END-IF.
-
-           *> CHECK POSTAL CODE ENTRY AND FORMAT
-           *>=============================================
-
-           *> CHECK THE FIRST PART OF THE POSTAL CODE
-           IF POS1L IS LESS THAN 3
-               MOVE "* PLEASE ENTER THE FULL POSTAL CODE*" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO POS1L
-               MOVE DFHUNIMD TO POS1A
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF POS1I(1:1) IS NUMERIC
-               MOVE "*  PC VALUE ONE MUST BE A LETTER   *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO POS1L
-               MOVE DFHUNIMD TO POS1A
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF POS1I(2:1) IS NOT NUMERIC
-               MOVE "*  PC VALUE TWO MUST BE A NUMBER   *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO POS1L
-               MOVE DFHUNIMD TO POS1A
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF POS1I(3:1) IS NUMERIC
-               MOVE "* PC VALUE THREE MUST BE A LETTER  *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO POS1L
-               MOVE DFHUNIMD TO POS1A
-               PERFORM 3050-MAP-SEND-UPD
-           END-IF.
-
-           *> CHECK THE SECOND PART OF THE POSTAL CODE
-           IF POS2L IS LESS THAN 3
-               MOVE "* PLEASE ENTER THE FULL POSTAL CODE*" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO POS2L
-               MOVE DFHUNIMD TO POS2A
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF POS2I(1:1) IS NOT NUMERIC
-               MOVE "*  PC VALUE FOUR MUST BE A NUMBER  *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO POS2L
-               MOVE DFHUNIMD TO POS2A
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF POS2I(2:1) IS NUMERIC
-               MOVE "*  PC VALUE FIVE MUST BE A LETTER  *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO POS2L
-               MOVE DFHUNIMD TO POS2A
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF POS2I(3:1) IS NOT NUMERIC
-               MOVE "*  PC VALUE SIX MUST BE A NUMBER   *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO POS2L
-               MOVE DFHUNIMD TO POS2A
-               PERFORM 3050-MAP-SEND-UPD
-           END-IF.
-
-           *> CHECK THE PHONE NUMBER
-           *>=============================================
-
-           *> CHECK THE AREA CODE OF THE PHONE NUMBER
-           IF PHN1L IS LESS THAN 3
-               MOVE "* PLEASE ENTER THE PHONE AREA CODE *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PHN1L
-               MOVE DFHUNIMD TO PHN1A
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF PHN1I IS EQUAL TO 905
-               MOVE "AREA CODE IS VALID" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-           ELSE
-           IF PHN1I IS EQUAL TO 416
-               MOVE "AREA CODE IS VALID" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-           ELSE
-           IF PHN1I IS EQUAL TO 705
-               MOVE "AREA CODE IS VALID" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-           ELSE
-               MOVE "*ACCEPTED AREA CODES ARE 905/416/705" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PHN1L
-               MOVE DFHUNIMD TO PHN1A
-               PERFORM 3050-MAP-SEND-UPD
-           END-IF.
-
-           *> CHECK THE PHONE EXCHANGE
-           IF PHN2L IS LESS THAN 3
-               MOVE "PLEASE ENTER THE FULL PHONE EXCHANGE" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PHN2L
-               MOVE DFHUNIMD TO PHN2A
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF PHN2I IS NOT NUMERIC
-               MOVE "* PHONE EXCHANGES SHOULD BE NUMERIC*" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PHN2L
-               MOVE DFHUNIMD TO PHN2A
-               PERFORM 3050-MAP-SEND-UPD
-           END-IF.
-
-           *> CHECK THE PHONE NUMBER
-           IF PHN3L IS LESS THAN 4
-               MOVE "*PLEASE ENTER THE FULL PHONE NUMBER*" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PHN3L
-               MOVE DFHUNIMD TO PHN3A
-               PERFORM 3050-MAP-SEND-UPD
-           ELSE
-           IF PHN3I IS NOT NUMERIC
-               MOVE "*  PHONE NUMBERS MUST BE NUMERIC   *" TO MSGO
-               PERFORM 3300-MAP-UNPROTECT
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PHN3L
-               MOVE DFHUNIMD TO PHN3A
-               PERFORM 3050-MAP-SEND-UPD
-           END-IF.
-
-           *> READ ORDFILE FOR CURRENT INVOICE
-           PERFORM 2300-UPDATE-READ-ORDFILE.
-           *> LOAD THE VALUES INTO THE MAP
-           PERFORM 4100-MOVE-INPUT-TO-ORD.
-           *> WRTIE THE VALIDATED INFORMATION TO ORDFILE
-           PERFORM 4200-WRITE-INPUT-TO-ORD.
-           *> CLEAR THE INFORMATION ON THE MAP
-           PERFORM 2100-UPDATE-COMPLETE.
-
-       2050-EXIT.
-
-
-       2100-UPDATE-COMPLETE.
-      * CLEAR THE INFORMATION OF THE MAP
-      *=================================================================
-
-           *> CLEAR THE MAP AND SEND THE UPDATE MESSAGE TO THE SCREEN
-           *>=============================================
-           MOVE LOW-VALUES TO MAP2O.
-               MOVE "*        INVOICE UPDATED          *" TO MSGO.
-           MOVE DFHPROTI TO MSGA.
-           PERFORM 3100-MAP-TITLE-INQUIRY.
-           EXEC CICS
-              SEND MAP('MAP2') MAPSET('GSMAP2')ERASE
-           END-EXEC.
-           PERFORM 3000-MAP-SEND-INQ.
-
-       2100-EXIT.
-
-
-       2200-UPDATE-CHECK-PARTS.
-      * CHECK PART NUMBER TO SEE IF THEY ARE VALID
-      *=================================================================
-
-           *> CHECK THE PART NUMBER TO SEE IF IT IS A VALID NUMBER
-           *>=============================================
-           MOVE PRODUCT-NUMBER TO WS-TRANSFER-PRODUCT.
-           EXEC CICS LINK
-               PROGRAM('GSPRGPC')
-               COMMAREA(TRANSFER-VARIABLES)
-               LENGTH(WS-TRANSFER-PN)
-           END-EXEC.
-
-       2200-EXIT.
-
-
-       2300-UPDATE-READ-ORDFILE.
-      * READ THE ORDFILE FOR THE CURRENT INVOICE NUMBER
-      *=================================================================
-
-           *> READ THE INFORMATION FROM THE ORDFILE FOR
-           *> THE CURRENT INVOICE NUMBER
-           *>=============================================
-           MOVE INVNUMI TO ORDFILE-INVOICE-NO.
-           EXEC CICS READ FILE('ORDFILE')
-               RIDFLD(ORDFILE-KEY)
-               LENGTH(ORDFILE-LENGTH)
-               INTO(ORDFILE-RECORD)
-               UPDATE
-           END-EXEC.
-
-       2300-EXIT.
-
-
-      *=================================================================
-      * MAP PARAGRAPHS
-      *=================================================================
-
-
-       3000-MAP-SEND-INQ.
-      * SENDING THE MAP PARAGRAPH
-      *=================================================================
-
-           *> SENDS THE MAP AND CHANGES THE PROCESSING MODE TO INQUIRY
-           *>=============================================
-           MOVE 'INQ' TO WS-UPD-SW.
-           PERFORM 3100-MAP-TITLE-INQUIRY.
-           PERFORM 3200-MAP-PROT-TITLE.
-           EXEC CICS SEND MAP('MAP2') MAPSET('GSMAP2') END-EXEC.
-           EXEC CICS RETURN TRANSID('GS04')
-               COMMAREA(WS-SAVEAREA)
-               LENGTH(WS-SAVE-LENGTH)
-           END-EXEC.
-
-       3000-EXIT.
-
-
-       3050-MAP-SEND-UPD.
-      * SENDING THE MAP PARAGRAPH
-      *=================================================================
-
-           *> SEND THE MAP AND CHAGES THE PROCESSING MODE TO UPDATE
-           *>=============================================
-           MOVE 'UPD' TO WS-UPD-SW.
-           PERFORM 3150-MAP-TITLE-UPDATE.
-           PERFORM 3200-MAP-PROT-TITLE.
-           EXEC CICS
-               SEND MAP('MAP2') MAPSET('GSMAP2')CURSOR
-           END-EXEC.
-           EXEC CICS RETURN TRANSID('GS04')
-               COMMAREA(WS-SAVEAREA)
-               LENGTH(WS-SAVE-LENGTH)
-           END-EXEC.
-
-       3050-EXIT.
-
-
-       3100-MAP-TITLE-INQUIRY.
-      * LOAD THE ENTRY SCREEN TITLE
-      *=================================================================
-
-           MOVE ' I N Q U I R Y   S C R E E N  ' TO SCREENO.
-           MOVE DFHBMASK TO SCREENA.
-
-       3100-EXIT.
-
-
-       3150-MAP-TITLE-UPDATE.
-      * LOAD THE ENTRY SCREEN TITLE
-      *=================================================================
-
-           MOVE ' U P D A T E    S C R E E N  ' TO SCREENO.
-           MOVE DFHBMASK TO SCREENA.
-           MOVE DFHBMPRF TO INVNUMA.
-
-       3150-EXIT.
-
-
-       3200-MAP-PROT-TITLE.
-      * PROTECT THE SCREEN TITLE FIELD
-      *=================================================================
-
-           MOVE DFHBMASK TO SCREENA.
-
-       3200-EXIT.
-
-
-       3300-MAP-UNPROTECT.
-      * UNPROTECT THE FEILDS IN THE MAP PARAGRAPH
-      *=================================================================
-
-           MOVE DFHBMFSE TO INVNUMA.
-           MOVE DFHBMFSE TO PRO1AA.
-           MOVE DFHBMFSE TO PRO1BA.
-           MOVE DFHBMFSE TO PRO2AA.
-           MOVE DFHBMFSE TO PRO2BA.
-           MOVE DFHBMFSE TO PRO3AA.
-           MOVE DFHBMFSE TO PRO3BA.
-           MOVE DFHBMFSE TO PRO4AA.
-           MOVE DFHBMFSE TO PRO4BA.
-           MOVE DFHBMFSE TO PRO5AA.
-           MOVE DFHBMFSE TO PRO5BA.
-           MOVE DFHBMFSE TO NAMEA.
-           MOVE DFHBMFSE TO ADD1A.
-           MOVE DFHBMFSE TO ADD2A.
-           MOVE DFHBMFSE TO ADD3A.
-           MOVE DFHBMFSE TO POS1A.
-           MOVE DFHBMFSE TO POS2A.
-           MOVE DFHBMFSE TO PHN1A.
-           MOVE DFHBMFSE TO PHN2A.
-           MOVE DFHBMFSE TO PHN3A.
-
-       3300-EXIT.
-
-
-      *=================================================================
-      * DATA MOVE PARAGRAPHS
-      *=================================================================
-
-
-       4000-MOVE-ORD-TO-INPUT.
-      * MOVE THE INVOICE INFORMATION TO OUTPUT
-      *=================================================================
-
-           MOVE ORDFILE-INVOICE-NO TO INVNUMI.
-           MOVE ORDFILE-P1A TO PRO1AI.
-           MOVE ORDFILE-P1B TO PRO1BI.
-           MOVE ORDFILE-P2A TO PRO2AI.
-           MOVE ORDFILE-P2B TO PRO2BI.
-           MOVE ORDFILE-P3A TO PRO3AI.
-           MOVE ORDFILE-P3B TO PRO3BI.
-           MOVE ORDFILE-P4A TO PRO4AI.
-           MOVE ORDFILE-P4B TO PRO4BI.
-           MOVE ORDFILE-P5A TO PRO5AI.
-           MOVE ORDFILE-P5B TO PRO5BI.
-           MOVE ORDFILE-NAME TO NAMEI.
-           MOVE ORDFILE-ADDR-LINE1 TO ADD1I.
-           MOVE ORDFILE-ADDR-LINE2 TO ADD2I.
-           MOVE ORDFILE-ADDR-LINE3 TO ADD3I.
-           MOVE ORDFILE-POSTAL-1 TO POS1I.
-           MOVE ORDFILE-POSTAL-2 TO POS2I.
-           MOVE ORDFILE-AREA-CODE TO PHN1I.
-           MOVE ORDFILE-EXCHANGE TO PHN2I.
-           MOVE ORDFILE-PHONE-NUM TO PHN3I.
-
-       4000-EXIT.
-
-
-       4025-TRIM-ORDFILE-DATA.
-      * PROCESS ALL DATA FROM THE ORDFILE USING THE TRIM FUNCTION
-      *=================================================================
-
-           *> SEND THE VALUES TO THE TRIM FUNCTION
-           *>=============================================
-           MOVE ORDFILE-ADDR-LINE1 TO WS-TRIM-DATA.
-           PERFORM 4050-TRIM-ORDFILE-FUNCTION.
-           MOVE WS-TRIM-DATA TO ORDFILE-ADDR-LINE1.
-
-           MOVE ORDFILE-ADDR-LINE2 TO WS-TRIM-DATA.
-           PERFORM 4050-TRIM-ORDFILE-FUNCTION.
-           MOVE WS-TRIM-DATA TO ORDFILE-ADDR-LINE2.
-
-           MOVE ORDFILE-ADDR-LINE3 TO WS-TRIM-DATA.
-           PERFORM 4050-TRIM-ORDFILE-FUNCTION.
-           MOVE WS-TRIM-DATA TO ORDFILE-ADDR-LINE3.
-
-           MOVE ORDFILE-NAME TO WS-TRIM-DATA.
-           PERFORM 4050-TRIM-ORDFILE-FUNCTION.
-           MOVE WS-TRIM-DATA TO ORDFILE-NAME.
-
-       4025-EXIT.
-
-
-       4050-TRIM-ORDFILE-FUNCTION.
-      * TRIM TRAILING SPACES FROM THE ORDFILE DATA
-      *=================================================================
-
-           *> TRIM FUNCTION REMOVES EXTRA TRAILING CHARACTERS FROM
-           *> THE DATA FROM THE ORDFILE
-           *>=============================================
-           INSPECT FUNCTION REVERSE(WS-TRIM-DATA)
-               TALLYING WS-TRIM-SPACES FOR LEADING SPACES.
-           COMPUTE WS-TRIM-LEN =
-               LENGTH OF WS-TRIM-DATA - WS-TRIM-SPACES.
-           IF WS-TRIM-LEN = 0
-               MOVE LOW-VALUES TO WS-TRIM-DATA
-           ELSE
-               MOVE WS-TRIM-DATA(1:WS-TRIM-LEN) TO WS-TRIM-DATA
-           END-IF.
-
-       4050-EXIT.
-
-
-       4100-MOVE-INPUT-TO-ORD.
-      * LOAD THE FIELDS FOR THE ENTRY SCREEN TITLE
-      *=================================================================
-
-           MOVE INVNUMI TO ORDFILE-INVOICE-NO.
-           MOVE PRO1AI TO ORDFILE-P1A.
-           MOVE PRO1BI TO ORDFILE-P1B.
-           MOVE PRO2AI TO ORDFILE-P2A.
-           MOVE PRO2BI TO ORDFILE-P2B.
-           MOVE PRO3AI TO ORDFILE-P3A.
-           MOVE PRO3BI TO ORDFILE-P3B.
-           MOVE PRO4AI TO ORDFILE-P4A.
-           MOVE PRO4BI TO ORDFILE-P4B.
-           MOVE PRO5AI TO ORDFILE-P5A.
-           MOVE PRO5BI TO ORDFILE-P5B.
-           MOVE NAMEI TO ORDFILE-NAME.
-           MOVE ADD1I TO ORDFILE-ADDR-LINE1.
-           MOVE ADD2I TO ORDFILE-ADDR-LINE2.
-           MOVE ADD3I TO ORDFILE-ADDR-LINE3.
-           MOVE POS1I TO ORDFILE-POSTAL-1.
-           MOVE POS2I TO ORDFILE-POSTAL-2.
-           MOVE PHN1I TO ORDFILE-AREA-CODE.
-           MOVE PHN2I TO ORDFILE-EXCHANGE.
-           MOVE PHN3I TO ORDFILE-PHONE-NUM.
-
-       4100-EXIT.
-
-
-       4200-WRITE-INPUT-TO-ORD.
-      * WRTIE THE NEW INFORMATION TO THE DATABASE
-      *=================================================================
-
-           *> REWRITE THE INFORMATION FOR THE UPDATED RECORD
-           *>=============================================
-           EXEC CICS REWRITE FILE('ORDFILE')
-               LENGTH(ORDFILE-LENGTH)
-               FROM(ORDFILE-RECORD)
-           END-EXEC.
-
-       4200-EXIT.
-
-
-       4300-MOVE-ORD-SAVEAREA.
-      *MOVE THE INFORMATION FROM INQUIRY FIELDS TO THE SAVEAREA
-      *=================================================================
-
-           MOVE ORDFILE-INVOICE-NO TO SAVE-INV.
-           MOVE ORDFILE-P1A TO SAVE-PRO1AI.
-           MOVE ORDFILE-P1B TO SAVE-PRO1BI.
-           MOVE ORDFILE-P2A TO SAVE-PRO2AI.
-           MOVE ORDFILE-P2B TO SAVE-PRO2BI.
-           MOVE ORDFILE-P3A TO SAVE-PRO3AI.
-           MOVE ORDFILE-P3B TO SAVE-PRO3BI.
-           MOVE ORDFILE-P4A TO SAVE-PRO4AI.
-           MOVE ORDFILE-P4B TO SAVE-PRO4BI.
-           MOVE ORDFILE-P5A TO SAVE-PRO5AI.
-           MOVE ORDFILE-P5B TO SAVE-PRO5BI.
-           MOVE ORDFILE-NAME TO SAVE-NAMEI.
-           MOVE ORDFILE-ADDR-LINE1 TO SAVE-ADD1I.
-           MOVE ORDFILE-ADDR-LINE2 TO SAVE-ADD2I.
-           MOVE ORDFILE-ADDR-LINE3 TO SAVE-ADD3I.
-           MOVE ORDFILE-POSTAL-1 TO SAVE-POS1I.
-           MOVE ORDFILE-POSTAL-2 TO SAVE-POS2I.
-           MOVE ORDFILE-AREA-CODE TO SAVE-PHN1I.
-           MOVE ORDFILE-EXCHANGE TO SAVE-PHN2I.
-           MOVE ORDFILE-PHONE-NUM TO SAVE-PHN3I.
-
-       4300-EXIT.
-
-
-      *=================================================================
-      * EXIT PARAGRAPHS
-      *=================================================================
-
-
-       9999-EXIT-APPLICATION.
-      * EXIT PROGRAM PARAGRAPH
-      *=================================================================
-
-            MOVE LOW-VALUES TO MAP2O.
-            MOVE 'GOODBYE' TO MSGO.
-
-            GOBACK.
-
-       9999-EXIT.
-
-
-       END PROGRAM GSPRGU.
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID. GSPRGU.
+       AUTHOR. GAVIN SHELLEY.
+
+
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+
+       DATA DIVISION.
+      *=================================================================
+       WORKING-STORAGE SECTION.
+           COPY 'GSMAP2'.
+           COPY 'DFHBMSCA'.
+
+
+       01  WS-TRANSFER-FIELD               PIC X(3).
+       01  WS-TRANSFER-LENGTH              PIC S9(4) COMP VALUE 3.
+       01  WS-TRANSFER-PN                  PIC S9(4) COMP VALUE 25.
+       01  WS-SAVE-LENGTH                  PIC S9(4) COMP VALUE 199.
+       01  ORDFILE-LENGTH                  PIC S9(4) COMP VALUE 246.
+
+       01 WS-SAVEAREA.
+           05 WS-UPD-SW                    PIC X(03).
+           05 SAVE-INV                     PIC X(07).
+           05 SAVE-PRO1AI                  PIC X(04).
+           05 SAVE-PRO1BI                  PIC X(04).
+           05 SAVE-PRO2AI                  PIC X(04).
+           05 SAVE-PRO2BI                  PIC X(04).
+           05 SAVE-PRO3AI                  PIC X(04).
+           05 SAVE-PRO3BI                  PIC X(04).
+           05 SAVE-PRO4AI                  PIC X(04).
+           05 SAVE-PRO4BI                  PIC X(04).
+           05 SAVE-PRO5AI                  PIC X(04).
+           05 SAVE-PRO5BI                  PIC X(04).
+           05 SAVE-QT1I                    PIC 9(03).
+           05 SAVE-PR1I                    PIC 9(05)V99.
+           05 SAVE-QT2I                    PIC 9(03).
+           05 SAVE-PR2I                    PIC 9(05)V99.
+           05 SAVE-QT3I                    PIC 9(03).
+           05 SAVE-PR3I                    PIC 9(05)V99.
+           05 SAVE-QT4I                    PIC 9(03).
+           05 SAVE-PR4I                    PIC 9(05)V99.
+           05 SAVE-QT5I                    PIC 9(03).
+           05 SAVE-PR5I                    PIC 9(05)V99.
+           05 SAVE-NAMEI                   PIC X(20).
+           05 SAVE-ADD1I                   PIC X(20).
+           05 SAVE-ADD2I                   PIC X(20).
+           05 SAVE-ADD3I                   PIC X(20).
+           05 SAVE-PROVI                   PIC X(02).
+           05 SAVE-POS1I                   PIC X(03).
+           05 SAVE-POS2I                   PIC X(03).
+           05 SAVE-PHN1I                   PIC X(03).
+           05 SAVE-PHN2I                   PIC X(03).
+           05 SAVE-PHN3I                   PIC X(04).
+           05 SAVE-STATUSI                 PIC X(01).
+
+       01 TRANSFER-VARIABLES.
+           05 WS-TRANSFER-PRODUCT          PIC X(8).
+           05 WS-TRANSFER-DESC             PIC X(17).
+
+       01  WS-DECREMENT-LEN                PIC S9(4) COMP VALUE 30.
+
+       01  WS-DECREMENT-AREA.
+           05  WS-DECR-FUNCTION            PIC X(1) VALUE 'S'.
+           05  WS-DECR-PRODUCT             PIC X(8).
+           05  FILLER                      PIC X(17).
+           05  WS-DECR-QUANTITY            PIC S9(5) COMP-3.
+           05  WS-DECR-NEG-STOCK-WARN      PIC X(1).
+               88  WS-DECR-NEG-STOCK               VALUE 'Y'.
+
+       01  CHECK-VARIABLES.
+           05  WS-CHECK-PN-ENTRY           PIC X(03).
+           05  WS-CHECK-QTY                PIC 9(03).
+           05  WS-CHECK-LINE-NUM           PIC 9(01).
+
+      *    STOCK IS NOT TAKEN OFF THE SHELF UNTIL EVERY SCREEN EDIT HAS
+      *    PASSED - EACH PRODUCT LINE'S PENDING DECREMENT IS HELD HERE
+      *    BY 2200-UPDATE-CHECK-PARTS AND ONLY ACTUALLY LINKED TO
+      *    GSPRGPA BY 2250-PROCESS-DECREMENTS, ONCE THE REST OF
+      *    2050-UPDATE-LOGIC HAS ACCEPTED THE WHOLE SCREEN.
+       01  WS-PEND-DECREMENTS.
+           05  WS-PEND-PRODUCT-1           PIC X(8).
+           05  WS-PEND-QTY-1               PIC 9(03).
+           05  WS-PEND-PRODUCT-2           PIC X(8).
+           05  WS-PEND-QTY-2               PIC 9(03).
+           05  WS-PEND-PRODUCT-3           PIC X(8).
+           05  WS-PEND-QTY-3               PIC 9(03).
+           05  WS-PEND-PRODUCT-4           PIC X(8).
+           05  WS-PEND-QTY-4               PIC 9(03).
+           05  WS-PEND-PRODUCT-5           PIC X(8).
+           05  WS-PEND-QTY-5               PIC 9(03).
+
+      *    SET BY 2250-PROCESS-DECREMENTS WHEN GSPRGPA WARNS THAT ONE
+      *    OF THIS SCREEN'S DECREMENTS DROVE A PART'S ON-HAND QTY
+      *    NEGATIVE, SO 2100-UPDATE-COMPLETE CAN TELL THE OPERATOR.
+       01  WS-NEG-STOCK-SW                 PIC X(1).
+           88  WS-NEG-STOCK-FLAGGED        VALUE 'Y'.
+
+       01  AREACD-LENGTH                   PIC S9(4) COMP VALUE 23.
+
+       01  AREACD-RECORD.
+           05  AREACD-CODE                 PIC X(3).
+           05  AREACD-DESC                 PIC X(20).
+
+       01  WS-PROVINCE-CHECK               PIC X(2).
+           88  WS-PROVINCE-VALID           VALUE 'AB' 'BC' 'MB'
+               'NB' 'NL' 'NS' 'NT' 'NU' 'ON' 'PE' 'QC' 'SK' 'YT'.
+
+       01  ORDHIST-LENGTH                  PIC S9(4) COMP VALUE 402.
+
+       01  ORDHIST-RECORD.
+           05  ORDHIST-KEY.
+               10  ORDHIST-INVOICE-NO      PIC X(7).
+               10  ORDHIST-CHG-DATE        PIC 9(7).
+               10  ORDHIST-CHG-TIME        PIC 9(7).
+           05  ORDHIST-OPERATOR-ID         PIC X(3).
+           05  ORDHIST-TERMINAL-ID         PIC X(4).
+           05  ORDHIST-BEFORE-NAME         PIC X(20).
+           05  ORDHIST-BEFORE-PRODUCTS.
+               10  ORDHIST-BEFORE-PRODUCT1.
+                   15  ORDHIST-BEFORE-P1A      PIC X(4).
+                   15  ORDHIST-BEFORE-P1B      PIC X(4).
+                   15  ORDHIST-BEFORE-P1-QTY   PIC 9(3).
+                   15  ORDHIST-BEFORE-P1-PRICE PIC 9(5)V99.
+               10  ORDHIST-BEFORE-PRODUCT2.
+                   15  ORDHIST-BEFORE-P2A      PIC X(4).
+                   15  ORDHIST-BEFORE-P2B      PIC X(4).
+                   15  ORDHIST-BEFORE-P2-QTY   PIC 9(3).
+                   15  ORDHIST-BEFORE-P2-PRICE PIC 9(5)V99.
+               10  ORDHIST-BEFORE-PRODUCT3.
+                   15  ORDHIST-BEFORE-P3A      PIC X(4).
+                   15  ORDHIST-BEFORE-P3B      PIC X(4).
+                   15  ORDHIST-BEFORE-P3-QTY   PIC 9(3).
+                   15  ORDHIST-BEFORE-P3-PRICE PIC 9(5)V99.
+               10  ORDHIST-BEFORE-PRODUCT4.
+                   15  ORDHIST-BEFORE-P4A      PIC X(4).
+                   15  ORDHIST-BEFORE-P4B      PIC X(4).
+                   15  ORDHIST-BEFORE-P4-QTY   PIC 9(3).
+                   15  ORDHIST-BEFORE-P4-PRICE PIC 9(5)V99.
+               10  ORDHIST-BEFORE-PRODUCT5.
+                   15  ORDHIST-BEFORE-P5A      PIC X(4).
+                   15  ORDHIST-BEFORE-P5B      PIC X(4).
+                   15  ORDHIST-BEFORE-P5-QTY   PIC 9(3).
+                   15  ORDHIST-BEFORE-P5-PRICE PIC 9(5)V99.
+           05  ORDHIST-BEFORE-ADDR-LINE1   PIC X(20).
+           05  ORDHIST-BEFORE-ADDR-LINE2   PIC X(20).
+           05  ORDHIST-BEFORE-ADDR-LINE3   PIC X(20).
+           05  ORDHIST-BEFORE-POSTAL.
+               10  ORDHIST-BEFORE-POSTAL-1     PIC XXX.
+               10  ORDHIST-BEFORE-POSTAL-2     PIC XXX.
+           05  ORDHIST-BEFORE-PHONE.
+               10  ORDHIST-BEFORE-AREA-CODE    PIC XXX.
+               10  ORDHIST-BEFORE-EXCHANGE     PIC XXX.
+               10  ORDHIST-BEFORE-PHONE-NUM    PIC XXXX.
+           05  ORDHIST-BEFORE-STATUS       PIC X(1).
+           05  ORDHIST-AFTER-NAME          PIC X(20).
+           05  ORDHIST-AFTER-PRODUCTS.
+               10  ORDHIST-AFTER-PRODUCT1.
+                   15  ORDHIST-AFTER-P1A       PIC X(4).
+                   15  ORDHIST-AFTER-P1B       PIC X(4).
+                   15  ORDHIST-AFTER-P1-QTY    PIC 9(3).
+                   15  ORDHIST-AFTER-P1-PRICE  PIC 9(5)V99.
+               10  ORDHIST-AFTER-PRODUCT2.
+                   15  ORDHIST-AFTER-P2A       PIC X(4).
+                   15  ORDHIST-AFTER-P2B       PIC X(4).
+                   15  ORDHIST-AFTER-P2-QTY    PIC 9(3).
+                   15  ORDHIST-AFTER-P2-PRICE  PIC 9(5)V99.
+               10  ORDHIST-AFTER-PRODUCT3.
+                   15  ORDHIST-AFTER-P3A       PIC X(4).
+                   15  ORDHIST-AFTER-P3B       PIC X(4).
+                   15  ORDHIST-AFTER-P3-QTY    PIC 9(3).
+                   15  ORDHIST-AFTER-P3-PRICE  PIC 9(5)V99.
+               10  ORDHIST-AFTER-PRODUCT4.
+                   15  ORDHIST-AFTER-P4A       PIC X(4).
+                   15  ORDHIST-AFTER-P4B       PIC X(4).
+                   15  ORDHIST-AFTER-P4-QTY    PIC 9(3).
+                   15  ORDHIST-AFTER-P4-PRICE  PIC 9(5)V99.
+               10  ORDHIST-AFTER-PRODUCT5.
+                   15  ORDHIST-AFTER-P5A       PIC X(4).
+                   15  ORDHIST-AFTER-P5B       PIC X(4).
+                   15  ORDHIST-AFTER-P5-QTY    PIC 9(3).
+                   15  ORDHIST-AFTER-P5-PRICE  PIC 9(5)V99.
+           05  ORDHIST-AFTER-ADDR-LINE1    PIC X(20).
+           05  ORDHIST-AFTER-ADDR-LINE2    PIC X(20).
+           05  ORDHIST-AFTER-ADDR-LINE3    PIC X(20).
+           05  ORDHIST-AFTER-POSTAL.
+               10  ORDHIST-AFTER-POSTAL-1      PIC XXX.
+               10  ORDHIST-AFTER-POSTAL-2      PIC XXX.
+           05  ORDHIST-AFTER-PHONE.
+               10  ORDHIST-AFTER-AREA-CODE     PIC XXX.
+               10  ORDHIST-AFTER-EXCHANGE      PIC XXX.
+               10  ORDHIST-AFTER-PHONE-NUM     PIC XXXX.
+           05  ORDHIST-AFTER-STATUS        PIC X(1).
+
+       01  ORDFILE-RECORD.
+            05  ORDFILE-KEY.
+                10  ORDFILE-PREFIX         PIC XXX VALUE 'XYZ'.
+                10  ORDFILE-INVOICE-NO     PIC X(7).
+            05  ORDFILE-NAME               PIC X(20).
+            05  ORDFILE-PRODUCTS.
+                10  ORDFILE-PRODUCT1.
+                    15  ORDFILE-P1A        PIC X(4).
+                    15  ORDFILE-P1B        PIC X(4).
+                    15  ORDFILE-P1-QTY     PIC 9(3).
+                    15  ORDFILE-P1-PRICE   PIC 9(5)V99.
+                10  ORDFILE-PRODUCT2.
+                    15 ORDFILE-P2A         PIC X(4).
+                    15 ORDFILE-P2B         PIC X(4).
+                    15  ORDFILE-P2-QTY     PIC 9(3).
+                    15  ORDFILE-P2-PRICE   PIC 9(5)V99.
+                10  ORDFILE-PRODUCT3.
+                    15 ORDFILE-P3A         PIC X(4).
+                    15 ORDFILE-P3B         PIC X(4).
+                    15  ORDFILE-P3-QTY     PIC 9(3).
+                    15  ORDFILE-P3-PRICE   PIC 9(5)V99.
+                10  ORDFILE-PRODUCT4.
+                    15 ORDFILE-P4A         PIC X(4).
+                    15 ORDFILE-P4B         PIC X(4).
+                    15  ORDFILE-P4-QTY     PIC 9(3).
+                    15  ORDFILE-P4-PRICE   PIC 9(5)V99.
+                10  ORDFILE-PRODUCT5.
+                    15 ORDFILE-P5A         PIC X(4).
+                    15 ORDFILE-P5B         PIC X(4).
+                    15  ORDFILE-P5-QTY     PIC 9(3).
+                    15  ORDFILE-P5-PRICE   PIC 9(5)V99.
+            05  ORDFILE-INVOICE-TOTAL      PIC 9(7)V99.
+            05  ORDFILE-ADDR-LINE1         PIC X(20).
+            05  ORDFILE-ADDR-LINE2         PIC X(20).
+            05  ORDFILE-ADDR-LINE3         PIC X(20).
+            05  ORDFILE-POSTAL.
+                10  ORDFILE-POSTAL-1       PIC XXX.
+                10  ORDFILE-POSTAL-2       PIC XXX.
+            05  ORDFILE-PHONE.
+                10  ORDFILE-AREA-CODE      PIC XXX.
+                10  ORDFILE-EXCHANGE       PIC XXX.
+                10  ORDFILE-PHONE-NUM      PIC XXXX.
+            05  ORDFILE-AUDIT.
+                10  ORDFILE-OPERATOR-ID    PIC X(3).
+                10  ORDFILE-TERMINAL-ID    PIC X(4).
+                10  ORDFILE-LAST-CHG-DATE  PIC 9(7).
+                10  ORDFILE-LAST-CHG-TIME  PIC 9(7).
+            05  ORDFILE-ORDER-DATE         PIC 9(7).
+            05  ORDFILE-STATUS             PIC X(1).
+                88  ORDFILE-STATUS-OPEN           VALUE 'O'.
+                88  ORDFILE-STATUS-SHIPPED        VALUE 'S'.
+                88  ORDFILE-STATUS-CANCELLED      VALUE 'C'.
+            05  ORDFILE-DETAIL-COUNT       PIC 9(3).
+            05  ORDFILE-DETAIL-TOTAL       PIC 9(7)V99.
+
+       01 INVOICE-HOLD.
+           05  KEEP-INV                    PIC X(7).
+
+       01 PRODUCT-NUMBER.
+
+           05  PRODUCT-A                   PIC X(4).
+           05  PRODUCT-B                   PIC X(4).
+
+       01 TRIM-ORDFILE-DATA.
+           05  WS-TRIM-DATA                PIC X(20).
+           05  WS-TRIM-SPACES              PIC 9(4) VALUE 0.
+           05  WS-TRIM-LEN                 PIC 9(4) VALUE 0.
+
+       LINKAGE SECTION.
+      *=================================================================
+       01 DFHCOMMAREA.
+           05  LK-SAVE                     PIC X(199) .
+
+
+
+       PROCEDURE DIVISION.
+      *=================================================================
+      *=================================================================
+
+
+       000-START-LOGIC.
+      * START OF PROGRAM CODE
+      *=================================================================
+
+           *> TRANSFER CONTROL FROM OTHER SCREENS
+           *>=============================================
+           IF EIBCALEN EQUAL 3
+               GO TO 100-FIRST-TIME
+           END-IF.
+
+           *> A 7-BYTE COMMAREA MEANS GSPRGB XCTL'D HERE WITH AN
+           *> INVOICE NUMBER PICKED OFF THE BROWSE SCREEN - LOAD IT
+           *> STRAIGHT INTO UPDATE MODE INSTEAD OF STARTING AT INQUIRY
+           *>=============================================
+           IF EIBCALEN EQUAL 7
+               GO TO 150-JUMP-TO-UPDATE
+           END-IF.
+
+           *> CONDITION HANDLERS / RECIEVE MAP
+           *>=============================================
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(100-FIRST-TIME)
+           END-EXEC.
+           EXEC CICS HANDLE CONDITION
+               NOTFND(200-NOT-FOUND)
+           END-EXEC.
+           EXEC CICS
+               HANDLE AID PF1 (300-FNC1-MENU)
+           END-EXEC.
+           EXEC CICS
+               HANDLE AID PF4 (400-FNC4-EXIT)
+           END-EXEC.
+           EXEC CICS
+               HANDLE AID PF7 (500-FNC7-CLEAR)
+           END-EXEC.
+           EXEC CICS HANDLE CONDITION
+               DUPREC(600-DUPLICATE)
+           END-EXEC.
+
+           *> REVIEVE MAP AND MAPSET
+           EXEC CICS
+               RECEIVE MAP('MAP2') MAPSET('GSMAP2')
+           END-EXEC.
+
+           *> MOVE THE INFORMATION FROM THE COMMAREA TO SAVEAREA
+           *>=============================================
+           MOVE LK-SAVE TO WS-SAVEAREA.
+
+           *> CHECK FOR UPDATE OR INQUIRY PROCESSING
+           *>=============================================
+           IF WS-UPD-SW EQUALS 'UPD'
+               GO TO 2000-INVOICE-CHANGE
+           ELSE
+               GO TO 1000-INQUIRY-LOGIC
+           END-IF.
+
+       000-EXIT.
+
+
+       100-FIRST-TIME.
+      * FIRST TIME RUN / MAP FAIL PARAGRAPH
+      *=================================================================
+
+           *> CLEAR THE MAP AND SEND TO THE SCREEN
+           *>=============================================
+           MOVE 'XXX' TO WS-CHECK-PN-ENTRY.
+           MOVE LOW-VALUES TO MAP2O.
+           PERFORM 3100-MAP-TITLE-INQUIRY.
+           PERFORM 3200-MAP-PROT-TITLE.
+           MOVE 'INQ' TO WS-UPD-SW.
+           EXEC CICS
+               SEND MAP('MAP2') MAPSET('GSMAP2') ERASE
+           END-EXEC.
+           EXEC CICS RETURN TRANSID('GS04')
+               COMMAREA(WS-SAVEAREA)
+               LENGTH(WS-SAVE-LENGTH)
+           END-EXEC.
+
+       100-EXIT.
+
+
+       150-JUMP-TO-UPDATE.
+      * LOAD AN INVOICE STRAIGHT INTO UPDATE MODE WHEN GSPRGB HANDS
+      * US ITS INVOICE NUMBER INSTEAD OF THE NORMAL 3-BYTE TRANSFER
+      *=================================================================
+
+           EXEC CICS HANDLE CONDITION
+               NOTFND(200-NOT-FOUND)
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MAP2O.
+           MOVE 'XXX' TO WS-CHECK-PN-ENTRY.
+           MOVE LK-SAVE(1:7) TO INVNUMI.
+           MOVE INVNUMI TO ORDFILE-INVOICE-NO.
+
+           *> READ INFORMATION FROM ORDFILE
+           EXEC CICS READ FILE('ORDFILE')
+               INTO(ORDFILE-RECORD)
+               LENGTH(ORDFILE-LENGTH)
+               RIDFLD(ORDFILE-KEY)
+           END-EXEC.
+
+           *> MOVE THE FOCUS TO THE FIRST PRODUCT ON THE UPDATE SCREEN
+           MOVE -1 TO PRO1AL.
+           *> TRIM THE TRAILING SPACES FROM ORDFILE DATA
+           PERFORM 4025-TRIM-ORDFILE-DATA.
+           *> MOVE THE DATA TO THE SAVEAREA
+           PERFORM 4300-MOVE-ORD-SAVEAREA.
+           *> UNPROTECT THE MAP TO ALLOW CHANGES OF INVOICE DATA
+           PERFORM 3300-MAP-UNPROTECT.
+           *> CHANGE THE TITLE ON THE SCREEN
+           PERFORM 3150-MAP-TITLE-UPDATE.
+           MOVE SPACES TO MSGO.
+           *> MOVE THE INFORMATION FROM ORDFILE TO THE MAP
+           PERFORM 4000-MOVE-ORD-TO-INPUT.
+           *> SEND THE MAP WITH THE NEW VALUES
+           PERFORM 3050-MAP-SEND-UPD.
+
+       150-EXIT.
+
+
+       200-NOT-FOUND.
+      * INVOICE RECORD INFORMATION IS NOT FOUND
+      *=================================================================
+
+           *> RECORD MATCHING THE INVOICE NUMBER WAS NOUT
+           *>=============================================
+           MOVE INVNUMI TO KEEP-INV.
+           MOVE LOW-VALUES TO MAP2O.
+           PERFORM 3100-MAP-TITLE-INQUIRY.
+           PERFORM 3200-MAP-PROT-TITLE.
+           EXEC CICS
+               SEND MAP('MAP2') MAPSET('GSMAP2')
+           END-EXEC.
+           MOVE '*          RECORD NOT FOUND            *' TO MSGO.
+           MOVE DFHPROTI TO MSGA.
+           EXEC CICS
+              SEND MAP('MAP2') MAPSET('GSMAP2')ERASE
+           END-EXEC.
+           MOVE -1 TO INVNUML.
+           MOVE KEEP-INV TO INVNUMI.
+           PERFORM 3000-MAP-SEND-INQ.
+
+       200-EXIT.
+
+
+       300-FNC1-MENU.
+      * FUNCTION 1 COMMANDS - MAIN MENU
+      *=================================================================
+
+           *> SEND CONTROL BACK TO THE MAIN MENU
+           *>=============================================
+           EXEC CICS XCTL
+               PROGRAM('gsprgm')
+               COMMAREA(WS-TRANSFER-FIELD)
+               LENGTH(WS-TRANSFER-LENGTH)
+           END-EXEC.
+
+       300-EXIT.
+
+
+       400-FNC4-EXIT.
+      * FUNCTION 4 COMMANDS - EXIT SYSTEM
+      *=================================================================
+
+           *> EXIT THE APPLICATION FROM THE CURRENT SCREEN
+           *>=============================================
+           MOVE LOW-VALUES TO MAP2O.
+           EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       400-EXIT.
+
+
+       500-FNC7-CLEAR.
+      * CLEAR THE SCREEN INFORMATION - IF AN UPDATE IS IN PROGRESS,
+      * A SECOND PRESS OF CLEAR IS NEEDED TO CONFIRM THE CHANGES ARE
+      * TO BE THROWN AWAY
+      *=================================================================
+
+           *> HANDLE AID BYPASSES THE RECEIVE MAP IN 000-START-LOGIC
+           *> SO THE SAVEAREA HAS TO BE LOADED FROM THE COMMAREA HERE
+           MOVE LK-SAVE TO WS-SAVEAREA.
+
+           IF WS-UPD-SW EQUALS 'UPD'
+               MOVE 'CLR' TO WS-UPD-SW
+               MOVE "*UNSAVED CHANGES - PRESS CLEAR AGAIN*" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               EXEC CICS
+                  SEND MAP('MAP2') MAPSET('GSMAP2')
+               END-EXEC
+               EXEC CICS RETURN TRANSID('GS04')
+                   COMMAREA(WS-SAVEAREA)
+                   LENGTH(WS-SAVE-LENGTH)
+               END-EXEC
+           ELSE
+
+           *> CLEAR THE INFORMATION ON THE SCREEN
+           *>=============================================
+           MOVE 'XXX' TO WS-CHECK-PN-ENTRY
+           MOVE LOW-VALUES TO MAP2O
+           MOVE 'INQ' TO WS-UPD-SW
+           PERFORM 3100-MAP-TITLE-INQUIRY
+           PERFORM 3200-MAP-PROT-TITLE
+           EXEC CICS
+              SEND MAP('MAP2') MAPSET('GSMAP2')ERASE
+           END-EXEC
+           EXEC CICS RETURN TRANSID('GS04')
+               COMMAREA(WS-SAVEAREA)
+               LENGTH(WS-SAVE-LENGTH)
+           END-EXEC
+           END-IF.
+
+       500-EXIT.
+
+
+       600-DUPLICATE.
+      * DUPLICATE RECORDS PARAGRAPH
+      *=================================================================
+
+           *> THE RECORD FOR SAVING ALREADY EXISTS IN THE DB
+           *>=============================================
+           MOVE LOW-VALUES             TO MAP2O.
+           MOVE DFHPROTI TO MSGA.
+           MOVE "*    DUPLICATE RECORD WAS FOUND    *" TO MSGO.
+           MOVE -1                     TO INVNUML.
+           PERFORM 3300-MAP-UNPROTECT.
+           PERFORM 3000-MAP-SEND-INQ.
+
+       600-EXIT.
+
+
+      *=================================================================
+      * INQUIRY PARAGRAPHS
+      *=================================================================
+
+
+       1000-INQUIRY-LOGIC.
+      * MAIN PROGRAM LOGIC PARAGRAPH
+      *=================================================================
+
+           *> CHECK TO SEE IF THE USER IS EXITING THE SCREEN
+           *>===============================================
+
+           *> EXIT THE SCREEN
+           IF INVNUMI IS EQUAL TO 'XXXXXXX'
+               OR INVNUMI (1:5) IS EQUAL TO 'ABORT'
+               PERFORM 300-FNC1-MENU
+           ELSE
+           *> CHECK TO SEE IF THE USERS IS CLEARING THE SCREEN
+           *>===============================================
+           IF INVNUMI (1:5) IS EQUAL TO 'CLEAR'
+               PERFORM 500-FNC7-CLEAR
+           ELSE
+
+           *> CHECK INVOICE NUMBER
+           *>===============================================
+
+           *> CHECK TO SEE IF THE INVOICE NUMBER IS LESS THAN 7 LONG
+           IF INVNUML IS LESS THAN 7
+               MOVE LOW-VALUES TO MAP2O
+               MOVE "*  INVOICE NUMBER MUST BE 7 LONG   *" TO MSGO
+               MOVE DFHUNIMD TO INVNUMA
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO INVNUML
+               PERFORM 3100-MAP-TITLE-INQUIRY
+               PERFORM 3000-MAP-SEND-INQ
+           END-IF.
+
+           *> CHECK TO SEE IF THERE ARE SPACES IN THE INVOICE NUMBER
+           IF INVNUMI(1:1) EQUAL SPACES OR
+               INVNUMI(2:1) EQUAL SPACES OR
+               INVNUMI(3:1) EQUAL SPACES OR
+               INVNUMI(4:1) EQUAL SPACES OR
+               INVNUMI(5:1) EQUAL SPACES OR
+               INVNUMI(6:1) EQUAL SPACES OR
+               INVNUMI(7:1) EQUAL SPACES
+                   MOVE INVNUMI TO KEEP-INV
+                   MOVE LOW-VALUES TO MAP2O
+                   MOVE "*  INVOICE NUMBER MUST BE 7 LONG   *" TO MSGO
+                   MOVE DFHUNIMD TO INVNUMA
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO INVNUML
+                   MOVE KEEP-INV TO INVNUMI
+                   PERFORM 3100-MAP-TITLE-INQUIRY
+                   PERFORM 3000-MAP-SEND-INQ
+           END-IF.
+
+           *> CHECK TO SEE IF THE VALUES ARE NUMERIC
+           IF INVNUMI IS NOT NUMERIC
+               MOVE LOW-VALUES TO MAP2O
+               MOVE "*  INVOICE NUMBER MUST BE NUMERIC  *" TO MSGO
+               MOVE DFHUNIMD TO INVNUMA
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO INVNUML
+               PERFORM 3100-MAP-TITLE-INQUIRY
+               PERFORM 3000-MAP-SEND-INQ
+           END-IF.
+
+           *> MOVE INVNUM TO ORDFILE TO RETRIEVE INVOICE INFORMATION
+           MOVE INVNUMI TO ORDFILE-INVOICE-NO.
+
+           *> READ INFORMATION FROM ORDFILE
+           EXEC CICS READ FILE('ORDFILE')
+               INTO(ORDFILE-RECORD)
+               LENGTH(ORDFILE-LENGTH)
+               RIDFLD(ORDFILE-KEY)
+           END-EXEC.
+
+           *> MOVE THE FOCUS TO THE FIRST PRODUCT ON THE UPDATE SCREEN
+           MOVE -1 TO PRO1AL
+           *> TRIM THE TRAILING SPACES FROM ORDFILE DATA
+           PERFORM 4025-TRIM-ORDFILE-DATA.
+           *> MOVE THE DATA TO THE SAVEAREA
+           PERFORM 4300-MOVE-ORD-SAVEAREA.
+           *> UNRPOTECT THE MAP TO ALLOW CHANGES OF INVOICE DATA
+           PERFORM 3300-MAP-UNPROTECT.
+           *> CHANGE THE TITLE ON THE SCREEN
+           PERFORM 3150-MAP-TITLE-UPDATE.
+           *> CHANGE THE SCREEN MESSAGE FOR RECORD FOUND
+           MOVE SPACES TO MSGO.
+           *> MOVE THE INFORMATION FROM ORDFILE TO THE MAP
+           PERFORM 4000-MOVE-ORD-TO-INPUT.
+           *> SEND THE MAP WITH THE NEW VALUES
+           PERFORM 3050-MAP-SEND-UPD.
+
+       1000-EXIT.
+
+
+      *=================================================================
+      * UPDATE PARAGRAPHS
+      *=================================================================
+
+
+       2000-INVOICE-CHANGE.
+      * DETERMINE IF THE INVOICE INFORMATION HAS BEEN CHANGED
+      *=================================================================
+
+           *> DETERMINE IF ANY OF THE VALUES HAVE BEEN CHANGED
+           *>=============================================
+
+           *> PERFORM UPDATE LOGIC IF FIELDS HAVE BEEN CHANGES
+           IF SAVE-PRO1AI NOT EQUALS PRO1AI
+               OR SAVE-PRO1BI NOT EQUALS PRO1BI
+               OR SAVE-PRO2AI NOT EQUALS PRO2AI
+               OR SAVE-PRO2BI NOT EQUALS PRO2BI
+               OR SAVE-PRO3AI NOT EQUALS PRO3AI
+               OR SAVE-PRO3BI NOT EQUALS PRO3BI
+               OR SAVE-PRO4AI NOT EQUALS PRO4AI
+               OR SAVE-PRO4BI NOT EQUALS PRO4BI
+               OR SAVE-PRO5AI NOT EQUALS PRO5AI
+               OR SAVE-PRO5BI NOT EQUALS PRO5BI
+               OR SAVE-QT1I NOT EQUALS QT1I
+               OR SAVE-PR1I NOT EQUALS PR1I
+               OR SAVE-QT2I NOT EQUALS QT2I
+               OR SAVE-PR2I NOT EQUALS PR2I
+               OR SAVE-QT3I NOT EQUALS QT3I
+               OR SAVE-PR3I NOT EQUALS PR3I
+               OR SAVE-QT4I NOT EQUALS QT4I
+               OR SAVE-PR4I NOT EQUALS PR4I
+               OR SAVE-QT5I NOT EQUALS QT5I
+               OR SAVE-PR5I NOT EQUALS PR5I
+               OR SAVE-NAMEI NOT EQUALS NAMEI
+               OR SAVE-ADD1I NOT EQUALS ADD1I
+               OR SAVE-ADD2I NOT EQUALS ADD2I
+               OR SAVE-ADD3I NOT EQUALS ADD3I
+               OR SAVE-PROVI NOT EQUALS PROVI
+               OR SAVE-POS1I NOT EQUALS POS1I
+               OR SAVE-POS2I NOT EQUALS POS2I
+               OR SAVE-PHN1I NOT EQUALS PHN1I
+               OR SAVE-PHN2I NOT EQUALS PHN2I
+               OR SAVE-PHN3I NOT EQUALS PHN3I
+               OR SAVE-STATUSI NOT EQUALS STATI
+               PERFORM 2050-UPDATE-LOGIC
+           ELSE
+               *> CLEAR THE MAP AND RETURN TO INQUIRY WHEN NO
+               *> CHNAGES HAVE BEEN MADE
+               MOVE LOW-VALUES TO MAP2O
+               EXEC CICS
+                   SEND MAP('MAP2') MAPSET('GSMAP2')ERASE
+               END-EXEC
+               MOVE DFHPROTI TO MSGA
+               MOVE '*           NO CHANGES MADE            *' TO MSGO
+               PERFORM 3000-MAP-SEND-INQ
+           END-IF.
+
+
+       2000-EXIT.
+
+
+       2050-UPDATE-LOGIC.
+      * LOGIC FOR UPDATING INVOICE DATA
+      *=================================================================
+
+           *> NO STOCK HAS BEEN TAKEN OFF THE SHELF FOR THIS SCREEN YET
+           MOVE ZERO TO WS-PEND-QTY-1 WS-PEND-QTY-2 WS-PEND-QTY-3
+               WS-PEND-QTY-4 WS-PEND-QTY-5.
+           MOVE 'N' TO WS-NEG-STOCK-SW.
+
+        *> CHECK TO SEE IF THE USER IS EXITING THE SCREEN
+           *>===============================================
+
+           IF INVNUMI IS EQUAL TO 'XXXXXXX'
+               OR INVNUMI (1:5) IS EQUAL TO 'ABORT'
+                   EXEC CICS XCTL
+                       PROGRAM('gsprgm')
+                       COMMAREA(WS-TRANSFER-FIELD)
+                       LENGTH(WS-TRANSFER-LENGTH)
+                   END-EXEC
+           ELSE
+
+           *> CHECK TO SEE IF THE USER WANTS TO CLEAR
+           *>===============================================
+           IF INVNUMI (1:5) IS EQUAL TO 'CLEAR'
+               PERFORM 500-FNC7-CLEAR
+           ELSE
+
+           *> CHECK INVOICE NUMBER
+           *>===============================================
+
+           *> CHECK TO SEE IF THE INVOICE NUMBER IS LESS THAN 7 LONG
+           IF INVNUML IS LESS THAN 7
+               MOVE "*  INVOICE NUMBER MUST BE 7 LONG   *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO INVNUML
+               MOVE DFHUNIMD TO INVNUMA
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+
+            *> CHECK TO SEE IF THERE ARE SPACES IN THE INVOICE NUMBER
+           IF INVNUMI(1:1) EQUAL SPACES OR
+               INVNUMI(2:1) EQUAL SPACES OR
+               INVNUMI(3:1) EQUAL SPACES OR
+               INVNUMI(4:1) EQUAL SPACES OR
+               INVNUMI(5:1) EQUAL SPACES OR
+               INVNUMI(6:1) EQUAL SPACES OR
+               INVNUMI(7:1) EQUAL SPACES
+                   MOVE LOW-VALUES TO MAP2O
+               MOVE "*  INVOICE NUMBER MUST BE 7 LONG   *" TO MSGO
+                   MOVE DFHUNIMD TO INVNUMA
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO INVNUML
+                   PERFORM 3050-MAP-SEND-UPD
+           END-IF.
+
+           *> CHECK TO SEE IF THE VALUES ARE NUMERIC
+           IF INVNUMI IS NOT NUMERIC
+               MOVE "*  INVOICE NUMBER MUST BE NUMERIC  *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO INVNUML
+               MOVE DFHUNIMD TO INVNUMA
+               PERFORM 3050-MAP-SEND-UPD
+           END-IF.
+
+           *> CHECK PRODUCT NUMBERS
+           *>=============================================
+
+
+           *> CHECK TO SEE IF THE PRODUCT NUMBER 1 IS VALID
+           *> =============================================
+           IF PRO1AL EQUAL ZERO
+               AND PRO1BL EQUAL ZERO
+                   MOVE SPACES TO MSGO
+           ELSE
+           IF PRO1AI IS NOT ALPHABETIC
+               MOVE "* P1-A SECTION MUST BE ALPHABETIC  *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO1AL
+               MOVE DFHUNIMD TO PRO1AA
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO1AI(1:1) EQUAL SPACES OR
+               PRO1AI(2:1) EQUAL SPACES OR
+               PRO1AI(3:1) EQUAL SPACES OR
+               PRO1AI(4:1) EQUAL SPACES
+               MOVE "*P1-A SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO1AL
+               MOVE DFHUNIMD TO PRO1AA
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO1BL IS LESS THAN 4
+               MOVE "*P1-B SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO1BL
+               MOVE DFHUNIMD TO PRO1BA
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO1BI IS NOT NUMERIC
+                MOVE "*  P1-B SECTION MUST BE NUMERIC   *" TO MSGO
+                PERFORM 3300-MAP-UNPROTECT
+                MOVE DFHPROTI TO MSGA
+                MOVE -1 TO PRO1BL
+                MOVE DFHUNIMD TO PRO1BA
+                PERFORM 3050-MAP-SEND-UPD
+           END-IF.
+           *> CHECK PRODUCT CODE DATABASE
+           IF PRO1AL NOT EQUAL ZERO
+               AND PRO1BL NOT EQUAL ZERO
+                   *> MOVE PRODUCT NUMBERS TO WS-PRODUCT BEFORE
+                   MOVE PRO1AI TO PRODUCT-A
+                   MOVE PRO1BI TO PRODUCT-B
+
+                   IF PRO1AI NOT EQUAL SAVE-PRO1AI
+                       OR PRO1BI NOT EQUAL SAVE-PRO1BI
+                           MOVE QT1I TO WS-CHECK-QTY
+                   ELSE
+                   IF QT1I GREATER THAN SAVE-QT1I
+                       COMPUTE WS-CHECK-QTY = QT1I - SAVE-QT1I
+                   ELSE
+                       MOVE 0 TO WS-CHECK-QTY
+                   END-IF.
+
+                   MOVE 1 TO WS-CHECK-LINE-NUM
+                   PERFORM 2200-UPDATE-CHECK-PARTS
+
+                   *> CHECK THE DESCRIPTION TO SEE WHAT WAS RETURNED
+                   IF WS-TRANSFER-DESC IS NUMERIC
+                       MOVE "*         DATABASE ERROR          *"
+                           TO MSGO
+                       PERFORM 3300-MAP-UNPROTECT
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO PRO1AL
+                       MOVE DFHUNIMD TO PRO1AA
+                       MOVE DFHUNIMD TO PRO1BA
+                       PERFORM 3050-MAP-SEND-UPD
+                   ELSE
+                   IF WS-TRANSFER-DESC EQUAL 'PART NOT FOUND'
+                       MOVE "*         PART NOT FOUND          *"
+                           TO MSGO
+                       PERFORM 3300-MAP-UNPROTECT
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO PRO1AL
+                       MOVE DFHUNIMD TO PRO1AA
+                       MOVE DFHUNIMD TO PRO1BA
+                       PERFORM 3050-MAP-SEND-UPD
+                   ELSE
+                       MOVE WS-TRANSFER-DESC TO PDS1O
+                   END-IF
+               MOVE "YES" TO WS-CHECK-PN-ENTRY
+           END-IF.
+
+
+           *> CHECK TO SEE IF THE PRODUCT NUMBER 2 IS VALID
+           *> =============================================
+            IF PRO2AL EQUAL ZERO
+               AND PRO2BL EQUAL ZERO
+                   MOVE SPACES TO MSGO
+           ELSE
+           IF PRO2AI IS NOT ALPHABETIC
+               MOVE "* P2-A SECTION MUST BE ALPHABETIC  *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO2AL
+               MOVE DFHUNIMD TO PRO2AA
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO2AI(1:1) EQUAL SPACES OR
+               PRO2AI(2:1) EQUAL SPACES OR
+               PRO2AI(3:1) EQUAL SPACES OR
+               PRO2AI(4:1) EQUAL SPACES
+               MOVE "*P2-A SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO2AL
+               MOVE DFHUNIMD TO PRO2AA
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO2BL IS LESS THAN 4
+               MOVE "*P2-B SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO2BL
+               MOVE DFHUNIMD TO PRO2BA
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO2BI IS NOT NUMERIC
+               MOVE "*  P2-B SECTION MUST BE NUMERIC   *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO2BL
+               MOVE DFHUNIMD TO PRO2BA
+               PERFORM 3050-MAP-SEND-UPD
+           END-IF.
+           *> CHECK PRODUCT CODE DATABASE
+           IF PRO2AL NOT EQUAL ZERO
+               AND PRO2BL NOT EQUAL ZERO
+                   *> MOVE PRODUCT NUMBERS TO WS-PRODUCT BEFORE
+                   MOVE PRO2AI TO PRODUCT-A
+                   MOVE PRO2BI TO PRODUCT-B
+
+                   IF PRO2AI NOT EQUAL SAVE-PRO2AI
+                       OR PRO2BI NOT EQUAL SAVE-PRO2BI
+                           MOVE QT2I TO WS-CHECK-QTY
+                   ELSE
+                   IF QT2I GREATER THAN SAVE-QT2I
+                       COMPUTE WS-CHECK-QTY = QT2I - SAVE-QT2I
+                   ELSE
+                       MOVE 0 TO WS-CHECK-QTY
+                   END-IF.
+
+                   MOVE 2 TO WS-CHECK-LINE-NUM
+                   PERFORM 2200-UPDATE-CHECK-PARTS
+
+                   *> CHECK THE DESCRIPTION TO SEE WHAT WAS RETURNED
+                   IF WS-TRANSFER-DESC IS NUMERIC
+                       MOVE "*         DATABASE ERROR          *"
+                           TO MSGO
+                       PERFORM 3300-MAP-UNPROTECT
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO PRO2AL
+                       MOVE DFHUNIMD TO PRO2AA
+                       MOVE DFHUNIMD TO PRO2BA
+                       PERFORM 3050-MAP-SEND-UPD
+                   ELSE
+                   IF WS-TRANSFER-DESC EQUAL 'PART NOT FOUND'
+                       MOVE "*         PART NOT FOUND          *"
+                           TO MSGO
+                       PERFORM 3300-MAP-UNPROTECT
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO PRO2AL
+                       MOVE DFHUNIMD TO PRO2AA
+                       MOVE DFHUNIMD TO PRO2BA
+                       PERFORM 3050-MAP-SEND-UPD
+                   ELSE
+                       MOVE WS-TRANSFER-DESC TO PDS2O
+                   END-IF
+               MOVE "YES" TO WS-CHECK-PN-ENTRY
+           END-IF.
+
+
+           *> CHECK TO SEE IF THE PRODUCT NUMBER 3 IS VALID
+           *> =============================================
+            IF PRO3AL EQUAL ZERO
+               AND PRO3BL EQUAL ZERO
+                   MOVE SPACES TO MSGO
+           ELSE
+           IF PRO3AI IS NOT ALPHABETIC
+               MOVE "* P3-A SECTION MUST BE ALPHABETIC  *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO3AL
+               MOVE DFHUNIMD TO PRO3AA
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO3AI(1:1) EQUAL SPACES OR
+               PRO3AI(2:1) EQUAL SPACES OR
+               PRO3AI(3:1) EQUAL SPACES OR
+               PRO3AI(4:1) EQUAL SPACES
+               MOVE "*P3-A SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO3AL
+               MOVE DFHUNIMD TO PRO3AA
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO3BL IS LESS THAN 4
+               MOVE "*P3-B SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO3BL
+               MOVE DFHUNIMD TO PRO3BA
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO3BI IS NOT NUMERIC
+               MOVE "*  P3-B SECTION MUST BE NUMERIC   *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO3BL
+               MOVE DFHUNIMD TO PRO3BA
+               PERFORM 3050-MAP-SEND-UPD
+           END-IF.
+           *> CHECK PRODUCT CODE DATABASE
+           IF PRO3AL NOT EQUAL ZERO
+               AND PRO3BL NOT EQUAL ZERO
+                   *> MOVE PRODUCT NUMBERS TO WS-PRODUCT BEFORE
+                   MOVE PRO3AI TO PRODUCT-A
+                   MOVE PRO3BI TO PRODUCT-B
+
+                   IF PRO3AI NOT EQUAL SAVE-PRO3AI
+                       OR PRO3BI NOT EQUAL SAVE-PRO3BI
+                           MOVE QT3I TO WS-CHECK-QTY
+                   ELSE
+                   IF QT3I GREATER THAN SAVE-QT3I
+                       COMPUTE WS-CHECK-QTY = QT3I - SAVE-QT3I
+                   ELSE
+                       MOVE 0 TO WS-CHECK-QTY
+                   END-IF.
+
+                   MOVE 3 TO WS-CHECK-LINE-NUM
+                   PERFORM 2200-UPDATE-CHECK-PARTS
+
+                   *> CHECK THE DESCRIPTION TO SEE WHAT WAS RETURNED
+                   IF WS-TRANSFER-DESC IS NUMERIC
+                       MOVE "*         DATABASE ERROR          *"
+                           TO MSGO
+                       PERFORM 3300-MAP-UNPROTECT
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO PRO3AL
+                       MOVE DFHUNIMD TO PRO3AA
+                       MOVE DFHUNIMD TO PRO3BA
+                       PERFORM 3050-MAP-SEND-UPD
+                   ELSE
+                   IF WS-TRANSFER-DESC EQUAL 'PART NOT FOUND'
+                       MOVE "*         PART NOT FOUND          *"
+                           TO MSGO
+                       PERFORM 3300-MAP-UNPROTECT
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO PRO3AL
+                       MOVE DFHUNIMD TO PRO3AA
+                       MOVE DFHUNIMD TO PRO3BA
+                       PERFORM 3050-MAP-SEND-UPD
+                   ELSE
+                       MOVE WS-TRANSFER-DESC TO PDS3O
+                   END-IF
+               MOVE "YES" TO WS-CHECK-PN-ENTRY
+           END-IF.
+
+
+           *> CHECK TO SEE IF THE PRODUCT NUMBER 4 IS VALID
+           *> =============================================
+           IF PRO4AL EQUAL ZERO
+               AND PRO4BL EQUAL ZERO
+                   MOVE SPACES TO MSGO
+           ELSE
+           IF PRO4AI IS NOT ALPHABETIC
+               MOVE "* P4-A SECTION MUST BE ALPHABETIC  *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO4AL
+               MOVE DFHUNIMD TO PRO4AA
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO4AI(1:1) EQUAL SPACES OR
+               PRO4AI(2:1) EQUAL SPACES OR
+               PRO4AI(3:1) EQUAL SPACES OR
+               PRO4AI(4:1) EQUAL SPACES
+               MOVE "*P4-A SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO4AL
+               MOVE DFHUNIMD TO PRO4AA
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO4BL IS LESS THAN 4
+               MOVE "*P4-B SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO4BL
+               MOVE DFHUNIMD TO PRO4BA
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO4BI IS NOT NUMERIC
+               MOVE "*  P4-B SECTION MUST BE NUMERIC   *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO4BL
+               MOVE DFHUNIMD TO PRO4BA
+               PERFORM 3050-MAP-SEND-UPD
+           END-IF.
+           *> CHECK PRODUCT CODE DATABASE
+           IF PRO4AL NOT EQUAL ZERO
+               AND PRO4BL NOT EQUAL ZERO
+                   *> MOVE PRODUCT NUMBERS TO WS-PRODUCT BEFORE
+                   MOVE PRO4AI TO PRODUCT-A
+                   MOVE PRO4BI TO PRODUCT-B
+
+                   IF PRO4AI NOT EQUAL SAVE-PRO4AI
+                       OR PRO4BI NOT EQUAL SAVE-PRO4BI
+                           MOVE QT4I TO WS-CHECK-QTY
+                   ELSE
+                   IF QT4I GREATER THAN SAVE-QT4I
+                       COMPUTE WS-CHECK-QTY = QT4I - SAVE-QT4I
+                   ELSE
+                       MOVE 0 TO WS-CHECK-QTY
+                   END-IF.
+
+                   MOVE 4 TO WS-CHECK-LINE-NUM
+                   PERFORM 2200-UPDATE-CHECK-PARTS
+
+                   *> CHECK THE DESCRIPTION TO SEE WHAT WAS RETURNED
+                   IF WS-TRANSFER-DESC IS NUMERIC
+                       MOVE "*         DATABASE ERROR          *"
+                           TO MSGO
+                       PERFORM 3300-MAP-UNPROTECT
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO PRO4AL
+                       MOVE DFHUNIMD TO PRO4AA
+                       MOVE DFHUNIMD TO PRO4BA
+                       PERFORM 3050-MAP-SEND-UPD
+                   ELSE
+                   IF WS-TRANSFER-DESC EQUAL 'PART NOT FOUND'
+                       MOVE "*         PART NOT FOUND          *"
+                           TO MSGO
+                       PERFORM 3300-MAP-UNPROTECT
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO PRO4AL
+                       MOVE DFHUNIMD TO PRO4AA
+                       MOVE DFHUNIMD TO PRO4BA
+                       PERFORM 3050-MAP-SEND-UPD
+                   ELSE
+                       MOVE WS-TRANSFER-DESC TO PDS4O
+                   END-IF
+               MOVE "YES" TO WS-CHECK-PN-ENTRY
+           END-IF.
+
+
+           *> CHECK TO SEE IF THE PRODUCT NUMBER 5 IS VALID
+           *> =============================================
+           IF WS-CHECK-PN-ENTRY EQUAL "YES"
+               MOVE SPACES TO MSGO
+           ELSE
+           IF PRO5AL EQUAL ZERO
+               AND PRO5BL EQUAL ZERO
+                   MOVE "* P5-A MUST HAVE A PRODUCT NUMBER  *" TO MSGO
+                   PERFORM 3300-MAP-UNPROTECT
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO5AL
+                   MOVE DFHUNIMD TO PRO5AA
+                   PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO5AI IS NOT ALPHABETIC
+               MOVE "* P5-A SECTION MUST BE ALPHABETIC  *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO5AL
+               MOVE DFHUNIMD TO PRO5AA
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO5AI(1:1) EQUAL SPACES OR
+               PRO5AI(2:1) EQUAL SPACES OR
+               PRO5AI(3:1) EQUAL SPACES OR
+               PRO5AI(4:1) EQUAL SPACES
+               MOVE "*P5-A SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO5AL
+               MOVE DFHUNIMD TO PRO5AA
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO5BL IS LESS THAN 4
+               MOVE "*P5-B SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO5BL
+               MOVE DFHUNIMD TO PRO5BA
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO5BI IS NOT NUMERIC
+               MOVE "*  P5-B SECTION MUST BE NUMERIC   *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO5BL
+               MOVE DFHUNIMD TO PRO5BA
+               PERFORM 3050-MAP-SEND-UPD
+           END-IF.
+           *> CHECK PRODUCT CODE DATABASE
+           IF PRO5AL NOT EQUAL ZERO
+               AND PRO5BL NOT EQUAL ZERO
+                   *> MOVE PRODUCT NUMBERS TO WS-PRODUCT BEFORE
+                   MOVE PRO5AI TO PRODUCT-A
+                   MOVE PRO5BI TO PRODUCT-B
+
+                   IF PRO5AI NOT EQUAL SAVE-PRO5AI
+                       OR PRO5BI NOT EQUAL SAVE-PRO5BI
+                           MOVE QT5I TO WS-CHECK-QTY
+                   ELSE
+                   IF QT5I GREATER THAN SAVE-QT5I
+                       COMPUTE WS-CHECK-QTY = QT5I - SAVE-QT5I
+                   ELSE
+                       MOVE 0 TO WS-CHECK-QTY
+                   END-IF.
+
+                   MOVE 5 TO WS-CHECK-LINE-NUM
+                   PERFORM 2200-UPDATE-CHECK-PARTS
+
+                   *> CHECK THE DESCRIPTION TO SEE WHAT WAS RETURNED
+                   IF WS-TRANSFER-DESC IS NUMERIC
+                       MOVE "*         DATABASE ERROR          *"
+                           TO MSGO
+                       PERFORM 3300-MAP-UNPROTECT
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO PRO5AL
+                       MOVE DFHUNIMD TO PRO5AA
+                       MOVE DFHUNIMD TO PRO5BA
+                       PERFORM 3050-MAP-SEND-UPD
+                   ELSE
+                   IF WS-TRANSFER-DESC EQUAL 'PART NOT FOUND'
+                       MOVE "*         PART NOT FOUND          *"
+                           TO MSGO
+                       PERFORM 3300-MAP-UNPROTECT
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO PRO5AL
+                       MOVE DFHUNIMD TO PRO5AA
+                       MOVE DFHUNIMD TO PRO5BA
+                       PERFORM 3050-MAP-SEND-UPD
+                   ELSE
+                       MOVE WS-TRANSFER-DESC TO PDS5O
+                   END-IF
+               MOVE "YES" TO WS-CHECK-PN-ENTRY
+           END-IF.
+
+           *> CHECK FOR THE SAME PRODUCT CODE ENTERED TWICE
+           *>=============================================
+           PERFORM 197-CHECK-DUPLICATE-PRODUCTS.
+
+
+           *> CHECK CONTACT NAME
+           *>=============================================
+
+           *> CONFIRM THE USER HAS ENTERED A NAME AND NAME LENGTH
+           IF NAMEL EQUAL ZERO
+               MOVE "*   PLEASE ENTER A CUSTOMER NAME   *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO NAMEL
+               MOVE DFHUNIMD TO NAMEA
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF NAMEL IS LESS THAN 4
+               MOVE "*NAME MUST BE MIN 4 CHARACTERS LONG*" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO NAMEL
+               MOVE DFHUNIMD TO NAMEA
+               MOVE LOW-VALUES TO NAMEI
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF NAMEI IS NOT ALPHABETIC
+               MOVE "*   NAMES CANNOT CONTAIN NUMBERS   *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO NAMEL
+               MOVE DFHUNIMD TO NAMEA
+               MOVE LOW-VALUES TO NAMEI
+               PERFORM 3050-MAP-SEND-UPD
+           END-IF.
+
+           *> CHECK ADDRESS LINE INFORMATION
+           *>=============================================
+
+           *> CHECK THE FIRST ADDRESS LINE
+           IF ADD1L IS LESS THAN 3
+               MOVE "* ADDRESS IS MIN 3 CHARACTERS LONG *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO ADD1L
+               MOVE DFHUNIMD TO ADD1A
+               MOVE LOW-VALUES TO ADD1I
+               PERFORM 3050-MAP-SEND-UPD
+           END-IF.
+
+            *> CHECK THE SECOND ADDRESS LINE
+           IF ADD2L IS LESS THAN 3
+               MOVE "* ADDRESS IS MIN 3 CHARACTERS LONG *"  TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO ADD2L
+               MOVE DFHUNIMD TO ADD2A
+               MOVE LOW-VALUES TO ADD2I
+               PERFORM 3050-MAP-SEND-UPD
+           END-IF.
+
+           *> CHECK THE THIRD ADDRESS LINE
+           IF ADD3L IS GREATER THAN ZERO
+               IF ADD3L IS LESS THAN 3
+                   MOVE "* ADDRESS IS MIN 3 CHARACTERS LONG *"
+                       TO MSGO
+                       PERFORM 3300-MAP-UNPROTECT
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO ADD3L
+                       MOVE DFHUNIMD TO ADD3A
+                       MOVE LOW-VALUES TO ADD3I
+                       PERFORM 3050-MAP-SEND-UPD
+               ELSE
+      *            THE LAST 2 BYTES OF ORDFILE-ADDR-LINE3 ARE RESERVED
+      *            FOR THE PROVINCE CODE - DON'T LET ADDRESS TEXT
+      *            OVERRUN INTO THEM
+                   IF ADD3L IS GREATER THAN 18
+                       MOVE "* 3RD ADDRESS LINE IS MAX 18 CHARS *"
+                           TO MSGO
+                       PERFORM 3300-MAP-UNPROTECT
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO ADD3L
+                       MOVE DFHUNIMD TO ADD3A
+                       PERFORM 3050-MAP-SEND-UPD
+                   END-IF
+               END-IF
+           END-IF.
+
+           *> CHECK POSTAL CODE ENTRY AND FORMAT
+           *>=============================================
+
+           *> CHECK THE FIRST PART OF THE POSTAL CODE
+           IF POS1L IS LESS THAN 3
+               MOVE "* PLEASE ENTER THE FULL POSTAL CODE*" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO POS1L
+               MOVE DFHUNIMD TO POS1A
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF POS1I(1:1) IS NUMERIC
+               MOVE "*  PC VALUE ONE MUST BE A LETTER   *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO POS1L
+               MOVE DFHUNIMD TO POS1A
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF POS1I(2:1) IS NOT NUMERIC
+               MOVE "*  PC VALUE TWO MUST BE A NUMBER   *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO POS1L
+               MOVE DFHUNIMD TO POS1A
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF POS1I(3:1) IS NUMERIC
+               MOVE "* PC VALUE THREE MUST BE A LETTER  *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO POS1L
+               MOVE DFHUNIMD TO POS1A
+               PERFORM 3050-MAP-SEND-UPD
+           END-IF.
+
+           *> CHECK THE SECOND PART OF THE POSTAL CODE
+           IF POS2L IS LESS THAN 3
+               MOVE "* PLEASE ENTER THE FULL POSTAL CODE*" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO POS2L
+               MOVE DFHUNIMD TO POS2A
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF POS2I(1:1) IS NOT NUMERIC
+               MOVE "*  PC VALUE FOUR MUST BE A NUMBER  *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO POS2L
+               MOVE DFHUNIMD TO POS2A
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF POS2I(2:1) IS NUMERIC
+               MOVE "*  PC VALUE FIVE MUST BE A LETTER  *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO POS2L
+               MOVE DFHUNIMD TO POS2A
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF POS2I(3:1) IS NOT NUMERIC
+               MOVE "*  PC VALUE SIX MUST BE A NUMBER   *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO POS2L
+               MOVE DFHUNIMD TO POS2A
+               PERFORM 3050-MAP-SEND-UPD
+           END-IF.
+
+           *> CHECK THE PROVINCE - SPLIT OUT OF THE FREE-TEXT ADDRESS
+           *> LINE AND VALIDATED AGAINST THE REAL LIST OF PROVINCES
+           *>=============================================
+           MOVE PROVI TO WS-PROVINCE-CHECK.
+           IF PROVL IS LESS THAN 2
+               MOVE "* PLEASE ENTER A 2 LETTER PROVINCE *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PROVL
+               MOVE DFHUNIMD TO PROVA
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF WS-PROVINCE-VALID IS FALSE
+               MOVE "*   NOT A VALID PROVINCE ABBREV.   *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PROVL
+               MOVE DFHUNIMD TO PROVA
+               MOVE LOW-VALUES TO PROVI
+               PERFORM 3050-MAP-SEND-UPD
+           END-IF.
+
+           *> CHECK THE PHONE NUMBER
+           *>=============================================
+
+           *> CHECK THE AREA CODE OF THE PHONE NUMBER
+           IF PHN1L IS LESS THAN 3
+               MOVE "* PLEASE ENTER THE PHONE AREA CODE *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PHN1L
+               MOVE DFHUNIMD TO PHN1A
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+               PERFORM 195-CHECK-AREA-CODE
+           END-IF.
+
+           *> CHECK THE PHONE EXCHANGE
+           IF PHN2L IS LESS THAN 3
+               MOVE "PLEASE ENTER THE FULL PHONE EXCHANGE" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PHN2L
+               MOVE DFHUNIMD TO PHN2A
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PHN2I IS NOT NUMERIC
+               MOVE "* PHONE EXCHANGES SHOULD BE NUMERIC*" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PHN2L
+               MOVE DFHUNIMD TO PHN2A
+               PERFORM 3050-MAP-SEND-UPD
+           END-IF.
+
+           *> CHECK THE PHONE NUMBER
+           IF PHN3L IS LESS THAN 4
+               MOVE "*PLEASE ENTER THE FULL PHONE NUMBER*" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PHN3L
+               MOVE DFHUNIMD TO PHN3A
+               PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PHN3I IS NOT NUMERIC
+               MOVE "*  PHONE NUMBERS MUST BE NUMERIC   *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PHN3L
+               MOVE DFHUNIMD TO PHN3A
+               PERFORM 3050-MAP-SEND-UPD
+           END-IF.
+
+           *> CHECK THE ORDER STATUS
+           *>=============================================
+           IF STATI NOT EQUAL 'O' AND STATI NOT EQUAL 'S'
+               AND STATI NOT EQUAL 'C'
+               MOVE "*  STATUS MUST BE O, S OR C        *" TO MSGO
+               PERFORM 3300-MAP-UNPROTECT
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO STATL
+               MOVE DFHUNIMD TO STATA
+               PERFORM 3050-MAP-SEND-UPD
+           END-IF.
+
+           *> READ ORDFILE FOR CURRENT INVOICE
+           PERFORM 2300-UPDATE-READ-ORDFILE.
+           *> LOAD THE VALUES INTO THE MAP
+           PERFORM 4100-MOVE-INPUT-TO-ORD.
+           *> KEEP A BEFORE/AFTER HISTORY RECORD OF WHAT CHANGED
+           PERFORM 4180-WRITE-HISTORY.
+           *> EVERY SCREEN EDIT HAS NOW PASSED - ONLY NOW IS STOCK
+           *> ACTUALLY TAKEN OFF THE SHELF FOR THE LINES THAT CHANGED
+           PERFORM 2250-PROCESS-DECREMENTS.
+           *> WRTIE THE VALIDATED INFORMATION TO ORDFILE
+           PERFORM 4200-WRITE-INPUT-TO-ORD.
+           *> CLEAR THE INFORMATION ON THE MAP
+           PERFORM 2100-UPDATE-COMPLETE.
+
+       2050-EXIT.
+
+
+       195-CHECK-AREA-CODE.
+      * VALIDATE THE AREA CODE AGAINST THE AREACD LOOKUP TABLE
+      *=================================================================
+
+           EXEC CICS HANDLE CONDITION
+               NOTFND(195-AREA-CODE-NOT-FOUND)
+           END-EXEC.
+           MOVE PHN1I TO AREACD-CODE.
+           EXEC CICS READ FILE('AREACD')
+               RIDFLD(AREACD-CODE)
+               LENGTH(AREACD-LENGTH)
+               INTO(AREACD-RECORD)
+           END-EXEC.
+           MOVE "AREA CODE IS VALID" TO MSGO.
+           PERFORM 3300-MAP-UNPROTECT.
+           EXEC CICS HANDLE CONDITION
+               NOTFND(200-NOT-FOUND)
+           END-EXEC.
+
+       195-EXIT.
+
+
+       195-AREA-CODE-NOT-FOUND.
+      * AREA CODE NOT FOUND ON THE AREACD LOOKUP TABLE
+      *=================================================================
+
+           MOVE "*  AREA CODE NOT IN SERVICE TABLE  *" TO MSGO.
+           PERFORM 3300-MAP-UNPROTECT.
+           MOVE DFHPROTI TO MSGA.
+           MOVE -1 TO PHN1L.
+           MOVE DFHUNIMD TO PHN1A.
+           EXEC CICS HANDLE CONDITION
+               NOTFND(200-NOT-FOUND)
+           END-EXEC.
+           PERFORM 3050-MAP-SEND-UPD.
+
+       195-AREA-CODE-NOT-FOUND-EXIT.
+
+
+       197-CHECK-DUPLICATE-PRODUCTS.
+      * REJECT THE UPDATE IF THE SAME PRODUCT CODE PAIR APPEARS ON
+      * MORE THAN ONE LINE OF THE SAME INVOICE
+      *=================================================================
+
+           IF PRO1AL NOT EQUAL ZERO AND PRO1BL NOT EQUAL ZERO
+               AND PRO2AL NOT EQUAL ZERO AND PRO2BL NOT EQUAL ZERO
+               AND PRO1AI EQUAL PRO2AI AND PRO1BI EQUAL PRO2BI
+                   MOVE "*  PRODUCT ON LINE 2 IS A DUPLICATE *" TO MSGO
+                   PERFORM 3300-MAP-UNPROTECT
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO2AL
+                   MOVE DFHUNIMD TO PRO2AA
+                   MOVE DFHUNIMD TO PRO2BA
+                   PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO1AL NOT EQUAL ZERO AND PRO1BL NOT EQUAL ZERO
+               AND PRO3AL NOT EQUAL ZERO AND PRO3BL NOT EQUAL ZERO
+               AND PRO1AI EQUAL PRO3AI AND PRO1BI EQUAL PRO3BI
+                   MOVE "*  PRODUCT ON LINE 3 IS A DUPLICATE *" TO MSGO
+                   PERFORM 3300-MAP-UNPROTECT
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO3AL
+                   MOVE DFHUNIMD TO PRO3AA
+                   MOVE DFHUNIMD TO PRO3BA
+                   PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO1AL NOT EQUAL ZERO AND PRO1BL NOT EQUAL ZERO
+               AND PRO4AL NOT EQUAL ZERO AND PRO4BL NOT EQUAL ZERO
+               AND PRO1AI EQUAL PRO4AI AND PRO1BI EQUAL PRO4BI
+                   MOVE "*  PRODUCT ON LINE 4 IS A DUPLICATE *" TO MSGO
+                   PERFORM 3300-MAP-UNPROTECT
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO4AL
+                   MOVE DFHUNIMD TO PRO4AA
+                   MOVE DFHUNIMD TO PRO4BA
+                   PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO1AL NOT EQUAL ZERO AND PRO1BL NOT EQUAL ZERO
+               AND PRO5AL NOT EQUAL ZERO AND PRO5BL NOT EQUAL ZERO
+               AND PRO1AI EQUAL PRO5AI AND PRO1BI EQUAL PRO5BI
+                   MOVE "*  PRODUCT ON LINE 5 IS A DUPLICATE *" TO MSGO
+                   PERFORM 3300-MAP-UNPROTECT
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO5AL
+                   MOVE DFHUNIMD TO PRO5AA
+                   MOVE DFHUNIMD TO PRO5BA
+                   PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO2AL NOT EQUAL ZERO AND PRO2BL NOT EQUAL ZERO
+               AND PRO3AL NOT EQUAL ZERO AND PRO3BL NOT EQUAL ZERO
+               AND PRO2AI EQUAL PRO3AI AND PRO2BI EQUAL PRO3BI
+                   MOVE "*  PRODUCT ON LINE 3 IS A DUPLICATE *" TO MSGO
+                   PERFORM 3300-MAP-UNPROTECT
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO3AL
+                   MOVE DFHUNIMD TO PRO3AA
+                   MOVE DFHUNIMD TO PRO3BA
+                   PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO2AL NOT EQUAL ZERO AND PRO2BL NOT EQUAL ZERO
+               AND PRO4AL NOT EQUAL ZERO AND PRO4BL NOT EQUAL ZERO
+               AND PRO2AI EQUAL PRO4AI AND PRO2BI EQUAL PRO4BI
+                   MOVE "*  PRODUCT ON LINE 4 IS A DUPLICATE *" TO MSGO
+                   PERFORM 3300-MAP-UNPROTECT
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO4AL
+                   MOVE DFHUNIMD TO PRO4AA
+                   MOVE DFHUNIMD TO PRO4BA
+                   PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO2AL NOT EQUAL ZERO AND PRO2BL NOT EQUAL ZERO
+               AND PRO5AL NOT EQUAL ZERO AND PRO5BL NOT EQUAL ZERO
+               AND PRO2AI EQUAL PRO5AI AND PRO2BI EQUAL PRO5BI
+                   MOVE "*  PRODUCT ON LINE 5 IS A DUPLICATE *" TO MSGO
+                   PERFORM 3300-MAP-UNPROTECT
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO5AL
+                   MOVE DFHUNIMD TO PRO5AA
+                   MOVE DFHUNIMD TO PRO5BA
+                   PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO3AL NOT EQUAL ZERO AND PRO3BL NOT EQUAL ZERO
+               AND PRO4AL NOT EQUAL ZERO AND PRO4BL NOT EQUAL ZERO
+               AND PRO3AI EQUAL PRO4AI AND PRO3BI EQUAL PRO4BI
+                   MOVE "*  PRODUCT ON LINE 4 IS A DUPLICATE *" TO MSGO
+                   PERFORM 3300-MAP-UNPROTECT
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO4AL
+                   MOVE DFHUNIMD TO PRO4AA
+                   MOVE DFHUNIMD TO PRO4BA
+                   PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO3AL NOT EQUAL ZERO AND PRO3BL NOT EQUAL ZERO
+               AND PRO5AL NOT EQUAL ZERO AND PRO5BL NOT EQUAL ZERO
+               AND PRO3AI EQUAL PRO5AI AND PRO3BI EQUAL PRO5BI
+                   MOVE "*  PRODUCT ON LINE 5 IS A DUPLICATE *" TO MSGO
+                   PERFORM 3300-MAP-UNPROTECT
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO5AL
+                   MOVE DFHUNIMD TO PRO5AA
+                   MOVE DFHUNIMD TO PRO5BA
+                   PERFORM 3050-MAP-SEND-UPD
+           ELSE
+           IF PRO4AL NOT EQUAL ZERO AND PRO4BL NOT EQUAL ZERO
+               AND PRO5AL NOT EQUAL ZERO AND PRO5BL NOT EQUAL ZERO
+               AND PRO4AI EQUAL PRO5AI AND PRO4BI EQUAL PRO5BI
+                   MOVE "*  PRODUCT ON LINE 5 IS A DUPLICATE *" TO MSGO
+                   PERFORM 3300-MAP-UNPROTECT
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO5AL
+                   MOVE DFHUNIMD TO PRO5AA
+                   MOVE DFHUNIMD TO PRO5BA
+                   PERFORM 3050-MAP-SEND-UPD
+           END-IF.
+
+       197-EXIT.
+
+
+       2100-UPDATE-COMPLETE.
+      * CLEAR THE INFORMATION OF THE MAP
+      *=================================================================
+
+           *> CLEAR THE MAP AND SEND THE UPDATE MESSAGE TO THE SCREEN
+           *>=============================================
+           MOVE LOW-VALUES TO MAP2O.
+           IF WS-NEG-STOCK-FLAGGED
+               MOVE "* INVOICE UPDATED - STOCK NEGATIVE *" TO MSGO
+           ELSE
+               MOVE "*        INVOICE UPDATED          *" TO MSGO
+           END-IF.
+           MOVE DFHPROTI TO MSGA.
+           PERFORM 3100-MAP-TITLE-INQUIRY.
+           EXEC CICS
+              SEND MAP('MAP2') MAPSET('GSMAP2')ERASE
+           END-EXEC.
+           PERFORM 3000-MAP-SEND-INQ.
+
+       2100-EXIT.
+
+
+       2200-UPDATE-CHECK-PARTS.
+      * CHECK PART NUMBER TO SEE IF THEY ARE VALID
+      *=================================================================
+
+           *> CHECK THE PART NUMBER TO SEE IF IT IS A VALID NUMBER
+           *>=============================================
+           MOVE PRODUCT-NUMBER TO WS-TRANSFER-PRODUCT.
+           EXEC CICS LINK
+               PROGRAM('GSPRGPC')
+               COMMAREA(TRANSFER-VARIABLES)
+               LENGTH(WS-TRANSFER-PN)
+           END-EXEC.
+
+           *> ONLY TAKE THE EXTRA QUANTITY ADDED TO THIS LINE SINCE
+           *> THE INVOICE WAS LAST SAVED OFF THE SHELF - HELD PENDING
+           *> HERE RATHER THAN LINKED NOW, SINCE LATER SCREEN EDITS
+           *> (NAME/ADDRESS/POSTAL/PROVINCE/PHONE) CAN STILL REJECT
+           *> THIS UPDATE; 2250-PROCESS-DECREMENTS ACTUALLY TAKES THE
+           *> STOCK OFF THE SHELF ONCE THE WHOLE SCREEN IS ACCEPTED.
+           *>=============================================
+           IF WS-TRANSFER-DESC NOT EQUAL 'PART NOT FOUND'
+               AND WS-TRANSFER-DESC IS NOT NUMERIC
+               AND WS-CHECK-QTY GREATER THAN ZERO
+                   EVALUATE WS-CHECK-LINE-NUM
+                       WHEN 1
+                           MOVE PRODUCT-NUMBER TO WS-PEND-PRODUCT-1
+                           MOVE WS-CHECK-QTY TO WS-PEND-QTY-1
+                       WHEN 2
+                           MOVE PRODUCT-NUMBER TO WS-PEND-PRODUCT-2
+                           MOVE WS-CHECK-QTY TO WS-PEND-QTY-2
+                       WHEN 3
+                           MOVE PRODUCT-NUMBER TO WS-PEND-PRODUCT-3
+                           MOVE WS-CHECK-QTY TO WS-PEND-QTY-3
+                       WHEN 4
+                           MOVE PRODUCT-NUMBER TO WS-PEND-PRODUCT-4
+                           MOVE WS-CHECK-QTY TO WS-PEND-QTY-4
+                       WHEN 5
+                           MOVE PRODUCT-NUMBER TO WS-PEND-PRODUCT-5
+                           MOVE WS-CHECK-QTY TO WS-PEND-QTY-5
+                   END-EVALUATE
+           END-IF.
+
+       2200-EXIT.
+
+
+       2250-PROCESS-DECREMENTS.
+      * TAKE STOCK OFF THE SHELF FOR EVERY PRODUCT LINE 2200-UPDATE-
+      * CHECK-PARTS FLAGGED, NOW THAT THE WHOLE SCREEN HAS PASSED
+      * EVERY OTHER EDIT - CALLED ONCE, JUST BEFORE THE ORDFILE REWRITE
+      *=================================================================
+
+           IF WS-PEND-QTY-1 GREATER THAN ZERO
+               MOVE WS-PEND-PRODUCT-1 TO WS-DECR-PRODUCT
+               MOVE WS-PEND-QTY-1 TO WS-DECR-QUANTITY
+               EXEC CICS LINK
+                   PROGRAM('GSPRGPA')
+                   COMMAREA(WS-DECREMENT-AREA)
+                   LENGTH(WS-DECREMENT-LEN)
+               END-EXEC
+               IF WS-DECR-NEG-STOCK
+                   MOVE 'Y' TO WS-NEG-STOCK-SW
+               END-IF
+           END-IF.
+
+           IF WS-PEND-QTY-2 GREATER THAN ZERO
+               MOVE WS-PEND-PRODUCT-2 TO WS-DECR-PRODUCT
+               MOVE WS-PEND-QTY-2 TO WS-DECR-QUANTITY
+               EXEC CICS LINK
+                   PROGRAM('GSPRGPA')
+                   COMMAREA(WS-DECREMENT-AREA)
+                   LENGTH(WS-DECREMENT-LEN)
+               END-EXEC
+               IF WS-DECR-NEG-STOCK
+                   MOVE 'Y' TO WS-NEG-STOCK-SW
+               END-IF
+           END-IF.
+
+           IF WS-PEND-QTY-3 GREATER THAN ZERO
+               MOVE WS-PEND-PRODUCT-3 TO WS-DECR-PRODUCT
+               MOVE WS-PEND-QTY-3 TO WS-DECR-QUANTITY
+               EXEC CICS LINK
+                   PROGRAM('GSPRGPA')
+                   COMMAREA(WS-DECREMENT-AREA)
+                   LENGTH(WS-DECREMENT-LEN)
+               END-EXEC
+               IF WS-DECR-NEG-STOCK
+                   MOVE 'Y' TO WS-NEG-STOCK-SW
+               END-IF
+           END-IF.
+
+           IF WS-PEND-QTY-4 GREATER THAN ZERO
+               MOVE WS-PEND-PRODUCT-4 TO WS-DECR-PRODUCT
+               MOVE WS-PEND-QTY-4 TO WS-DECR-QUANTITY
+               EXEC CICS LINK
+                   PROGRAM('GSPRGPA')
+                   COMMAREA(WS-DECREMENT-AREA)
+                   LENGTH(WS-DECREMENT-LEN)
+               END-EXEC
+               IF WS-DECR-NEG-STOCK
+                   MOVE 'Y' TO WS-NEG-STOCK-SW
+               END-IF
+           END-IF.
+
+           IF WS-PEND-QTY-5 GREATER THAN ZERO
+               MOVE WS-PEND-PRODUCT-5 TO WS-DECR-PRODUCT
+               MOVE WS-PEND-QTY-5 TO WS-DECR-QUANTITY
+               EXEC CICS LINK
+                   PROGRAM('GSPRGPA')
+                   COMMAREA(WS-DECREMENT-AREA)
+                   LENGTH(WS-DECREMENT-LEN)
+               END-EXEC
+               IF WS-DECR-NEG-STOCK
+                   MOVE 'Y' TO WS-NEG-STOCK-SW
+               END-IF
+           END-IF.
+
+       2250-EXIT.
+
+
+       2300-UPDATE-READ-ORDFILE.
+      * READ THE ORDFILE FOR THE CURRENT INVOICE NUMBER
+      *=================================================================
+
+           *> READ THE INFORMATION FROM THE ORDFILE FOR
+           *> THE CURRENT INVOICE NUMBER
+           *>=============================================
+           MOVE INVNUMI TO ORDFILE-INVOICE-NO.
+           EXEC CICS READ FILE('ORDFILE')
+               RIDFLD(ORDFILE-KEY)
+               LENGTH(ORDFILE-LENGTH)
+               INTO(ORDFILE-RECORD)
+               UPDATE
+           END-EXEC.
+
+       2300-EXIT.
+
+
+      *=================================================================
+      * MAP PARAGRAPHS
+      *=================================================================
+
+
+       3000-MAP-SEND-INQ.
+      * SENDING THE MAP PARAGRAPH
+      *=================================================================
+
+           *> SENDS THE MAP AND CHANGES THE PROCESSING MODE TO INQUIRY
+           *>=============================================
+           MOVE 'INQ' TO WS-UPD-SW.
+           PERFORM 3100-MAP-TITLE-INQUIRY.
+           PERFORM 3200-MAP-PROT-TITLE.
+           EXEC CICS SEND MAP('MAP2') MAPSET('GSMAP2') END-EXEC.
+           EXEC CICS RETURN TRANSID('GS04')
+               COMMAREA(WS-SAVEAREA)
+               LENGTH(WS-SAVE-LENGTH)
+           END-EXEC.
+
+       3000-EXIT.
+
+
+       3050-MAP-SEND-UPD.
+      * SENDING THE MAP PARAGRAPH
+      *=================================================================
+
+           *> SEND THE MAP AND CHAGES THE PROCESSING MODE TO UPDATE
+           *>=============================================
+           MOVE 'UPD' TO WS-UPD-SW.
+           PERFORM 3150-MAP-TITLE-UPDATE.
+           PERFORM 3200-MAP-PROT-TITLE.
+           EXEC CICS
+               SEND MAP('MAP2') MAPSET('GSMAP2')CURSOR
+           END-EXEC.
+           EXEC CICS RETURN TRANSID('GS04')
+               COMMAREA(WS-SAVEAREA)
+               LENGTH(WS-SAVE-LENGTH)
+           END-EXEC.
+
+       3050-EXIT.
+
+
+       3100-MAP-TITLE-INQUIRY.
+      * LOAD THE ENTRY SCREEN TITLE
+      *=================================================================
+
+           MOVE ' I N Q U I R Y   S C R E E N  ' TO SCREENO.
+           MOVE DFHBMASK TO SCREENA.
+
+       3100-EXIT.
+
+
+       3150-MAP-TITLE-UPDATE.
+      * LOAD THE ENTRY SCREEN TITLE
+      *=================================================================
+
+           MOVE ' U P D A T E    S C R E E N  ' TO SCREENO.
+           MOVE DFHBMASK TO SCREENA.
+           MOVE DFHBMPRF TO INVNUMA.
+
+       3150-EXIT.
+
+
+       3200-MAP-PROT-TITLE.
+      * PROTECT THE SCREEN TITLE FIELD
+      *=================================================================
+
+           MOVE DFHBMASK TO SCREENA.
+
+       3200-EXIT.
+
+
+       3300-MAP-UNPROTECT.
+      * UNPROTECT THE FEILDS IN THE MAP PARAGRAPH
+      *=================================================================
+
+           MOVE DFHBMFSE TO INVNUMA.
+           MOVE DFHBMFSE TO PRO1AA.
+           MOVE DFHBMFSE TO PRO1BA.
+           MOVE DFHBMFSE TO PRO2AA.
+           MOVE DFHBMFSE TO PRO2BA.
+           MOVE DFHBMFSE TO PRO3AA.
+           MOVE DFHBMFSE TO PRO3BA.
+           MOVE DFHBMFSE TO PRO4AA.
+           MOVE DFHBMFSE TO PRO4BA.
+           MOVE DFHBMFSE TO PRO5AA.
+           MOVE DFHBMFSE TO PRO5BA.
+           MOVE DFHBMFSE TO QT1A.
+           MOVE DFHBMFSE TO PR1A.
+           MOVE DFHBMFSE TO QT2A.
+           MOVE DFHBMFSE TO PR2A.
+           MOVE DFHBMFSE TO QT3A.
+           MOVE DFHBMFSE TO PR3A.
+           MOVE DFHBMFSE TO QT4A.
+           MOVE DFHBMFSE TO PR4A.
+           MOVE DFHBMFSE TO QT5A.
+           MOVE DFHBMFSE TO PR5A.
+           MOVE DFHBMFSE TO NAMEA.
+           MOVE DFHBMFSE TO ADD1A.
+           MOVE DFHBMFSE TO ADD2A.
+           MOVE DFHBMFSE TO ADD3A.
+           MOVE DFHBMFSE TO POS1A.
+           MOVE DFHBMFSE TO POS2A.
+           MOVE DFHBMFSE TO PHN1A.
+           MOVE DFHBMFSE TO PHN2A.
+           MOVE DFHBMFSE TO PHN3A.
+
+       3300-EXIT.
+
+
+      *=================================================================
+      * DATA MOVE PARAGRAPHS
+      *=================================================================
+
+
+       4000-MOVE-ORD-TO-INPUT.
+      * MOVE THE INVOICE INFORMATION TO OUTPUT
+      *=================================================================
+
+           MOVE ORDFILE-INVOICE-NO TO INVNUMI.
+           MOVE ORDFILE-P1A TO PRO1AI.
+           MOVE ORDFILE-P1B TO PRO1BI.
+           MOVE ORDFILE-P2A TO PRO2AI.
+           MOVE ORDFILE-P2B TO PRO2BI.
+           MOVE ORDFILE-P3A TO PRO3AI.
+           MOVE ORDFILE-P3B TO PRO3BI.
+           MOVE ORDFILE-P4A TO PRO4AI.
+           MOVE ORDFILE-P4B TO PRO4BI.
+           MOVE ORDFILE-P5A TO PRO5AI.
+           MOVE ORDFILE-P5B TO PRO5BI.
+           MOVE ORDFILE-P1-QTY TO QT1I.
+           MOVE ORDFILE-P1-PRICE TO PR1I.
+           MOVE ORDFILE-P2-QTY TO QT2I.
+           MOVE ORDFILE-P2-PRICE TO PR2I.
+           MOVE ORDFILE-P3-QTY TO QT3I.
+           MOVE ORDFILE-P3-PRICE TO PR3I.
+           MOVE ORDFILE-P4-QTY TO QT4I.
+           MOVE ORDFILE-P4-PRICE TO PR4I.
+           MOVE ORDFILE-P5-QTY TO QT5I.
+           MOVE ORDFILE-P5-PRICE TO PR5I.
+           MOVE ORDFILE-INVOICE-TOTAL TO TOTO.
+           MOVE ORDFILE-NAME TO NAMEI.
+           MOVE ORDFILE-ADDR-LINE1 TO ADD1I.
+           MOVE ORDFILE-ADDR-LINE2 TO ADD2I.
+      *    ONLY THE FIRST 18 BYTES OF ORDFILE-ADDR-LINE3 ARE REAL
+      *    ADDRESS TEXT - THE LAST 2 ARE THE RESERVED PROVINCE CODE
+           MOVE SPACES TO ADD3I.
+           MOVE ORDFILE-ADDR-LINE3(1:18) TO ADD3I(1:18).
+           MOVE ORDFILE-ADDR-LINE3(19:2) TO PROVI.
+           MOVE ORDFILE-POSTAL-1 TO POS1I.
+           MOVE ORDFILE-POSTAL-2 TO POS2I.
+           MOVE ORDFILE-AREA-CODE TO PHN1I.
+           MOVE ORDFILE-EXCHANGE TO PHN2I.
+           MOVE ORDFILE-PHONE-NUM TO PHN3I.
+           MOVE ORDFILE-OPERATOR-ID TO OPIDO.
+           MOVE ORDFILE-TERMINAL-ID TO TRMIDO.
+           MOVE ORDFILE-LAST-CHG-DATE TO CHGDTO.
+           MOVE ORDFILE-LAST-CHG-TIME TO CHGTMO.
+           MOVE ORDFILE-ORDER-DATE TO ORDDTO.
+           MOVE ORDFILE-STATUS TO STATI.
+
+       4000-EXIT.
+
+
+       4025-TRIM-ORDFILE-DATA.
+      * PROCESS ALL DATA FROM THE ORDFILE USING THE TRIM FUNCTION
+      *=================================================================
+
+           *> SEND THE VALUES TO THE TRIM FUNCTION
+           *>=============================================
+           MOVE ORDFILE-ADDR-LINE1 TO WS-TRIM-DATA.
+           PERFORM 4050-TRIM-ORDFILE-FUNCTION.
+           MOVE WS-TRIM-DATA TO ORDFILE-ADDR-LINE1.
+
+           MOVE ORDFILE-ADDR-LINE2 TO WS-TRIM-DATA.
+           PERFORM 4050-TRIM-ORDFILE-FUNCTION.
+           MOVE WS-TRIM-DATA TO ORDFILE-ADDR-LINE2.
+
+           MOVE ORDFILE-ADDR-LINE3 TO WS-TRIM-DATA.
+           PERFORM 4050-TRIM-ORDFILE-FUNCTION.
+           MOVE WS-TRIM-DATA TO ORDFILE-ADDR-LINE3.
+
+           MOVE ORDFILE-NAME TO WS-TRIM-DATA.
+           PERFORM 4050-TRIM-ORDFILE-FUNCTION.
+           MOVE WS-TRIM-DATA TO ORDFILE-NAME.
+
+       4025-EXIT.
+
+
+       4050-TRIM-ORDFILE-FUNCTION.
+      * TRIM TRAILING SPACES FROM THE ORDFILE DATA
+      *=================================================================
+
+           *> TRIM FUNCTION REMOVES EXTRA TRAILING CHARACTERS FROM
+           *> THE DATA FROM THE ORDFILE
+           *>=============================================
+           INSPECT FUNCTION REVERSE(WS-TRIM-DATA)
+               TALLYING WS-TRIM-SPACES FOR LEADING SPACES.
+           COMPUTE WS-TRIM-LEN =
+               LENGTH OF WS-TRIM-DATA - WS-TRIM-SPACES.
+           IF WS-TRIM-LEN = 0
+               MOVE LOW-VALUES TO WS-TRIM-DATA
+           ELSE
+               MOVE WS-TRIM-DATA(1:WS-TRIM-LEN) TO WS-TRIM-DATA
+           END-IF.
+
+       4050-EXIT.
+
+
+       4100-MOVE-INPUT-TO-ORD.
+      * LOAD THE FIELDS FOR THE ENTRY SCREEN TITLE
+      *=================================================================
+
+           MOVE INVNUMI TO ORDFILE-INVOICE-NO.
+           MOVE PRO1AI TO ORDFILE-P1A.
+           MOVE PRO1BI TO ORDFILE-P1B.
+           MOVE PRO2AI TO ORDFILE-P2A.
+           MOVE PRO2BI TO ORDFILE-P2B.
+           MOVE PRO3AI TO ORDFILE-P3A.
+           MOVE PRO3BI TO ORDFILE-P3B.
+           MOVE PRO4AI TO ORDFILE-P4A.
+           MOVE PRO4BI TO ORDFILE-P4B.
+           MOVE PRO5AI TO ORDFILE-P5A.
+           MOVE PRO5BI TO ORDFILE-P5B.
+           MOVE QT1I TO ORDFILE-P1-QTY.
+           MOVE PR1I TO ORDFILE-P1-PRICE.
+           MOVE QT2I TO ORDFILE-P2-QTY.
+           MOVE PR2I TO ORDFILE-P2-PRICE.
+           MOVE QT3I TO ORDFILE-P3-QTY.
+           MOVE PR3I TO ORDFILE-P3-PRICE.
+           MOVE QT4I TO ORDFILE-P4-QTY.
+           MOVE PR4I TO ORDFILE-P4-PRICE.
+           MOVE QT5I TO ORDFILE-P5-QTY.
+           MOVE PR5I TO ORDFILE-P5-PRICE.
+           PERFORM 4150-COMPUTE-TOTAL.
+           MOVE NAMEI TO ORDFILE-NAME.
+           MOVE ADD1I TO ORDFILE-ADDR-LINE1.
+           MOVE ADD2I TO ORDFILE-ADDR-LINE2.
+           MOVE ADD3I TO ORDFILE-ADDR-LINE3.
+           MOVE PROVI TO ORDFILE-ADDR-LINE3(19:2).
+           MOVE POS1I TO ORDFILE-POSTAL-1.
+           MOVE POS2I TO ORDFILE-POSTAL-2.
+           MOVE PHN1I TO ORDFILE-AREA-CODE.
+           MOVE PHN2I TO ORDFILE-EXCHANGE.
+           MOVE PHN3I TO ORDFILE-PHONE-NUM.
+           MOVE STATI TO ORDFILE-STATUS.
+
+       4100-EXIT.
+
+
+       4150-COMPUTE-TOTAL.
+      * COMPUTE THE DOLLAR TOTAL FOR THE INVOICE FROM THE LINE ITEMS
+      *=================================================================
+
+           COMPUTE ORDFILE-INVOICE-TOTAL =
+               (ORDFILE-P1-QTY * ORDFILE-P1-PRICE) +
+               (ORDFILE-P2-QTY * ORDFILE-P2-PRICE) +
+               (ORDFILE-P3-QTY * ORDFILE-P3-PRICE) +
+               (ORDFILE-P4-QTY * ORDFILE-P4-PRICE) +
+               (ORDFILE-P5-QTY * ORDFILE-P5-PRICE) +
+               ORDFILE-DETAIL-TOTAL.
+           MOVE ORDFILE-INVOICE-TOTAL TO TOTO.
+
+       4150-EXIT.
+
+
+       4180-WRITE-HISTORY.
+      * SAVE THE PRE-CHANGE VALUES FROM WS-SAVEAREA TO THE HISTORY FILE
+      *=================================================================
+
+           MOVE SAVE-INV TO ORDHIST-INVOICE-NO.
+           MOVE EIBDATE TO ORDHIST-CHG-DATE.
+           MOVE EIBTIME TO ORDHIST-CHG-TIME.
+           MOVE EIBOPID TO ORDHIST-OPERATOR-ID.
+           MOVE EIBTRMID TO ORDHIST-TERMINAL-ID.
+           MOVE SAVE-NAMEI TO ORDHIST-BEFORE-NAME.
+           MOVE SAVE-PRO1AI TO ORDHIST-BEFORE-P1A.
+           MOVE SAVE-PRO1BI TO ORDHIST-BEFORE-P1B.
+           MOVE SAVE-QT1I TO ORDHIST-BEFORE-P1-QTY.
+           MOVE SAVE-PR1I TO ORDHIST-BEFORE-P1-PRICE.
+           MOVE SAVE-PRO2AI TO ORDHIST-BEFORE-P2A.
+           MOVE SAVE-PRO2BI TO ORDHIST-BEFORE-P2B.
+           MOVE SAVE-QT2I TO ORDHIST-BEFORE-P2-QTY.
+           MOVE SAVE-PR2I TO ORDHIST-BEFORE-P2-PRICE.
+           MOVE SAVE-PRO3AI TO ORDHIST-BEFORE-P3A.
+           MOVE SAVE-PRO3BI TO ORDHIST-BEFORE-P3B.
+           MOVE SAVE-QT3I TO ORDHIST-BEFORE-P3-QTY.
+           MOVE SAVE-PR3I TO ORDHIST-BEFORE-P3-PRICE.
+           MOVE SAVE-PRO4AI TO ORDHIST-BEFORE-P4A.
+           MOVE SAVE-PRO4BI TO ORDHIST-BEFORE-P4B.
+           MOVE SAVE-QT4I TO ORDHIST-BEFORE-P4-QTY.
+           MOVE SAVE-PR4I TO ORDHIST-BEFORE-P4-PRICE.
+           MOVE SAVE-PRO5AI TO ORDHIST-BEFORE-P5A.
+           MOVE SAVE-PRO5BI TO ORDHIST-BEFORE-P5B.
+           MOVE SAVE-QT5I TO ORDHIST-BEFORE-P5-QTY.
+           MOVE SAVE-PR5I TO ORDHIST-BEFORE-P5-PRICE.
+           MOVE SAVE-ADD1I TO ORDHIST-BEFORE-ADDR-LINE1.
+           MOVE SAVE-ADD2I TO ORDHIST-BEFORE-ADDR-LINE2.
+           MOVE SAVE-ADD3I TO ORDHIST-BEFORE-ADDR-LINE3.
+           MOVE SAVE-POS1I TO ORDHIST-BEFORE-POSTAL-1.
+           MOVE SAVE-POS2I TO ORDHIST-BEFORE-POSTAL-2.
+           MOVE SAVE-PHN1I TO ORDHIST-BEFORE-AREA-CODE.
+           MOVE SAVE-PHN2I TO ORDHIST-BEFORE-EXCHANGE.
+           MOVE SAVE-PHN3I TO ORDHIST-BEFORE-PHONE-NUM.
+           MOVE SAVE-STATUSI TO ORDHIST-BEFORE-STATUS.
+
+           *> THE NEW VALUES - ORDFILE-RECORD ALREADY HOLDS THEM AT
+           *> THIS POINT, SINCE 4100-MOVE-INPUT-TO-ORD RUNS BEFORE
+           *> THIS PARAGRAPH IS PERFORMED
+           MOVE ORDFILE-NAME TO ORDHIST-AFTER-NAME.
+           MOVE ORDFILE-P1A TO ORDHIST-AFTER-P1A.
+           MOVE ORDFILE-P1B TO ORDHIST-AFTER-P1B.
+           MOVE ORDFILE-P1-QTY TO ORDHIST-AFTER-P1-QTY.
+           MOVE ORDFILE-P1-PRICE TO ORDHIST-AFTER-P1-PRICE.
+           MOVE ORDFILE-P2A TO ORDHIST-AFTER-P2A.
+           MOVE ORDFILE-P2B TO ORDHIST-AFTER-P2B.
+           MOVE ORDFILE-P2-QTY TO ORDHIST-AFTER-P2-QTY.
+           MOVE ORDFILE-P2-PRICE TO ORDHIST-AFTER-P2-PRICE.
+           MOVE ORDFILE-P3A TO ORDHIST-AFTER-P3A.
+           MOVE ORDFILE-P3B TO ORDHIST-AFTER-P3B.
+           MOVE ORDFILE-P3-QTY TO ORDHIST-AFTER-P3-QTY.
+           MOVE ORDFILE-P3-PRICE TO ORDHIST-AFTER-P3-PRICE.
+           MOVE ORDFILE-P4A TO ORDHIST-AFTER-P4A.
+           MOVE ORDFILE-P4B TO ORDHIST-AFTER-P4B.
+           MOVE ORDFILE-P4-QTY TO ORDHIST-AFTER-P4-QTY.
+           MOVE ORDFILE-P4-PRICE TO ORDHIST-AFTER-P4-PRICE.
+           MOVE ORDFILE-P5A TO ORDHIST-AFTER-P5A.
+           MOVE ORDFILE-P5B TO ORDHIST-AFTER-P5B.
+           MOVE ORDFILE-P5-QTY TO ORDHIST-AFTER-P5-QTY.
+           MOVE ORDFILE-P5-PRICE TO ORDHIST-AFTER-P5-PRICE.
+           MOVE ORDFILE-ADDR-LINE1 TO ORDHIST-AFTER-ADDR-LINE1.
+           MOVE ORDFILE-ADDR-LINE2 TO ORDHIST-AFTER-ADDR-LINE2.
+           MOVE ORDFILE-ADDR-LINE3 TO ORDHIST-AFTER-ADDR-LINE3.
+           MOVE ORDFILE-POSTAL-1 TO ORDHIST-AFTER-POSTAL-1.
+           MOVE ORDFILE-POSTAL-2 TO ORDHIST-AFTER-POSTAL-2.
+           MOVE ORDFILE-AREA-CODE TO ORDHIST-AFTER-AREA-CODE.
+           MOVE ORDFILE-EXCHANGE TO ORDHIST-AFTER-EXCHANGE.
+           MOVE ORDFILE-PHONE-NUM TO ORDHIST-AFTER-PHONE-NUM.
+           MOVE ORDFILE-STATUS TO ORDHIST-AFTER-STATUS.
+
+           EXEC CICS WRITE FILE('ORDHIST')
+               FROM(ORDHIST-RECORD)
+               LENGTH(ORDHIST-LENGTH)
+               RIDFLD(ORDHIST-KEY)
+           END-EXEC.
+
+       4180-EXIT.
+
+
+       4200-WRITE-INPUT-TO-ORD.
+      * WRTIE THE NEW INFORMATION TO THE DATABASE
+      *=================================================================
+
+           *> STAMP WHO MADE THE CHANGE AND WHEN
+           *>=============================================
+           MOVE EIBOPID TO ORDFILE-OPERATOR-ID.
+           MOVE EIBTRMID TO ORDFILE-TERMINAL-ID.
+           MOVE EIBDATE TO ORDFILE-LAST-CHG-DATE.
+           MOVE EIBTIME TO ORDFILE-LAST-CHG-TIME.
+
+           *> REWRITE THE INFORMATION FOR THE UPDATED RECORD
+           *>=============================================
+           EXEC CICS REWRITE FILE('ORDFILE')
+               LENGTH(ORDFILE-LENGTH)
+               FROM(ORDFILE-RECORD)
+           END-EXEC.
+
+       4200-EXIT.
+
+
+       4300-MOVE-ORD-SAVEAREA.
+      *MOVE THE INFORMATION FROM INQUIRY FIELDS TO THE SAVEAREA
+      *=================================================================
+
+           MOVE ORDFILE-INVOICE-NO TO SAVE-INV.
+           MOVE ORDFILE-P1A TO SAVE-PRO1AI.
+           MOVE ORDFILE-P1B TO SAVE-PRO1BI.
+           MOVE ORDFILE-P2A TO SAVE-PRO2AI.
+           MOVE ORDFILE-P2B TO SAVE-PRO2BI.
+           MOVE ORDFILE-P3A TO SAVE-PRO3AI.
+           MOVE ORDFILE-P3B TO SAVE-PRO3BI.
+           MOVE ORDFILE-P4A TO SAVE-PRO4AI.
+           MOVE ORDFILE-P4B TO SAVE-PRO4BI.
+           MOVE ORDFILE-P5A TO SAVE-PRO5AI.
+           MOVE ORDFILE-P5B TO SAVE-PRO5BI.
+           MOVE ORDFILE-P1-QTY TO SAVE-QT1I.
+           MOVE ORDFILE-P1-PRICE TO SAVE-PR1I.
+           MOVE ORDFILE-P2-QTY TO SAVE-QT2I.
+           MOVE ORDFILE-P2-PRICE TO SAVE-PR2I.
+           MOVE ORDFILE-P3-QTY TO SAVE-QT3I.
+           MOVE ORDFILE-P3-PRICE TO SAVE-PR3I.
+           MOVE ORDFILE-P4-QTY TO SAVE-QT4I.
+           MOVE ORDFILE-P4-PRICE TO SAVE-PR4I.
+           MOVE ORDFILE-P5-QTY TO SAVE-QT5I.
+           MOVE ORDFILE-P5-PRICE TO SAVE-PR5I.
+           MOVE ORDFILE-NAME TO SAVE-NAMEI.
+           MOVE ORDFILE-ADDR-LINE1 TO SAVE-ADD1I.
+           MOVE ORDFILE-ADDR-LINE2 TO SAVE-ADD2I.
+      *    KEEP THE SAME 18-BYTE-ADDRESS/2-BYTE-PROVINCE SPLIT HERE AS
+      *    4000-MOVE-ORD-TO-INPUT USES, SO THE CHANGE-DETECTION COMPARE
+      *    OF SAVE-ADD3I AGAINST ADD3I ISN'T TRIPPED BY THE RESERVED
+      *    BYTES ALONE
+           MOVE SPACES TO SAVE-ADD3I.
+           MOVE ORDFILE-ADDR-LINE3(1:18) TO SAVE-ADD3I(1:18).
+           MOVE ORDFILE-ADDR-LINE3(19:2) TO SAVE-PROVI.
+           MOVE ORDFILE-POSTAL-1 TO SAVE-POS1I.
+           MOVE ORDFILE-POSTAL-2 TO SAVE-POS2I.
+           MOVE ORDFILE-AREA-CODE TO SAVE-PHN1I.
+           MOVE ORDFILE-EXCHANGE TO SAVE-PHN2I.
+           MOVE ORDFILE-PHONE-NUM TO SAVE-PHN3I.
+           MOVE ORDFILE-STATUS TO SAVE-STATUSI.
+
+       4300-EXIT.
+
+
+      *=================================================================
+      * EXIT PARAGRAPHS
+      *=================================================================
+
+
+       9999-EXIT-APPLICATION.
+      * EXIT PROGRAM PARAGRAPH
+      *=================================================================
+
+            MOVE LOW-VALUES TO MAP2O.
+            MOVE 'GOODBYE' TO MSGO.
+
+            GOBACK.
+
+       9999-EXIT.
+
+
+       END PROGRAM GSPRGU.
