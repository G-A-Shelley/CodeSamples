@@ -0,0 +1,528 @@
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID. gsprgw.
+       AUTHOR. GAVIN SHELLEY.
+
+
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-INPUT-FILE ASSIGN TO ORDIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT ORDFILE-FILE ASSIGN TO ORDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ORDFILE-KEY
+               FILE STATUS IS WS-ORDFILE-STATUS.
+
+           SELECT AREACD-FILE ASSIGN TO AREACD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AREACD-CODE
+               FILE STATUS IS WS-AREACD-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO SYSPRINT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+      *=================================================================
+       FILE SECTION.
+       FD  ORDER-INPUT-FILE.
+       01  ORDER-INPUT-RECORD.
+           05  OI-INVOICE-NO               PIC X(7).
+           05  OI-NAME                     PIC X(20).
+           05  OI-ADDR-LINE1               PIC X(20).
+           05  OI-ADDR-LINE2               PIC X(20).
+           05  OI-ADDR-LINE3               PIC X(18).
+           05  OI-PROVINCE                 PIC X(2).
+           05  OI-POSTAL-1                 PIC X(3).
+           05  OI-POSTAL-2                 PIC X(3).
+           05  OI-AREA-CODE                PIC X(3).
+           05  OI-EXCHANGE                 PIC X(3).
+           05  OI-PHONE-NUM                PIC X(4).
+           05  OI-PRODUCT1.
+               10  OI-P1A                  PIC X(4).
+               10  OI-P1B                  PIC X(4).
+               10  OI-P1-QTY               PIC 9(3).
+               10  OI-P1-PRICE             PIC 9(5)V99.
+           05  OI-PRODUCT2.
+               10  OI-P2A                  PIC X(4).
+               10  OI-P2B                  PIC X(4).
+               10  OI-P2-QTY               PIC 9(3).
+               10  OI-P2-PRICE             PIC 9(5)V99.
+           05  OI-PRODUCT3.
+               10  OI-P3A                  PIC X(4).
+               10  OI-P3B                  PIC X(4).
+               10  OI-P3-QTY               PIC 9(3).
+               10  OI-P3-PRICE             PIC 9(5)V99.
+           05  OI-PRODUCT4.
+               10  OI-P4A                  PIC X(4).
+               10  OI-P4B                  PIC X(4).
+               10  OI-P4-QTY               PIC 9(3).
+               10  OI-P4-PRICE             PIC 9(5)V99.
+           05  OI-PRODUCT5.
+               10  OI-P5A                  PIC X(4).
+               10  OI-P5B                  PIC X(4).
+               10  OI-P5-QTY               PIC 9(3).
+               10  OI-P5-PRICE             PIC 9(5)V99.
+
+       FD  ORDFILE-FILE.
+       01  ORDFILE-RECORD.
+           05  ORDFILE-KEY.
+               10  ORDFILE-PREFIX          PIC XXX.
+               10  ORDFILE-INVOICE-NO      PIC X(7).
+           05  ORDFILE-NAME                PIC X(20).
+           05  ORDFILE-PRODUCTS.
+               10  ORDFILE-PRODUCT1.
+                   15  ORDFILE-P1A         PIC X(4).
+                   15  ORDFILE-P1B         PIC X(4).
+                   15  ORDFILE-P1-QTY      PIC 9(3).
+                   15  ORDFILE-P1-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT2.
+                   15 ORDFILE-P2A          PIC X(4).
+                   15 ORDFILE-P2B          PIC X(4).
+                   15  ORDFILE-P2-QTY      PIC 9(3).
+                   15  ORDFILE-P2-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT3.
+                   15 ORDFILE-P3A          PIC X(4).
+                   15 ORDFILE-P3B          PIC X(4).
+                   15  ORDFILE-P3-QTY      PIC 9(3).
+                   15  ORDFILE-P3-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT4.
+                   15 ORDFILE-P4A          PIC X(4).
+                   15 ORDFILE-P4B          PIC X(4).
+                   15  ORDFILE-P4-QTY      PIC 9(3).
+                   15  ORDFILE-P4-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT5.
+                   15 ORDFILE-P5A          PIC X(4).
+                   15 ORDFILE-P5B          PIC X(4).
+                   15  ORDFILE-P5-QTY      PIC 9(3).
+                   15  ORDFILE-P5-PRICE    PIC 9(5)V99.
+           05  ORDFILE-INVOICE-TOTAL       PIC 9(7)V99.
+           05  ORDFILE-ADDR-LINE1          PIC X(20).
+           05  ORDFILE-ADDR-LINE2          PIC X(20).
+           05  ORDFILE-ADDR-LINE3          PIC X(20).
+           05  ORDFILE-POSTAL.
+               10  ORDFILE-POSTAL-1        PIC XXX.
+               10  ORDFILE-POSTAL-2        PIC XXX.
+           05  ORDFILE-PHONE.
+               10  ORDFILE-AREA-CODE       PIC XXX.
+               10  ORDFILE-EXCHANGE        PIC XXX.
+               10  ORDFILE-PHONE-NUM       PIC XXXX.
+           05  ORDFILE-AUDIT.
+               10  ORDFILE-OPERATOR-ID     PIC X(3).
+               10  ORDFILE-TERMINAL-ID     PIC X(4).
+               10  ORDFILE-LAST-CHG-DATE   PIC 9(7).
+               10  ORDFILE-LAST-CHG-TIME   PIC 9(7).
+           05  ORDFILE-ORDER-DATE          PIC 9(7).
+           05  ORDFILE-STATUS              PIC X(1).
+               88  ORDFILE-STATUS-OPEN            VALUE 'O'.
+               88  ORDFILE-STATUS-SHIPPED         VALUE 'S'.
+               88  ORDFILE-STATUS-CANCELLED       VALUE 'C'.
+           05  ORDFILE-DETAIL-COUNT        PIC 9(3).
+           05  ORDFILE-DETAIL-TOTAL        PIC 9(7)V99.
+
+       FD  AREACD-FILE.
+       01  AREACD-RECORD.
+           05  AREACD-CODE                 PIC X(3).
+           05  AREACD-DESC                 PIC X(20).
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  REPORT-LINE                     PIC X(80).
+
+
+       WORKING-STORAGE SECTION.
+      *=================================================================
+       01  WS-INPUT-STATUS                 PIC XX.
+           88  INPUT-OK                                VALUE '00'.
+           88  INPUT-EOF                               VALUE '10'.
+
+       01  WS-ORDFILE-STATUS                PIC XX.
+           88  ORDFILE-OK                              VALUE '00'.
+           88  ORDFILE-DUPLICATE                       VALUE '22'.
+
+       01  WS-AREACD-STATUS                 PIC XX.
+           88  AREACD-OK                               VALUE '00'.
+
+       01  WS-RUN-DATE                      PIC 9(7).
+       01  WS-RUN-TIME                      PIC 9(7).
+
+       01  WS-READ-COUNT                    PIC 9(5) VALUE ZERO.
+       01  WS-ACCEPTED-COUNT                PIC 9(5) VALUE ZERO.
+       01  WS-REJECTED-COUNT                PIC 9(5) VALUE ZERO.
+
+       01  WS-ORDER-SW                      PIC X VALUE 'Y'.
+           88  ORDER-OK                                VALUE 'Y'.
+           88  ORDER-REJECTED                          VALUE 'N'.
+
+       01  WS-REJECT-REASON                 PIC X(33).
+
+       01  WS-PROVINCE-CHECK                PIC X(2).
+           88  WS-PROVINCE-VALID            VALUE 'AB' 'BC' 'MB'
+               'NB' 'NL' 'NS' 'NT' 'NU' 'ON' 'PE' 'QC' 'SK' 'YT'.
+
+       01  WS-PRODUCT-SUB                   PIC 9 VALUE ZERO.
+       01  WS-PRODUCT-SUB2                  PIC 9 VALUE ZERO.
+
+       01  WS-PRODUCT-TABLE.
+           05  WS-PRODUCT-ENTRY OCCURS 5 TIMES
+                   INDEXED BY WS-PRODUCT-IDX.
+               10  WS-PRODUCT-CODE          PIC X(8).
+
+       01  WS-HEADING-LINE.
+           05  FILLER                       PIC X(39)
+               VALUE 'BATCH INVOICE ENTRY EXCEPTION REPORT'.
+
+       01  WS-DETAIL-LINE.
+           05  DL-INVOICE-NO                PIC X(7).
+           05  FILLER                       PIC X(3) VALUE SPACES.
+           05  DL-NAME                      PIC X(20).
+           05  FILLER                       PIC X(3) VALUE SPACES.
+           05  DL-REASON                    PIC X(33).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                       PIC X(20)
+               VALUE 'ORDERS READ:      '.
+           05  TL-READ                      PIC ZZZZ9.
+
+       01  WS-ACCEPT-LINE.
+           05  FILLER                       PIC X(20)
+               VALUE 'ORDERS ACCEPTED:  '.
+           05  TL-ACCEPTED                  PIC ZZZZ9.
+
+       01  WS-REJECT-LINE.
+           05  FILLER                       PIC X(20)
+               VALUE 'ORDERS REJECTED:  '.
+           05  TL-REJECTED                  PIC ZZZZ9.
+
+       01  WS-GP-PRODUCT-DESC                PIC X(17).
+       01  WS-GP-FOUND-SW                    PIC X(1).
+           88  WS-GP-FOUND                         VALUE 'Y'.
+           88  WS-GP-NOT-FOUND                     VALUE 'N'.
+
+
+       PROCEDURE DIVISION.
+      *=================================================================
+      *=================================================================
+
+
+       000-MAIN-LOGIC.
+      * START OF PROGRAM CODE
+      *=================================================================
+
+           ACCEPT WS-RUN-DATE FROM SYSIN.
+           ACCEPT WS-RUN-TIME FROM SYSIN.
+
+           OPEN INPUT ORDER-INPUT-FILE.
+           OPEN I-O ORDFILE-FILE.
+           OPEN INPUT AREACD-FILE.
+           OPEN OUTPUT EXCEPTION-REPORT-FILE.
+
+           WRITE REPORT-LINE FROM WS-HEADING-LINE.
+
+           PERFORM 100-READ-INPUT.
+           PERFORM UNTIL INPUT-EOF
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 200-EDIT-ORDER
+               IF ORDER-OK
+                   PERFORM 500-WRITE-ORDFILE
+               ELSE
+                   PERFORM 600-WRITE-EXCEPTION
+               END-IF
+               PERFORM 100-READ-INPUT
+           END-PERFORM.
+
+           MOVE WS-READ-COUNT TO TL-READ.
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE.
+           MOVE WS-ACCEPTED-COUNT TO TL-ACCEPTED.
+           WRITE REPORT-LINE FROM WS-ACCEPT-LINE.
+           MOVE WS-REJECTED-COUNT TO TL-REJECTED.
+           WRITE REPORT-LINE FROM WS-REJECT-LINE.
+
+           CLOSE ORDER-INPUT-FILE.
+           CLOSE ORDFILE-FILE.
+           CLOSE AREACD-FILE.
+           CLOSE EXCEPTION-REPORT-FILE.
+
+           STOP RUN.
+
+       000-EXIT.
+
+
+       100-READ-INPUT.
+      * READ THE NEXT WHOLESALE ORDER FROM THE INPUT FILE
+      *=================================================================
+
+           READ ORDER-INPUT-FILE
+               AT END
+                   SET INPUT-EOF TO TRUE
+           END-READ.
+
+       100-EXIT.
+
+
+       200-EDIT-ORDER.
+      * RUN THE SAME EDITS GSPRGE APPLIES TO A KEYED INVOICE AGAINST
+      * ONE FLAT-FILE ORDER, STOPPING AT THE FIRST FAILURE
+      *=================================================================
+
+           SET ORDER-OK TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           PERFORM 210-LOAD-ORDFILE-FIELDS.
+
+           IF ORDER-OK
+               PERFORM 220-CHECK-INVOICE-NUMBER
+           END-IF.
+           IF ORDER-OK
+               PERFORM 230-CHECK-NAME-ADDRESS
+           END-IF.
+           IF ORDER-OK
+               PERFORM 240-CHECK-PROVINCE
+           END-IF.
+           IF ORDER-OK
+               PERFORM 250-CHECK-AREA-CODE
+           END-IF.
+           IF ORDER-OK
+               PERFORM 260-CHECK-PRODUCTS-PRESENT
+           END-IF.
+           IF ORDER-OK
+               PERFORM 265-CHECK-DUPLICATE-PRODUCTS
+           END-IF.
+           IF ORDER-OK
+               PERFORM 270-CHECK-PRODUCT-CODES
+           END-IF.
+           IF ORDER-OK
+               PERFORM 280-COMPUTE-TOTAL
+           END-IF.
+
+       200-EXIT.
+
+
+       210-LOAD-ORDFILE-FIELDS.
+      * MOVE THE FLAT-FILE ORDER ONTO THE ORDFILE RECORD LAYOUT
+      *=================================================================
+
+           MOVE 'GAS' TO ORDFILE-PREFIX.
+           MOVE OI-INVOICE-NO TO ORDFILE-INVOICE-NO.
+           MOVE OI-NAME TO ORDFILE-NAME.
+           MOVE OI-ADDR-LINE1 TO ORDFILE-ADDR-LINE1.
+           MOVE OI-ADDR-LINE2 TO ORDFILE-ADDR-LINE2.
+           MOVE OI-ADDR-LINE3 TO ORDFILE-ADDR-LINE3(1:18).
+           MOVE OI-PROVINCE TO ORDFILE-ADDR-LINE3(19:2).
+           MOVE OI-POSTAL-1 TO ORDFILE-POSTAL-1.
+           MOVE OI-POSTAL-2 TO ORDFILE-POSTAL-2.
+           MOVE OI-AREA-CODE TO ORDFILE-AREA-CODE.
+           MOVE OI-EXCHANGE TO ORDFILE-EXCHANGE.
+           MOVE OI-PHONE-NUM TO ORDFILE-PHONE-NUM.
+           MOVE OI-P1A TO ORDFILE-P1A.
+           MOVE OI-P1B TO ORDFILE-P1B.
+           MOVE OI-P1-QTY TO ORDFILE-P1-QTY.
+           MOVE OI-P1-PRICE TO ORDFILE-P1-PRICE.
+           MOVE OI-P2A TO ORDFILE-P2A.
+           MOVE OI-P2B TO ORDFILE-P2B.
+           MOVE OI-P2-QTY TO ORDFILE-P2-QTY.
+           MOVE OI-P2-PRICE TO ORDFILE-P2-PRICE.
+           MOVE OI-P3A TO ORDFILE-P3A.
+           MOVE OI-P3B TO ORDFILE-P3B.
+           MOVE OI-P3-QTY TO ORDFILE-P3-QTY.
+           MOVE OI-P3-PRICE TO ORDFILE-P3-PRICE.
+           MOVE OI-P4A TO ORDFILE-P4A.
+           MOVE OI-P4B TO ORDFILE-P4B.
+           MOVE OI-P4-QTY TO ORDFILE-P4-QTY.
+           MOVE OI-P4-PRICE TO ORDFILE-P4-PRICE.
+           MOVE OI-P5A TO ORDFILE-P5A.
+           MOVE OI-P5B TO ORDFILE-P5B.
+           MOVE OI-P5-QTY TO ORDFILE-P5-QTY.
+           MOVE OI-P5-PRICE TO ORDFILE-P5-PRICE.
+
+       210-EXIT.
+
+
+       220-CHECK-INVOICE-NUMBER.
+      * THE INVOICE NUMBER MUST BE 7 NUMERIC DIGITS - DUPLICATE
+      * INVOICE NUMBERS ARE CAUGHT LATER BY THE WRITE ITSELF
+      *=================================================================
+
+           IF OI-INVOICE-NO IS NOT NUMERIC
+               OR OI-INVOICE-NO EQUAL SPACES
+               SET ORDER-REJECTED TO TRUE
+               MOVE 'INVOICE NUMBER MUST BE 7 NUMERIC' TO
+                   WS-REJECT-REASON
+           END-IF.
+
+       220-EXIT.
+
+
+       230-CHECK-NAME-ADDRESS.
+      * THE CONTACT NAME AND FIRST TWO ADDRESS LINES MAY NOT BE BLANK
+      *=================================================================
+
+           IF OI-NAME EQUAL SPACES
+               OR OI-ADDR-LINE1 EQUAL SPACES
+               OR OI-ADDR-LINE2 EQUAL SPACES
+               SET ORDER-REJECTED TO TRUE
+               MOVE 'NAME OR ADDRESS MISSING' TO WS-REJECT-REASON
+           END-IF.
+
+       230-EXIT.
+
+
+       240-CHECK-PROVINCE.
+      * THE PROVINCE MUST BE ONE OF THE REAL CANADIAN ABBREVIATIONS
+      *=================================================================
+
+           MOVE OI-PROVINCE TO WS-PROVINCE-CHECK.
+           IF NOT WS-PROVINCE-VALID
+               SET ORDER-REJECTED TO TRUE
+               MOVE 'INVALID PROVINCE CODE' TO WS-REJECT-REASON
+           END-IF.
+
+       240-EXIT.
+
+
+       250-CHECK-AREA-CODE.
+      * THE AREA CODE MUST BE ON THE MAINTAINED AREACD TABLE
+      *=================================================================
+
+           MOVE OI-AREA-CODE TO AREACD-CODE.
+           READ AREACD-FILE
+               INVALID KEY
+                   SET ORDER-REJECTED TO TRUE
+                   MOVE 'INVALID AREA CODE' TO WS-REJECT-REASON
+           END-READ.
+
+       250-EXIT.
+
+
+       260-CHECK-PRODUCTS-PRESENT.
+      * AT LEAST THE FIRST PRODUCT LINE MUST BE KEYED
+      *=================================================================
+
+           IF OI-P1A EQUAL SPACES OR OI-P1B EQUAL SPACES
+               SET ORDER-REJECTED TO TRUE
+               MOVE 'NO PRODUCTS ON THE ORDER' TO WS-REJECT-REASON
+           END-IF.
+
+       260-EXIT.
+
+
+       265-CHECK-DUPLICATE-PRODUCTS.
+      * REJECT THE SAME PART NUMBER KEYED INTO MORE THAN ONE OF THE
+      * FIVE PRODUCT SLOTS ON ONE ORDER
+      *=================================================================
+
+           MOVE ORDFILE-P1A TO WS-PRODUCT-CODE(1)(1:4).
+           MOVE ORDFILE-P1B TO WS-PRODUCT-CODE(1)(5:4).
+           MOVE ORDFILE-P2A TO WS-PRODUCT-CODE(2)(1:4).
+           MOVE ORDFILE-P2B TO WS-PRODUCT-CODE(2)(5:4).
+           MOVE ORDFILE-P3A TO WS-PRODUCT-CODE(3)(1:4).
+           MOVE ORDFILE-P3B TO WS-PRODUCT-CODE(3)(5:4).
+           MOVE ORDFILE-P4A TO WS-PRODUCT-CODE(4)(1:4).
+           MOVE ORDFILE-P4B TO WS-PRODUCT-CODE(4)(5:4).
+           MOVE ORDFILE-P5A TO WS-PRODUCT-CODE(5)(1:4).
+           MOVE ORDFILE-P5B TO WS-PRODUCT-CODE(5)(5:4).
+
+           PERFORM VARYING WS-PRODUCT-SUB FROM 1 BY 1
+                   UNTIL WS-PRODUCT-SUB > 4
+               IF WS-PRODUCT-CODE(WS-PRODUCT-SUB) NOT EQUAL SPACES
+                   PERFORM VARYING WS-PRODUCT-SUB2 FROM 1 BY 1
+                           UNTIL WS-PRODUCT-SUB2 > 5
+                       IF WS-PRODUCT-SUB2 IS GREATER THAN WS-PRODUCT-SUB
+                           AND WS-PRODUCT-CODE(WS-PRODUCT-SUB2) EQUAL
+                               WS-PRODUCT-CODE(WS-PRODUCT-SUB)
+                           SET ORDER-REJECTED TO TRUE
+                           MOVE 'DUPLICATE PRODUCT CODE ON ORDER' TO
+                               WS-REJECT-REASON
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+       265-EXIT.
+
+
+       270-CHECK-PRODUCT-CODES.
+      * EVERY PRODUCT CODE KEYED MUST RESOLVE ON BILLM.PART_CODES
+      *=================================================================
+
+           PERFORM VARYING WS-PRODUCT-SUB FROM 1 BY 1
+                   UNTIL WS-PRODUCT-SUB > 5 OR ORDER-REJECTED
+               IF WS-PRODUCT-CODE(WS-PRODUCT-SUB) NOT EQUAL SPACES
+                   CALL 'GSPRGPB' USING WS-PRODUCT-CODE(WS-PRODUCT-SUB)
+                       WS-GP-PRODUCT-DESC WS-GP-FOUND-SW
+                   IF WS-GP-NOT-FOUND
+                       SET ORDER-REJECTED TO TRUE
+                       MOVE 'PART NOT FOUND' TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       270-EXIT.
+
+
+       280-COMPUTE-TOTAL.
+      * COMPUTE THE DOLLAR TOTAL FOR THE INVOICE FROM THE LINE ITEMS
+      *=================================================================
+
+           COMPUTE ORDFILE-INVOICE-TOTAL =
+               (ORDFILE-P1-QTY * ORDFILE-P1-PRICE) +
+               (ORDFILE-P2-QTY * ORDFILE-P2-PRICE) +
+               (ORDFILE-P3-QTY * ORDFILE-P3-PRICE) +
+               (ORDFILE-P4-QTY * ORDFILE-P4-PRICE) +
+               (ORDFILE-P5-QTY * ORDFILE-P5-PRICE).
+
+       280-EXIT.
+
+
+       500-WRITE-ORDFILE.
+      * THE ORDER PASSED EVERY EDIT - WRITE IT TO ORDFILE
+      *=================================================================
+
+           MOVE 'BAT' TO ORDFILE-OPERATOR-ID.
+           MOVE 'BATC' TO ORDFILE-TERMINAL-ID.
+           MOVE WS-RUN-DATE TO ORDFILE-LAST-CHG-DATE.
+           MOVE WS-RUN-TIME TO ORDFILE-LAST-CHG-TIME.
+           MOVE WS-RUN-DATE TO ORDFILE-ORDER-DATE.
+           SET ORDFILE-STATUS-OPEN TO TRUE.
+           MOVE ZERO TO ORDFILE-DETAIL-COUNT.
+           MOVE ZERO TO ORDFILE-DETAIL-TOTAL.
+
+           WRITE ORDFILE-RECORD
+               INVALID KEY
+                   SET ORDER-REJECTED TO TRUE
+                   MOVE 'DUPLICATE INVOICE NUMBER' TO WS-REJECT-REASON
+           END-WRITE.
+
+           IF ORDER-OK
+               ADD 1 TO WS-ACCEPTED-COUNT
+           ELSE
+               PERFORM 600-WRITE-EXCEPTION
+           END-IF.
+
+       500-EXIT.
+
+
+       600-WRITE-EXCEPTION.
+      * THE ORDER FAILED AN EDIT - LOG IT TO THE EXCEPTION REPORT
+      * INSTEAD OF WRITING IT TO ORDFILE
+      *=================================================================
+
+           ADD 1 TO WS-REJECTED-COUNT.
+           MOVE OI-INVOICE-NO TO DL-INVOICE-NO.
+           MOVE OI-NAME TO DL-NAME.
+           MOVE WS-REJECT-REASON TO DL-REASON.
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+       600-EXIT.
+
+
+       END PROGRAM gsprgw.
