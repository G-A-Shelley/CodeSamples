@@ -0,0 +1,182 @@
+       $SET DB2 (DB=INFOSYS,UDB-VERSION=V8)
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID. gsprgz.
+       AUTHOR. GAVIN SHELLEY.
+
+
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDFILE-FILE ASSIGN TO ORDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORDFILE-KEY
+               FILE STATUS IS WS-ORDFILE-STATUS.
+
+
+       DATA DIVISION.
+      *=================================================================
+       FILE SECTION.
+       FD  ORDFILE-FILE.
+       01  ORDFILE-RECORD.
+           05  ORDFILE-KEY.
+               10  ORDFILE-PREFIX          PIC XXX.
+               10  ORDFILE-INVOICE-NO      PIC X(7).
+           05  ORDFILE-NAME                PIC X(20).
+           05  ORDFILE-PRODUCTS.
+               10  ORDFILE-PRODUCT1.
+                   15  ORDFILE-P1A         PIC X(4).
+                   15  ORDFILE-P1B         PIC X(4).
+                   15  ORDFILE-P1-QTY      PIC 9(3).
+                   15  ORDFILE-P1-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT2.
+                   15 ORDFILE-P2A          PIC X(4).
+                   15 ORDFILE-P2B          PIC X(4).
+                   15  ORDFILE-P2-QTY      PIC 9(3).
+                   15  ORDFILE-P2-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT3.
+                   15 ORDFILE-P3A          PIC X(4).
+                   15 ORDFILE-P3B          PIC X(4).
+                   15  ORDFILE-P3-QTY      PIC 9(3).
+                   15  ORDFILE-P3-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT4.
+                   15 ORDFILE-P4A          PIC X(4).
+                   15 ORDFILE-P4B          PIC X(4).
+                   15  ORDFILE-P4-QTY      PIC 9(3).
+                   15  ORDFILE-P4-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT5.
+                   15 ORDFILE-P5A          PIC X(4).
+                   15 ORDFILE-P5B          PIC X(4).
+                   15  ORDFILE-P5-QTY      PIC 9(3).
+                   15  ORDFILE-P5-PRICE    PIC 9(5)V99.
+           05  ORDFILE-INVOICE-TOTAL       PIC 9(7)V99.
+           05  ORDFILE-ADDR-LINE1          PIC X(20).
+           05  ORDFILE-ADDR-LINE2          PIC X(20).
+           05  ORDFILE-ADDR-LINE3          PIC X(20).
+           05  ORDFILE-POSTAL.
+               10  ORDFILE-POSTAL-1        PIC XXX.
+               10  ORDFILE-POSTAL-2        PIC XXX.
+           05  ORDFILE-PHONE.
+               10  ORDFILE-AREA-CODE       PIC XXX.
+               10  ORDFILE-EXCHANGE        PIC XXX.
+               10  ORDFILE-PHONE-NUM       PIC XXXX.
+           05  ORDFILE-AUDIT.
+               10  ORDFILE-OPERATOR-ID     PIC X(3).
+               10  ORDFILE-TERMINAL-ID     PIC X(4).
+               10  ORDFILE-LAST-CHG-DATE   PIC 9(7).
+               10  ORDFILE-LAST-CHG-TIME   PIC 9(7).
+           05  ORDFILE-ORDER-DATE          PIC 9(7).
+           05  ORDFILE-STATUS              PIC X(1).
+               88  ORDFILE-STATUS-OPEN            VALUE 'O'.
+               88  ORDFILE-STATUS-SHIPPED         VALUE 'S'.
+               88  ORDFILE-STATUS-CANCELLED       VALUE 'C'.
+           05  ORDFILE-DETAIL-COUNT        PIC 9(3).
+           05  ORDFILE-DETAIL-TOTAL        PIC 9(7)V99.
+
+
+       WORKING-STORAGE SECTION.
+      *=================================================================
+       01  WS-ORDFILE-STATUS                PIC XX.
+           88  ORDFILE-OK                              VALUE '00'.
+           88  ORDFILE-EOF                             VALUE '10'.
+
+       01  WS-MIRROR-COUNT                  PIC 9(5) VALUE ZERO.
+
+       01 WS-SQL-CODE PIC -9(8).
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+           01  SQL-INVOICE-NO                          PIC X(7).
+           01  SQL-NAME                                PIC X(20).
+           01  SQL-INVOICE-TOTAL                        PIC 9(7)V99.
+           01  SQL-ORDER-DATE                          PIC 9(7).
+           01  SQL-STATUS                              PIC X(1).
+
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+
+       PROCEDURE DIVISION.
+      *=================================================================
+      *=================================================================
+
+
+       000-MAIN-LOGIC.
+      * START OF PROGRAM CODE
+      *=================================================================
+
+           EXEC SQL WHENEVER SQLERROR  GO TO 400-ERROR-SQL  END-EXEC.
+           EXEC SQL WHENEVER SQLWARNING CONTINUE END-EXEC.
+
+           OPEN INPUT ORDFILE-FILE.
+
+      *     CLEAR LAST NIGHT'S MIRROR - THIS RUN RELOADS THE TABLE
+      *     IN FULL RATHER THAN TRYING TO RECONCILE ROW BY ROW
+           EXEC SQL DELETE FROM BILLM.ORDFILE_MIRROR END-EXEC.
+
+           PERFORM 100-READ-ORDFILE.
+           PERFORM UNTIL ORDFILE-EOF
+               PERFORM 200-MIRROR-INVOICE
+               PERFORM 100-READ-ORDFILE
+           END-PERFORM.
+
+           DISPLAY 'GSPRGZ INVOICES MIRRORED: ' WS-MIRROR-COUNT.
+
+           CLOSE ORDFILE-FILE.
+
+           STOP RUN.
+
+       000-EXIT.
+
+
+       100-READ-ORDFILE.
+      * READ THE NEXT ORDFILE RECORD SEQUENTIALLY
+      *=================================================================
+
+           READ ORDFILE-FILE NEXT RECORD
+               AT END
+                   SET ORDFILE-EOF TO TRUE
+           END-READ.
+
+       100-EXIT.
+
+
+       200-MIRROR-INVOICE.
+      * COPY ONE ORDFILE HEADER ROW INTO THE DB2 MIRROR TABLE
+      *=================================================================
+
+           ADD 1 TO WS-MIRROR-COUNT.
+           MOVE ORDFILE-INVOICE-NO TO SQL-INVOICE-NO.
+           MOVE ORDFILE-NAME TO SQL-NAME.
+           MOVE ORDFILE-INVOICE-TOTAL TO SQL-INVOICE-TOTAL.
+           MOVE ORDFILE-ORDER-DATE TO SQL-ORDER-DATE.
+           MOVE ORDFILE-STATUS TO SQL-STATUS.
+
+           EXEC SQL INSERT INTO BILLM.ORDFILE_MIRROR
+               (INVOICE_NO, CUST_NAME, INVOICE_TOTAL, ORDER_DATE,
+                ORDER_STATUS)
+               VALUES (:SQL-INVOICE-NO, :SQL-NAME,
+                :SQL-INVOICE-TOTAL, :SQL-ORDER-DATE, :SQL-STATUS)
+           END-EXEC.
+
+       200-EXIT.
+
+
+       400-ERROR-SQL.
+      * SQL ERROR LOGIC
+      *=================================================================
+
+           MOVE SQLCODE TO WS-SQL-CODE.
+           DISPLAY 'GSPRGZ SQL ERROR: ' WS-SQL-CODE
+               ' ON INVOICE ' SQL-INVOICE-NO.
+           STOP RUN.
+
+
+       END PROGRAM gsprgz.
