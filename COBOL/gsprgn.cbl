@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID. gsprgn.
+       AUTHOR. GAVIN SHELLEY.
+
+
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDFILE-FILE ASSIGN TO ORDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORDFILE-KEY
+               FILE STATUS IS WS-ORDFILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO SYSPRINT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+      *=================================================================
+       FILE SECTION.
+       FD  ORDFILE-FILE.
+       01  ORDFILE-RECORD.
+           05  ORDFILE-KEY.
+               10  ORDFILE-PREFIX          PIC XXX.
+               10  ORDFILE-INVOICE-NO      PIC X(7).
+           05  ORDFILE-NAME                PIC X(20).
+           05  ORDFILE-PRODUCTS.
+               10  ORDFILE-PRODUCT1.
+                   15  ORDFILE-P1A         PIC X(4).
+                   15  ORDFILE-P1B         PIC X(4).
+                   15  ORDFILE-P1-QTY      PIC 9(3).
+                   15  ORDFILE-P1-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT2.
+                   15 ORDFILE-P2A          PIC X(4).
+                   15 ORDFILE-P2B          PIC X(4).
+                   15  ORDFILE-P2-QTY      PIC 9(3).
+                   15  ORDFILE-P2-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT3.
+                   15 ORDFILE-P3A          PIC X(4).
+                   15 ORDFILE-P3B          PIC X(4).
+                   15  ORDFILE-P3-QTY      PIC 9(3).
+                   15  ORDFILE-P3-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT4.
+                   15 ORDFILE-P4A          PIC X(4).
+                   15 ORDFILE-P4B          PIC X(4).
+                   15  ORDFILE-P4-QTY      PIC 9(3).
+                   15  ORDFILE-P4-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT5.
+                   15 ORDFILE-P5A          PIC X(4).
+                   15 ORDFILE-P5B          PIC X(4).
+                   15  ORDFILE-P5-QTY      PIC 9(3).
+                   15  ORDFILE-P5-PRICE    PIC 9(5)V99.
+           05  ORDFILE-INVOICE-TOTAL       PIC 9(7)V99.
+           05  ORDFILE-ADDR-LINE1          PIC X(20).
+           05  ORDFILE-ADDR-LINE2          PIC X(20).
+           05  ORDFILE-ADDR-LINE3          PIC X(20).
+           05  ORDFILE-POSTAL.
+               10  ORDFILE-POSTAL-1        PIC XXX.
+               10  ORDFILE-POSTAL-2        PIC XXX.
+           05  ORDFILE-PHONE.
+               10  ORDFILE-AREA-CODE       PIC XXX.
+               10  ORDFILE-EXCHANGE        PIC XXX.
+               10  ORDFILE-PHONE-NUM       PIC XXXX.
+           05  ORDFILE-AUDIT.
+               10  ORDFILE-OPERATOR-ID     PIC X(3).
+               10  ORDFILE-TERMINAL-ID     PIC X(4).
+               10  ORDFILE-LAST-CHG-DATE   PIC 9(7).
+               10  ORDFILE-LAST-CHG-TIME   PIC 9(7).
+           05  ORDFILE-ORDER-DATE          PIC 9(7).
+           05  ORDFILE-STATUS              PIC X(1).
+               88  ORDFILE-STATUS-OPEN            VALUE 'O'.
+               88  ORDFILE-STATUS-SHIPPED         VALUE 'S'.
+               88  ORDFILE-STATUS-CANCELLED       VALUE 'C'.
+           05  ORDFILE-DETAIL-COUNT        PIC 9(3).
+           05  ORDFILE-DETAIL-TOTAL        PIC 9(7)V99.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                     PIC X(80).
+
+
+       WORKING-STORAGE SECTION.
+      *=================================================================
+       01  WS-ORDFILE-STATUS                PIC XX.
+           88  ORDFILE-OK                              VALUE '00'.
+           88  ORDFILE-EOF                             VALUE '10'.
+
+       01  WS-EXCEPTION-COUNT               PIC 9(5) VALUE ZERO.
+
+       01  WS-PRODUCT-SUB                   PIC 9 VALUE ZERO.
+
+       01  WS-PRODUCT-TABLE.
+           05  WS-PRODUCT-ENTRY OCCURS 5 TIMES
+                   INDEXED BY WS-PRODUCT-IDX.
+               10  WS-PRODUCT-CODE          PIC X(8).
+
+       01  WS-HEADING-LINE.
+           05  FILLER                       PIC X(45)
+               VALUE 'PRODUCT CODE RECONCILIATION EXCEPTION REPORT'.
+
+       01  WS-DETAIL-LINE.
+           05  DL-INVOICE-NO                PIC X(7).
+           05  FILLER                       PIC X(3) VALUE SPACES.
+           05  DL-NAME                      PIC X(20).
+           05  FILLER                       PIC X(3) VALUE SPACES.
+           05  DL-PRODUCT-CODE              PIC X(8).
+           05  FILLER                       PIC X(3) VALUE SPACES.
+           05  DL-REASON                    PIC X(20)
+               VALUE 'NOT ON PART_CODES'.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                       PIC X(20)
+               VALUE 'EXCEPTIONS FOUND: '.
+           05  TL-COUNT                     PIC ZZZZ9.
+
+       01  WS-GP-PRODUCT-DESC                PIC X(17).
+       01  WS-GP-FOUND-SW                    PIC X(1).
+           88  WS-GP-FOUND                         VALUE 'Y'.
+           88  WS-GP-NOT-FOUND                     VALUE 'N'.
+
+
+       PROCEDURE DIVISION.
+      *=================================================================
+      *=================================================================
+
+
+       000-MAIN-LOGIC.
+      * START OF PROGRAM CODE
+      *=================================================================
+
+           OPEN INPUT ORDFILE-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           WRITE REPORT-LINE FROM WS-HEADING-LINE.
+
+           PERFORM 100-READ-ORDFILE.
+           PERFORM UNTIL ORDFILE-EOF
+               IF NOT ORDFILE-STATUS-CANCELLED
+                   PERFORM 200-RECONCILE-INVOICE
+               END-IF
+               PERFORM 100-READ-ORDFILE
+           END-PERFORM.
+
+           MOVE WS-EXCEPTION-COUNT TO TL-COUNT.
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE.
+
+           CLOSE ORDFILE-FILE.
+           CLOSE REPORT-FILE.
+
+           STOP RUN.
+
+       000-EXIT.
+
+
+       100-READ-ORDFILE.
+      * READ THE NEXT ORDFILE RECORD SEQUENTIALLY
+      *=================================================================
+
+           READ ORDFILE-FILE NEXT RECORD
+               AT END
+                   SET ORDFILE-EOF TO TRUE
+           END-READ.
+
+       100-EXIT.
+
+
+       200-RECONCILE-INVOICE.
+      * CHECK EACH PRODUCT CODE ON THE INVOICE AGAINST PART_CODES
+      *=================================================================
+
+           MOVE ORDFILE-P1A TO WS-PRODUCT-CODE(1)(1:4).
+           MOVE ORDFILE-P1B TO WS-PRODUCT-CODE(1)(5:4).
+           MOVE ORDFILE-P2A TO WS-PRODUCT-CODE(2)(1:4).
+           MOVE ORDFILE-P2B TO WS-PRODUCT-CODE(2)(5:4).
+           MOVE ORDFILE-P3A TO WS-PRODUCT-CODE(3)(1:4).
+           MOVE ORDFILE-P3B TO WS-PRODUCT-CODE(3)(5:4).
+           MOVE ORDFILE-P4A TO WS-PRODUCT-CODE(4)(1:4).
+           MOVE ORDFILE-P4B TO WS-PRODUCT-CODE(4)(5:4).
+           MOVE ORDFILE-P5A TO WS-PRODUCT-CODE(5)(1:4).
+           MOVE ORDFILE-P5B TO WS-PRODUCT-CODE(5)(5:4).
+
+           PERFORM VARYING WS-PRODUCT-SUB FROM 1 BY 1
+                   UNTIL WS-PRODUCT-SUB > 5
+               IF WS-PRODUCT-CODE(WS-PRODUCT-SUB) NOT EQUAL SPACES
+                   PERFORM 250-CHECK-PRODUCT-CODE
+               END-IF
+           END-PERFORM.
+
+       200-EXIT.
+
+
+       250-CHECK-PRODUCT-CODE.
+      * LOOK UP ONE PRODUCT CODE AGAINST BILLM.PART_CODES
+      *=================================================================
+
+           CALL 'GSPRGPB' USING WS-PRODUCT-CODE(WS-PRODUCT-SUB)
+               WS-GP-PRODUCT-DESC WS-GP-FOUND-SW.
+
+           IF WS-GP-NOT-FOUND
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE ORDFILE-INVOICE-NO TO DL-INVOICE-NO
+               MOVE ORDFILE-NAME TO DL-NAME
+               MOVE WS-PRODUCT-CODE(WS-PRODUCT-SUB) TO DL-PRODUCT-CODE
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           END-IF.
+
+       250-EXIT.
+
+
+       END PROGRAM gsprgn.
