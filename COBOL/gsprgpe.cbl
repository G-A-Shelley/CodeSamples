@@ -0,0 +1,376 @@
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID. gsprgpe.
+       AUTHOR. GAVIN SHELLEY.
+
+
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+
+       DATA DIVISION.
+      *=================================================================
+       WORKING-STORAGE SECTION.
+           COPY 'GSMAP4'.
+           COPY 'DFHBMSCA'.
+
+       01  WS-TRANSFER-FIELD               PIC X(3).
+       01  WS-TRANSFER-LENGTH              PIC S9(4) COMP VALUE 3.
+       01  WS-TRANSFER-PA-LEN              PIC S9(4) COMP VALUE 34.
+       01  WS-MODE-LEN                     PIC S9(4) COMP VALUE 7.
+
+       01  PART-TRANSFER-VARIABLES.
+           05  WS-PART-FUNCTION            PIC X(1).
+           05  WS-PART-PRODUCT             PIC X(8).
+           05  WS-PART-DESC                PIC X(17).
+      *         GSPRGPA'S DFHCOMMAREA HAS LK-QUANTITY AND
+      *         LK-NEG-STOCK-WARN AT THIS OFFSET (THIS PROGRAM NEVER
+      *         USES FUNCTION 'S' SO IT HAS NO NEED OF THEM) - THIS
+      *         FILLER HOLDS THEIR PLACE SO WS-PART-SQL-CODE BELOW
+      *         LINES UP WITH THE REAL LK-SQL-RETURN-CODE.
+           05  FILLER                      PIC X(4).
+      *         WS-PART-SQL-CODE RECEIVES GSPRGPA'S LK-SQL-RETURN-CODE
+      *         - THE RAW NUMERIC SQLCODE (ZERO MEANS SUCCESS, 100
+      *         MEANS THE PART CODE WASN'T FOUND ON UPDATE/DISCONTINUE,
+      *         ANY OTHER NON-ZERO IS A GENUINE SQL ERROR).
+           05  WS-PART-SQL-CODE            PIC S9(8) COMP.
+
+       01  WS-SCREEN-MODE                  PIC X(4) VALUE 'ADD '.
+           88  SCREEN-MODE-ADD                  VALUE 'ADD '.
+           88  SCREEN-MODE-UPDATE               VALUE 'UPDT'.
+           88  SCREEN-MODE-DISCONTINUE          VALUE 'DISC'.
+
+       LINKAGE SECTION.
+      *=================================================================
+       01 DFHCOMMAREA.
+           05 EK-TRANSFER                  PIC X(3).
+      *         LK-MODE CARRIES WS-SCREEN-MODE ACROSS PSEUDO-CONVERSA-
+      *         TIONAL TURNS SO THE ADD/UPDATE/DISCONTINUE FUNCTION
+      *         SELECTED BY A PF KEY STAYS IN EFFECT UNTIL THE SCREEN
+      *         IS CLEARED.  ABSENT ON THE INITIAL TRANSFER IN FROM
+      *         GSPRGM (EIBCALEN EQUAL 3), SO WS-SCREEN-MODE DEFAULTS
+      *         TO 'ADD ' THE FIRST TIME THROUGH.
+           05 LK-MODE                      PIC X(4).
+
+
+       PROCEDURE DIVISION.
+      *=================================================================
+      *=================================================================
+
+
+       000-START-LOGIC.
+      * START OF PROGRAM CODE
+      *=================================================================
+
+           *> TRANSFER CONTROL FROM OTHER SCREENS
+           *>=============================================
+           IF EIBCALEN EQUAL 3
+               GO TO 100-FIRST-TIME
+           END-IF.
+
+           *> RESTORE THE FUNCTION SELECTED BY A PRIOR PF2/PF3
+           *>=============================================
+           MOVE LK-MODE TO WS-SCREEN-MODE.
+
+           *> CONDITION HANDLERS / RECIEVE MAP
+           *>=============================================
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(100-FIRST-TIME)
+           END-EXEC.
+           EXEC CICS HANDLE
+               AID PF1 (1210-FUNCTION1)
+           END-EXEC.
+           EXEC CICS HANDLE
+               AID PF2 (1220-FUNCTION2)
+           END-EXEC.
+           EXEC CICS HANDLE
+               AID PF3 (1230-FUNCTION3)
+           END-EXEC.
+           EXEC CICS HANDLE
+               AID PF4 (1200-FUNCTION4)
+           END-EXEC.
+           EXEC CICS HANDLE
+               AID PF7 (990-CLEAR-SCREEN)
+           END-EXEC.
+
+           *> REVIEVE MAP AND MAPSET
+           EXEC CICS RECEIVE MAP('MAP4') MAPSET('GSMAP4') END-EXEC.
+
+           *> PERFORM MAIN LOGIC
+           GO TO 200-MAIN-LOGIC.
+
+
+       100-FIRST-TIME.
+      * FIRST TIME RUN / MAP FAIL PARAGRAPH
+      *=================================================================
+
+           *> CLEAR THE MAP AND SEND TO THE SCREEN
+           *>=============================================
+           MOVE LOW-VALUES TO MAP4O.
+           MOVE "ENTER NEW PART CODE AND DESCRIPTION" TO MSGO.
+           MOVE DFHPROTI TO MSGA.
+           MOVE 'ADD ' TO WS-SCREEN-MODE.
+           EXEC CICS
+               SEND MAP('MAP4') MAPSET('GSMAP4') ERASE
+           END-EXEC.
+           MOVE WS-SCREEN-MODE TO LK-MODE.
+           EXEC CICS RETURN TRANSID('GS06')
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(WS-MODE-LEN)
+           END-EXEC.
+
+       100-EXIT.
+
+
+       200-MAIN-LOGIC.
+      * MAIN PROGRAM LOGIC PARAGRAPH
+      *=================================================================
+
+           *> CHECK TO SEE IF THE USER IS EXITING THE SCREEN
+           *>===============================================
+
+           IF PRODI IS EQUAL TO 'XXXXXXXX'
+               OR PRODI(1:5) IS EQUAL TO 'ABORT'
+                   EXEC CICS XCTL
+                       PROGRAM('gsprgm')
+                       COMMAREA(WS-TRANSFER-FIELD)
+                       LENGTH(WS-TRANSFER-LENGTH)
+                   END-EXEC
+           ELSE
+
+           *> CHECK TO SEE IF THE USER WANTS TO CLEAR
+           *>===============================================
+           IF PRODI(1:5) IS EQUAL TO 'CLEAR'
+               PERFORM 990-CLEAR-SCREEN
+           ELSE
+
+           *> CHECK THE PART CODE
+           *>===============================================
+           IF PRODL IS LESS THAN 8
+               MOVE "*   PART CODE MUST BE 8 CHARACTERS  *" TO MSGO
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRODL
+               MOVE DFHUNIMD TO PRODA
+               PERFORM 900-SEND-MAP
+           ELSE
+
+           *> DISCONTINUE DOES NOT NEED A DESCRIPTION - UPDATE AND ADD DO
+           *>===============================================
+           IF DESCL IS EQUAL TO ZERO AND NOT SCREEN-MODE-DISCONTINUE
+               MOVE "*    PART DESCRIPTION IS REQUIRED   *" TO MSGO
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO DESCL
+               MOVE DFHUNIMD TO DESCA
+               PERFORM 900-SEND-MAP
+           ELSE
+
+           IF SCREEN-MODE-UPDATE
+               PERFORM 1100-UPDATE-PART
+           ELSE
+           IF SCREEN-MODE-DISCONTINUE
+               PERFORM 1150-DISCONTINUE-PART
+           ELSE
+               PERFORM 1000-ADD-PART
+           END-IF.
+
+       200-EXIT.
+
+
+       900-SEND-MAP.
+      * SEND THE MAP BACK TO THE SCREEN
+      *=================================================================
+
+           EXEC CICS SEND MAP('MAP4') MAPSET('GSMAP4') END-EXEC.
+           MOVE WS-SCREEN-MODE TO LK-MODE.
+           EXEC CICS RETURN TRANSID('GS06')
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(WS-MODE-LEN)
+           END-EXEC.
+
+       900-EXIT.
+
+
+       990-CLEAR-SCREEN.
+      * CLEAR THE SCREEN PARAGRAPH - ALSO DROPS BACK TO ADD MODE
+      *=================================================================
+
+           MOVE 'ADD ' TO WS-SCREEN-MODE.
+           MOVE LOW-VALUES TO MAP4O.
+           MOVE "ENTER NEW PART CODE AND DESCRIPTION" TO MSGO.
+           MOVE DFHPROTI TO MSGA.
+           PERFORM 900-SEND-MAP.
+
+       990-EXIT.
+
+
+       1000-ADD-PART.
+      * LINK TO GSPRGPA TO INSERT THE NEW PART CODE
+      *=================================================================
+
+           MOVE 'A' TO WS-PART-FUNCTION.
+           MOVE PRODI TO WS-PART-PRODUCT.
+           MOVE DESCI TO WS-PART-DESC.
+
+           EXEC CICS LINK
+               PROGRAM('GSPRGPA')
+               COMMAREA(PART-TRANSFER-VARIABLES)
+               LENGTH(WS-TRANSFER-PA-LEN)
+           END-EXEC.
+
+           *> CHECK THE SQL RETURN CODE TO SEE WHAT HAPPENED
+           IF WS-PART-SQL-CODE NOT EQUAL ZERO
+           AND WS-PART-DESC NOT EQUAL 'PART CODE EXISTS'
+               MOVE "*         DATABASE ERROR          *" TO MSGO
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRODL
+               MOVE DFHUNIMD TO PRODA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF WS-PART-DESC EQUAL 'PART CODE EXISTS'
+               MOVE "*    THAT PART CODE ALREADY EXISTS  *" TO MSGO
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRODL
+               MOVE DFHUNIMD TO PRODA
+               PERFORM 900-SEND-MAP
+           ELSE
+               MOVE LOW-VALUES TO MAP4O
+               MOVE "PART CODE ADDED SUCCESSFULLY" TO MSGO
+               MOVE DFHPROTI TO MSGA
+               PERFORM 900-SEND-MAP
+           END-IF.
+
+       1000-EXIT.
+
+
+       1100-UPDATE-PART.
+      * LINK TO GSPRGPA TO UPDATE THE DESCRIPTION FOR AN EXISTING
+      * PART NUMBER (FUNCTION SELECTED BY PF2, SEE 1220-FUNCTION2)
+      *=================================================================
+
+           MOVE 'U' TO WS-PART-FUNCTION.
+           MOVE PRODI TO WS-PART-PRODUCT.
+           MOVE DESCI TO WS-PART-DESC.
+
+           EXEC CICS LINK
+               PROGRAM('GSPRGPA')
+               COMMAREA(PART-TRANSFER-VARIABLES)
+               LENGTH(WS-TRANSFER-PA-LEN)
+           END-EXEC.
+
+           *> CHECK THE SQL RETURN CODE TO SEE WHAT HAPPENED
+           IF WS-PART-SQL-CODE EQUAL 100
+               MOVE "*   THAT PART CODE DOES NOT EXIST   *" TO MSGO
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRODL
+               MOVE DFHUNIMD TO PRODA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF WS-PART-SQL-CODE NOT EQUAL ZERO
+               MOVE "*         DATABASE ERROR          *" TO MSGO
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRODL
+               MOVE DFHUNIMD TO PRODA
+               PERFORM 900-SEND-MAP
+           ELSE
+               MOVE LOW-VALUES TO MAP4O
+               MOVE "PART DESCRIPTION UPDATED SUCCESSFULLY" TO MSGO
+               MOVE DFHPROTI TO MSGA
+               PERFORM 900-SEND-MAP
+           END-IF.
+
+       1100-EXIT.
+
+
+       1150-DISCONTINUE-PART.
+      * LINK TO GSPRGPA TO FLAG AN EXISTING PART NUMBER AS DISCONTINUED
+      * (FUNCTION SELECTED BY PF3, SEE 1230-FUNCTION3)
+      *=================================================================
+
+           MOVE 'D' TO WS-PART-FUNCTION.
+           MOVE PRODI TO WS-PART-PRODUCT.
+           MOVE SPACES TO WS-PART-DESC.
+
+           EXEC CICS LINK
+               PROGRAM('GSPRGPA')
+               COMMAREA(PART-TRANSFER-VARIABLES)
+               LENGTH(WS-TRANSFER-PA-LEN)
+           END-EXEC.
+
+           *> CHECK THE SQL RETURN CODE TO SEE WHAT HAPPENED
+           IF WS-PART-SQL-CODE EQUAL 100
+               MOVE "*   THAT PART CODE DOES NOT EXIST   *" TO MSGO
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRODL
+               MOVE DFHUNIMD TO PRODA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF WS-PART-SQL-CODE NOT EQUAL ZERO
+               MOVE "*         DATABASE ERROR          *" TO MSGO
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRODL
+               MOVE DFHUNIMD TO PRODA
+               PERFORM 900-SEND-MAP
+           ELSE
+               MOVE LOW-VALUES TO MAP4O
+               MOVE "PART CODE DISCONTINUED SUCCESSFULLY" TO MSGO
+               MOVE DFHPROTI TO MSGA
+               PERFORM 900-SEND-MAP
+           END-IF.
+
+       1150-EXIT.
+
+
+       1200-FUNCTION4.
+      * FUNCTION KEY 4 PARAGRAPH
+      *=================================================================
+
+           MOVE LOW-VALUES TO MAP4O.
+           EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       1200-EXIT.
+
+
+       1210-FUNCTION1.
+      * FUNCTION KEY 1 PARAGRAPH
+      *=================================================================
+
+           EXEC CICS XCTL
+               PROGRAM('gsprgm')
+               COMMAREA(WS-TRANSFER-FIELD)
+               LENGTH(WS-TRANSFER-LENGTH)
+           END-EXEC.
+
+       1210-EXIT.
+
+
+       1220-FUNCTION2.
+      * FUNCTION KEY 2 PARAGRAPH - SWITCH THE SCREEN TO UPDATE MODE
+      *=================================================================
+
+           MOVE 'UPDT' TO WS-SCREEN-MODE.
+           MOVE LOW-VALUES TO MAP4O.
+           MOVE "ENTER PART CODE AND NEW DESCRIPTION TO UPDATE" TO MSGO.
+           MOVE DFHPROTI TO MSGA.
+           PERFORM 900-SEND-MAP.
+
+       1220-EXIT.
+
+
+       1230-FUNCTION3.
+      * FUNCTION KEY 3 PARAGRAPH - SWITCH THE SCREEN TO DISCONTINUE MODE
+      *=================================================================
+
+           MOVE 'DISC' TO WS-SCREEN-MODE.
+           MOVE LOW-VALUES TO MAP4O.
+           MOVE "ENTER PART CODE TO DISCONTINUE" TO MSGO.
+           MOVE DFHPROTI TO MSGA.
+           PERFORM 900-SEND-MAP.
+
+       1230-EXIT.
+
+
+       END PROGRAM gsprgpe.
