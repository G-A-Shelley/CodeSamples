@@ -0,0 +1,478 @@
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID. gsprgl.
+       AUTHOR. GAVIN SHELLEY.
+
+
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+
+       DATA DIVISION.
+      *=================================================================
+       WORKING-STORAGE SECTION.
+           COPY 'GSMAP6'.
+           COPY 'DFHBMSCA'.
+
+       01  TRANSFER-VARIABLES.
+           05  WS-TRANSFER-FIELD           PIC X(3).
+           05  WS-TRANSFER-LENGTH          PIC S9(4) COMP VALUE 3.
+           05  WS-TRANSFER-PN              PIC S9(4) COMP VALUE 25.
+
+       01  PRODUCT-NUMBER.
+           05  PRODUCT-A                   PIC X(4).
+           05  PRODUCT-B                   PIC X(4).
+
+       01  CHECK-VARIABLES.
+           05  WS-TRANSFER-PRODUCT         PIC X(8).
+           05  WS-TRANSFER-DESC            PIC X(17).
+
+       01  ORDFILE-LENGTH                  PIC S9(4) COMP VALUE 246.
+
+       01  ORDFILE-RECORD.
+           05  ORDFILE-KEY.
+               10  ORDFILE-PREFIX          PIC XXX     VALUE 'GAS'.
+               10  ORDFILE-INVOICE-NO      PIC X(7).
+           05  ORDFILE-NAME                PIC X(20).
+           05  ORDFILE-PRODUCTS.
+               10  ORDFILE-PRODUCT1.
+                   15  ORDFILE-P1A         PIC X(4).
+                   15  ORDFILE-P1B         PIC X(4).
+                   15  ORDFILE-P1-QTY      PIC 9(3).
+                   15  ORDFILE-P1-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT2.
+                   15 ORDFILE-P2A          PIC X(4).
+                   15 ORDFILE-P2B          PIC X(4).
+                   15  ORDFILE-P2-QTY      PIC 9(3).
+                   15  ORDFILE-P2-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT3.
+                   15 ORDFILE-P3A          PIC X(4).
+                   15 ORDFILE-P3B          PIC X(4).
+                   15  ORDFILE-P3-QTY      PIC 9(3).
+                   15  ORDFILE-P3-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT4.
+                   15 ORDFILE-P4A          PIC X(4).
+                   15 ORDFILE-P4B          PIC X(4).
+                   15  ORDFILE-P4-QTY      PIC 9(3).
+                   15  ORDFILE-P4-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT5.
+                   15 ORDFILE-P5A          PIC X(4).
+                   15 ORDFILE-P5B          PIC X(4).
+                   15  ORDFILE-P5-QTY      PIC 9(3).
+                   15  ORDFILE-P5-PRICE    PIC 9(5)V99.
+           05  ORDFILE-INVOICE-TOTAL       PIC 9(7)V99.
+           05  ORDFILE-ADDR-LINE1          PIC X(20).
+           05  ORDFILE-ADDR-LINE2          PIC X(20).
+           05  ORDFILE-ADDR-LINE3          PIC X(20).
+           05  ORDFILE-POSTAL.
+               10  ORDFILE-POSTAL-1        PIC XXX.
+               10  ORDFILE-POSTAL-2        PIC XXX.
+           05  ORDFILE-PHONE.
+               10  ORDFILE-AREA-CODE       PIC XXX.
+               10  ORDFILE-EXCHANGE        PIC XXX.
+               10  ORDFILE-PHONE-NUM       PIC XXXX.
+           05  ORDFILE-AUDIT.
+               10  ORDFILE-OPERATOR-ID     PIC X(3).
+               10  ORDFILE-TERMINAL-ID     PIC X(4).
+               10  ORDFILE-LAST-CHG-DATE   PIC 9(7).
+               10  ORDFILE-LAST-CHG-TIME   PIC 9(7).
+           05  ORDFILE-ORDER-DATE          PIC 9(7).
+           05  ORDFILE-STATUS              PIC X(1).
+               88  ORDFILE-STATUS-OPEN           VALUE 'O'.
+               88  ORDFILE-STATUS-SHIPPED        VALUE 'S'.
+               88  ORDFILE-STATUS-CANCELLED      VALUE 'C'.
+           05  ORDFILE-DETAIL-COUNT        PIC 9(3).
+           05  ORDFILE-DETAIL-TOTAL        PIC 9(7)V99.
+
+      *=================================================================
+      * ORDDETL HOLDS THE OVERFLOW PRODUCT LINES FOR AN INVOICE THAT
+      * WILL NOT FIT IN THE FIVE INLINE PRODUCT SLOTS ON ORDFILE
+      *=================================================================
+       01  ORDDETL-LENGTH                  PIC S9(4) COMP VALUE 28.
+
+       01  ORDDETL-RECORD.
+           05  ORDDETL-KEY.
+               10  ORDDETL-INVOICE-NO      PIC X(7).
+               10  ORDDETL-LINE-NO         PIC 9(3).
+           05  ORDDETL-PRODUCT.
+               10  ORDDETL-PA              PIC X(4).
+               10  ORDDETL-PB              PIC X(4).
+           05  ORDDETL-QTY                 PIC 9(3).
+           05  ORDDETL-PRICE               PIC 9(5)V99.
+
+       01  KEEP-INV                        PIC X(7).
+
+
+       LINKAGE SECTION.
+      *=================================================================
+       01  DFHCOMMAREA.
+           05  LK-TRANSFER                 PIC X(3).
+
+
+       PROCEDURE DIVISION.
+      *=================================================================
+      *=================================================================
+
+
+       000-START-LOGIC.
+      * START OF PROGRAM CODE
+      *=================================================================
+
+           *> TRANSFER CONTROL FROM OTHER SCREENS
+           *>=============================================
+           IF EIBCALEN EQUAL 3
+               GO TO 100-FIRST-TIME
+           END-IF.
+
+           *> CONDITION HANDLERS / RECIEVE MAP
+           *>=============================================
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(100-FIRST-TIME)
+           END-EXEC.
+           EXEC CICS HANDLE CONDITION
+               NOTFND(250-NOT-FOUND)
+           END-EXEC.
+           EXEC CICS HANDLE
+               AID PF1 (800-FUNCTION1-MENU)
+           END-EXEC.
+           EXEC CICS HANDLE
+               AID PF4 (810-FUNCTION4-EXIT)
+           END-EXEC.
+           EXEC CICS HANDLE
+               AID PF7 (820-FUNCTION7-CLEAR)
+           END-EXEC.
+
+           *> REVIEVE MAP AND MAPSET
+           EXEC CICS RECEIVE MAP('MAP6') MAPSET('GSMAP6') END-EXEC.
+
+           *> PERFORM MAIN LOGIC
+           PERFORM 200-MAIN-LOGIC.
+
+
+       100-FIRST-TIME.
+      * FIRST TIME RUN / MAP FAIL PARAGRAPH
+      *=================================================================
+
+           *> CLEAR THE MAP AND SEND TO THE SCREEN
+           *>=============================================
+           MOVE LOW-VALUES TO MAP6O.
+           MOVE "*  ENTER AN INVOICE NUMBER TO ADD A PRODUCT  *"
+               TO MSGO.
+           EXEC CICS
+               SEND MAP('MAP6') MAPSET('GSMAP6') ERASE
+           END-EXEC.
+           EXEC CICS RETURN TRANSID('GS08') END-EXEC.
+
+       100-EXIT.
+
+
+       200-MAIN-LOGIC.
+      * MAIN PROGRAM LOGIC PARAGRAPH
+      *=================================================================
+
+           *> CHECK TO SEE IF THE USER IS EXITING THE SCREEN
+           *>===============================================
+           IF INVNUMI IS EQUAL TO 'XXXXXXX'
+               OR INVNUMI (1:5) IS EQUAL TO 'ABORT'
+                   PERFORM 800-FUNCTION1-MENU
+           ELSE
+
+           *> CHECK TO SEE IF THE USER WANTS TO CLEAR
+           *>===============================================
+           IF INVNUMI (1:5) IS EQUAL TO 'CLEAR'
+               PERFORM 820-FUNCTION7-CLEAR
+           ELSE
+
+           *> CHECK INVOICE NUMBER
+           *>===============================================
+           IF INVNUML IS LESS THAN 7
+               MOVE "*  INVOICE NUMBER MUST BE 7 LONG   *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO INVNUML
+               MOVE DFHUNIMD TO INVNUMA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF INVNUMI IS NOT NUMERIC
+               MOVE "*  INVOICE NUMBER MUST BE NUMERIC  *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO INVNUML
+               MOVE DFHUNIMD TO INVNUMA
+               PERFORM 900-SEND-MAP
+           END-IF.
+
+           *> READ THE EXISTING INVOICE
+           MOVE INVNUMI TO ORDFILE-INVOICE-NO.
+           EXEC CICS READ FILE('ORDFILE')
+               INTO(ORDFILE-RECORD)
+               LENGTH(ORDFILE-LENGTH)
+               RIDFLD(ORDFILE-KEY)
+               UPDATE
+           END-EXEC.
+
+           *> A CANCELLED INVOICE CANNOT TAKE FURTHER PRODUCT LINES
+           IF ORDFILE-STATUS-CANCELLED
+               MOVE "* CANNOT ADD A PRODUCT TO A CANCELLED *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO INVNUML
+               MOVE DFHUNIMD TO INVNUMA
+               PERFORM 900-SEND-MAP
+           END-IF.
+
+           *> CHECK THE NEW PRODUCT CODE
+           *>===============================================
+           IF NPROAI IS NOT ALPHABETIC
+               MOVE "* P-A SECTION MUST BE ALPHABETIC   *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO NPROAL
+               MOVE DFHUNIMD TO NPROAA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF NPROAI(1:1) EQUAL SPACES OR
+               NPROAI(2:1) EQUAL SPACES OR
+               NPROAI(3:1) EQUAL SPACES OR
+               NPROAI(4:1) EQUAL SPACES
+               MOVE "* P-A SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO NPROAL
+               MOVE DFHUNIMD TO NPROAA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF NPROBL IS LESS THAN 4
+               MOVE "* P-B SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO NPROBL
+               MOVE DFHUNIMD TO NPROBA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF NPROBI IS NOT NUMERIC
+               MOVE "*  P-B SECTION MUST BE NUMERIC    *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO NPROBL
+               MOVE DFHUNIMD TO NPROBA
+               PERFORM 900-SEND-MAP
+           END-IF.
+
+           *> CHECK THE QUANTITY AND PRICE
+           *>===============================================
+           IF NQTYL EQUAL ZERO
+               MOVE "*     PLEASE ENTER A QUANTITY      *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO NQTYL
+               MOVE DFHUNIMD TO NQTYA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF NQTYI IS NOT NUMERIC
+               MOVE "*   QUANTITY MUST BE NUMERIC       *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO NQTYL
+               MOVE DFHUNIMD TO NQTYA
+               PERFORM 900-SEND-MAP
+           END-IF.
+
+           IF NPRICEL EQUAL ZERO
+               MOVE "*       PLEASE ENTER A PRICE       *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO NPRICEL
+               MOVE DFHUNIMD TO NPRICEA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF NPRICEI IS NOT NUMERIC
+               MOVE "*    PRICE MUST BE NUMERIC         *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO NPRICEL
+               MOVE DFHUNIMD TO NPRICEA
+               PERFORM 900-SEND-MAP
+           END-IF.
+
+           *> CHECK THE PRODUCT CODE AGAINST THE PART CODE DATABASE
+           MOVE NPROAI TO PRODUCT-A.
+           MOVE NPROBI TO PRODUCT-B.
+           PERFORM 1000-CHECK-PARTS.
+
+           IF WS-TRANSFER-DESC IS NUMERIC
+               MOVE "*         DATABASE ERROR          *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO NPROAL
+               MOVE DFHUNIMD TO NPROAA
+               MOVE DFHUNIMD TO NPROBA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF WS-TRANSFER-DESC EQUAL 'PART NOT FOUND'
+               MOVE "*         PART NOT FOUND          *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO NPROAL
+               MOVE DFHUNIMD TO NPROAA
+               MOVE DFHUNIMD TO NPROBA
+               PERFORM 900-SEND-MAP
+           ELSE
+               MOVE WS-TRANSFER-DESC TO PDESCO
+           END-IF.
+
+           *> ADD THE NEW PRODUCT LINE TO ORDDETL AND REWRITE ORDFILE
+           PERFORM 1300-WRITE-DETAIL.
+
+           MOVE ORDFILE-NAME TO NAMEO.
+           MOVE ORDFILE-INVOICE-TOTAL TO TOTO.
+           MOVE "*     PRODUCT LINE WAS ADDED       *" TO MSGO.
+           PERFORM 920-UNPROTECT-MAP.
+           MOVE -1 TO NPROAL.
+           MOVE LOW-VALUES TO NPROAI.
+           MOVE LOW-VALUES TO NPROBI.
+           MOVE LOW-VALUES TO NQTYI.
+           MOVE LOW-VALUES TO NPRICEI.
+           PERFORM 900-SEND-MAP.
+
+       200-EXIT.
+
+
+       250-NOT-FOUND.
+      * INVOICE RECORD INFORMATION IS NOT FOUND
+      *=================================================================
+
+           MOVE INVNUMI TO KEEP-INV.
+           MOVE "*          RECORD NOT FOUND            *" TO MSGO.
+           PERFORM 920-UNPROTECT-MAP.
+           MOVE DFHPROTI TO MSGA.
+           MOVE -1 TO INVNUML.
+           MOVE KEEP-INV TO INVNUMI.
+           PERFORM 900-SEND-MAP.
+
+       250-EXIT.
+
+
+       800-FUNCTION1-MENU.
+      * FUNCTION 1 COMMANDS - MAIN MENU
+      *=================================================================
+
+           EXEC CICS XCTL
+               PROGRAM('gsprgm')
+               COMMAREA(WS-TRANSFER-FIELD)
+               LENGTH(WS-TRANSFER-LENGTH)
+           END-EXEC.
+
+       800-EXIT.
+
+
+       810-FUNCTION4-EXIT.
+      * FUNCTION 4 COMMANDS - EXIT SYSTEM
+      *=================================================================
+
+           MOVE LOW-VALUES TO MAP6O.
+           EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       810-EXIT.
+
+
+       820-FUNCTION7-CLEAR.
+      * CLEAR THE SCREEN INFORMATION
+      *=================================================================
+
+           MOVE LOW-VALUES TO MAP6O.
+           MOVE "*  ENTER AN INVOICE NUMBER TO ADD A PRODUCT  *"
+               TO MSGO.
+           EXEC CICS
+               SEND MAP('MAP6') MAPSET('GSMAP6') ERASE
+           END-EXEC.
+           MOVE -1 TO INVNUML.
+           PERFORM 920-UNPROTECT-MAP.
+           PERFORM 900-SEND-MAP.
+
+       820-EXIT.
+
+
+       900-SEND-MAP.
+      * SENDING THE MAP PARAGRAPH
+      *=================================================================
+
+           EXEC CICS
+               SEND MAP('MAP6') MAPSET('GSMAP6') CURSOR
+           END-EXEC.
+           EXEC CICS RETURN TRANSID('GS08') END-EXEC.
+
+       900-EXIT.
+
+
+       920-UNPROTECT-MAP.
+      * UNPROTECT THE FEILDS IN THE MAP PARAGRAPH
+      *=================================================================
+
+           MOVE DFHBMFSE TO INVNUMA.
+           MOVE DFHBMFSE TO NPROAA.
+           MOVE DFHBMFSE TO NPROBA.
+           MOVE DFHBMFSE TO NQTYA.
+           MOVE DFHBMFSE TO NPRICEA.
+
+       920-EXIT.
+
+
+       1000-CHECK-PARTS.
+      * CHECK PART NUMBER TO SEE IF IT IS VALID
+      *=================================================================
+
+           MOVE PRODUCT-NUMBER TO WS-TRANSFER-PRODUCT.
+
+           EXEC CICS LINK
+               PROGRAM('GSPRGPC')
+               COMMAREA(CHECK-VARIABLES)
+               LENGTH(WS-TRANSFER-PN)
+           END-EXEC.
+
+       1000-EXIT.
+
+
+       1300-WRITE-DETAIL.
+      * WRITE THE NEW PRODUCT LINE TO ORDDETL AND UPDATE THE HEADER
+      *=================================================================
+
+           ADD 1 TO ORDFILE-DETAIL-COUNT.
+           MOVE ORDFILE-INVOICE-NO TO ORDDETL-INVOICE-NO.
+           MOVE ORDFILE-DETAIL-COUNT TO ORDDETL-LINE-NO.
+           MOVE NPROAI TO ORDDETL-PA.
+           MOVE NPROBI TO ORDDETL-PB.
+           MOVE NQTYI TO ORDDETL-QTY.
+           MOVE NPRICEI TO ORDDETL-PRICE.
+
+           EXEC CICS WRITE
+               FROM(ORDDETL-RECORD)
+               LENGTH(ORDDETL-LENGTH)
+               FILE('ORDDETL')
+               RIDFLD(ORDDETL-KEY)
+           END-EXEC.
+
+           COMPUTE ORDFILE-DETAIL-TOTAL =
+               ORDFILE-DETAIL-TOTAL + (ORDDETL-QTY * ORDDETL-PRICE).
+           COMPUTE ORDFILE-INVOICE-TOTAL =
+               ORDFILE-INVOICE-TOTAL + (ORDDETL-QTY * ORDDETL-PRICE).
+
+           MOVE EIBOPID TO ORDFILE-OPERATOR-ID.
+           MOVE EIBTRMID TO ORDFILE-TERMINAL-ID.
+           MOVE EIBDATE TO ORDFILE-LAST-CHG-DATE.
+           MOVE EIBTIME TO ORDFILE-LAST-CHG-TIME.
+
+           EXEC CICS REWRITE
+               FROM(ORDFILE-RECORD)
+               LENGTH(ORDFILE-LENGTH)
+               FILE('ORDFILE')
+           END-EXEC.
+
+       1300-EXIT.
+
+
+       END PROGRAM gsprgl.
