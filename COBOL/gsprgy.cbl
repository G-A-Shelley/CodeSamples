@@ -0,0 +1,314 @@
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID. gsprgy.
+       AUTHOR. GAVIN SHELLEY.
+
+
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDFILE-FILE ASSIGN TO ORDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORDFILE-KEY
+               FILE STATUS IS WS-ORDFILE-STATUS.
+
+           SELECT ORDDETL-FILE ASSIGN TO ORDDETL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ORDDETL-KEY
+               FILE STATUS IS WS-ORDDETL-STATUS.
+
+           SELECT ARCHIVE-FILE ASSIGN TO ARCHOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+      *=================================================================
+       FILE SECTION.
+       FD  ORDFILE-FILE.
+       01  ORDFILE-RECORD.
+           05  ORDFILE-KEY.
+               10  ORDFILE-PREFIX          PIC XXX.
+               10  ORDFILE-INVOICE-NO      PIC X(7).
+           05  ORDFILE-NAME                PIC X(20).
+           05  ORDFILE-PRODUCTS.
+               10  ORDFILE-PRODUCT1.
+                   15  ORDFILE-P1A         PIC X(4).
+                   15  ORDFILE-P1B         PIC X(4).
+                   15  ORDFILE-P1-QTY      PIC 9(3).
+                   15  ORDFILE-P1-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT2.
+                   15 ORDFILE-P2A          PIC X(4).
+                   15 ORDFILE-P2B          PIC X(4).
+                   15  ORDFILE-P2-QTY      PIC 9(3).
+                   15  ORDFILE-P2-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT3.
+                   15 ORDFILE-P3A          PIC X(4).
+                   15 ORDFILE-P3B          PIC X(4).
+                   15  ORDFILE-P3-QTY      PIC 9(3).
+                   15  ORDFILE-P3-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT4.
+                   15 ORDFILE-P4A          PIC X(4).
+                   15 ORDFILE-P4B          PIC X(4).
+                   15  ORDFILE-P4-QTY      PIC 9(3).
+                   15  ORDFILE-P4-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT5.
+                   15 ORDFILE-P5A          PIC X(4).
+                   15 ORDFILE-P5B          PIC X(4).
+                   15  ORDFILE-P5-QTY      PIC 9(3).
+                   15  ORDFILE-P5-PRICE    PIC 9(5)V99.
+           05  ORDFILE-INVOICE-TOTAL       PIC 9(7)V99.
+           05  ORDFILE-ADDR-LINE1          PIC X(20).
+           05  ORDFILE-ADDR-LINE2          PIC X(20).
+           05  ORDFILE-ADDR-LINE3          PIC X(20).
+           05  ORDFILE-POSTAL.
+               10  ORDFILE-POSTAL-1        PIC XXX.
+               10  ORDFILE-POSTAL-2        PIC XXX.
+           05  ORDFILE-PHONE.
+               10  ORDFILE-AREA-CODE       PIC XXX.
+               10  ORDFILE-EXCHANGE        PIC XXX.
+               10  ORDFILE-PHONE-NUM       PIC XXXX.
+           05  ORDFILE-AUDIT.
+               10  ORDFILE-OPERATOR-ID     PIC X(3).
+               10  ORDFILE-TERMINAL-ID     PIC X(4).
+               10  ORDFILE-LAST-CHG-DATE   PIC 9(7).
+               10  ORDFILE-LAST-CHG-TIME   PIC 9(7).
+           05  ORDFILE-ORDER-DATE          PIC 9(7).
+           05  ORDFILE-STATUS              PIC X(1).
+               88  ORDFILE-STATUS-OPEN            VALUE 'O'.
+               88  ORDFILE-STATUS-SHIPPED         VALUE 'S'.
+               88  ORDFILE-STATUS-CANCELLED       VALUE 'C'.
+           05  ORDFILE-DETAIL-COUNT        PIC 9(3).
+           05  ORDFILE-DETAIL-TOTAL        PIC 9(7)V99.
+
+       FD  ORDDETL-FILE.
+       01  ORDDETL-RECORD.
+           05  ORDDETL-KEY.
+               10  ORDDETL-INVOICE-NO      PIC X(7).
+               10  ORDDETL-LINE-NO         PIC 9(3).
+           05  ORDDETL-PRODUCT.
+               10  ORDDETL-PA              PIC X(4).
+               10  ORDDETL-PB              PIC X(4).
+           05  ORDDETL-QTY                 PIC 9(3).
+           05  ORDDETL-PRICE               PIC 9(5)V99.
+
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-RECORD.
+           05  AR-RECORD-TYPE              PIC X(1).
+           05  AR-LINE-NO                  PIC 9(3).
+           05  AR-INVOICE-NO               PIC X(7).
+           05  AR-NAME                     PIC X(20).
+           05  AR-PRODUCT1.
+               10  AR-P1-CODE              PIC X(8).
+               10  AR-P1-QTY               PIC 9(3).
+               10  AR-P1-PRICE             PIC 9(5)V99.
+           05  AR-PRODUCT2.
+               10  AR-P2-CODE              PIC X(8).
+               10  AR-P2-QTY               PIC 9(3).
+               10  AR-P2-PRICE             PIC 9(5)V99.
+           05  AR-PRODUCT3.
+               10  AR-P3-CODE              PIC X(8).
+               10  AR-P3-QTY               PIC 9(3).
+               10  AR-P3-PRICE             PIC 9(5)V99.
+           05  AR-PRODUCT4.
+               10  AR-P4-CODE              PIC X(8).
+               10  AR-P4-QTY               PIC 9(3).
+               10  AR-P4-PRICE             PIC 9(5)V99.
+           05  AR-PRODUCT5.
+               10  AR-P5-CODE              PIC X(8).
+               10  AR-P5-QTY               PIC 9(3).
+               10  AR-P5-PRICE             PIC 9(5)V99.
+           05  AR-INVOICE-TOTAL            PIC 9(7)V99.
+           05  AR-ORDER-DATE               PIC 9(7).
+           05  AR-STATUS                   PIC X(1).
+
+
+       WORKING-STORAGE SECTION.
+      *=================================================================
+       01  WS-ORDFILE-STATUS                PIC XX.
+           88  ORDFILE-OK                              VALUE '00'.
+           88  ORDFILE-EOF                             VALUE '10'.
+
+       01  WS-ORDDETL-STATUS                PIC XX.
+           88  ORDDETL-OK                              VALUE '00'.
+           88  ORDDETL-EOF                             VALUE '10'.
+
+       01  WS-PURGE-CUTOFF-DATE             PIC 9(7).
+
+       01  WS-ARCHIVE-COUNT                 PIC 9(5) VALUE ZERO.
+       01  WS-PURGE-COUNT                   PIC 9(5) VALUE ZERO.
+
+       01  WS-ELIGIBLE-SW                   PIC X VALUE 'N'.
+           88  PURGE-ELIGIBLE                          VALUE 'Y'.
+           88  PURGE-NOT-ELIGIBLE                      VALUE 'N'.
+
+
+       PROCEDURE DIVISION.
+      *=================================================================
+      *=================================================================
+
+
+       000-MAIN-LOGIC.
+      * START OF PROGRAM CODE
+      *=================================================================
+      * ARCHIVES AND REMOVES OLD, SHIPPED OR CANCELLED INVOICES FROM
+      * ORDFILE.  OPEN ORDERS ARE NEVER PURGED REGARDLESS OF AGE.
+
+           ACCEPT WS-PURGE-CUTOFF-DATE FROM SYSIN.
+
+           OPEN I-O ORDFILE-FILE.
+           OPEN I-O ORDDETL-FILE.
+           OPEN OUTPUT ARCHIVE-FILE.
+
+           PERFORM 100-READ-ORDFILE.
+           PERFORM UNTIL ORDFILE-EOF
+               PERFORM 150-CHECK-PURGE-ELIGIBLE
+               IF PURGE-ELIGIBLE
+                   PERFORM 200-WRITE-ARCHIVE
+                   IF ORDFILE-DETAIL-COUNT IS GREATER THAN ZERO
+                       PERFORM 250-ARCHIVE-DETAIL-LINES
+                   END-IF
+                   PERFORM 300-DELETE-ORDFILE-RECORD
+               END-IF
+               PERFORM 100-READ-ORDFILE
+           END-PERFORM.
+
+           DISPLAY 'GSPRGY RECORDS ARCHIVED:  ' WS-ARCHIVE-COUNT.
+           DISPLAY 'GSPRGY INVOICES PURGED:   ' WS-PURGE-COUNT.
+
+           CLOSE ORDFILE-FILE.
+           CLOSE ORDDETL-FILE.
+           CLOSE ARCHIVE-FILE.
+
+           STOP RUN.
+
+       000-EXIT.
+
+
+       100-READ-ORDFILE.
+      * READ THE NEXT ORDFILE RECORD SEQUENTIALLY
+      *=================================================================
+
+           READ ORDFILE-FILE NEXT RECORD
+               AT END
+                   SET ORDFILE-EOF TO TRUE
+           END-READ.
+
+       100-EXIT.
+
+
+       150-CHECK-PURGE-ELIGIBLE.
+      * SET WS-ELIGIBLE-SW WHEN THE CURRENT RECORD IS OLD ENOUGH AND
+      * NOT STILL OPEN
+      *=================================================================
+
+           SET PURGE-NOT-ELIGIBLE TO TRUE.
+           IF ORDFILE-ORDER-DATE IS LESS THAN WS-PURGE-CUTOFF-DATE
+               AND NOT ORDFILE-STATUS-OPEN
+               SET PURGE-ELIGIBLE TO TRUE
+           END-IF.
+
+       150-EXIT.
+
+
+       200-WRITE-ARCHIVE.
+      * UNLOAD ONE ORDFILE RECORD TO THE ARCHIVE LAYOUT
+      *=================================================================
+
+           ADD 1 TO WS-ARCHIVE-COUNT.
+           ADD 1 TO WS-PURGE-COUNT.
+           MOVE 'H' TO AR-RECORD-TYPE.
+           MOVE ZERO TO AR-LINE-NO.
+           MOVE ORDFILE-INVOICE-NO TO AR-INVOICE-NO.
+           MOVE ORDFILE-NAME TO AR-NAME.
+           MOVE ORDFILE-P1A TO AR-P1-CODE(1:4).
+           MOVE ORDFILE-P1B TO AR-P1-CODE(5:4).
+           MOVE ORDFILE-P1-QTY TO AR-P1-QTY.
+           MOVE ORDFILE-P1-PRICE TO AR-P1-PRICE.
+           MOVE ORDFILE-P2A TO AR-P2-CODE(1:4).
+           MOVE ORDFILE-P2B TO AR-P2-CODE(5:4).
+           MOVE ORDFILE-P2-QTY TO AR-P2-QTY.
+           MOVE ORDFILE-P2-PRICE TO AR-P2-PRICE.
+           MOVE ORDFILE-P3A TO AR-P3-CODE(1:4).
+           MOVE ORDFILE-P3B TO AR-P3-CODE(5:4).
+           MOVE ORDFILE-P3-QTY TO AR-P3-QTY.
+           MOVE ORDFILE-P3-PRICE TO AR-P3-PRICE.
+           MOVE ORDFILE-P4A TO AR-P4-CODE(1:4).
+           MOVE ORDFILE-P4B TO AR-P4-CODE(5:4).
+           MOVE ORDFILE-P4-QTY TO AR-P4-QTY.
+           MOVE ORDFILE-P4-PRICE TO AR-P4-PRICE.
+           MOVE ORDFILE-P5A TO AR-P5-CODE(1:4).
+           MOVE ORDFILE-P5B TO AR-P5-CODE(5:4).
+           MOVE ORDFILE-P5-QTY TO AR-P5-QTY.
+           MOVE ORDFILE-P5-PRICE TO AR-P5-PRICE.
+           MOVE ORDFILE-INVOICE-TOTAL TO AR-INVOICE-TOTAL.
+           MOVE ORDFILE-ORDER-DATE TO AR-ORDER-DATE.
+           MOVE ORDFILE-STATUS TO AR-STATUS.
+
+           WRITE ARCHIVE-RECORD.
+
+       200-EXIT.
+
+
+       250-ARCHIVE-DETAIL-LINES.
+      * UNLOAD AND REMOVE THE ORDDETL OVERFLOW LINES FOR THE CURRENT
+      * INVOICE
+      *=================================================================
+
+           MOVE ORDFILE-INVOICE-NO TO ORDDETL-INVOICE-NO.
+           MOVE 1 TO ORDDETL-LINE-NO.
+
+           START ORDDETL-FILE KEY IS GREATER THAN OR EQUAL ORDDETL-KEY
+               INVALID KEY
+                   SET ORDDETL-EOF TO TRUE
+           END-START.
+
+           IF ORDDETL-OK
+               READ ORDDETL-FILE NEXT RECORD
+                   AT END
+                       SET ORDDETL-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL ORDDETL-EOF
+                       OR ORDDETL-INVOICE-NO NOT EQUAL
+                           ORDFILE-INVOICE-NO
+                   ADD 1 TO WS-ARCHIVE-COUNT
+                   MOVE 'D' TO AR-RECORD-TYPE
+                   MOVE ORDDETL-LINE-NO TO AR-LINE-NO
+                   MOVE ORDDETL-INVOICE-NO TO AR-INVOICE-NO
+                   MOVE ORDFILE-NAME TO AR-NAME
+                   MOVE ORDDETL-PA TO AR-P1-CODE(1:4)
+                   MOVE ORDDETL-PB TO AR-P1-CODE(5:4)
+                   MOVE ORDDETL-QTY TO AR-P1-QTY
+                   MOVE ORDDETL-PRICE TO AR-P1-PRICE
+                   MOVE ZERO TO AR-INVOICE-TOTAL
+                   MOVE ORDFILE-ORDER-DATE TO AR-ORDER-DATE
+                   MOVE ORDFILE-STATUS TO AR-STATUS
+                   WRITE ARCHIVE-RECORD
+                   DELETE ORDDETL-FILE RECORD
+                   READ ORDDETL-FILE NEXT RECORD
+                       AT END
+                           SET ORDDETL-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       250-EXIT.
+
+
+       300-DELETE-ORDFILE-RECORD.
+      * REMOVE THE CURRENT ORDFILE RECORD NOW THAT IT HAS BEEN
+      * ARCHIVED
+      *=================================================================
+
+           DELETE ORDFILE-FILE RECORD.
+
+       300-EXIT.
+
+
+       END PROGRAM gsprgy.
