@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID. gsprgd.
+       AUTHOR. GAVIN SHELLEY.
+
+
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDFILE-FILE ASSIGN TO ORDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORDFILE-KEY
+               FILE STATUS IS WS-ORDFILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO SYSPRINT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+      *=================================================================
+       FILE SECTION.
+       FD  ORDFILE-FILE.
+       01  ORDFILE-RECORD.
+           05  ORDFILE-KEY.
+               10  ORDFILE-PREFIX          PIC XXX.
+               10  ORDFILE-INVOICE-NO      PIC X(7).
+           05  ORDFILE-NAME                PIC X(20).
+           05  ORDFILE-PRODUCTS.
+               10  ORDFILE-PRODUCT1.
+                   15  ORDFILE-P1A         PIC X(4).
+                   15  ORDFILE-P1B         PIC X(4).
+                   15  ORDFILE-P1-QTY      PIC 9(3).
+                   15  ORDFILE-P1-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT2.
+                   15 ORDFILE-P2A          PIC X(4).
+                   15 ORDFILE-P2B          PIC X(4).
+                   15  ORDFILE-P2-QTY      PIC 9(3).
+                   15  ORDFILE-P2-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT3.
+                   15 ORDFILE-P3A          PIC X(4).
+                   15 ORDFILE-P3B          PIC X(4).
+                   15  ORDFILE-P3-QTY      PIC 9(3).
+                   15  ORDFILE-P3-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT4.
+                   15 ORDFILE-P4A          PIC X(4).
+                   15 ORDFILE-P4B          PIC X(4).
+                   15  ORDFILE-P4-QTY      PIC 9(3).
+                   15  ORDFILE-P4-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT5.
+                   15 ORDFILE-P5A          PIC X(4).
+                   15 ORDFILE-P5B          PIC X(4).
+                   15  ORDFILE-P5-QTY      PIC 9(3).
+                   15  ORDFILE-P5-PRICE    PIC 9(5)V99.
+           05  ORDFILE-INVOICE-TOTAL       PIC 9(7)V99.
+           05  ORDFILE-ADDR-LINE1          PIC X(20).
+           05  ORDFILE-ADDR-LINE2          PIC X(20).
+           05  ORDFILE-ADDR-LINE3          PIC X(20).
+           05  ORDFILE-POSTAL.
+               10  ORDFILE-POSTAL-1        PIC XXX.
+               10  ORDFILE-POSTAL-2        PIC XXX.
+           05  ORDFILE-PHONE.
+               10  ORDFILE-AREA-CODE       PIC XXX.
+               10  ORDFILE-EXCHANGE        PIC XXX.
+               10  ORDFILE-PHONE-NUM       PIC XXXX.
+           05  ORDFILE-AUDIT.
+               10  ORDFILE-OPERATOR-ID     PIC X(3).
+               10  ORDFILE-TERMINAL-ID     PIC X(4).
+               10  ORDFILE-LAST-CHG-DATE   PIC 9(7).
+               10  ORDFILE-LAST-CHG-TIME   PIC 9(7).
+           05  ORDFILE-ORDER-DATE          PIC 9(7).
+           05  ORDFILE-STATUS              PIC X(1).
+               88  ORDFILE-STATUS-OPEN            VALUE 'O'.
+               88  ORDFILE-STATUS-SHIPPED         VALUE 'S'.
+               88  ORDFILE-STATUS-CANCELLED       VALUE 'C'.
+           05  ORDFILE-DETAIL-COUNT        PIC 9(3).
+           05  ORDFILE-DETAIL-TOTAL        PIC 9(7)V99.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                     PIC X(80).
+
+
+       WORKING-STORAGE SECTION.
+      *=================================================================
+       01  WS-ORDFILE-STATUS                PIC XX.
+           88  ORDFILE-OK                              VALUE '00'.
+           88  ORDFILE-EOF                             VALUE '10'.
+
+       01  WS-RUN-DATE                      PIC 9(7).
+
+       01  WS-COUNT                         PIC 9(5) VALUE ZERO.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                       PIC X(20)
+               VALUE 'DAILY ORDERS REPORT'.
+           05  FILLER                       PIC X(10) VALUE SPACES.
+           05  HL-RUN-DATE                  PIC 9(7).
+
+       01  WS-DETAIL-LINE.
+           05  DL-INVOICE-NO                PIC X(7).
+           05  FILLER                       PIC X(3) VALUE SPACES.
+           05  DL-NAME                      PIC X(20).
+           05  FILLER                       PIC X(3) VALUE SPACES.
+           05  DL-TOTAL                     PIC ZZZ,ZZ9.99.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                       PIC X(20)
+               VALUE 'INVOICES ENTERED: '.
+           05  TL-COUNT                     PIC ZZZZ9.
+
+
+       PROCEDURE DIVISION.
+      *=================================================================
+      *=================================================================
+
+
+       000-MAIN-LOGIC.
+      * START OF PROGRAM CODE
+      *=================================================================
+
+           ACCEPT WS-RUN-DATE FROM SYSIN.
+
+           OPEN INPUT ORDFILE-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           MOVE WS-RUN-DATE TO HL-RUN-DATE.
+           WRITE REPORT-LINE FROM WS-HEADING-LINE.
+
+           PERFORM 100-READ-ORDFILE.
+           PERFORM UNTIL ORDFILE-EOF
+               IF ORDFILE-ORDER-DATE EQUAL WS-RUN-DATE
+                   AND NOT ORDFILE-STATUS-CANCELLED
+                   PERFORM 200-PRINT-DETAIL
+               END-IF
+               PERFORM 100-READ-ORDFILE
+           END-PERFORM.
+
+           MOVE WS-COUNT TO TL-COUNT.
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE.
+
+           CLOSE ORDFILE-FILE.
+           CLOSE REPORT-FILE.
+
+           STOP RUN.
+
+       000-EXIT.
+
+
+       100-READ-ORDFILE.
+      * READ THE NEXT ORDFILE RECORD SEQUENTIALLY
+      *=================================================================
+
+           READ ORDFILE-FILE NEXT RECORD
+               AT END
+                   SET ORDFILE-EOF TO TRUE
+           END-READ.
+
+       100-EXIT.
+
+
+       200-PRINT-DETAIL.
+      * PRINT ONE INVOICE LINE ON THE REPORT
+      *=================================================================
+
+           ADD 1 TO WS-COUNT.
+           MOVE ORDFILE-INVOICE-NO TO DL-INVOICE-NO.
+           MOVE ORDFILE-NAME TO DL-NAME.
+           MOVE ORDFILE-INVOICE-TOTAL TO DL-TOTAL.
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+       200-EXIT.
+
+
+       END PROGRAM gsprgd.
