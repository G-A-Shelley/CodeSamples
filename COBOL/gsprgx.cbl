@@ -0,0 +1,398 @@
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID. gsprgx.
+       AUTHOR. GAVIN SHELLEY.
+
+
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDFILE-FILE ASSIGN TO ORDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORDFILE-KEY
+               FILE STATUS IS WS-ORDFILE-STATUS.
+
+           SELECT ORDDETL-FILE ASSIGN TO ORDDETL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ORDDETL-KEY
+               FILE STATUS IS WS-ORDDETL-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO EXTOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFIL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+
+       DATA DIVISION.
+      *=================================================================
+       FILE SECTION.
+       FD  ORDFILE-FILE.
+       01  ORDFILE-RECORD.
+           05  ORDFILE-KEY.
+               10  ORDFILE-PREFIX          PIC XXX.
+               10  ORDFILE-INVOICE-NO      PIC X(7).
+           05  ORDFILE-NAME                PIC X(20).
+           05  ORDFILE-PRODUCTS.
+               10  ORDFILE-PRODUCT1.
+                   15  ORDFILE-P1A         PIC X(4).
+                   15  ORDFILE-P1B         PIC X(4).
+                   15  ORDFILE-P1-QTY      PIC 9(3).
+                   15  ORDFILE-P1-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT2.
+                   15 ORDFILE-P2A          PIC X(4).
+                   15 ORDFILE-P2B          PIC X(4).
+                   15  ORDFILE-P2-QTY      PIC 9(3).
+                   15  ORDFILE-P2-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT3.
+                   15 ORDFILE-P3A          PIC X(4).
+                   15 ORDFILE-P3B          PIC X(4).
+                   15  ORDFILE-P3-QTY      PIC 9(3).
+                   15  ORDFILE-P3-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT4.
+                   15 ORDFILE-P4A          PIC X(4).
+                   15 ORDFILE-P4B          PIC X(4).
+                   15  ORDFILE-P4-QTY      PIC 9(3).
+                   15  ORDFILE-P4-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT5.
+                   15 ORDFILE-P5A          PIC X(4).
+                   15 ORDFILE-P5B          PIC X(4).
+                   15  ORDFILE-P5-QTY      PIC 9(3).
+                   15  ORDFILE-P5-PRICE    PIC 9(5)V99.
+           05  ORDFILE-INVOICE-TOTAL       PIC 9(7)V99.
+           05  ORDFILE-ADDR-LINE1          PIC X(20).
+           05  ORDFILE-ADDR-LINE2          PIC X(20).
+           05  ORDFILE-ADDR-LINE3          PIC X(20).
+           05  ORDFILE-POSTAL.
+               10  ORDFILE-POSTAL-1        PIC XXX.
+               10  ORDFILE-POSTAL-2        PIC XXX.
+           05  ORDFILE-PHONE.
+               10  ORDFILE-AREA-CODE       PIC XXX.
+               10  ORDFILE-EXCHANGE        PIC XXX.
+               10  ORDFILE-PHONE-NUM       PIC XXXX.
+           05  ORDFILE-AUDIT.
+               10  ORDFILE-OPERATOR-ID     PIC X(3).
+               10  ORDFILE-TERMINAL-ID     PIC X(4).
+               10  ORDFILE-LAST-CHG-DATE   PIC 9(7).
+               10  ORDFILE-LAST-CHG-TIME   PIC 9(7).
+           05  ORDFILE-ORDER-DATE          PIC 9(7).
+           05  ORDFILE-STATUS              PIC X(1).
+               88  ORDFILE-STATUS-OPEN            VALUE 'O'.
+               88  ORDFILE-STATUS-SHIPPED         VALUE 'S'.
+               88  ORDFILE-STATUS-CANCELLED       VALUE 'C'.
+           05  ORDFILE-DETAIL-COUNT        PIC 9(3).
+           05  ORDFILE-DETAIL-TOTAL        PIC 9(7)V99.
+
+       FD  ORDDETL-FILE.
+       01  ORDDETL-RECORD.
+           05  ORDDETL-KEY.
+               10  ORDDETL-INVOICE-NO      PIC X(7).
+               10  ORDDETL-LINE-NO         PIC 9(3).
+           05  ORDDETL-PRODUCT.
+               10  ORDDETL-PA              PIC X(4).
+               10  ORDDETL-PB              PIC X(4).
+           05  ORDDETL-QTY                 PIC 9(3).
+           05  ORDDETL-PRICE               PIC 9(5)V99.
+
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD.
+           05  EX-RECORD-TYPE              PIC X(1).
+           05  EX-LINE-NO                  PIC 9(3).
+           05  EX-INVOICE-NO               PIC X(7).
+           05  EX-NAME                     PIC X(20).
+           05  EX-PRODUCT1.
+               10  EX-P1-CODE              PIC X(8).
+               10  EX-P1-QTY               PIC 9(3).
+               10  EX-P1-PRICE             PIC 9(5)V99.
+           05  EX-PRODUCT2.
+               10  EX-P2-CODE              PIC X(8).
+               10  EX-P2-QTY               PIC 9(3).
+               10  EX-P2-PRICE             PIC 9(5)V99.
+           05  EX-PRODUCT3.
+               10  EX-P3-CODE              PIC X(8).
+               10  EX-P3-QTY               PIC 9(3).
+               10  EX-P3-PRICE             PIC 9(5)V99.
+           05  EX-PRODUCT4.
+               10  EX-P4-CODE              PIC X(8).
+               10  EX-P4-QTY               PIC 9(3).
+               10  EX-P4-PRICE             PIC 9(5)V99.
+           05  EX-PRODUCT5.
+               10  EX-P5-CODE              PIC X(8).
+               10  EX-P5-QTY               PIC 9(3).
+               10  EX-P5-PRICE             PIC 9(5)V99.
+           05  EX-INVOICE-TOTAL            PIC 9(7)V99.
+           05  EX-ORDER-DATE               PIC 9(7).
+           05  EX-STATUS                   PIC X(1).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD                  PIC X(10).
+
+
+       WORKING-STORAGE SECTION.
+      *=================================================================
+       01  WS-ORDFILE-STATUS                PIC XX.
+           88  ORDFILE-OK                              VALUE '00'.
+           88  ORDFILE-EOF                             VALUE '10'.
+
+       01  WS-ORDDETL-STATUS                PIC XX.
+           88  ORDDETL-OK                              VALUE '00'.
+           88  ORDDETL-EOF                             VALUE '10'.
+
+       01  WS-LAST-RUN-DATE                 PIC 9(7).
+       01  WS-LAST-RUN-TIME                 PIC 9(7).
+
+       01  WS-EXTRACT-COUNT                 PIC 9(5) VALUE ZERO.
+
+       01  WS-CHANGED-SW                    PIC X VALUE 'N'.
+           88  RECORD-CHANGED                          VALUE 'Y'.
+           88  RECORD-NOT-CHANGED                      VALUE 'N'.
+
+       01  WS-CKPT-STATUS                   PIC XX.
+           88  CKPT-OK                                 VALUE '00'.
+
+       01  WS-RESTART-SW                    PIC X VALUE 'N'.
+           88  RESTARTING                              VALUE 'Y'.
+           88  NOT-RESTARTING                           VALUE 'N'.
+
+      *         EXTRACT-FILE IS LINE SEQUENTIAL SO A RESTART CAN ONLY
+      *         REOPEN IT EXTEND (APPEND) -- THERE IS NO WAY TO TRUNCATE
+      *         IT BACK TO A CHECKPOINTED POSITION.  CHECKPOINTING MUST
+      *         THEREFORE HAPPEN EVERY RECORD, NOT EVERY N RECORDS, OR
+      *         AN ABEND BETWEEN CHECKPOINTS WOULD DUPLICATE RECORDS IN
+      *         THE EXTRACT ON RESTART.
+       01  WS-CHECKPOINT-INTERVAL           PIC 9(3) VALUE 1.
+       01  WS-CHECKPOINT-COUNTER            PIC 9(3) VALUE ZERO.
+
+
+       PROCEDURE DIVISION.
+      *=================================================================
+      *=================================================================
+
+
+       000-MAIN-LOGIC.
+      * START OF PROGRAM CODE
+      *=================================================================
+
+           ACCEPT WS-LAST-RUN-DATE FROM SYSIN.
+           ACCEPT WS-LAST-RUN-TIME FROM SYSIN.
+
+           OPEN INPUT ORDFILE-FILE.
+           OPEN INPUT ORDDETL-FILE.
+
+           PERFORM 050-CHECK-FOR-RESTART.
+
+           IF RESTARTING
+               OPEN EXTEND EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF.
+
+           PERFORM 100-READ-ORDFILE.
+           PERFORM UNTIL ORDFILE-EOF
+               PERFORM 150-CHECK-CHANGED-SINCE-LAST-RUN
+               IF RECORD-CHANGED
+                   AND NOT ORDFILE-STATUS-CANCELLED
+                   PERFORM 200-WRITE-EXTRACT
+                   IF ORDFILE-DETAIL-COUNT IS GREATER THAN ZERO
+                       PERFORM 250-WRITE-DETAIL-EXTRACT
+                   END-IF
+               END-IF
+               PERFORM 280-CHECKPOINT-PROGRESS
+               PERFORM 100-READ-ORDFILE
+           END-PERFORM.
+
+           DISPLAY 'GSPRGX RECORDS EXTRACTED: ' WS-EXTRACT-COUNT.
+
+           CLOSE ORDFILE-FILE.
+           CLOSE ORDDETL-FILE.
+           CLOSE EXTRACT-FILE.
+
+           *> THE RUN FINISHED CLEANLY SO THE CHECKPOINT IS NO LONGER
+           *> NEEDED -- THE NEXT RUN SHOULD START FROM THE BEGINNING
+           PERFORM 290-CLEAR-CHECKPOINT.
+
+           STOP RUN.
+
+       000-EXIT.
+
+
+       050-CHECK-FOR-RESTART.
+      * IF A CHECKPOINT WAS LEFT BY AN EARLIER RUN THAT DID NOT
+      * FINISH, SKIP ORDFILE AHEAD TO JUST PAST THE LAST RECORD
+      * THAT WAS CHECKPOINTED SO THAT RUN DOES NOT GET DUPLICATED
+      *=================================================================
+
+           SET NOT-RESTARTING TO TRUE.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       SET NOT-RESTARTING TO TRUE
+                   NOT AT END
+                       SET RESTARTING TO TRUE
+                       MOVE CHECKPOINT-RECORD TO ORDFILE-KEY
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           IF RESTARTING
+               START ORDFILE-FILE KEY IS GREATER THAN ORDFILE-KEY
+                   INVALID KEY
+                       SET ORDFILE-EOF TO TRUE
+               END-START
+           END-IF.
+
+       050-EXIT.
+
+
+       100-READ-ORDFILE.
+      * READ THE NEXT ORDFILE RECORD SEQUENTIALLY
+      *=================================================================
+
+           READ ORDFILE-FILE NEXT RECORD
+               AT END
+                   SET ORDFILE-EOF TO TRUE
+           END-READ.
+
+       100-EXIT.
+
+
+       150-CHECK-CHANGED-SINCE-LAST-RUN.
+      * SET WS-CHANGED-SW WHEN THE RECORD WAS ADDED OR CHANGED SINCE
+      * THE LAST RUN
+      *=================================================================
+
+           SET RECORD-NOT-CHANGED TO TRUE.
+           IF ORDFILE-LAST-CHG-DATE IS GREATER THAN WS-LAST-RUN-DATE
+               SET RECORD-CHANGED TO TRUE
+           ELSE
+           IF ORDFILE-LAST-CHG-DATE IS EQUAL TO WS-LAST-RUN-DATE
+              AND ORDFILE-LAST-CHG-TIME IS GREATER THAN WS-LAST-RUN-TIME
+               SET RECORD-CHANGED TO TRUE
+           END-IF
+           END-IF.
+
+       150-EXIT.
+
+
+       200-WRITE-EXTRACT.
+      * UNLOAD ONE ORDFILE RECORD TO THE BILLING EXTRACT LAYOUT
+      *=================================================================
+
+           ADD 1 TO WS-EXTRACT-COUNT.
+           MOVE 'H' TO EX-RECORD-TYPE.
+           MOVE ZERO TO EX-LINE-NO.
+           MOVE ORDFILE-INVOICE-NO TO EX-INVOICE-NO.
+           MOVE ORDFILE-NAME TO EX-NAME.
+           MOVE ORDFILE-P1A TO EX-P1-CODE(1:4).
+           MOVE ORDFILE-P1B TO EX-P1-CODE(5:4).
+           MOVE ORDFILE-P1-QTY TO EX-P1-QTY.
+           MOVE ORDFILE-P1-PRICE TO EX-P1-PRICE.
+           MOVE ORDFILE-P2A TO EX-P2-CODE(1:4).
+           MOVE ORDFILE-P2B TO EX-P2-CODE(5:4).
+           MOVE ORDFILE-P2-QTY TO EX-P2-QTY.
+           MOVE ORDFILE-P2-PRICE TO EX-P2-PRICE.
+           MOVE ORDFILE-P3A TO EX-P3-CODE(1:4).
+           MOVE ORDFILE-P3B TO EX-P3-CODE(5:4).
+           MOVE ORDFILE-P3-QTY TO EX-P3-QTY.
+           MOVE ORDFILE-P3-PRICE TO EX-P3-PRICE.
+           MOVE ORDFILE-P4A TO EX-P4-CODE(1:4).
+           MOVE ORDFILE-P4B TO EX-P4-CODE(5:4).
+           MOVE ORDFILE-P4-QTY TO EX-P4-QTY.
+           MOVE ORDFILE-P4-PRICE TO EX-P4-PRICE.
+           MOVE ORDFILE-P5A TO EX-P5-CODE(1:4).
+           MOVE ORDFILE-P5B TO EX-P5-CODE(5:4).
+           MOVE ORDFILE-P5-QTY TO EX-P5-QTY.
+           MOVE ORDFILE-P5-PRICE TO EX-P5-PRICE.
+           MOVE ORDFILE-INVOICE-TOTAL TO EX-INVOICE-TOTAL.
+           MOVE ORDFILE-ORDER-DATE TO EX-ORDER-DATE.
+           MOVE ORDFILE-STATUS TO EX-STATUS.
+
+           WRITE EXTRACT-RECORD.
+
+       200-EXIT.
+
+
+       250-WRITE-DETAIL-EXTRACT.
+      * UNLOAD THE ORDDETL OVERFLOW LINES FOR THE CURRENT INVOICE
+      *=================================================================
+
+           MOVE ORDFILE-INVOICE-NO TO ORDDETL-INVOICE-NO.
+           MOVE 1 TO ORDDETL-LINE-NO.
+
+           START ORDDETL-FILE KEY IS GREATER THAN OR EQUAL ORDDETL-KEY
+               INVALID KEY
+                   SET ORDDETL-EOF TO TRUE
+           END-START.
+
+           IF ORDDETL-OK
+               READ ORDDETL-FILE NEXT RECORD
+                   AT END
+                       SET ORDDETL-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL ORDDETL-EOF
+                       OR ORDDETL-INVOICE-NO NOT EQUAL
+                           ORDFILE-INVOICE-NO
+                   ADD 1 TO WS-EXTRACT-COUNT
+                   MOVE 'D' TO EX-RECORD-TYPE
+                   MOVE ORDDETL-LINE-NO TO EX-LINE-NO
+                   MOVE ORDDETL-INVOICE-NO TO EX-INVOICE-NO
+                   MOVE ORDFILE-NAME TO EX-NAME
+                   MOVE ORDDETL-PA TO EX-P1-CODE(1:4)
+                   MOVE ORDDETL-PB TO EX-P1-CODE(5:4)
+                   MOVE ORDDETL-QTY TO EX-P1-QTY
+                   MOVE ORDDETL-PRICE TO EX-P1-PRICE
+                   MOVE ZERO TO EX-INVOICE-TOTAL
+                   MOVE ORDFILE-ORDER-DATE TO EX-ORDER-DATE
+                   MOVE ORDFILE-STATUS TO EX-STATUS
+                   WRITE EXTRACT-RECORD
+                   READ ORDDETL-FILE NEXT RECORD
+                       AT END
+                           SET ORDDETL-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       250-EXIT.
+
+
+       280-CHECKPOINT-PROGRESS.
+      * EVERY WS-CHECKPOINT-INTERVAL RECORDS, SAVE THE CURRENT
+      * ORDFILE KEY SO THE RUN CAN BE RESTARTED FROM HERE IF IT
+      * IS INTERRUPTED BEFORE IT FINISHES.  SEE THE COMMENT ON
+      * WS-CHECKPOINT-INTERVAL FOR WHY THIS RUNS EVERY RECORD.
+      *=================================================================
+
+           ADD 1 TO WS-CHECKPOINT-COUNTER.
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               MOVE ZERO TO WS-CHECKPOINT-COUNTER
+               MOVE ORDFILE-KEY TO CHECKPOINT-RECORD
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       280-EXIT.
+
+
+       290-CLEAR-CHECKPOINT.
+      * WIPE OUT ANY CHECKPOINT LEFT BEHIND NOW THAT THE RUN HAS
+      * FINISHED THE ENTIRE FILE WITHOUT BEING INTERRUPTED
+      *=================================================================
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       290-EXIT.
+
+
+       END PROGRAM gsprgx.
