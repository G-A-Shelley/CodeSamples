@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID. gsprgf.
+       AUTHOR. GAVIN SHELLEY.
+
+
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDFILE-FILE ASSIGN TO ORDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ORDFILE-KEY
+               FILE STATUS IS WS-ORDFILE-STATUS.
+
+           SELECT CTLQ-FILE ASSIGN TO CTLQ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLQ-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO SYSPRINT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+      *=================================================================
+       FILE SECTION.
+       FD  ORDFILE-FILE.
+       01  ORDFILE-RECORD.
+           05  ORDFILE-KEY.
+               10  ORDFILE-PREFIX          PIC XXX.
+               10  ORDFILE-INVOICE-NO      PIC X(7).
+           05  ORDFILE-NAME                PIC X(20).
+           05  ORDFILE-PRODUCTS.
+               10  ORDFILE-PRODUCT1.
+                   15  ORDFILE-P1A         PIC X(4).
+                   15  ORDFILE-P1B         PIC X(4).
+                   15  ORDFILE-P1-QTY      PIC 9(3).
+                   15  ORDFILE-P1-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT2.
+                   15 ORDFILE-P2A          PIC X(4).
+                   15 ORDFILE-P2B          PIC X(4).
+                   15  ORDFILE-P2-QTY      PIC 9(3).
+                   15  ORDFILE-P2-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT3.
+                   15 ORDFILE-P3A          PIC X(4).
+                   15 ORDFILE-P3B          PIC X(4).
+                   15  ORDFILE-P3-QTY      PIC 9(3).
+                   15  ORDFILE-P3-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT4.
+                   15 ORDFILE-P4A          PIC X(4).
+                   15 ORDFILE-P4B          PIC X(4).
+                   15  ORDFILE-P4-QTY      PIC 9(3).
+                   15  ORDFILE-P4-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT5.
+                   15 ORDFILE-P5A          PIC X(4).
+                   15 ORDFILE-P5B          PIC X(4).
+                   15  ORDFILE-P5-QTY      PIC 9(3).
+                   15  ORDFILE-P5-PRICE    PIC 9(5)V99.
+           05  ORDFILE-INVOICE-TOTAL       PIC 9(7)V99.
+           05  ORDFILE-ADDR-LINE1          PIC X(20).
+           05  ORDFILE-ADDR-LINE2          PIC X(20).
+           05  ORDFILE-ADDR-LINE3          PIC X(20).
+           05  ORDFILE-POSTAL.
+               10  ORDFILE-POSTAL-1        PIC XXX.
+               10  ORDFILE-POSTAL-2        PIC XXX.
+           05  ORDFILE-PHONE.
+               10  ORDFILE-AREA-CODE       PIC XXX.
+               10  ORDFILE-EXCHANGE        PIC XXX.
+               10  ORDFILE-PHONE-NUM       PIC XXXX.
+           05  ORDFILE-AUDIT.
+               10  ORDFILE-OPERATOR-ID     PIC X(3).
+               10  ORDFILE-TERMINAL-ID     PIC X(4).
+               10  ORDFILE-LAST-CHG-DATE   PIC 9(7).
+               10  ORDFILE-LAST-CHG-TIME   PIC 9(7).
+           05  ORDFILE-ORDER-DATE          PIC 9(7).
+           05  ORDFILE-STATUS              PIC X(1).
+               88  ORDFILE-STATUS-OPEN            VALUE 'O'.
+               88  ORDFILE-STATUS-SHIPPED         VALUE 'S'.
+               88  ORDFILE-STATUS-CANCELLED       VALUE 'C'.
+           05  ORDFILE-DETAIL-COUNT        PIC 9(3).
+           05  ORDFILE-DETAIL-TOTAL        PIC 9(7)V99.
+
+       FD  CTLQ-FILE.
+       01  CTLQ-RECORD.
+           05  CTL-INVOICE-NO              PIC X(7).
+           05  CTL-ORDER-DATE              PIC 9(7).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                     PIC X(80).
+
+
+       WORKING-STORAGE SECTION.
+      *=================================================================
+       01  WS-ORDFILE-STATUS                PIC XX.
+           88  ORDFILE-OK                              VALUE '00'.
+           88  ORDFILE-EOF                             VALUE '10'.
+
+       01  WS-CTLQ-ORDFILE-KEY.
+           05  WS-CTLQ-ORDFILE-PREFIX       PIC XXX VALUE 'GAS'.
+           05  WS-CTLQ-ORDFILE-INVOICE-NO   PIC X(7).
+
+       01  WS-CTLQ-CANCEL-SW                PIC X VALUE 'N'.
+           88  CTLQ-ENTRY-CANCELLED                   VALUE 'Y'.
+
+       01  WS-CTLQ-STATUS                   PIC XX.
+           88  CTLQ-OK                                 VALUE '00'.
+           88  CTLQ-EOF                                VALUE '10'.
+
+       01  WS-RUN-DATE                      PIC 9(7).
+
+       01  WS-ORDFILE-COUNT                 PIC 9(5) VALUE ZERO.
+       01  WS-CTLQ-COUNT                    PIC 9(5) VALUE ZERO.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                       PIC X(40)
+               VALUE 'END-OF-DAY ORDER CONTROL-TOTAL REPORT'.
+
+       01  WS-ORDFILE-LINE.
+           05  FILLER                       PIC X(30)
+               VALUE 'ORDFILE INVOICES FOR THE DAY: '.
+           05  RL-ORDFILE-COUNT             PIC ZZZZ9.
+
+       01  WS-CTLQ-LINE.
+           05  FILLER                       PIC X(30)
+               VALUE 'CONTROL QUEUE ENTRIES LOGGED: '.
+           05  RL-CTLQ-COUNT                PIC ZZZZ9.
+
+       01  WS-BALANCED-LINE                 PIC X(40)
+           VALUE 'TOTALS BALANCE - NO DISCREPANCY FOUND'.
+
+       01  WS-OUT-OF-BALANCE-LINE           PIC X(43)
+           VALUE '*** TOTALS DO NOT BALANCE - INVESTIGATE ***'.
+
+
+       PROCEDURE DIVISION.
+      *=================================================================
+      *=================================================================
+
+
+       000-MAIN-LOGIC.
+      * START OF PROGRAM CODE
+      *=================================================================
+
+           ACCEPT WS-RUN-DATE FROM SYSIN.
+
+           OPEN INPUT ORDFILE-FILE.
+           OPEN INPUT CTLQ-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           WRITE REPORT-LINE FROM WS-HEADING-LINE.
+
+           PERFORM 100-COUNT-ORDFILE.
+           PERFORM 200-COUNT-CTLQ.
+
+           MOVE WS-ORDFILE-COUNT TO RL-ORDFILE-COUNT.
+           WRITE REPORT-LINE FROM WS-ORDFILE-LINE.
+           MOVE WS-CTLQ-COUNT TO RL-CTLQ-COUNT.
+           WRITE REPORT-LINE FROM WS-CTLQ-LINE.
+
+           IF WS-ORDFILE-COUNT EQUAL WS-CTLQ-COUNT
+               WRITE REPORT-LINE FROM WS-BALANCED-LINE
+           ELSE
+               WRITE REPORT-LINE FROM WS-OUT-OF-BALANCE-LINE
+           END-IF.
+
+           CLOSE ORDFILE-FILE.
+           CLOSE CTLQ-FILE.
+           CLOSE REPORT-FILE.
+
+           STOP RUN.
+
+       000-EXIT.
+
+
+       100-COUNT-ORDFILE.
+      * COUNT THE ORDFILE INVOICES ENTERED ON THE RUN DATE
+      *=================================================================
+
+           PERFORM 110-READ-ORDFILE.
+           PERFORM UNTIL ORDFILE-EOF
+               IF ORDFILE-ORDER-DATE EQUAL WS-RUN-DATE
+                       AND NOT ORDFILE-STATUS-CANCELLED
+                   ADD 1 TO WS-ORDFILE-COUNT
+               END-IF
+               PERFORM 110-READ-ORDFILE
+           END-PERFORM.
+
+       100-EXIT.
+
+
+       110-READ-ORDFILE.
+      * READ THE NEXT ORDFILE RECORD SEQUENTIALLY
+      *=================================================================
+
+           READ ORDFILE-FILE NEXT RECORD
+               AT END
+                   SET ORDFILE-EOF TO TRUE
+           END-READ.
+
+       110-EXIT.
+
+
+       200-COUNT-CTLQ.
+      * COUNT THE CONTROL QUEUE ENTRIES GSPRGE LOGGED ON THE RUN DATE.
+      * CTLQ HAS NO STATUS FIELD OF ITS OWN, SO AN INVOICE CANCELLED
+      * AFTER IT WAS LOGGED WOULD OTHERWISE STILL BE COUNTED HERE
+      * WHILE 100-COUNT-ORDFILE EXCLUDES IT -- CROSS-CHECK EACH ENTRY
+      * AGAINST ORDFILE-FILE AND SKIP IT IF THE INVOICE IS CANCELLED.
+      *=================================================================
+
+           PERFORM 210-READ-CTLQ.
+           PERFORM UNTIL CTLQ-EOF
+               IF CTL-ORDER-DATE EQUAL WS-RUN-DATE
+                   PERFORM 220-CHECK-CTLQ-CANCELLED
+                   IF NOT CTLQ-ENTRY-CANCELLED
+                       ADD 1 TO WS-CTLQ-COUNT
+                   END-IF
+               END-IF
+               PERFORM 210-READ-CTLQ
+           END-PERFORM.
+
+       200-EXIT.
+
+
+       210-READ-CTLQ.
+      * READ THE NEXT CONTROL QUEUE ENTRY
+      *=================================================================
+
+           READ CTLQ-FILE
+               AT END
+                   SET CTLQ-EOF TO TRUE
+           END-READ.
+
+       210-EXIT.
+
+
+       220-CHECK-CTLQ-CANCELLED.
+      * RANDOM-READ ORDFILE-FILE FOR THE CTLQ ENTRY'S INVOICE NUMBER TO
+      * SEE IF IT WAS LATER CANCELLED. AN INVOICE ORDFILE NO LONGER
+      * HAS ON FILE IS LEFT IN, NOT SKIPPED, SO A MISSING RECORD
+      * STILL SHOWS UP AS AN OUT-OF-BALANCE CONDITION TO INVESTIGATE
+      * RATHER THAN BEING SILENTLY DROPPED.
+      *=================================================================
+
+           MOVE 'N' TO WS-CTLQ-CANCEL-SW.
+           MOVE CTL-INVOICE-NO TO WS-CTLQ-ORDFILE-INVOICE-NO.
+           MOVE WS-CTLQ-ORDFILE-KEY TO ORDFILE-KEY.
+
+           READ ORDFILE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF ORDFILE-STATUS-CANCELLED
+                       SET CTLQ-ENTRY-CANCELLED TO TRUE
+                   END-IF
+           END-READ.
+
+       220-EXIT.
+
+
+       END PROGRAM gsprgf.
