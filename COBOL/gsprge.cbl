@@ -1,1007 +1,1464 @@
-       IDENTIFICATION DIVISION.
-      *=================================================================
-       PROGRAM-ID. gsprge.
-       AUTHOR. GAVIN SHELLEY.
-
-
-       ENVIRONMENT DIVISION.
-      *=================================================================
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. RS-6000.
-       OBJECT-COMPUTER. RS-6000.
-
-
-       DATA DIVISION.
-      *=================================================================
-       WORKING-STORAGE SECTION.
-           COPY 'GSMAP2'.
-           COPY 'DFHBMSCA'.
-
-       01  WS-TRANSFER-FIELD               PIC X(3).
-       01  WS-TRANSFER-LENGTH              PIC S9(4) COMP VALUE 3.
-       01  WS-TRANSFER-PN                  PIC S9(4) COMP VALUE 25.
-
-       01  TRANSFER-VARIABLES.
-           05  WS-TRANSFER-PRODUCT         PIC X(8).
-           05  WS-TRANSFER-DESC            PIC X(17).
-
-       01  CHECK-VARIABLES.
-           05  WS-CHECK-PN-ENTRY           PIC X(03).
-.
-       01  ORDFILE-LENGTH                  PIC S9(4) COMP  VALUE 150.
-
-        01  ORDFILE-RECORD.
-            05  ORDFILE-KEY.
-                10  ORDFILE-PREFIX         PIC XXX VALUE 'GAS'.
-                10  ORDFILE-INVOICE-NO     PIC X(7).
-            05  ORDFILE-NAME               PIC X(20).
-            05  ORDFILE-PRODUCTS.
-                10  ORDFILE-PRODUCT1.
-                    15  ORDFILE-P1A        PIC X(4).
-                    15  ORDFILE-P1B        PIC X(4).
-                10  ORDFILE-PRODUCT2.
-                    15 ORDFILE-P2A         PIC X(4).
-                    15 ORDFILE-P2B         PIC X(4).
-                10  ORDFILE-PRODUCT3.
-                    15 ORDFILE-P3A         PIC X(4).
-                    15 ORDFILE-P3B         PIC X(4).
-                10  ORDFILE-PRODUCT4.
-                    15 ORDFILE-P4A         PIC X(4).
-                    15 ORDFILE-P4B         PIC X(4).
-                10  ORDFILE-PRODUCT5.
-                    15 ORDFILE-P5A         PIC X(4).
-                    15 ORDFILE-P5B         PIC X(4).
-
-            05  ORDFILE-ADDR-LINE1         PIC X(20).
-            05  ORDFILE-ADDR-LINE2         PIC X(20).
-            05  ORDFILE-ADDR-LINE3         PIC X(20).
-            05  ORDFILE-POSTAL.
-                10  ORDFILE-POSTAL-1       PIC XXX.
-                10  ORDFILE-POSTAL-2       PIC XXX.
-            05  ORDFILE-PHONE.
-                10  ORDFILE-AREA-CODE      PIC XXX.
-                10  ORDFILE-EXCHANGE       PIC XXX.
-                10  ORDFILE-PHONE-NUM      PIC XXXX.
-            05  FILLER                     PIC X(4) VALUE SPACES.
-
-       01 PRODUCT-NUMBER.
-           05  PRODUCT-A                   PIC X(4).
-           05  PRODUCT-B                   PIC X(4).
-
-
-       LINKAGE SECTION.
-      *=================================================================
-       01 DFCOMMAREA.
-           05 EK-TRANSFER                  PIC X(3).
-
-
-       PROCEDURE DIVISION.
-      *=================================================================
-      *=================================================================
-
-
-       000-START-LOGIC.
-      * START OF PROGRAM CODE
-      *=================================================================
-
-           *> TRANSFER CONTROL FROM OTHER SCREENS
-           *>=============================================
-           IF EIBCALEN EQUAL 3
-               GO TO 100-FIRST-TIME
-           END-IF.
-
-           *> CONDITION HANDLERS / RECIEVE MAP
-           *>=============================================
-           EXEC CICS HANDLE CONDITION
-               MAPFAIL(100-FIRST-TIME)
-           END-EXEC.
-           EXEC CICS HANDLE
-               AID PF1 (1210-FUNCTION1)
-           END-EXEC.
-           EXEC CICS HANDLE
-               AID PF4 (1200-FUNCTION4)
-           END-EXEC.
-           EXEC CICS HANDLE
-               AID PF7 (990-CLEAR-SCREEN)
-           END-EXEC.
-           EXEC CICS HANDLE CONDITION
-               DUPREC(1100-DUPLICATE)
-           END-EXEC.
-
-           *> REVIEVE MAP AND MAPSET
-           EXEC CICS RECEIVE MAP('MAP2') MAPSET('GSMAP2') END-EXEC.
-
-           *> PERFORM MAIN LOGIC
-           GO TO 200-MAIN-LOGIC.
-
-
-       100-FIRST-TIME.
-      * FIRST TIME RUN / MAP FAIL PARAGRAPH
-      *=================================================================
-
-           *> CLEAR THE MAP AND SEND TO THE SCREEN
-           *>=============================================
-           MOVE 'XXX' TO WS-CHECK-PN-ENTRY.
-           MOVE LOW-VALUES TO MAP2O.
-           PERFORM 920-UNPROTECT-MAP.
-           PERFORM 930-LOAD-TITLE.
-           PERFORM 940-LOAD-FIELDS.
-           EXEC CICS
-               SEND MAP('MAP2') MAPSET('GSMAP2') ERASE
-           END-EXEC.
-           EXEC CICS RETURN TRANSID('GS03') END-EXEC.
-
-       100-EXIT.
-
-
-       200-MAIN-LOGIC.
-      * MAIN PROGRAM LOGIC PARAGRAPH
-      *=================================================================
-
-           *> CHECK TO SEE IF THE USER IS EXITING THE SCREEN
-           *>===============================================
-
-           IF INVNUMI IS EQUAL TO 'XXXXXXX'
-               OR INVNUMI (1:5) IS EQUAL TO 'ABORT'
-                   EXEC CICS XCTL
-                       PROGRAM('gsprgm')
-                       COMMAREA(WS-TRANSFER-FIELD)
-                       LENGTH(WS-TRANSFER-LENGTH)
-                   END-EXEC
-           ELSE
-
-           *> CHECK TO SEE IF THE USER WANTS TO CLEAR
-           *>===============================================
-           IF INVNUMI (1:5) IS EQUAL TO 'CLEAR'
-               PERFORM 990-CLEAR-SCREEN
-           ELSE
-
-           *> CHECK INVOICE NUMBER
-           *>===============================================
-
-           *> CHECK TO SEE IF THE INVOICE NUMBER IS LESS THAN 7 LONG
-           IF INVNUML IS LESS THAN 7
-               MOVE "*  INVOICE NUMBER MUST BE 7 LONG   *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO INVNUML
-               MOVE DFHUNIMD TO INVNUMA
-               PERFORM 900-SEND-MAP
-           ELSE
-
-            *> CHECK TO SEE IF THERE ARE SPACES IN THE INVOICE NUMBER
-           IF INVNUMI(1:1) EQUAL SPACES OR
-               INVNUMI(2:1) EQUAL SPACES OR
-               INVNUMI(3:1) EQUAL SPACES OR
-               INVNUMI(4:1) EQUAL SPACES OR
-               INVNUMI(5:1) EQUAL SPACES OR
-               INVNUMI(6:1) EQUAL SPACES OR
-               INVNUMI(7:1) EQUAL SPACES
-                   MOVE LOW-VALUES TO MAP2O
-               MOVE "*  INVOICE NUMBER MUST BE 7 LONG   *" TO MSGO
-                   MOVE DFHUNIMD TO INVNUMA
-                   MOVE DFHPROTI TO MSGA
-                   MOVE -1 TO INVNUML
-                   PERFORM 900-SEND-MAP
-           END-IF.
-
-           *> CHECK TO SEE IF THE VALUES ARE NUMERIC
-           IF INVNUMI IS NOT NUMERIC
-               MOVE "*  INVOICE NUMBER MUST BE NUMERIC  *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO INVNUML
-               MOVE DFHUNIMD TO INVNUMA
-               PERFORM 900-SEND-MAP
-           END-IF.
-
-           *> CHECK PRODUCT NUMBERS
-           *>=============================================
-
-
-           *> CHECK TO SEE IF THE PRODUCT NUMBER 1 IS VALID
-           *> =============================================
-           IF PRO1AL EQUAL ZERO
-               AND PRO1BL EQUAL ZERO
-                   MOVE SPACES TO MSGO
-           ELSE
-           IF PRO1AI IS NOT ALPHABETIC
-               MOVE "* P1-A SECTION MUST BE ALPHABETIC  *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO1AL
-               MOVE DFHUNIMD TO PRO1AA
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF PRO1AI(1:1) EQUAL SPACES OR
-               PRO1AI(2:1) EQUAL SPACES OR
-               PRO1AI(3:1) EQUAL SPACES OR
-               PRO1AI(4:1) EQUAL SPACES
-               MOVE "*P1-A SECTION CANNOT CONTAIN SPACES*" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO1AL
-               MOVE DFHUNIMD TO PRO1AA
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF PRO1BL IS LESS THAN 4
-               MOVE "*P1-B SECTION CANNOT CONTAIN SPACES*" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO1BL
-               MOVE DFHUNIMD TO PRO1BA
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF PRO1BI IS NOT NUMERIC
-                MOVE "*  P1-B SECTION MUST BE NUMERIC   *" TO MSGO
-                PERFORM 920-UNPROTECT-MAP
-                MOVE DFHPROTI TO MSGA
-                MOVE -1 TO PRO1BL
-                MOVE DFHUNIMD TO PRO1BA
-                PERFORM 900-SEND-MAP
-           END-IF.
-           *> CHECK PRODUCT CODE DATABASE
-           IF PRO1AL NOT EQUAL ZERO
-               AND PRO1BL NOT EQUAL ZERO
-                   *> MOVE PRODUCT NUMBERS TO WS-PRODUCT BEFORE
-                   MOVE PRO1AI TO PRODUCT-A
-                   MOVE PRO1BI TO PRODUCT-B
-
-                   PERFORM 1000-CHECK-PARTS
-
-                   *> CHECK THE DESCRIPTION TO SEE WHAT WAS RETURNED
-                   IF WS-TRANSFER-DESC IS NUMERIC
-                       MOVE "*         DATABASE ERROR          *"
-                           TO MSGO
-                       PERFORM 920-UNPROTECT-MAP
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO PRO1AL
-                       MOVE DFHUNIMD TO PRO1AA
-                       MOVE DFHUNIMD TO PRO1BA
-                       PERFORM 900-SEND-MAP
-                   ELSE
-                   IF WS-TRANSFER-DESC EQUAL 'PART NOT FOUND'
-                       MOVE "*         PART NOT FOUND          *"
-                           TO MSGO
-                       PERFORM 920-UNPROTECT-MAP
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO PRO1AL
-                       MOVE DFHUNIMD TO PRO1AA
-                       MOVE DFHUNIMD TO PRO1BA
-                       PERFORM 900-SEND-MAP
-                   END-IF
-               MOVE "YES" TO WS-CHECK-PN-ENTRY
-           END-IF.
-
-
-           *> CHECK TO SEE IF THE PRODUCT NUMBER 2 IS VALID
-           *> =============================================
-           IF PRO2AL EQUAL ZERO
-               AND PRO2BL EQUAL ZERO
-                   MOVE SPACES TO MSGO
-           ELSE
-           IF PRO2AI IS NOT ALPHABETIC
-               MOVE "* P2-A SECTION MUST BE ALPHABETIC  *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO2AL
-               MOVE DFHUNIMD TO PRO2AA
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF PRO2AI(1:1) EQUAL SPACES OR
-               PRO2AI(2:1) EQUAL SPACES OR
-               PRO2AI(3:1) EQUAL SPACES OR
-               PRO2AI(4:1) EQUAL SPACES
-               MOVE "*P2-A SECTION CANNOT CONTAIN SPACES*" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO2AL
-               MOVE DFHUNIMD TO PRO2AA
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF PRO2BL IS LESS THAN 4
-               MOVE "*P2-B SECTION CANNOT CONTAIN SPACES*" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO2BL
-               MOVE DFHUNIMD TO PRO2BA
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF PRO2BI IS NOT NUMERIC
-               MOVE "*  P2-B SECTION MUST BE NUMERIC   *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO2BL
-               MOVE DFHUNIMD TO PRO2BA
-               PERFORM 900-SEND-MAP
-           END-IF.
-           *> CHECK PRODUCT CODE DATABASE
-           IF PRO2AL NOT EQUAL ZERO
-               AND PRO2BL NOT EQUAL ZERO
-                   *> MOVE PRODUCT NUMBERS TO WS-PRODUCT BEFORE
-                   MOVE PRO2AI TO PRODUCT-A
-                   MOVE PRO2BI TO PRODUCT-B
-
-                   PERFORM 1000-CHECK-PARTS
-
-                   *> CHECK THE DESCRIPTION TO SEE WHAT WAS RETURNED
-                   IF WS-TRANSFER-DESC IS NUMERIC
-                       MOVE "*         DATABASE ERROR          *"
-                           TO MSGO
-                       PERFORM 920-UNPROTECT-MAP
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO PRO2AL
-                       MOVE DFHUNIMD TO PRO2AA
-                       MOVE DFHUNIMD TO PRO2BA
-                       PERFORM 900-SEND-MAP
-                   ELSE
-                   IF WS-TRANSFER-DESC EQUAL 'PART NOT FOUND'
-                       MOVE "*         PART NOT FOUND          *"
-                           TO MSGO
-                       PERFORM 920-UNPROTECT-MAP
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO PRO2AL
-                       MOVE DFHUNIMD TO PRO2AA
-                       MOVE DFHUNIMD TO PRO2BA
-                       PERFORM 900-SEND-MAP
-                   END-IF
-               MOVE "YES" TO WS-CHECK-PN-ENTRY
-           END-IF.
-
-
-           *> CHECK TO SEE IF THE PRODUCT NUMBER 3 IS VALID
-           *> =============================================
-            IF PRO3AL EQUAL ZERO
-               AND PRO3BL EQUAL ZERO
-                   MOVE SPACES TO MSGO
-           ELSE
-           IF PRO3AI IS NOT ALPHABETIC
-               MOVE "* P3-A SECTION MUST BE ALPHABETIC  *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO3AL
-               MOVE DFHUNIMD TO PRO3AA
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF PRO3AI(1:1) EQUAL SPACES OR
-               PRO3AI(2:1) EQUAL SPACES OR
-               PRO3AI(3:1) EQUAL SPACES OR
-               PRO3AI(4:1) EQUAL SPACES
-               MOVE "*P3-A SECTION CANNOT CONTAIN SPACES*" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO3AL
-               MOVE DFHUNIMD TO PRO3AA
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF PRO3BL IS LESS THAN 4
-               MOVE "*P3-B SECTION CANNOT CONTAIN SPACES*" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO3BL
-               MOVE DFHUNIMD TO PRO3BA
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF PRO3BI IS NOT NUMERIC
-               MOVE "*  P3-B SECTION MUST BE NUMERIC   *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO3BL
-               MOVE DFHUNIMD TO PRO3BA
-               PERFORM 900-SEND-MAP
-           END-IF.
-           *> CHECK PRODUCT CODE DATABASE
-           IF PRO3AL NOT EQUAL ZERO
-               AND PRO3BL NOT EQUAL ZERO
-                   *> MOVE PRODUCT NUMBERS TO WS-PRODUCT BEFORE
-                   MOVE PRO3AI TO PRODUCT-A
-                   MOVE PRO3BI TO PRODUCT-B
-
-                   PERFORM 1000-CHECK-PARTS
-
-                   *> CHECK THE DESCRIPTION TO SEE WHAT WAS RETURNED
-                   IF WS-TRANSFER-DESC IS NUMERIC
-                       MOVE "*         DATABASE ERROR          *"
-                           TO MSGO
-                       PERFORM 920-UNPROTECT-MAP
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO PRO3AL
-                       MOVE DFHUNIMD TO PRO3AA
-                       MOVE DFHUNIMD TO PRO3BA
-                       PERFORM 900-SEND-MAP
-                   ELSE
-                   IF WS-TRANSFER-DESC EQUAL 'PART NOT FOUND'
-                       MOVE "*         PART NOT FOUND          *"
-                           TO MSGO
-                       PERFORM 920-UNPROTECT-MAP
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO PRO3AL
-                       MOVE DFHUNIMD TO PRO3AA
-                       MOVE DFHUNIMD TO PRO3BA
-                       PERFORM 900-SEND-MAP
-                   END-IF
-               MOVE "YES" TO WS-CHECK-PN-ENTRY
-           END-IF.
-
-
-           *> CHECK TO SEE IF THE PRODUCT NUMBER 4 IS VALID
-           *> =============================================
-           IF PRO4AL EQUAL ZERO
-               AND PRO4BL EQUAL ZERO
-                   MOVE SPACES TO MSGO
-           ELSE
-           IF PRO4AI IS NOT ALPHABETIC
-               MOVE "* P4-A SECTION MUST BE ALPHABETIC  *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO4AL
-               MOVE DFHUNIMD TO PRO4AA
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF PRO4AI(1:1) EQUAL SPACES OR
-               PRO4AI(2:1) EQUAL SPACES OR
-               PRO4AI(3:1) EQUAL SPACES OR
-               PRO4AI(4:1) EQUAL SPACES
-               MOVE "*P4-A SECTION CANNOT CONTAIN SPACES*" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO4AL
-               MOVE DFHUNIMD TO PRO4AA
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF PRO4BL IS LESS THAN 4
-               MOVE "*P4-B SECTION CANNOT CONTAIN SPACES*" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO4BL
-               MOVE DFHUNIMD TO PRO4BA
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF PRO4BI IS NOT NUMERIC
-               MOVE "*  P4-B SECTION MUST BE NUMERIC   *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO4BL
-               MOVE DFHUNIMD TO PRO4BA
-               PERFORM 900-SEND-MAP
-           END-IF.
-           *> CHECK PRODUCT CODE DATABASE
-           IF PRO4AL NOT EQUAL ZERO
-               AND PRO4BL NOT EQUAL ZERO
-                   *> MOVE PRODUCT NUMBERS TO WS-PRODUCT BEFORE
-                   MOVE PRO4AI TO PRODUCT-A
-                   MOVE PRO4BI TO PRODUCT-B
-
-                   PERFORM 1000-CHECK-PARTS
-
-                   *> CHECK THE DESCRIPTION TO SEE WHAT WAS RETURNED
-                   IF WS-TRANSFER-DESC IS NUMERIC
-                       MOVE "*         DATABASE ERROR          *"
-                           TO MSGO
-                       PERFORM 920-UNPROTECT-MAP
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO PRO4AL
-                       MOVE DFHUNIMD TO PRO4AA
-                       MOVE DFHUNIMD TO PRO4BA
-                       PERFORM 900-SEND-MAP
-                   ELSE
-                   IF WS-TRANSFER-DESC EQUAL 'PART NOT FOUND'
-                       MOVE "*         PART NOT FOUND          *"
-                           TO MSGO
-                       PERFORM 920-UNPROTECT-MAP
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO PRO4AL
-                       MOVE DFHUNIMD TO PRO4AA
-                       MOVE DFHUNIMD TO PRO4BA
-                       PERFORM 900-SEND-MAP
-                   END-IF
-               MOVE "YES" TO WS-CHECK-PN-ENTRY
-           END-IF.
-
-
-           *> CHECK TO SEE IF THE PRODUCT NUMBER 5 IS VALID
-           *> =============================================
-           IF WS-CHECK-PN-ENTRY EQUAL "YES"
-               AND PRO5AL EQUAL ZERO
-               AND PRO5BL EQUAL ZERO
-                   MOVE SPACES TO MSGO
-           ELSE
-           IF PRO5AL EQUAL ZERO
-               AND PRO5BL EQUAL ZERO
-               MOVE "* P5-A MUST HAVE A PRODUCT NUMBER  *" TO MSGO
-                   PERFORM 920-UNPROTECT-MAP
-                   MOVE DFHPROTI TO MSGA
-                   MOVE -1 TO PRO5AL
-                   MOVE DFHUNIMD TO PRO5AA
-                   PERFORM 900-SEND-MAP
-           ELSE
-           IF PRO5AI IS NOT ALPHABETIC
-               MOVE "* P5-A SECTION MUST BE ALPHABETIC  *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO5AL
-               MOVE DFHUNIMD TO PRO5AA
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF PRO5AI(1:1) EQUAL SPACES OR
-               PRO5AI(2:1) EQUAL SPACES OR
-               PRO5AI(3:1) EQUAL SPACES OR
-               PRO5AI(4:1) EQUAL SPACES
-               MOVE "*P5-A SECTION CANNOT CONTAIN SPACES*" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO5AL
-               MOVE DFHUNIMD TO PRO5AA
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF PRO5BL IS LESS THAN 4
-               MOVE "*P5-B SECTION CANNOT CONTAIN SPACES*" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO5BL
-               MOVE DFHUNIMD TO PRO5BA
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF PRO5BI IS NOT NUMERIC
-               MOVE "*  P5-B SECTION MUST BE NUMERIC   *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PRO5BL
-               MOVE DFHUNIMD TO PRO5BA
-               PERFORM 900-SEND-MAP
-           END-IF.
-           *> CHECK PRODUCT CODE DATABASE
-           IF PRO5AL NOT EQUAL ZERO
-               AND PRO5BL NOT EQUAL ZERO
-                   *> MOVE PRODUCT NUMBERS TO WS-PRODUCT BEFORE
-                   MOVE PRO5AI TO PRODUCT-A
-                   MOVE PRO5BI TO PRODUCT-B
-
-                   PERFORM 1000-CHECK-PARTS
-
-                   *> CHECK THE DESCRIPTION TO SEE WHAT WAS RETURNED
-                   IF WS-TRANSFER-DESC IS NUMERIC
-                       MOVE "*         DATABASE ERROR          *"
-                           TO MSGO
-                       PERFORM 920-UNPROTECT-MAP
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO PRO5AL
-                       MOVE DFHUNIMD TO PRO5AA
-                       MOVE DFHUNIMD TO PRO5BA
-                       PERFORM 900-SEND-MAP
-                   ELSE
-                   IF WS-TRANSFER-DESC EQUAL 'PART NOT FOUND'
-                       MOVE "*         PART NOT FOUND          *"
-                           TO MSGO
-                       PERFORM 920-UNPROTECT-MAP
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO PRO5AL
-                       MOVE DFHUNIMD TO PRO5AA
-                       MOVE DFHUNIMD TO PRO5BA
-                       PERFORM 900-SEND-MAP
-                   END-IF
-               MOVE "YES" TO WS-CHECK-PN-ENTRY
-           END-IF.
-
-
-           *> CHECK CONTACT NAME
-           *>=============================================
-
-           *> CONFIRM THE USER HAS ENTERED A NAME AND NAME LENGTH
-           IF NAMEL EQUAL ZERO
-               MOVE "*   PLEASE ENTER A CUSTOMER NAME   *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO NAMEL
-               MOVE DFHUNIMD TO NAMEA
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF NAMEL IS LESS THAN 4
-               MOVE "*NAME MUST BE MIN 4 CHARACTERS LONG*" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO NAMEL
-               MOVE DFHUNIMD TO NAMEA
-               MOVE LOW-VALUES TO NAMEI
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF NAMEI IS NOT ALPHABETIC
-               MOVE "*   NAMES CANNOT CONTAIN NUMBERS   *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO NAMEL
-               MOVE DFHUNIMD TO NAMEA
-               MOVE LOW-VALUES TO NAMEI
-               PERFORM 900-SEND-MAP
-           END-IF.
-
-           *> CHECK ADDRESS LINE INFORMATION
-           *>=============================================
-
-           *> CHECK THE FIRST ADDRESS LINE
-           IF ADD1L IS LESS THAN 3
-               MOVE "* ADDRESS IS MIN 3 CHARACTERS LONG *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO ADD1L
-               MOVE DFHUNIMD TO ADD1A
-               MOVE LOW-VALUES TO ADD1I
-               PERFORM 900-SEND-MAP
-           END-IF.
-
-            *> CHECK THE SECOND ADDRESS LINE
-           IF ADD2L IS LESS THAN 3
-               MOVE "* ADDRESS IS MIN 3 CHARACTERS LONG *"  TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO ADD2L
-               MOVE DFHUNIMD TO ADD2A
-               MOVE LOW-VALUES TO ADD2I
-               PERFORM 900-SEND-MAP
-           END-IF.
-
-           *> CHECK THE THIRD ADDRESS LINE
-           IF ADD3L IS GREATER THAN ZERO
-               IF ADD3L IS LESS THAN 3
-                   MOVE "* ADDRESS IS MIN 3 CHARACTERS LONG *"
-                       TO MSGO
-                       PERFORM 920-UNPROTECT-MAP
-                       MOVE DFHPROTI TO MSGA
-                       MOVE -1 TO ADD3L
-                       MOVE DFHUNIMD TO ADD3A
-                       MOVE LOW-VALUES TO ADD3I
-                       PERFORM 900-SEND-MAP
-               END-IF
-           END-IF.
-
-           *> CHECK POSTAL CODE ENTRY AND FORMAT
-           *>=============================================
-
-           *> CHECK THE FIRST PART OF THE POSTAL CODE
-           IF POS1L IS LESS THAN 3
-               MOVE "* PLEASE ENTER THE FULL POSTAL CODE*" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO POS1L
-               MOVE DFHUNIMD TO POS1A
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF POS1I(1:1) IS NUMERIC
-               MOVE "*  PC VALUE ONE MUST BE A LETTER   *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO POS1L
-               MOVE DFHUNIMD TO POS1A
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF POS1I(2:1) IS NOT NUMERIC
-               MOVE "*  PC VALUE TWO MUST BE A NUMBER   *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO POS1L
-               MOVE DFHUNIMD TO POS1A
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF POS1I(3:1) IS NUMERIC
-               MOVE "* PC VALUE THREE MUST BE A LETTER  *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO POS1L
-               MOVE DFHUNIMD TO POS1A
-               PERFORM 900-SEND-MAP
-           END-IF.
-
-           *> CHECK THE SECOND PART OF THE POSTAL CODE
-           IF POS2L IS LESS THAN 3
-               MOVE "* PLEASE ENTER THE FULL POSTAL CODE*" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO POS2L
-               MOVE DFHUNIMD TO POS2A
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF POS2I(1:1) IS NOT NUMERIC
-               MOVE "*  PC VALUE FOUR MUST BE A NUMBER  *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO POS2L
-               MOVE DFHUNIMD TO POS2A
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF POS2I(2:1) IS NUMERIC
-               MOVE "*  PC VALUE FIVE MUST BE A LETTER  *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO POS2L
-               MOVE DFHUNIMD TO POS2A
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF POS2I(3:1) IS NOT NUMERIC
-               MOVE "*  PC VALUE SIX MUST BE A NUMBER   *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO POS2L
-               MOVE DFHUNIMD TO POS2A
-               PERFORM 900-SEND-MAP
-           END-IF.
-
-           *> CHECK THE PHONE NUMBER
-           *>=============================================
-
-           *> CHECK THE AREA CODE OF THE PHONE NUMBER
-           IF PHN1L IS LESS THAN 3
-               MOVE "* PLEASE ENTER THE PHONE AREA CODE *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PHN1L
-               MOVE DFHUNIMD TO PHN1A
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF PHN1I IS EQUAL TO 905
-               MOVE "AREA CODE IS VALID" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-           ELSE
-           IF PHN1I IS EQUAL TO 416
-               MOVE "AREA CODE IS VALID" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-           ELSE
-           IF PHN1I IS EQUAL TO 705
-               MOVE "AREA CODE IS VALID" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-           ELSE
-               MOVE "*ACCEPTED AREA CODES ARE 905/416/705" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PHN1L
-               MOVE DFHUNIMD TO PHN1A
-               PERFORM 900-SEND-MAP
-           END-IF.
-
-           *> CHECK THE PHONE EXCHANGE
-           IF PHN2L IS LESS THAN 3
-               MOVE "PLEASE ENTER THE FULL PHONE EXCHANGE" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PHN2L
-               MOVE DFHUNIMD TO PHN2A
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF PHN2I IS NOT NUMERIC
-               MOVE "* PHONE EXCHANGES SHOULD BE NUMERIC*" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PHN2L
-               MOVE DFHUNIMD TO PHN2A
-               PERFORM 900-SEND-MAP
-           END-IF.
-
-           *> CHECK THE PHONE NUMBER
-           IF PHN3L IS LESS THAN 4
-               MOVE "*PLEASE ENTER THE FULL PHONE NUMBER*" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PHN3L
-               MOVE DFHUNIMD TO PHN3A
-               PERFORM 900-SEND-MAP
-           ELSE
-           IF PHN3I IS NOT NUMERIC
-               MOVE "*  PHONE NUMBERS MUST BE NUMERIC   *" TO MSGO
-               PERFORM 920-UNPROTECT-MAP
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO PHN3L
-               MOVE DFHUNIMD TO PHN3A
-               PERFORM 900-SEND-MAP
-           END-IF.
-
-           *> LOAD THE VALUES INTO THE MAP
-           PERFORM 940-LOAD-FIELDS.
-
-           *> WRTIE THE VALIDATED INFORMATION TO ORDFILE
-           PERFORM 1300-WRTIE-RECORDS.
-
-           *> CLEAR THE INFORMATION ON THE MAP
-           PERFORM 950-CLEAR-MAP.
-
-       200-EXIT.
-
-
-       900-SEND-MAP.
-      * SENDING THE MAP PARAGRAPH
-      *=================================================================
-
-           PERFORM 930-LOAD-TITLE.
-           EXEC CICS
-              SEND MAP('MAP2') MAPSET('GSMAP2')CURSOR
-           END-EXEC.
-           EXEC CICS RETURN TRANSID('GS03') END-EXEC.
-
-       900-EXIT.
-
-
-       920-UNPROTECT-MAP.
-      * UNPROTECT THE FEILDS IN THE MAP PARAGRAPH
-      *=================================================================
-
-           MOVE DFHBMFSE TO INVNUMA.
-           MOVE DFHBMFSE TO PRO1AA.
-           MOVE DFHBMFSE TO PRO1BA.
-           MOVE DFHBMFSE TO PRO2AA.
-           MOVE DFHBMFSE TO PRO2BA.
-           MOVE DFHBMFSE TO PRO3AA.
-           MOVE DFHBMFSE TO PRO3BA.
-           MOVE DFHBMFSE TO PRO4AA.
-           MOVE DFHBMFSE TO PRO4BA.
-           MOVE DFHBMFSE TO PRO5AA.
-           MOVE DFHBMFSE TO PRO5BA.
-           MOVE DFHBMFSE TO NAMEA.
-           MOVE DFHBMFSE TO ADD1A.
-           MOVE DFHBMFSE TO ADD2A.
-           MOVE DFHBMFSE TO ADD3A.
-           MOVE DFHBMFSE TO POS1A.
-           MOVE DFHBMFSE TO POS2A.
-           MOVE DFHBMFSE TO PHN1A.
-           MOVE DFHBMFSE TO PHN2A.
-           MOVE DFHBMFSE TO PHN3A.
-
-       920-EXIT.
-
-
-       930-LOAD-TITLE.
-      * LOAD THE ENTRY SCREEN TITLE
-      *=================================================================
-
-           MOVE '  E N T R Y    S C R E E N    ' TO SCREENO.
-           MOVE DFHBMASK TO SCREENA.
-
-       930-EXIT.
-
-
-       940-LOAD-FIELDS.
-      * LOAD THE FIELDS FOR THE ENTRY SCREEN TITLE
-      *=================================================================
-
-           MOVE INVNUMI TO ORDFILE-INVOICE-NO.
-           MOVE PRO1AI TO ORDFILE-P1A.
-           MOVE PRO1BI TO ORDFILE-P1B.
-           MOVE PRO2AI TO ORDFILE-P2A.
-           MOVE PRO2BI TO ORDFILE-P2B.
-           MOVE PRO3AI TO ORDFILE-P3A.
-           MOVE PRO3BI TO ORDFILE-P3B.
-           MOVE PRO4AI TO ORDFILE-P4A.
-           MOVE PRO4BI TO ORDFILE-P4B.
-           MOVE PRO5AI TO ORDFILE-P5A.
-           MOVE PRO5BI TO ORDFILE-P5B.
-           MOVE NAMEI TO ORDFILE-NAME.
-           MOVE ADD1I TO ORDFILE-ADDR-LINE1.
-           MOVE ADD2I TO ORDFILE-ADDR-LINE2.
-           MOVE ADD3I TO ORDFILE-ADDR-LINE3.
-           MOVE POS1I TO ORDFILE-POSTAL-1.
-           MOVE POS2I TO ORDFILE-POSTAL-2.
-           MOVE PHN1I TO ORDFILE-AREA-CODE.
-           MOVE PHN2I TO ORDFILE-EXCHANGE.
-           MOVE PHN3I TO ORDFILE-PHONE-NUM.
-
-       940-EXIT.
-
-
-       950-CLEAR-MAP.
-      * CLEAR THE INFORMATION OF THE MAP
-      *=================================================================
-
-           MOVE 'XXX' TO WS-CHECK-PN-ENTRY.
-           PERFORM 920-UNPROTECT-MAP.
-           MOVE LOW-VALUES TO MAP2O.
-               MOVE "*       NEW INVOICE CREATED        *" TO MSGO.
-           MOVE DFHPROTI TO MSGA.
-           PERFORM 930-LOAD-TITLE.
-           EXEC CICS
-              SEND MAP('MAP2') MAPSET('GSMAP2')ERASE
-           END-EXEC.
-           MOVE -1 TO INVNUML.
-           PERFORM 920-UNPROTECT-MAP.
-           PERFORM 900-SEND-MAP.
-
-       950-EXIT.
-
-
-       990-CLEAR-SCREEN.
-      *=================================================================
-
-           MOVE LOW-VALUES TO MAP2O.
-           PERFORM 930-LOAD-TITLE.
-           EXEC CICS
-              SEND MAP('MAP2') MAPSET('GSMAP2')ERASE
-           END-EXEC.
-           MOVE -1 TO INVNUML.
-           PERFORM 920-UNPROTECT-MAP.
-           PERFORM 900-SEND-MAP.
-
-       990-EXIT.
-
-
-       1000-CHECK-PARTS.
-      * CHECK PART NUMBER TO SEE IF THEY ARE VALID
-      *=================================================================
-
-      *=================================================================
-      * CHECK ALL NUMBERS ONCE ALL VALUES HAVE BEEN VALIDATED
-      * INSERT LINK LOGIC TO CONNECT TO GSPRGPC
-      * INSERT LOGIC TO PROCESS THE DATA RETURNED FROM GSPRGPC
-      *=================================================================
-
-           MOVE PRODUCT-NUMBER TO WS-TRANSFER-PRODUCT.
-
-           EXEC CICS LINK
-               PROGRAM('GSPRGPC')
-               COMMAREA(TRANSFER-VARIABLES)
-               LENGTH(WS-TRANSFER-PN)
-           END-EXEC.
-
-       1000-EXIT.
-
-
-       1100-DUPLICATE.
-      * DUPLICATE RECORDS PARAGRAPH
-      *=================================================================
-
-           MOVE LOW-VALUES             TO MAP2O.
-           MOVE DFHPROTI TO MSGA.
-           MOVE "*    DUPLICATE RECORD WAS FOUND    *" TO MSGO.
-           MOVE -1                     TO INVNUML.
-           PERFORM 920-UNPROTECT-MAP.
-           PERFORM 900-SEND-MAP.
-
-       1100-EXIT.
-
-
-       1200-FUNCTION4.
-      * FUNCTION KEY 4 PARAGRAPH
-      *=================================================================
-
-           MOVE LOW-VALUES TO MAP2O.
-           EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC.
-           EXEC CICS RETURN END-EXEC.
-
-       1200-EXIT.
-
-
-       1210-FUNCTION1.
-      * FUNCTION KEY 1 PARAGRAPH
-      *=================================================================
-
-           EXEC CICS XCTL
-               PROGRAM('gsprgm')
-               COMMAREA(WS-TRANSFER-FIELD)
-               LENGTH(WS-TRANSFER-LENGTH)
-           END-EXEC.
-
-       1200-EXIT.
-
-
-       1300-WRTIE-RECORDS.
-      * WRTIE THE NEW INFORMATION TO THE DATABASE
-      *=================================================================
-
-           EXEC CICS WRITE
-               FROM(ORDFILE-RECORD)
-               LENGTH(ORDFILE-LENGTH)
-               FILE('ORDFILE')
-               RIDFLD(ORDFILE-KEY)
-           END-EXEC.
-
-       1300-EXIT.
-
-
-       2000-EXIT-APPLICATION.
-      * EXIT PROGRAM PARAGRAPH
-      *=================================================================
-
-            MOVE LOW-VALUES            TO MAP2O.
-            MOVE 'GOODBYE'             TO MSGO.
-
-           GOBACK.
-
-       2000-EXIT.
-
-
-       END PROGRAM gsprge.
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID. gsprge.
+       AUTHOR. GAVIN SHELLEY.
+
+
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+
+       DATA DIVISION.
+      *=================================================================
+       WORKING-STORAGE SECTION.
+           COPY 'GSMAP2'.
+           COPY 'DFHBMSCA'.
+
+       01  WS-TRANSFER-FIELD               PIC X(3).
+       01  WS-TRANSFER-LENGTH              PIC S9(4) COMP VALUE 3.
+       01  WS-TRANSFER-PN                  PIC S9(4) COMP VALUE 25.
+
+       01  TRANSFER-VARIABLES.
+           05  WS-TRANSFER-PRODUCT         PIC X(8).
+           05  WS-TRANSFER-DESC            PIC X(17).
+
+       01  WS-DECREMENT-LEN                PIC S9(4) COMP VALUE 30.
+
+       01  WS-DECREMENT-AREA.
+           05  WS-DECR-FUNCTION            PIC X(1) VALUE 'S'.
+           05  WS-DECR-PRODUCT             PIC X(8).
+           05  FILLER                      PIC X(17).
+           05  WS-DECR-QUANTITY            PIC S9(5) COMP-3.
+           05  WS-DECR-NEG-STOCK-WARN      PIC X(1).
+               88  WS-DECR-NEG-STOCK               VALUE 'Y'.
+
+      *    SET WHEN GSPRGPA WARNS THAT A DECREMENT ON THIS INVOICE
+      *    DROVE A PART'S ON-HAND QTY NEGATIVE, SO 950-CLEAR-MAP CAN
+      *    TELL THE OPERATOR ONCE THE INVOICE HAS BEEN SAVED.
+       01  WS-NEG-STOCK-SW                 PIC X(1).
+           88  WS-NEG-STOCK-FLAGGED        VALUE 'Y'.
+
+       01  CHECK-VARIABLES.
+           05  WS-CHECK-PN-ENTRY           PIC X(03).
+           05  WS-CHECK-QTY                PIC 9(03).
+.
+
+       01  WS-CTLQ-LENGTH                  PIC S9(4) COMP VALUE 14.
+       01  WS-CTLQ-LINE.
+           05  CTL-INVOICE-NO              PIC X(7).
+           05  CTL-ORDER-DATE              PIC 9(7).
+       01  ORDFILE-LENGTH                  PIC S9(4) COMP  VALUE 246.
+
+        01  ORDFILE-RECORD.
+            05  ORDFILE-KEY.
+                10  ORDFILE-PREFIX         PIC XXX VALUE 'GAS'.
+                10  ORDFILE-INVOICE-NO     PIC X(7).
+            05  ORDFILE-NAME               PIC X(20).
+            05  ORDFILE-PRODUCTS.
+                10  ORDFILE-PRODUCT1.
+                    15  ORDFILE-P1A        PIC X(4).
+                    15  ORDFILE-P1B        PIC X(4).
+                    15  ORDFILE-P1-QTY     PIC 9(3).
+                    15  ORDFILE-P1-PRICE   PIC 9(5)V99.
+                10  ORDFILE-PRODUCT2.
+                    15 ORDFILE-P2A         PIC X(4).
+                    15 ORDFILE-P2B         PIC X(4).
+                    15  ORDFILE-P2-QTY     PIC 9(3).
+                    15  ORDFILE-P2-PRICE   PIC 9(5)V99.
+                10  ORDFILE-PRODUCT3.
+                    15 ORDFILE-P3A         PIC X(4).
+                    15 ORDFILE-P3B         PIC X(4).
+                    15  ORDFILE-P3-QTY     PIC 9(3).
+                    15  ORDFILE-P3-PRICE   PIC 9(5)V99.
+                10  ORDFILE-PRODUCT4.
+                    15 ORDFILE-P4A         PIC X(4).
+                    15 ORDFILE-P4B         PIC X(4).
+                    15  ORDFILE-P4-QTY     PIC 9(3).
+                    15  ORDFILE-P4-PRICE   PIC 9(5)V99.
+                10  ORDFILE-PRODUCT5.
+                    15 ORDFILE-P5A         PIC X(4).
+                    15 ORDFILE-P5B         PIC X(4).
+                    15  ORDFILE-P5-QTY     PIC 9(3).
+                    15  ORDFILE-P5-PRICE   PIC 9(5)V99.
+            05  ORDFILE-INVOICE-TOTAL      PIC 9(7)V99.
+
+            05  ORDFILE-ADDR-LINE1         PIC X(20).
+            05  ORDFILE-ADDR-LINE2         PIC X(20).
+            05  ORDFILE-ADDR-LINE3         PIC X(20).
+            05  ORDFILE-POSTAL.
+                10  ORDFILE-POSTAL-1       PIC XXX.
+                10  ORDFILE-POSTAL-2       PIC XXX.
+            05  ORDFILE-PHONE.
+                10  ORDFILE-AREA-CODE      PIC XXX.
+                10  ORDFILE-EXCHANGE       PIC XXX.
+                10  ORDFILE-PHONE-NUM      PIC XXXX.
+            05  ORDFILE-AUDIT.
+                10  ORDFILE-OPERATOR-ID    PIC X(3).
+                10  ORDFILE-TERMINAL-ID    PIC X(4).
+                10  ORDFILE-LAST-CHG-DATE  PIC 9(7).
+                10  ORDFILE-LAST-CHG-TIME  PIC 9(7).
+            05  ORDFILE-ORDER-DATE         PIC 9(7).
+            05  ORDFILE-STATUS             PIC X(1).
+                88  ORDFILE-STATUS-OPEN           VALUE 'O'.
+                88  ORDFILE-STATUS-SHIPPED        VALUE 'S'.
+                88  ORDFILE-STATUS-CANCELLED      VALUE 'C'.
+            05  ORDFILE-DETAIL-COUNT       PIC 9(3).
+            05  ORDFILE-DETAIL-TOTAL       PIC 9(7)V99.
+
+       01 PRODUCT-NUMBER.
+           05  PRODUCT-A                   PIC X(4).
+           05  PRODUCT-B                   PIC X(4).
+
+       01  AREACD-LENGTH                   PIC S9(4) COMP VALUE 23.
+
+       01  AREACD-RECORD.
+           05  AREACD-CODE                 PIC X(3).
+           05  AREACD-DESC                 PIC X(20).
+
+       01  WS-PROVINCE-CHECK               PIC X(2).
+           88  WS-PROVINCE-VALID           VALUE 'AB' 'BC' 'MB'
+               'NB' 'NL' 'NS' 'NT' 'NU' 'ON' 'PE' 'QC' 'SK' 'YT'.
+
+       01  CUSTMAS-LENGTH                  PIC S9(4) COMP VALUE 103.
+
+       01  CUSTMAS-RECORD.
+           05  CUSTMAS-ACCOUNT             PIC X(6).
+           05  CUSTMAS-NAME                PIC X(20).
+           05  CUSTMAS-ADDR-LINE1          PIC X(20).
+           05  CUSTMAS-ADDR-LINE2          PIC X(20).
+           05  CUSTMAS-ADDR-LINE3          PIC X(20).
+           05  CUSTMAS-POSTAL.
+               10  CUSTMAS-POSTAL-1        PIC XXX.
+               10  CUSTMAS-POSTAL-2        PIC XXX.
+           05  CUSTMAS-PHONE.
+               10  CUSTMAS-AREA-CODE       PIC XXX.
+               10  CUSTMAS-EXCHANGE        PIC XXX.
+               10  CUSTMAS-PHONE-NUM       PIC XXXX.
+           05  CUSTMAS-CREDIT-HOLD         PIC X(1).
+               88  CUSTMAS-ON-CREDIT-HOLD  VALUE 'Y'.
+
+
+       LINKAGE SECTION.
+      *=================================================================
+       01 DFCOMMAREA.
+           05 EK-TRANSFER                  PIC X(3).
+
+
+       PROCEDURE DIVISION.
+      *=================================================================
+      *=================================================================
+
+
+       000-START-LOGIC.
+      * START OF PROGRAM CODE
+      *=================================================================
+
+           *> TRANSFER CONTROL FROM OTHER SCREENS
+           *>=============================================
+           IF EIBCALEN EQUAL 3
+               GO TO 100-FIRST-TIME
+           END-IF.
+
+           *> CONDITION HANDLERS / RECIEVE MAP
+           *>=============================================
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(100-FIRST-TIME)
+           END-EXEC.
+           EXEC CICS HANDLE
+               AID PF1 (1210-FUNCTION1)
+           END-EXEC.
+           EXEC CICS HANDLE
+               AID PF4 (1200-FUNCTION4)
+           END-EXEC.
+           EXEC CICS HANDLE
+               AID PF7 (990-CLEAR-SCREEN)
+           END-EXEC.
+           EXEC CICS HANDLE CONDITION
+               DUPREC(1100-DUPLICATE)
+           END-EXEC.
+           EXEC CICS HANDLE CONDITION
+               NOTFND(195-AREA-CODE-NOT-FOUND)
+           END-EXEC.
+
+           *> REVIEVE MAP AND MAPSET
+           EXEC CICS RECEIVE MAP('MAP2') MAPSET('GSMAP2') END-EXEC.
+
+           *> PERFORM MAIN LOGIC
+           GO TO 200-MAIN-LOGIC.
+
+
+       100-FIRST-TIME.
+      * FIRST TIME RUN / MAP FAIL PARAGRAPH
+      *=================================================================
+
+           *> CLEAR THE MAP AND SEND TO THE SCREEN
+           *>=============================================
+           MOVE 'XXX' TO WS-CHECK-PN-ENTRY.
+           MOVE LOW-VALUES TO MAP2O.
+           PERFORM 920-UNPROTECT-MAP.
+           PERFORM 930-LOAD-TITLE.
+           PERFORM 940-LOAD-FIELDS.
+           EXEC CICS
+               SEND MAP('MAP2') MAPSET('GSMAP2') ERASE
+           END-EXEC.
+           EXEC CICS RETURN TRANSID('GS03') END-EXEC.
+
+       100-EXIT.
+
+
+       200-MAIN-LOGIC.
+      * MAIN PROGRAM LOGIC PARAGRAPH
+      *=================================================================
+
+           *> NO DECREMENT ON THIS PASS HAS WARNED OF NEGATIVE STOCK YET
+           MOVE 'N' TO WS-NEG-STOCK-SW.
+
+           *> CHECK TO SEE IF THE USER IS EXITING THE SCREEN
+           *>===============================================
+
+           IF INVNUMI IS EQUAL TO 'XXXXXXX'
+               OR INVNUMI (1:5) IS EQUAL TO 'ABORT'
+                   EXEC CICS XCTL
+                       PROGRAM('gsprgm')
+                       COMMAREA(WS-TRANSFER-FIELD)
+                       LENGTH(WS-TRANSFER-LENGTH)
+                   END-EXEC
+           ELSE
+
+           *> CHECK TO SEE IF THE USER WANTS TO CLEAR
+           *>===============================================
+           IF INVNUMI (1:5) IS EQUAL TO 'CLEAR'
+               PERFORM 990-CLEAR-SCREEN
+           ELSE
+
+           *> CHECK INVOICE NUMBER
+           *>===============================================
+
+           *> CHECK TO SEE IF THE INVOICE NUMBER IS LESS THAN 7 LONG
+           IF INVNUML IS LESS THAN 7
+               MOVE "*  INVOICE NUMBER MUST BE 7 LONG   *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO INVNUML
+               MOVE DFHUNIMD TO INVNUMA
+               PERFORM 900-SEND-MAP
+           ELSE
+
+            *> CHECK TO SEE IF THERE ARE SPACES IN THE INVOICE NUMBER
+           IF INVNUMI(1:1) EQUAL SPACES OR
+               INVNUMI(2:1) EQUAL SPACES OR
+               INVNUMI(3:1) EQUAL SPACES OR
+               INVNUMI(4:1) EQUAL SPACES OR
+               INVNUMI(5:1) EQUAL SPACES OR
+               INVNUMI(6:1) EQUAL SPACES OR
+               INVNUMI(7:1) EQUAL SPACES
+                   MOVE LOW-VALUES TO MAP2O
+               MOVE "*  INVOICE NUMBER MUST BE 7 LONG   *" TO MSGO
+                   MOVE DFHUNIMD TO INVNUMA
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO INVNUML
+                   PERFORM 900-SEND-MAP
+           END-IF.
+
+           *> CHECK TO SEE IF THE VALUES ARE NUMERIC
+           IF INVNUMI IS NOT NUMERIC
+               MOVE "*  INVOICE NUMBER MUST BE NUMERIC  *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO INVNUML
+               MOVE DFHUNIMD TO INVNUMA
+               PERFORM 900-SEND-MAP
+           END-IF.
+
+           *> CHECK PRODUCT NUMBERS
+           *>=============================================
+
+
+           *> CHECK TO SEE IF THE PRODUCT NUMBER 1 IS VALID
+           *> =============================================
+           IF PRO1AL EQUAL ZERO
+               AND PRO1BL EQUAL ZERO
+                   MOVE SPACES TO MSGO
+           ELSE
+           IF PRO1AI IS NOT ALPHABETIC
+               MOVE "* P1-A SECTION MUST BE ALPHABETIC  *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO1AL
+               MOVE DFHUNIMD TO PRO1AA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO1AI(1:1) EQUAL SPACES OR
+               PRO1AI(2:1) EQUAL SPACES OR
+               PRO1AI(3:1) EQUAL SPACES OR
+               PRO1AI(4:1) EQUAL SPACES
+               MOVE "*P1-A SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO1AL
+               MOVE DFHUNIMD TO PRO1AA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO1BL IS LESS THAN 4
+               MOVE "*P1-B SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO1BL
+               MOVE DFHUNIMD TO PRO1BA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO1BI IS NOT NUMERIC
+                MOVE "*  P1-B SECTION MUST BE NUMERIC   *" TO MSGO
+                PERFORM 920-UNPROTECT-MAP
+                MOVE DFHPROTI TO MSGA
+                MOVE -1 TO PRO1BL
+                MOVE DFHUNIMD TO PRO1BA
+                PERFORM 900-SEND-MAP
+           END-IF.
+           *> CHECK PRODUCT CODE DATABASE
+           IF PRO1AL NOT EQUAL ZERO
+               AND PRO1BL NOT EQUAL ZERO
+                   *> MOVE PRODUCT NUMBERS TO WS-PRODUCT BEFORE
+                   MOVE PRO1AI TO PRODUCT-A
+                   MOVE PRO1BI TO PRODUCT-B
+                   MOVE QT1I TO WS-CHECK-QTY
+
+                   PERFORM 1000-CHECK-PARTS
+
+                   *> CHECK THE DESCRIPTION TO SEE WHAT WAS RETURNED
+                   IF WS-TRANSFER-DESC IS NUMERIC
+                       MOVE "*         DATABASE ERROR          *"
+                           TO MSGO
+                       PERFORM 920-UNPROTECT-MAP
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO PRO1AL
+                       MOVE DFHUNIMD TO PRO1AA
+                       MOVE DFHUNIMD TO PRO1BA
+                       PERFORM 900-SEND-MAP
+                   ELSE
+                   IF WS-TRANSFER-DESC EQUAL 'PART NOT FOUND'
+                       MOVE "*         PART NOT FOUND          *"
+                           TO MSGO
+                       PERFORM 920-UNPROTECT-MAP
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO PRO1AL
+                       MOVE DFHUNIMD TO PRO1AA
+                       MOVE DFHUNIMD TO PRO1BA
+                       PERFORM 900-SEND-MAP
+                   ELSE
+                       MOVE WS-TRANSFER-DESC TO PDS1O
+                   END-IF
+               MOVE "YES" TO WS-CHECK-PN-ENTRY
+           END-IF.
+
+
+           *> CHECK TO SEE IF THE PRODUCT NUMBER 2 IS VALID
+           *> =============================================
+           IF PRO2AL EQUAL ZERO
+               AND PRO2BL EQUAL ZERO
+                   MOVE SPACES TO MSGO
+           ELSE
+           IF PRO2AI IS NOT ALPHABETIC
+               MOVE "* P2-A SECTION MUST BE ALPHABETIC  *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO2AL
+               MOVE DFHUNIMD TO PRO2AA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO2AI(1:1) EQUAL SPACES OR
+               PRO2AI(2:1) EQUAL SPACES OR
+               PRO2AI(3:1) EQUAL SPACES OR
+               PRO2AI(4:1) EQUAL SPACES
+               MOVE "*P2-A SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO2AL
+               MOVE DFHUNIMD TO PRO2AA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO2BL IS LESS THAN 4
+               MOVE "*P2-B SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO2BL
+               MOVE DFHUNIMD TO PRO2BA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO2BI IS NOT NUMERIC
+               MOVE "*  P2-B SECTION MUST BE NUMERIC   *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO2BL
+               MOVE DFHUNIMD TO PRO2BA
+               PERFORM 900-SEND-MAP
+           END-IF.
+           *> CHECK PRODUCT CODE DATABASE
+           IF PRO2AL NOT EQUAL ZERO
+               AND PRO2BL NOT EQUAL ZERO
+                   *> MOVE PRODUCT NUMBERS TO WS-PRODUCT BEFORE
+                   MOVE PRO2AI TO PRODUCT-A
+                   MOVE PRO2BI TO PRODUCT-B
+                   MOVE QT2I TO WS-CHECK-QTY
+
+                   PERFORM 1000-CHECK-PARTS
+
+                   *> CHECK THE DESCRIPTION TO SEE WHAT WAS RETURNED
+                   IF WS-TRANSFER-DESC IS NUMERIC
+                       MOVE "*         DATABASE ERROR          *"
+                           TO MSGO
+                       PERFORM 920-UNPROTECT-MAP
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO PRO2AL
+                       MOVE DFHUNIMD TO PRO2AA
+                       MOVE DFHUNIMD TO PRO2BA
+                       PERFORM 900-SEND-MAP
+                   ELSE
+                   IF WS-TRANSFER-DESC EQUAL 'PART NOT FOUND'
+                       MOVE "*         PART NOT FOUND          *"
+                           TO MSGO
+                       PERFORM 920-UNPROTECT-MAP
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO PRO2AL
+                       MOVE DFHUNIMD TO PRO2AA
+                       MOVE DFHUNIMD TO PRO2BA
+                       PERFORM 900-SEND-MAP
+                   ELSE
+                       MOVE WS-TRANSFER-DESC TO PDS2O
+                   END-IF
+               MOVE "YES" TO WS-CHECK-PN-ENTRY
+           END-IF.
+
+
+           *> CHECK TO SEE IF THE PRODUCT NUMBER 3 IS VALID
+           *> =============================================
+            IF PRO3AL EQUAL ZERO
+               AND PRO3BL EQUAL ZERO
+                   MOVE SPACES TO MSGO
+           ELSE
+           IF PRO3AI IS NOT ALPHABETIC
+               MOVE "* P3-A SECTION MUST BE ALPHABETIC  *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO3AL
+               MOVE DFHUNIMD TO PRO3AA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO3AI(1:1) EQUAL SPACES OR
+               PRO3AI(2:1) EQUAL SPACES OR
+               PRO3AI(3:1) EQUAL SPACES OR
+               PRO3AI(4:1) EQUAL SPACES
+               MOVE "*P3-A SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO3AL
+               MOVE DFHUNIMD TO PRO3AA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO3BL IS LESS THAN 4
+               MOVE "*P3-B SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO3BL
+               MOVE DFHUNIMD TO PRO3BA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO3BI IS NOT NUMERIC
+               MOVE "*  P3-B SECTION MUST BE NUMERIC   *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO3BL
+               MOVE DFHUNIMD TO PRO3BA
+               PERFORM 900-SEND-MAP
+           END-IF.
+           *> CHECK PRODUCT CODE DATABASE
+           IF PRO3AL NOT EQUAL ZERO
+               AND PRO3BL NOT EQUAL ZERO
+                   *> MOVE PRODUCT NUMBERS TO WS-PRODUCT BEFORE
+                   MOVE PRO3AI TO PRODUCT-A
+                   MOVE PRO3BI TO PRODUCT-B
+                   MOVE QT3I TO WS-CHECK-QTY
+
+                   PERFORM 1000-CHECK-PARTS
+
+                   *> CHECK THE DESCRIPTION TO SEE WHAT WAS RETURNED
+                   IF WS-TRANSFER-DESC IS NUMERIC
+                       MOVE "*         DATABASE ERROR          *"
+                           TO MSGO
+                       PERFORM 920-UNPROTECT-MAP
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO PRO3AL
+                       MOVE DFHUNIMD TO PRO3AA
+                       MOVE DFHUNIMD TO PRO3BA
+                       PERFORM 900-SEND-MAP
+                   ELSE
+                   IF WS-TRANSFER-DESC EQUAL 'PART NOT FOUND'
+                       MOVE "*         PART NOT FOUND          *"
+                           TO MSGO
+                       PERFORM 920-UNPROTECT-MAP
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO PRO3AL
+                       MOVE DFHUNIMD TO PRO3AA
+                       MOVE DFHUNIMD TO PRO3BA
+                       PERFORM 900-SEND-MAP
+                   ELSE
+                       MOVE WS-TRANSFER-DESC TO PDS3O
+                   END-IF
+               MOVE "YES" TO WS-CHECK-PN-ENTRY
+           END-IF.
+
+
+           *> CHECK TO SEE IF THE PRODUCT NUMBER 4 IS VALID
+           *> =============================================
+           IF PRO4AL EQUAL ZERO
+               AND PRO4BL EQUAL ZERO
+                   MOVE SPACES TO MSGO
+           ELSE
+           IF PRO4AI IS NOT ALPHABETIC
+               MOVE "* P4-A SECTION MUST BE ALPHABETIC  *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO4AL
+               MOVE DFHUNIMD TO PRO4AA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO4AI(1:1) EQUAL SPACES OR
+               PRO4AI(2:1) EQUAL SPACES OR
+               PRO4AI(3:1) EQUAL SPACES OR
+               PRO4AI(4:1) EQUAL SPACES
+               MOVE "*P4-A SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO4AL
+               MOVE DFHUNIMD TO PRO4AA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO4BL IS LESS THAN 4
+               MOVE "*P4-B SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO4BL
+               MOVE DFHUNIMD TO PRO4BA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO4BI IS NOT NUMERIC
+               MOVE "*  P4-B SECTION MUST BE NUMERIC   *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO4BL
+               MOVE DFHUNIMD TO PRO4BA
+               PERFORM 900-SEND-MAP
+           END-IF.
+           *> CHECK PRODUCT CODE DATABASE
+           IF PRO4AL NOT EQUAL ZERO
+               AND PRO4BL NOT EQUAL ZERO
+                   *> MOVE PRODUCT NUMBERS TO WS-PRODUCT BEFORE
+                   MOVE PRO4AI TO PRODUCT-A
+                   MOVE PRO4BI TO PRODUCT-B
+                   MOVE QT4I TO WS-CHECK-QTY
+
+                   PERFORM 1000-CHECK-PARTS
+
+                   *> CHECK THE DESCRIPTION TO SEE WHAT WAS RETURNED
+                   IF WS-TRANSFER-DESC IS NUMERIC
+                       MOVE "*         DATABASE ERROR          *"
+                           TO MSGO
+                       PERFORM 920-UNPROTECT-MAP
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO PRO4AL
+                       MOVE DFHUNIMD TO PRO4AA
+                       MOVE DFHUNIMD TO PRO4BA
+                       PERFORM 900-SEND-MAP
+                   ELSE
+                   IF WS-TRANSFER-DESC EQUAL 'PART NOT FOUND'
+                       MOVE "*         PART NOT FOUND          *"
+                           TO MSGO
+                       PERFORM 920-UNPROTECT-MAP
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO PRO4AL
+                       MOVE DFHUNIMD TO PRO4AA
+                       MOVE DFHUNIMD TO PRO4BA
+                       PERFORM 900-SEND-MAP
+                   ELSE
+                       MOVE WS-TRANSFER-DESC TO PDS4O
+                   END-IF
+               MOVE "YES" TO WS-CHECK-PN-ENTRY
+           END-IF.
+
+
+           *> CHECK TO SEE IF THE PRODUCT NUMBER 5 IS VALID
+           *> =============================================
+           IF WS-CHECK-PN-ENTRY EQUAL "YES"
+               AND PRO5AL EQUAL ZERO
+               AND PRO5BL EQUAL ZERO
+                   MOVE SPACES TO MSGO
+           ELSE
+           IF PRO5AL EQUAL ZERO
+               AND PRO5BL EQUAL ZERO
+               MOVE "* P5-A MUST HAVE A PRODUCT NUMBER  *" TO MSGO
+                   PERFORM 920-UNPROTECT-MAP
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO5AL
+                   MOVE DFHUNIMD TO PRO5AA
+                   PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO5AI IS NOT ALPHABETIC
+               MOVE "* P5-A SECTION MUST BE ALPHABETIC  *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO5AL
+               MOVE DFHUNIMD TO PRO5AA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO5AI(1:1) EQUAL SPACES OR
+               PRO5AI(2:1) EQUAL SPACES OR
+               PRO5AI(3:1) EQUAL SPACES OR
+               PRO5AI(4:1) EQUAL SPACES
+               MOVE "*P5-A SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO5AL
+               MOVE DFHUNIMD TO PRO5AA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO5BL IS LESS THAN 4
+               MOVE "*P5-B SECTION CANNOT CONTAIN SPACES*" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO5BL
+               MOVE DFHUNIMD TO PRO5BA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO5BI IS NOT NUMERIC
+               MOVE "*  P5-B SECTION MUST BE NUMERIC   *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PRO5BL
+               MOVE DFHUNIMD TO PRO5BA
+               PERFORM 900-SEND-MAP
+           END-IF.
+           *> CHECK PRODUCT CODE DATABASE
+           IF PRO5AL NOT EQUAL ZERO
+               AND PRO5BL NOT EQUAL ZERO
+                   *> MOVE PRODUCT NUMBERS TO WS-PRODUCT BEFORE
+                   MOVE PRO5AI TO PRODUCT-A
+                   MOVE PRO5BI TO PRODUCT-B
+                   MOVE QT5I TO WS-CHECK-QTY
+
+                   PERFORM 1000-CHECK-PARTS
+
+                   *> CHECK THE DESCRIPTION TO SEE WHAT WAS RETURNED
+                   IF WS-TRANSFER-DESC IS NUMERIC
+                       MOVE "*         DATABASE ERROR          *"
+                           TO MSGO
+                       PERFORM 920-UNPROTECT-MAP
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO PRO5AL
+                       MOVE DFHUNIMD TO PRO5AA
+                       MOVE DFHUNIMD TO PRO5BA
+                       PERFORM 900-SEND-MAP
+                   ELSE
+                   IF WS-TRANSFER-DESC EQUAL 'PART NOT FOUND'
+                       MOVE "*         PART NOT FOUND          *"
+                           TO MSGO
+                       PERFORM 920-UNPROTECT-MAP
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO PRO5AL
+                       MOVE DFHUNIMD TO PRO5AA
+                       MOVE DFHUNIMD TO PRO5BA
+                       PERFORM 900-SEND-MAP
+                   ELSE
+                       MOVE WS-TRANSFER-DESC TO PDS5O
+                   END-IF
+               MOVE "YES" TO WS-CHECK-PN-ENTRY
+           END-IF.
+
+           *> CHECK FOR THE SAME PRODUCT CODE ENTERED TWICE
+           *>=============================================
+           PERFORM 197-CHECK-DUPLICATE-PRODUCTS.
+
+
+           *> CHECK CUSTOMER ACCOUNT NUMBER
+           *>=============================================
+
+           *> IF A RETURNING CUSTOMER'S ACCOUNT NUMBER WAS KEYED,
+           *> PULL THEIR NAME/ADDRESS/PHONE OFF THE CUSTOMER MASTER
+           *> FILE INSTEAD OF MAKING THE OPERATOR RE-KEY IT
+           IF ACCTL IS GREATER THAN ZERO
+               PERFORM 190-CHECK-CUSTOMER-ACCOUNT
+           END-IF.
+
+           *> CHECK CONTACT NAME
+           *>=============================================
+
+           *> CONFIRM THE USER HAS ENTERED A NAME AND NAME LENGTH
+           IF NAMEL EQUAL ZERO
+               MOVE "*   PLEASE ENTER A CUSTOMER NAME   *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO NAMEL
+               MOVE DFHUNIMD TO NAMEA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF NAMEL IS LESS THAN 4
+               MOVE "*NAME MUST BE MIN 4 CHARACTERS LONG*" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO NAMEL
+               MOVE DFHUNIMD TO NAMEA
+               MOVE LOW-VALUES TO NAMEI
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF NAMEI IS NOT ALPHABETIC
+               MOVE "*   NAMES CANNOT CONTAIN NUMBERS   *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO NAMEL
+               MOVE DFHUNIMD TO NAMEA
+               MOVE LOW-VALUES TO NAMEI
+               PERFORM 900-SEND-MAP
+           END-IF.
+
+           *> CHECK ADDRESS LINE INFORMATION
+           *>=============================================
+
+           *> CHECK THE FIRST ADDRESS LINE
+           IF ADD1L IS LESS THAN 3
+               MOVE "* ADDRESS IS MIN 3 CHARACTERS LONG *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO ADD1L
+               MOVE DFHUNIMD TO ADD1A
+               MOVE LOW-VALUES TO ADD1I
+               PERFORM 900-SEND-MAP
+           END-IF.
+
+            *> CHECK THE SECOND ADDRESS LINE
+           IF ADD2L IS LESS THAN 3
+               MOVE "* ADDRESS IS MIN 3 CHARACTERS LONG *"  TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO ADD2L
+               MOVE DFHUNIMD TO ADD2A
+               MOVE LOW-VALUES TO ADD2I
+               PERFORM 900-SEND-MAP
+           END-IF.
+
+           *> CHECK THE THIRD ADDRESS LINE
+           IF ADD3L IS GREATER THAN ZERO
+               IF ADD3L IS LESS THAN 3
+                   MOVE "* ADDRESS IS MIN 3 CHARACTERS LONG *"
+                       TO MSGO
+                       PERFORM 920-UNPROTECT-MAP
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO ADD3L
+                       MOVE DFHUNIMD TO ADD3A
+                       MOVE LOW-VALUES TO ADD3I
+                       PERFORM 900-SEND-MAP
+               ELSE
+      *            THE LAST 2 BYTES OF ORDFILE-ADDR-LINE3 ARE RESERVED
+      *            FOR THE PROVINCE CODE - DON'T LET ADDRESS TEXT
+      *            OVERRUN INTO THEM
+                   IF ADD3L IS GREATER THAN 18
+                       MOVE "* 3RD ADDRESS LINE IS MAX 18 CHARS *"
+                           TO MSGO
+                       PERFORM 920-UNPROTECT-MAP
+                       MOVE DFHPROTI TO MSGA
+                       MOVE -1 TO ADD3L
+                       MOVE DFHUNIMD TO ADD3A
+                       PERFORM 900-SEND-MAP
+                   END-IF
+               END-IF
+           END-IF.
+
+           *> CHECK POSTAL CODE ENTRY AND FORMAT
+           *>=============================================
+
+           *> CHECK THE FIRST PART OF THE POSTAL CODE
+           IF POS1L IS LESS THAN 3
+               MOVE "* PLEASE ENTER THE FULL POSTAL CODE*" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO POS1L
+               MOVE DFHUNIMD TO POS1A
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF POS1I(1:1) IS NUMERIC
+               MOVE "*  PC VALUE ONE MUST BE A LETTER   *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO POS1L
+               MOVE DFHUNIMD TO POS1A
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF POS1I(2:1) IS NOT NUMERIC
+               MOVE "*  PC VALUE TWO MUST BE A NUMBER   *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO POS1L
+               MOVE DFHUNIMD TO POS1A
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF POS1I(3:1) IS NUMERIC
+               MOVE "* PC VALUE THREE MUST BE A LETTER  *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO POS1L
+               MOVE DFHUNIMD TO POS1A
+               PERFORM 900-SEND-MAP
+           END-IF.
+
+           *> CHECK THE SECOND PART OF THE POSTAL CODE
+           IF POS2L IS LESS THAN 3
+               MOVE "* PLEASE ENTER THE FULL POSTAL CODE*" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO POS2L
+               MOVE DFHUNIMD TO POS2A
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF POS2I(1:1) IS NOT NUMERIC
+               MOVE "*  PC VALUE FOUR MUST BE A NUMBER  *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO POS2L
+               MOVE DFHUNIMD TO POS2A
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF POS2I(2:1) IS NUMERIC
+               MOVE "*  PC VALUE FIVE MUST BE A LETTER  *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO POS2L
+               MOVE DFHUNIMD TO POS2A
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF POS2I(3:1) IS NOT NUMERIC
+               MOVE "*  PC VALUE SIX MUST BE A NUMBER   *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO POS2L
+               MOVE DFHUNIMD TO POS2A
+               PERFORM 900-SEND-MAP
+           END-IF.
+
+           *> CHECK THE PROVINCE - SPLIT OUT OF THE FREE-TEXT ADDRESS
+           *> LINE AND VALIDATED AGAINST THE REAL LIST OF PROVINCES
+           *>=============================================
+           MOVE PROVI TO WS-PROVINCE-CHECK.
+           IF PROVL IS LESS THAN 2
+               MOVE "* PLEASE ENTER A 2 LETTER PROVINCE *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PROVL
+               MOVE DFHUNIMD TO PROVA
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF WS-PROVINCE-VALID IS FALSE
+               MOVE "*   NOT A VALID PROVINCE ABBREV.   *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PROVL
+               MOVE DFHUNIMD TO PROVA
+               MOVE LOW-VALUES TO PROVI
+               PERFORM 900-SEND-MAP
+           END-IF.
+
+           *> CHECK THE PHONE NUMBER
+           *>=============================================
+
+           *> CHECK THE AREA CODE OF THE PHONE NUMBER
+           IF PHN1L IS LESS THAN 3
+               MOVE "* PLEASE ENTER THE PHONE AREA CODE *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PHN1L
+               MOVE DFHUNIMD TO PHN1A
+               PERFORM 900-SEND-MAP
+           ELSE
+               PERFORM 195-CHECK-AREA-CODE
+           END-IF.
+
+           *> CHECK THE PHONE EXCHANGE
+           IF PHN2L IS LESS THAN 3
+               MOVE "PLEASE ENTER THE FULL PHONE EXCHANGE" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PHN2L
+               MOVE DFHUNIMD TO PHN2A
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF PHN2I IS NOT NUMERIC
+               MOVE "* PHONE EXCHANGES SHOULD BE NUMERIC*" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PHN2L
+               MOVE DFHUNIMD TO PHN2A
+               PERFORM 900-SEND-MAP
+           END-IF.
+
+           *> CHECK THE PHONE NUMBER
+           IF PHN3L IS LESS THAN 4
+               MOVE "*PLEASE ENTER THE FULL PHONE NUMBER*" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PHN3L
+               MOVE DFHUNIMD TO PHN3A
+               PERFORM 900-SEND-MAP
+           ELSE
+           IF PHN3I IS NOT NUMERIC
+               MOVE "*  PHONE NUMBERS MUST BE NUMERIC   *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PHN3L
+               MOVE DFHUNIMD TO PHN3A
+               PERFORM 900-SEND-MAP
+           END-IF.
+
+           *> CHECK FOR A CUSTOMER CREDIT HOLD BEFORE ALLOWING THE
+           *> INVOICE TO BE SAVED
+           *>=============================================
+           IF ACCTL IS GREATER THAN ZERO
+               AND CUSTMAS-ON-CREDIT-HOLD
+                   MOVE "* CUSTOMER ACCOUNT IS ON CREDIT HOLD*" TO MSGO
+                   PERFORM 920-UNPROTECT-MAP
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO ACCTL
+                   MOVE DFHUNIMD TO ACCTA
+                   PERFORM 900-SEND-MAP
+           ELSE
+
+           *> LOAD THE VALUES INTO THE MAP
+           PERFORM 940-LOAD-FIELDS
+
+           *> REQUIRE THE OPERATOR TO CONFIRM THE INVOICE BEFORE IT IS
+           *> WRITTEN - THE FIRST ENTER JUST VALIDATES AND DISPLAYS IT
+           *>===============================================
+           IF CONFI EQUAL 'Y' OR CONFI EQUAL 'y'
+               *> WRTIE THE VALIDATED INFORMATION TO ORDFILE
+               PERFORM 1300-WRTIE-RECORDS
+               *> CLEAR THE INFORMATION ON THE MAP
+               PERFORM 950-CLEAR-MAP
+           ELSE
+               PERFORM 960-CONFIRM-SAVE
+           END-IF.
+
+       200-EXIT.
+
+
+       190-CHECK-CUSTOMER-ACCOUNT.
+      * LOOK UP THE CUSTOMER MASTER FILE BY ACCOUNT NUMBER AND FILL
+      * IN THE NAME/ADDRESS/PHONE FIELDS FOR A RETURNING CUSTOMER
+      *=================================================================
+
+           EXEC CICS HANDLE CONDITION
+               NOTFND(190-ACCOUNT-NOT-FOUND)
+           END-EXEC.
+           MOVE ACCTI TO CUSTMAS-ACCOUNT.
+           EXEC CICS READ FILE('CUSTMAS')
+               RIDFLD(CUSTMAS-ACCOUNT)
+               LENGTH(CUSTMAS-LENGTH)
+               INTO(CUSTMAS-RECORD)
+           END-EXEC.
+
+           MOVE CUSTMAS-NAME TO NAMEI.
+           MOVE 20 TO NAMEL.
+           MOVE CUSTMAS-ADDR-LINE1 TO ADD1I.
+           MOVE 20 TO ADD1L.
+           MOVE CUSTMAS-ADDR-LINE2 TO ADD2I.
+           MOVE 20 TO ADD2L.
+      *    ONLY THE FIRST 18 BYTES OF ORDFILE-ADDR-LINE3 ARE REAL
+      *    ADDRESS TEXT - THE LAST 2 ARE THE RESERVED PROVINCE CODE
+           MOVE SPACES TO ADD3I.
+           MOVE CUSTMAS-ADDR-LINE3(1:18) TO ADD3I(1:18).
+           IF CUSTMAS-ADDR-LINE3(1:18) EQUAL SPACES
+               MOVE 0 TO ADD3L
+           ELSE
+               MOVE 18 TO ADD3L
+           END-IF.
+           MOVE CUSTMAS-ADDR-LINE3(19:2) TO PROVI.
+           MOVE 2 TO PROVL.
+           MOVE CUSTMAS-POSTAL-1 TO POS1I.
+           MOVE 3 TO POS1L.
+           MOVE CUSTMAS-POSTAL-2 TO POS2I.
+           MOVE 3 TO POS2L.
+           MOVE CUSTMAS-AREA-CODE TO PHN1I.
+           MOVE 3 TO PHN1L.
+           MOVE CUSTMAS-EXCHANGE TO PHN2I.
+           MOVE 3 TO PHN2L.
+           MOVE CUSTMAS-PHONE-NUM TO PHN3I.
+           MOVE 4 TO PHN3L.
+           MOVE "ACCOUNT FOUND - DETAILS FILLED IN" TO MSGO.
+           PERFORM 920-UNPROTECT-MAP.
+           EXEC CICS HANDLE CONDITION
+               NOTFND(195-AREA-CODE-NOT-FOUND)
+           END-EXEC.
+
+       190-EXIT.
+
+
+       190-ACCOUNT-NOT-FOUND.
+      * ACCOUNT NUMBER NOT ON THE CUSTOMER MASTER FILE -- LET THE
+      * OPERATOR KEY THE CUSTOMER DETAILS IN MANUALLY
+      *=================================================================
+
+           MOVE "*  ACCOUNT NOT FOUND - ENTER DETAILS*" TO MSGO.
+           PERFORM 920-UNPROTECT-MAP.
+           MOVE DFHPROTI TO MSGA.
+           MOVE -1 TO ACCTL.
+           MOVE DFHUNIMD TO ACCTA.
+           EXEC CICS HANDLE CONDITION
+               NOTFND(195-AREA-CODE-NOT-FOUND)
+           END-EXEC.
+           PERFORM 900-SEND-MAP.
+
+       190-ACCOUNT-NOT-FOUND-EXIT.
+
+
+       195-CHECK-AREA-CODE.
+      * VALIDATE THE AREA CODE AGAINST THE AREACD LOOKUP TABLE
+      *=================================================================
+
+           MOVE PHN1I TO AREACD-CODE.
+           EXEC CICS READ FILE('AREACD')
+               RIDFLD(AREACD-CODE)
+               LENGTH(AREACD-LENGTH)
+               INTO(AREACD-RECORD)
+           END-EXEC.
+           MOVE "AREA CODE IS VALID" TO MSGO.
+           PERFORM 920-UNPROTECT-MAP.
+
+       195-EXIT.
+
+
+       195-AREA-CODE-NOT-FOUND.
+      * AREA CODE NOT FOUND ON THE AREACD LOOKUP TABLE
+      *=================================================================
+
+           MOVE "*  AREA CODE NOT IN SERVICE TABLE  *" TO MSGO.
+           PERFORM 920-UNPROTECT-MAP.
+           MOVE DFHPROTI TO MSGA.
+           MOVE -1 TO PHN1L.
+           MOVE DFHUNIMD TO PHN1A.
+           PERFORM 900-SEND-MAP.
+
+       195-AREA-CODE-NOT-FOUND-EXIT.
+
+
+       197-CHECK-DUPLICATE-PRODUCTS.
+      * REJECT THE INVOICE IF THE SAME PRODUCT CODE PAIR APPEARS ON
+      * MORE THAN ONE LINE OF THE SAME INVOICE
+      *=================================================================
+
+           IF PRO1AL NOT EQUAL ZERO AND PRO1BL NOT EQUAL ZERO
+               AND PRO2AL NOT EQUAL ZERO AND PRO2BL NOT EQUAL ZERO
+               AND PRO1AI EQUAL PRO2AI AND PRO1BI EQUAL PRO2BI
+                   MOVE "*  PRODUCT ON LINE 2 IS A DUPLICATE *" TO MSGO
+                   PERFORM 920-UNPROTECT-MAP
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO2AL
+                   MOVE DFHUNIMD TO PRO2AA
+                   MOVE DFHUNIMD TO PRO2BA
+                   PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO1AL NOT EQUAL ZERO AND PRO1BL NOT EQUAL ZERO
+               AND PRO3AL NOT EQUAL ZERO AND PRO3BL NOT EQUAL ZERO
+               AND PRO1AI EQUAL PRO3AI AND PRO1BI EQUAL PRO3BI
+                   MOVE "*  PRODUCT ON LINE 3 IS A DUPLICATE *" TO MSGO
+                   PERFORM 920-UNPROTECT-MAP
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO3AL
+                   MOVE DFHUNIMD TO PRO3AA
+                   MOVE DFHUNIMD TO PRO3BA
+                   PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO1AL NOT EQUAL ZERO AND PRO1BL NOT EQUAL ZERO
+               AND PRO4AL NOT EQUAL ZERO AND PRO4BL NOT EQUAL ZERO
+               AND PRO1AI EQUAL PRO4AI AND PRO1BI EQUAL PRO4BI
+                   MOVE "*  PRODUCT ON LINE 4 IS A DUPLICATE *" TO MSGO
+                   PERFORM 920-UNPROTECT-MAP
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO4AL
+                   MOVE DFHUNIMD TO PRO4AA
+                   MOVE DFHUNIMD TO PRO4BA
+                   PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO1AL NOT EQUAL ZERO AND PRO1BL NOT EQUAL ZERO
+               AND PRO5AL NOT EQUAL ZERO AND PRO5BL NOT EQUAL ZERO
+               AND PRO1AI EQUAL PRO5AI AND PRO1BI EQUAL PRO5BI
+                   MOVE "*  PRODUCT ON LINE 5 IS A DUPLICATE *" TO MSGO
+                   PERFORM 920-UNPROTECT-MAP
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO5AL
+                   MOVE DFHUNIMD TO PRO5AA
+                   MOVE DFHUNIMD TO PRO5BA
+                   PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO2AL NOT EQUAL ZERO AND PRO2BL NOT EQUAL ZERO
+               AND PRO3AL NOT EQUAL ZERO AND PRO3BL NOT EQUAL ZERO
+               AND PRO2AI EQUAL PRO3AI AND PRO2BI EQUAL PRO3BI
+                   MOVE "*  PRODUCT ON LINE 3 IS A DUPLICATE *" TO MSGO
+                   PERFORM 920-UNPROTECT-MAP
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO3AL
+                   MOVE DFHUNIMD TO PRO3AA
+                   MOVE DFHUNIMD TO PRO3BA
+                   PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO2AL NOT EQUAL ZERO AND PRO2BL NOT EQUAL ZERO
+               AND PRO4AL NOT EQUAL ZERO AND PRO4BL NOT EQUAL ZERO
+               AND PRO2AI EQUAL PRO4AI AND PRO2BI EQUAL PRO4BI
+                   MOVE "*  PRODUCT ON LINE 4 IS A DUPLICATE *" TO MSGO
+                   PERFORM 920-UNPROTECT-MAP
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO4AL
+                   MOVE DFHUNIMD TO PRO4AA
+                   MOVE DFHUNIMD TO PRO4BA
+                   PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO2AL NOT EQUAL ZERO AND PRO2BL NOT EQUAL ZERO
+               AND PRO5AL NOT EQUAL ZERO AND PRO5BL NOT EQUAL ZERO
+               AND PRO2AI EQUAL PRO5AI AND PRO2BI EQUAL PRO5BI
+                   MOVE "*  PRODUCT ON LINE 5 IS A DUPLICATE *" TO MSGO
+                   PERFORM 920-UNPROTECT-MAP
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO5AL
+                   MOVE DFHUNIMD TO PRO5AA
+                   MOVE DFHUNIMD TO PRO5BA
+                   PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO3AL NOT EQUAL ZERO AND PRO3BL NOT EQUAL ZERO
+               AND PRO4AL NOT EQUAL ZERO AND PRO4BL NOT EQUAL ZERO
+               AND PRO3AI EQUAL PRO4AI AND PRO3BI EQUAL PRO4BI
+                   MOVE "*  PRODUCT ON LINE 4 IS A DUPLICATE *" TO MSGO
+                   PERFORM 920-UNPROTECT-MAP
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO4AL
+                   MOVE DFHUNIMD TO PRO4AA
+                   MOVE DFHUNIMD TO PRO4BA
+                   PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO3AL NOT EQUAL ZERO AND PRO3BL NOT EQUAL ZERO
+               AND PRO5AL NOT EQUAL ZERO AND PRO5BL NOT EQUAL ZERO
+               AND PRO3AI EQUAL PRO5AI AND PRO3BI EQUAL PRO5BI
+                   MOVE "*  PRODUCT ON LINE 5 IS A DUPLICATE *" TO MSGO
+                   PERFORM 920-UNPROTECT-MAP
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO5AL
+                   MOVE DFHUNIMD TO PRO5AA
+                   MOVE DFHUNIMD TO PRO5BA
+                   PERFORM 900-SEND-MAP
+           ELSE
+           IF PRO4AL NOT EQUAL ZERO AND PRO4BL NOT EQUAL ZERO
+               AND PRO5AL NOT EQUAL ZERO AND PRO5BL NOT EQUAL ZERO
+               AND PRO4AI EQUAL PRO5AI AND PRO4BI EQUAL PRO5BI
+                   MOVE "*  PRODUCT ON LINE 5 IS A DUPLICATE *" TO MSGO
+                   PERFORM 920-UNPROTECT-MAP
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO PRO5AL
+                   MOVE DFHUNIMD TO PRO5AA
+                   MOVE DFHUNIMD TO PRO5BA
+                   PERFORM 900-SEND-MAP
+           END-IF.
+
+       197-EXIT.
+
+
+       900-SEND-MAP.
+      * SENDING THE MAP PARAGRAPH
+      *=================================================================
+
+           PERFORM 930-LOAD-TITLE.
+           EXEC CICS
+              SEND MAP('MAP2') MAPSET('GSMAP2')CURSOR
+           END-EXEC.
+           EXEC CICS RETURN TRANSID('GS03') END-EXEC.
+
+       900-EXIT.
+
+
+       920-UNPROTECT-MAP.
+      * UNPROTECT THE FEILDS IN THE MAP PARAGRAPH
+      *=================================================================
+
+           MOVE DFHBMFSE TO INVNUMA.
+           MOVE DFHBMFSE TO PRO1AA.
+           MOVE DFHBMFSE TO PRO1BA.
+           MOVE DFHBMFSE TO PRO2AA.
+           MOVE DFHBMFSE TO PRO2BA.
+           MOVE DFHBMFSE TO PRO3AA.
+           MOVE DFHBMFSE TO PRO3BA.
+           MOVE DFHBMFSE TO PRO4AA.
+           MOVE DFHBMFSE TO PRO4BA.
+           MOVE DFHBMFSE TO PRO5AA.
+           MOVE DFHBMFSE TO PRO5BA.
+           MOVE DFHBMFSE TO QT1A.
+           MOVE DFHBMFSE TO PR1A.
+           MOVE DFHBMFSE TO QT2A.
+           MOVE DFHBMFSE TO PR2A.
+           MOVE DFHBMFSE TO QT3A.
+           MOVE DFHBMFSE TO PR3A.
+           MOVE DFHBMFSE TO QT4A.
+           MOVE DFHBMFSE TO PR4A.
+           MOVE DFHBMFSE TO QT5A.
+           MOVE DFHBMFSE TO PR5A.
+           MOVE DFHBMFSE TO NAMEA.
+           MOVE DFHBMFSE TO ADD1A.
+           MOVE DFHBMFSE TO ADD2A.
+           MOVE DFHBMFSE TO ADD3A.
+           MOVE DFHBMFSE TO POS1A.
+           MOVE DFHBMFSE TO POS2A.
+           MOVE DFHBMFSE TO PHN1A.
+           MOVE DFHBMFSE TO PHN2A.
+           MOVE DFHBMFSE TO PHN3A.
+
+       920-EXIT.
+
+
+       930-LOAD-TITLE.
+      * LOAD THE ENTRY SCREEN TITLE
+      *=================================================================
+
+           MOVE '  E N T R Y    S C R E E N    ' TO SCREENO.
+           MOVE DFHBMASK TO SCREENA.
+
+       930-EXIT.
+
+
+       940-LOAD-FIELDS.
+      * LOAD THE FIELDS FOR THE ENTRY SCREEN TITLE
+      *=================================================================
+
+           MOVE INVNUMI TO ORDFILE-INVOICE-NO.
+           MOVE PRO1AI TO ORDFILE-P1A.
+           MOVE PRO1BI TO ORDFILE-P1B.
+           MOVE QT1I TO ORDFILE-P1-QTY.
+           MOVE PR1I TO ORDFILE-P1-PRICE.
+           MOVE PRO2AI TO ORDFILE-P2A.
+           MOVE PRO2BI TO ORDFILE-P2B.
+           MOVE QT2I TO ORDFILE-P2-QTY.
+           MOVE PR2I TO ORDFILE-P2-PRICE.
+           MOVE PRO3AI TO ORDFILE-P3A.
+           MOVE PRO3BI TO ORDFILE-P3B.
+           MOVE QT3I TO ORDFILE-P3-QTY.
+           MOVE PR3I TO ORDFILE-P3-PRICE.
+           MOVE PRO4AI TO ORDFILE-P4A.
+           MOVE PRO4BI TO ORDFILE-P4B.
+           MOVE QT4I TO ORDFILE-P4-QTY.
+           MOVE PR4I TO ORDFILE-P4-PRICE.
+           MOVE PRO5AI TO ORDFILE-P5A.
+           MOVE PRO5BI TO ORDFILE-P5B.
+           MOVE QT5I TO ORDFILE-P5-QTY.
+           MOVE PR5I TO ORDFILE-P5-PRICE.
+           MOVE NAMEI TO ORDFILE-NAME.
+           MOVE ADD1I TO ORDFILE-ADDR-LINE1.
+           MOVE ADD2I TO ORDFILE-ADDR-LINE2.
+           MOVE ADD3I TO ORDFILE-ADDR-LINE3.
+           MOVE PROVI TO ORDFILE-ADDR-LINE3(19:2).
+           MOVE POS1I TO ORDFILE-POSTAL-1.
+           MOVE POS2I TO ORDFILE-POSTAL-2.
+           MOVE PHN1I TO ORDFILE-AREA-CODE.
+           MOVE PHN2I TO ORDFILE-EXCHANGE.
+           MOVE PHN3I TO ORDFILE-PHONE-NUM.
+           PERFORM 945-COMPUTE-TOTAL.
+           MOVE ORDFILE-INVOICE-TOTAL TO TOTO.
+
+       940-EXIT.
+
+
+       945-COMPUTE-TOTAL.
+      * COMPUTE THE DOLLAR TOTAL FOR THE INVOICE FROM THE LINE ITEMS
+      *=================================================================
+
+           COMPUTE ORDFILE-INVOICE-TOTAL =
+               (ORDFILE-P1-QTY * ORDFILE-P1-PRICE) +
+               (ORDFILE-P2-QTY * ORDFILE-P2-PRICE) +
+               (ORDFILE-P3-QTY * ORDFILE-P3-PRICE) +
+               (ORDFILE-P4-QTY * ORDFILE-P4-PRICE) +
+               (ORDFILE-P5-QTY * ORDFILE-P5-PRICE).
+
+       945-EXIT.
+
+
+       950-CLEAR-MAP.
+      * CLEAR THE INFORMATION OF THE MAP
+      *=================================================================
+
+           MOVE 'XXX' TO WS-CHECK-PN-ENTRY.
+           PERFORM 920-UNPROTECT-MAP.
+           MOVE LOW-VALUES TO MAP2O.
+           IF WS-NEG-STOCK-FLAGGED
+               MOVE "* INVOICE CREATED - STOCK NEGATIVE *" TO MSGO
+           ELSE
+               MOVE "*       NEW INVOICE CREATED        *" TO MSGO
+           END-IF.
+           MOVE DFHPROTI TO MSGA.
+           PERFORM 930-LOAD-TITLE.
+           EXEC CICS
+              SEND MAP('MAP2') MAPSET('GSMAP2')ERASE
+           END-EXEC.
+           MOVE -1 TO INVNUML.
+           PERFORM 920-UNPROTECT-MAP.
+           PERFORM 900-SEND-MAP.
+
+       950-EXIT.
+
+
+       960-CONFIRM-SAVE.
+      * THE INVOICE HAS PASSED ALL EDITS - DISPLAY IT WITH THE TOTAL
+      * AND MAKE THE OPERATOR CONFIRM BEFORE IT IS WRITTEN TO ORDFILE
+      *=================================================================
+
+           MOVE "*  REVIEW THE INVOICE - ENTER Y TO CONFIRM SAVE   *"
+               TO MSGO.
+           MOVE DFHPROTI TO MSGA.
+           MOVE DFHUNIMD TO CONFA.
+           MOVE -1 TO CONFL.
+           PERFORM 900-SEND-MAP.
+
+       960-EXIT.
+
+
+       990-CLEAR-SCREEN.
+      *=================================================================
+
+           MOVE LOW-VALUES TO MAP2O.
+           PERFORM 930-LOAD-TITLE.
+           EXEC CICS
+              SEND MAP('MAP2') MAPSET('GSMAP2')ERASE
+           END-EXEC.
+           MOVE -1 TO INVNUML.
+           PERFORM 920-UNPROTECT-MAP.
+           PERFORM 900-SEND-MAP.
+
+       990-EXIT.
+
+
+       1000-CHECK-PARTS.
+      * CHECK PART NUMBER TO SEE IF THEY ARE VALID
+      *=================================================================
+
+      *=================================================================
+      * CHECK ALL NUMBERS ONCE ALL VALUES HAVE BEEN VALIDATED
+      * INSERT LINK LOGIC TO CONNECT TO GSPRGPC
+      * INSERT LOGIC TO PROCESS THE DATA RETURNED FROM GSPRGPC
+      *=================================================================
+
+           MOVE PRODUCT-NUMBER TO WS-TRANSFER-PRODUCT.
+
+           EXEC CICS LINK
+               PROGRAM('GSPRGPC')
+               COMMAREA(TRANSFER-VARIABLES)
+               LENGTH(WS-TRANSFER-PN)
+           END-EXEC.
+
+           *> TAKE THE QUANTITY ORDERED BACK OFF THE SHELF - ONLY ON THE
+           *> CONFIRM-ACCEPTED PASS, SO A PRODUCT LINE ISN'T DECREMENTED
+           *> ONCE ON THE VALIDATING ENTER AND AGAIN ON THE CONFIRMING ONE
+           *> =============================================
+           IF WS-TRANSFER-DESC NOT EQUAL 'PART NOT FOUND'
+               AND WS-TRANSFER-DESC IS NOT NUMERIC
+               AND (CONFI EQUAL 'Y' OR CONFI EQUAL 'y')
+                   MOVE PRODUCT-NUMBER TO WS-DECR-PRODUCT
+                   MOVE WS-CHECK-QTY TO WS-DECR-QUANTITY
+
+                   EXEC CICS LINK
+                       PROGRAM('GSPRGPA')
+                       COMMAREA(WS-DECREMENT-AREA)
+                       LENGTH(WS-DECREMENT-LEN)
+                   END-EXEC
+                   IF WS-DECR-NEG-STOCK
+                       MOVE 'Y' TO WS-NEG-STOCK-SW
+                   END-IF
+           END-IF.
+
+       1000-EXIT.
+
+
+       1100-DUPLICATE.
+      * DUPLICATE RECORDS PARAGRAPH
+      *=================================================================
+
+           MOVE LOW-VALUES             TO MAP2O.
+           MOVE DFHPROTI TO MSGA.
+           MOVE "*    DUPLICATE RECORD WAS FOUND    *" TO MSGO.
+           MOVE -1                     TO INVNUML.
+           PERFORM 920-UNPROTECT-MAP.
+           PERFORM 900-SEND-MAP.
+
+       1100-EXIT.
+
+
+       1200-FUNCTION4.
+      * FUNCTION KEY 4 PARAGRAPH
+      *=================================================================
+
+           MOVE LOW-VALUES TO MAP2O.
+           EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       1200-EXIT.
+
+
+       1210-FUNCTION1.
+      * FUNCTION KEY 1 PARAGRAPH
+      *=================================================================
+
+           EXEC CICS XCTL
+               PROGRAM('gsprgm')
+               COMMAREA(WS-TRANSFER-FIELD)
+               LENGTH(WS-TRANSFER-LENGTH)
+           END-EXEC.
+
+       1210-EXIT.
+
+
+       1300-WRTIE-RECORDS.
+      * WRTIE THE NEW INFORMATION TO THE DATABASE
+      *=================================================================
+
+           MOVE EIBOPID TO ORDFILE-OPERATOR-ID.
+           MOVE EIBTRMID TO ORDFILE-TERMINAL-ID.
+           MOVE EIBDATE TO ORDFILE-LAST-CHG-DATE.
+           MOVE EIBTIME TO ORDFILE-LAST-CHG-TIME.
+           MOVE EIBDATE TO ORDFILE-ORDER-DATE.
+           SET ORDFILE-STATUS-OPEN TO TRUE.
+           MOVE ZERO TO ORDFILE-DETAIL-COUNT.
+           MOVE ZERO TO ORDFILE-DETAIL-TOTAL.
+
+           EXEC CICS WRITE
+               FROM(ORDFILE-RECORD)
+               LENGTH(ORDFILE-LENGTH)
+               FILE('ORDFILE')
+               RIDFLD(ORDFILE-KEY)
+           END-EXEC.
+
+      *> ONE CONTROL QUEUE ENTRY PER INVOICE WRITTEN - THE END-OF-DAY
+      *> CONTROL-TOTAL REPORT COUNTS THESE ENTRIES AGAINST ORDFILE
+      *>=============================================
+           MOVE ORDFILE-INVOICE-NO TO CTL-INVOICE-NO.
+           MOVE ORDFILE-ORDER-DATE TO CTL-ORDER-DATE.
+           EXEC CICS WRITEQ TD QUEUE('CTLQ')
+               FROM(WS-CTLQ-LINE)
+               LENGTH(WS-CTLQ-LENGTH)
+           END-EXEC.
+
+       1300-EXIT.
+
+
+       2000-EXIT-APPLICATION.
+      * EXIT PROGRAM PARAGRAPH
+      *=================================================================
+
+            MOVE LOW-VALUES            TO MAP2O.
+            MOVE 'GOODBYE'             TO MSGO.
+
+           GOBACK.
+
+       2000-EXIT.
+
+
+       END PROGRAM gsprge.
