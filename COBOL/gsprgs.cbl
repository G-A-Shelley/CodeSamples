@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID. gsprgs.
+       AUTHOR. GAVIN SHELLEY.
+
+
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+
+       DATA DIVISION.
+      *=================================================================
+       WORKING-STORAGE SECTION.
+           COPY 'GSMAP7'.
+           COPY 'DFHBMSCA'.
+
+       01  TRANSFER-VARIABLES.
+           05  WS-TRANSFER-FIELD            PIC X(3).
+           05  WS-TRANSFER-LENGTH           PIC S9(4) COMP VALUE 3.
+
+       01  OPERTAB-LENGTH                   PIC S9(4) COMP VALUE 31.
+
+       01  OPERTAB-RECORD.
+           05  OPERTAB-OPERATOR-ID          PIC X(3).
+           05  OPERTAB-PASSWORD             PIC X(8).
+           05  OPERTAB-NAME                 PIC X(20).
+
+
+       LINKAGE SECTION.
+      *=================================================================
+       01  DFHCOMMAREA.
+           05  LK-TRANSFER                  PIC X(3).
+
+
+       PROCEDURE DIVISION.
+      *=================================================================
+      *=================================================================
+
+
+       000-START-LOGIC.
+      * START OF PROGRAM CODE
+      *=================================================================
+
+           *> TRANSFER CONTROL FROM OTHER SCREENS
+           *>=============================================
+           IF EIBCALEN EQUAL 3
+               GO TO 100-FIRST-TIME
+           END-IF.
+
+           *> CONDITION HANDLERS / RECIEVE MAP
+           *>=============================================
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(100-FIRST-TIME)
+           END-EXEC.
+           EXEC CICS HANDLE
+               AID PF7 (990-CLEAR-SCREEN)
+           END-EXEC.
+           EXEC CICS HANDLE CONDITION
+               NOTFND(150-OPERATOR-NOT-FOUND)
+           END-EXEC.
+
+           *> REVIEVE MAP AND MAPSET
+           EXEC CICS RECEIVE MAP('MAP7') MAPSET('GSMAP7') END-EXEC.
+
+           *> PERFORM MAIN LOGIC
+           GO TO 200-MAIN-LOGIC.
+
+
+       100-FIRST-TIME.
+      * FIRST TIME RUN / MAP FAIL PARAGRAPH
+      *=================================================================
+
+           *> CLEAR THE MAP AND SEND TO THE SCREEN
+           *>=============================================
+           MOVE LOW-VALUES TO MAP7O.
+           PERFORM 930-LOAD-TITLE.
+           EXEC CICS
+               SEND MAP('MAP7') MAPSET('GSMAP7') ERASE
+           END-EXEC.
+           EXEC CICS RETURN TRANSID('GS09') END-EXEC.
+
+       100-EXIT.
+
+
+       150-OPERATOR-NOT-FOUND.
+      * OPERATOR ID IS NOT ON THE OPERTAB AUTHORIZATION TABLE
+      *=================================================================
+
+           MOVE "*  OPERATOR ID NOT RECOGNIZED      *" TO MSGO.
+           PERFORM 920-UNPROTECT-MAP.
+           MOVE DFHPROTI TO MSGA.
+           MOVE -1 TO OPIDL.
+           MOVE DFHUNIMD TO OPIDA.
+           PERFORM 900-SEND-MAP.
+
+       150-EXIT.
+
+
+       200-MAIN-LOGIC.
+      * MAIN PROGRAM LOGIC PARAGRAPH
+      *=================================================================
+
+           *> CHECK OPERATOR ID
+           *>===============================================
+           IF OPIDL IS LESS THAN 3
+               MOVE "*  OPERATOR ID MUST BE 3 LONG      *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO OPIDL
+               MOVE DFHUNIMD TO OPIDA
+               PERFORM 900-SEND-MAP
+           ELSE
+
+           *> CHECK PASSWORD
+           *>===============================================
+           IF PSWDL IS EQUAL TO ZERO
+               MOVE "*  PASSWORD CANNOT BE BLANK        *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PSWDL
+               MOVE DFHUNIMD TO PSWDA
+               PERFORM 900-SEND-MAP
+           ELSE
+
+           *> LOOK UP THE OPERATOR ON THE AUTHORIZATION TABLE
+           *>===============================================
+           MOVE OPIDI TO OPERTAB-OPERATOR-ID.
+           EXEC CICS READ FILE('OPERTAB')
+               RIDFLD(OPERTAB-OPERATOR-ID)
+               LENGTH(OPERTAB-LENGTH)
+               INTO(OPERTAB-RECORD)
+           END-EXEC.
+
+           *> CHECK THE PASSWORD ENTERED AGAINST THE TABLE
+           *>===============================================
+           IF PSWDI NOT EQUAL OPERTAB-PASSWORD
+               MOVE "*  INVALID PASSWORD                *" TO MSGO
+               PERFORM 920-UNPROTECT-MAP
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO PSWDL
+               MOVE DFHUNIMD TO PSWDA
+               PERFORM 900-SEND-MAP
+           ELSE
+
+           *> OPERATOR IS AUTHORIZED - PASS CONTROL TO THE MAIN MENU
+           *>===============================================
+           MOVE OPERTAB-OPERATOR-ID TO WS-TRANSFER-FIELD
+           EXEC CICS XCTL
+               PROGRAM('gsprgm')
+               COMMAREA(WS-TRANSFER-FIELD)
+               LENGTH(WS-TRANSFER-LENGTH)
+           END-EXEC
+           END-IF.
+
+       200-EXIT.
+
+
+       900-SEND-MAP.
+      * SENDING THE MAP PARAGRAPH
+      *=================================================================
+
+           PERFORM 930-LOAD-TITLE.
+           EXEC CICS
+               SEND MAP('MAP7') MAPSET('GSMAP7') CURSOR
+           END-EXEC.
+           EXEC CICS RETURN TRANSID('GS09') END-EXEC.
+
+       900-EXIT.
+
+
+       920-UNPROTECT-MAP.
+      * UNPROTECT THE FEILDS IN THE MAP PARAGRAPH
+      *=================================================================
+
+           MOVE DFHBMFSE TO OPIDA.
+           MOVE DFHBMFSE TO PSWDA.
+
+       920-EXIT.
+
+
+       930-LOAD-TITLE.
+      * LOAD THE SIGN-ON SCREEN TITLE
+      *=================================================================
+
+           MOVE '  S I G N - O N   S C R E E N    ' TO SCREENO.
+           MOVE DFHBMASK TO SCREENA.
+
+       930-EXIT.
+
+
+       990-CLEAR-SCREEN.
+      * CLEAR THE SCREEN FOR RE-ENTRY
+      *=================================================================
+
+           MOVE LOW-VALUES TO MAP7O.
+           PERFORM 930-LOAD-TITLE.
+           EXEC CICS
+               SEND MAP('MAP7') MAPSET('GSMAP7') ERASE
+           END-EXEC.
+           MOVE -1 TO OPIDL.
+           PERFORM 920-UNPROTECT-MAP.
+           PERFORM 900-SEND-MAP.
+
+       990-EXIT.
+
+
+       END PROGRAM gsprgs.
