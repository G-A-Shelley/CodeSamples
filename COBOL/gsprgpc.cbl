@@ -1,4 +1,3 @@
-       $SET DB2 (DB=INFOSYS,UDB-VERSION=V8)
        IDENTIFICATION DIVISION.
       *=================================================================
        PROGRAM-ID. GSPRGPC.
@@ -20,24 +19,9 @@
        WORKING-STORAGE SECTION.
        01  CICS-API-WS-START        PIC X.
 
-                               
-
-       
-       01 WS-SQL-CODE PIC -9(8).
-
-       
-           EXEC SQL INCLUDE SQLCA END-EXEC.
-
-           
-           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-           
-       
-           01  SQL-PRODUCT-CODE                        PIC X(8).
-           01  SQL-PRODUCT-DESC                        PIC X(17).
-
-       
-           EXEC SQL END DECLARE SECTION END-EXEC.
-
+       01  WS-GP-FOUND-SW           PIC X(1).
+           88  WS-GP-FOUND                   VALUE 'Y'.
+           88  WS-GP-NOT-FOUND                VALUE 'N'.
 
        COPY 'CICS-API'.
        01  CICS-API-TEMP-STORAGE.
@@ -86,13 +70,8 @@
        
        000-MAIN-LOGIC.
       * START OF PROGRAM CODE
-      *================================================================= 
-
-           EXEC SQL WHENEVER NOT FOUND GO TO 200-ERROR-CODE END-EXEC.
-           EXEC SQL WHENEVER SQLERROR  GO TO 400-ERROR-SQL  END-EXEC.
-           EXEC SQL WHENEVER SQLWARNING CONTINUE END-EXEC.
+      *=================================================================
 
-           
            PERFORM 200-CHECK-PN THRU 200-EXIT.
 
       *     EXEC CICS RETURN END-EXEC
@@ -127,24 +106,8 @@
 
                                      .
 
-           
-           MOVE LK-PRODUCT TO SQL-PRODUCT-CODE.
 
-      *     EXEC CICS ASKTIME END-EXEC
-           MOVE 0 TO CICS-ARG-MASK
-           MOVE 4 TO CICS-FN-CODE
-           MOVE 66 TO CICS-DEBUG-LINE
-           CALL litlink 'CICSAPIE' USING CICS-ARGS
-           IF EIBLABEL NOT = 0
-               GO TO CICS-API-ERROR
-           END-IF
-
-                                     .
-
-           EXEC SQL SELECT PART_DESC INTO :SQL-PRODUCT-DESC
-               FROM BILLM.PART_CODES
-               WHERE PART_CODE = :SQL-PRODUCT-CODE
-           END-EXEC.
+           CALL 'GSPRGPB' USING LK-PRODUCT LK-DESC WS-GP-FOUND-SW.
 
       *     EXEC CICS ASKTIME END-EXEC
            MOVE 0 TO CICS-ARG-MASK
@@ -157,21 +120,10 @@
 
                                      .
 
-           
-           MOVE SQL-PRODUCT-DESC TO LK-DESC.
-
-      *     EXEC CICS ASKTIME END-EXEC
-           MOVE 0 TO CICS-ARG-MASK
-           MOVE 4 TO CICS-FN-CODE
-           MOVE 77 TO CICS-DEBUG-LINE
-           CALL litlink 'CICSAPIE' USING CICS-ARGS
-           IF EIBLABEL NOT = 0
-               GO TO CICS-API-ERROR
-           END-IF
+           IF WS-GP-NOT-FOUND
+               GO TO 200-ERROR-CODE
+           END-IF.
 
-                                     .
-  
-           
            GO TO 200-EXIT.
 
        
@@ -185,36 +137,8 @@
        
        200-EXIT.
 
-       
            EXIT.
 
-              
-       400-ERROR-SQL.
-      * SQL ERROR LOGIC
-      *=================================================================
-
-       
-           MOVE SQLCODE TO WS-SQL-CODE.
-           MOVE WS-SQL-CODE TO LK-DESC.
-      *     EXEC CICS RETURN END-EXEC
-           MOVE 0 TO CICS-ARG-MASK
-           MOVE 72 TO CICS-FN-CODE
-           MOVE 97 TO CICS-DEBUG-LINE
-           CALL litlink 'CICSAPIE' USING CICS-ARGS
-           IF EIBLABEL NOT = 0
-               GO TO CICS-API-ERROR
-           END-IF
-
-                                    .
-
-       
-       400-EXIT.
-
-
-       
-       
-           GOBACK.
-
 
        CICS-API-EDF-INIT SECTION.
            CALL litlink 'CICSAPIEDFINIT' USING DFHEIBLK BY VALUE 1.
