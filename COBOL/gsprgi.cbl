@@ -1,325 +1,558 @@
-       IDENTIFICATION DIVISION.
-      *=================================================================
-       PROGRAM-ID. gsprgi.
-       AUTHOR. GAVIN SHELLEY.
-
-
-       ENVIRONMENT DIVISION.
-      *=================================================================
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. RS-6000.
-       OBJECT-COMPUTER. RS-6000.
-
-
-       DATA DIVISION.
-      *=================================================================
-       WORKING-STORAGE SECTION.
-           COPY 'GSMAP2'.
-           COPY 'DFHBMSCA'.
-
-       01 TRANSFER-VARIABLES.
-           05 WS-TRANSFER-FIELD              PIC X(3).
-           05 WS-TRANSFER-LENGTH             PIC S9(4) COMP VALUE 3.
-
-       01  ORDFILE-LENGTH                  PIC S9(4) COMP  VALUE 150.
-
-        01  ORDFILE-RECORD.
-            05  ORDFILE-KEY.
-                10  ORDFILE-PREFIX           PIC XXX VALUE 'GAS'.
-                10  ORDFILE-INVOICE-NO       PIC X(7).
-            05  ORDFILE-NAME                 PIC X(20).
-            05  ORDFILE-PRODUCTS.
-                10  ORDFILE-PRODUCT1.
-                    15  ORDFILE-P1A          PIC X(4).
-                    15  ORDFILE-P1B          PIC X(4).
-                10  ORDFILE-PRODUCT2.
-                    15 ORDFILE-P2A           PIC X(4).
-                    15 ORDFILE-P2B           PIC X(4).
-                10  ORDFILE-PRODUCT3.
-                    15 ORDFILE-P3A           PIC X(4).
-                    15 ORDFILE-P3B           PIC X(4).
-                10  ORDFILE-PRODUCT4.
-                    15 ORDFILE-P4A           PIC X(4).
-                    15 ORDFILE-P4B           PIC X(4).
-                10  ORDFILE-PRODUCT5.
-                    15 ORDFILE-P5A           PIC X(4).
-                    15 ORDFILE-P5B           PIC X(4).
-
-            05  ORDFILE-ADDR-LINE1           PIC X(20).
-            05  ORDFILE-ADDR-LINE2           PIC X(20).
-            05  ORDFILE-ADDR-LINE3           PIC X(20).
-            05  ORDFILE-POSTAL.
-                10  ORDFILE-POSTAL-1         PIC XXX.
-                10  ORDFILE-POSTAL-2         PIC XXX.
-            05  ORDFILE-PHONE.
-                10  ORDFILE-AREA-CODE        PIC XXX.
-                10  ORDFILE-EXCHANGE         PIC XXX.
-                10  ORDFILE-PHONE-NUM        PIC XXXX.
-            05  FILLER                       PIC X(4) VALUE SPACES.
-
-       01 INVOICE-HOLD.
-           05  KEEP-INV                      PIC X(7).
-
-       LINKAGE SECTION.
-      *=================================================================
-       01 DFCOMMAREA.
-           05 EK-TRANSFER                    PIC X(3).
-
-
-       PROCEDURE DIVISION.
-      *=================================================================
-      *=================================================================
-
-
-       000-START-LOGIC.
-      * START OF PROGRAM CODE
-      *=================================================================
-
-           *> TRANSFER CONTROL FROM OTHER SCREENS
-           *>=============================================
-           IF EIBCALEN EQUAL 3
-               GO TO 100-FIRST-TIME
-           END-IF.
-
-           *> CONDITION HANDLERS / RECIEVE MAP
-           *>=============================================
-           EXEC CICS HANDLE CONDITION
-               MAPFAIL(100-FIRST-TIME)
-           END-EXEC.
-           EXEC CICS HANDLE CONDITION
-               NOTFND(150-NOT-FOUND)
-           END-EXEC.
-           EXEC CICS
-               HANDLE AID PF1 (970-FUNCTION-1)
-           END-EXEC.
-           EXEC CICS
-               HANDLE AID PF4 (980-FUNCTION-4)
-           END-EXEC.
-           EXEC CICS
-               HANDLE AID PF7 (990-CLEAR-SCREEN)
-           END-EXEC.
-
-           *> REVIEVE MAP AND MAPSET
-           EXEC CICS
-               RECEIVE MAP('MAP2') MAPSET('GSMAP2')
-           END-EXEC.
-
-           *> PERFORM MAIN LOGIC
-           GO TO 200-MAIN-LOGIC.
-
-       000-EXIT.
-
-       100-FIRST-TIME.
-      * FIRST TIME RUN / MAP FAIL PARAGRAPH
-      *=================================================================
-
-           *> CLEAR THE MAP AND SEND TO THE SCREEN
-           *>=============================================
-           MOVE LOW-VALUES TO MAP2O.
-           PERFORM 930-PROTECT-TITLE.
-           EXEC CICS
-               SEND MAP('MAP2') MAPSET('GSMAP2') ERASE
-           END-EXEC.
-           EXEC CICS RETURN TRANSID('GS02') END-EXEC.
-
-       100-EXIT.
-
-
-       150-NOT-FOUND.
-      * INVOICE RECORD INFORMATION IS NOT FOUND
-      *=================================================================
-
-           MOVE INVNUMI TO KEEP-INV.
-           MOVE LOW-VALUES TO MAP2O.
-           EXEC CICS
-               SEND MAP('MAP2') MAPSET('GSMAP2')
-           END-EXEC.
-           MOVE '*          RECORD NOT FOUND            *' TO MSGO.
-           MOVE DFHPROTI TO MSGA.
-           EXEC CICS
-              SEND MAP('MAP2') MAPSET('GSMAP2')ERASE
-           END-EXEC.
-           MOVE -1 TO INVNUML.
-           MOVE KEEP-INV TO INVNUMI.
-           PERFORM 900-SEND-MAP.
-
-       150-EXIT.
-
-
-       200-MAIN-LOGIC.
-      * MAIN PROGRAM LOGIC PARAGRAPH
-      *=================================================================
-
-           *> CHECK TO SEE IF THE USER IS EXITING THE SCREEN
-           *>===============================================
-
-           *> EXIT THE SCREEN
-           IF INVNUMI IS EQUAL TO 'XXXXXXX'
-               OR INVNUMI (1:5) IS EQUAL TO 'ABORT'
-               PERFORM 970-FUNCTION-1
-           ELSE
-           *> CHECK TO SEE IF THE USERS IS CLEARING THE SCREEN
-           *>===============================================
-           IF INVNUMI (1:5) IS EQUAL TO 'CLEAR'
-               PERFORM 990-CLEAR-SCREEN
-           ELSE
-
-           *> CHECK INVOICE NUMBER
-           *>===============================================
-
-           *> CHECK TO SEE IF THE INVOICE NUMBER IS LESS THAN 7 LONG
-           IF INVNUML IS LESS THAN 7
-               MOVE LOW-VALUES TO MAP2O
-               MOVE "*  INVOICE NUMBER MUST BE 7 LONG   *" TO MSGO
-               MOVE DFHUNIMD TO INVNUMA
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO INVNUML
-               PERFORM 900-SEND-MAP
-           END-IF.
-
-           *> CHECK TO SEE IF THERE ARE SPACES IN THE INVOICE NUMBER
-           IF INVNUMI(1:1) EQUAL SPACES OR
-               INVNUMI(2:1) EQUAL SPACES OR
-               INVNUMI(3:1) EQUAL SPACES OR
-               INVNUMI(4:1) EQUAL SPACES OR
-               INVNUMI(5:1) EQUAL SPACES OR
-               INVNUMI(6:1) EQUAL SPACES OR
-               INVNUMI(7:1) EQUAL SPACES
-                   MOVE INVNUMI TO KEEP-INV
-                   MOVE LOW-VALUES TO MAP2O
-               MOVE "*  INVOICE NUMBER MUST BE 7 LONG   *" TO MSGO
-                   MOVE DFHUNIMD TO INVNUMA
-                   MOVE DFHPROTI TO MSGA
-                   MOVE -1 TO INVNUML
-                   MOVE KEEP-INV TO INVNUMI
-                   PERFORM 900-SEND-MAP
-           END-IF.
-
-           *> CHECK TO SEE IF THE VALUES ARE NUMERIC
-           IF INVNUMI IS NOT NUMERIC
-               MOVE LOW-VALUES TO MAP2O
-               MOVE "*  INVOICE NUMBER MUST BE NUMERIC  *" TO MSGO
-               MOVE DFHUNIMD TO INVNUMA
-               MOVE DFHPROTI TO MSGA
-               MOVE -1 TO INVNUML
-               PERFORM 900-SEND-MAP
-           END-IF.
-
-           *> MOVE INVNUM TO ORDFILE TO RETRIEVE INVOICE INFORMATION
-           MOVE INVNUMI TO ORDFILE-INVOICE-NO.
-
-           *> READ INFORMATION FROM ORDFILE
-           EXEC CICS READ FILE('ORDFILE')
-               INTO(ORDFILE-RECORD)
-               LENGTH(ORDFILE-LENGTH)
-               RIDFLD(ORDFILE-KEY)
-           END-EXEC.
-
-           *> CHANGE THE SCREEN MESSAGE FOR RECORD FOUND
-           MOVE SPACES TO MSGO.
-           *> MOVE THE INFORMATION FROM ORDFILE TO THE MAP
-           PERFORM 910-MOVE-VALUES.
-           *> SEND THE MAP WITH THE NEW VALUES
-           PERFORM 900-SEND-MAP.
-
-       200-EXIT.
-
-
-       900-SEND-MAP.
-      * SENDING THE MAP PARAGRAPH
-      *=================================================================
-
-           PERFORM 930-PROTECT-TITLE.
-           EXEC CICS SEND MAP('MAP2') MAPSET('GSMAP2') END-EXEC.
-           EXEC CICS RETURN TRANSID('GS02') END-EXEC.
-
-       900-EXIT.
-
-
-       910-MOVE-VALUES.
-      * MOVE THE INVOICE INFORMATION TO OUTPUT
-      *=================================================================
-
-           MOVE ORDFILE-INVOICE-NO TO INVNUMI.
-           MOVE ORDFILE-P1A TO PRO1AI.
-           MOVE ORDFILE-P1B TO PRO1BI.
-           MOVE ORDFILE-P2A TO PRO2AI.
-           MOVE ORDFILE-P2B TO PRO2BI.
-           MOVE ORDFILE-P3A TO PRO3AI.
-           MOVE ORDFILE-P3B TO PRO3BI.
-           MOVE ORDFILE-P4A TO PRO4AI.
-           MOVE ORDFILE-P4B TO PRO4BI.
-           MOVE ORDFILE-P5A TO PRO5AI.
-           MOVE ORDFILE-P5B TO PRO5BI.
-           MOVE ORDFILE-NAME TO NAMEI.
-           MOVE ORDFILE-ADDR-LINE1 TO ADD1I.
-           MOVE ORDFILE-ADDR-LINE2 TO ADD2I.
-           MOVE ORDFILE-ADDR-LINE3 TO ADD3I.
-           MOVE ORDFILE-POSTAL-1 TO POS1I.
-           MOVE ORDFILE-POSTAL-2 TO POS2I.
-           MOVE ORDFILE-AREA-CODE TO PHN1I.
-           MOVE ORDFILE-EXCHANGE TO PHN2I.
-           MOVE ORDFILE-PHONE-NUM TO PHN3I.
-
-       910-EXIT.
-
-
-       930-PROTECT-TITLE.
-      * PROTECT THE SCREEN TITLE FIELD
-      *=================================================================
-
-           MOVE DFHBMASK TO SCREENA.
-
-       930-EXIT.
-
-
-       970-FUNCTION-1.
-      * FUNCTION 1 COMMANDS - MAIN MENU
-      *=================================================================
-
-           EXEC CICS XCTL
-               PROGRAM('gsprgm')
-               COMMAREA(WS-TRANSFER-FIELD)
-               LENGTH(WS-TRANSFER-LENGTH)
-           END-EXEC.
-
-       970-EXIT.
-
-       980-FUNCTION-4.
-      * FUNCTION 4 COMMANDS - EXIT SYSTEM
-      *=================================================================
-
-           MOVE LOW-VALUES TO MAP2O.
-           EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC.
-           EXEC CICS RETURN END-EXEC.
-
-       980-EXIT.
-
-
-       990-CLEAR-SCREEN.
-      * CLEAR THE SCREEN INFORMATION
-      *=================================================================
-
-           MOVE LOW-VALUES TO MAP2O.
-           PERFORM 930-PROTECT-TITLE.
-           EXEC CICS
-              SEND MAP('MAP2') MAPSET('GSMAP2')ERASE
-           END-EXEC.
-           EXEC CICS RETURN TRANSID('GS02') END-EXEC.
-
-       990-EXIT.
-
-
-       999-EXIT-APPLICATION.
-      * EXIT PROGRAM PARAGRAPH
-      *=================================================================
-
-            MOVE LOW-VALUES TO MAP2O.
-            MOVE 'GOODBYE' TO MSGO.
-
-           GOBACK.
-
-       999-EXIT.
-
-
-       END PROGRAM gsprgi.
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID. gsprgi.
+       AUTHOR. GAVIN SHELLEY.
+
+
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+
+       DATA DIVISION.
+      *=================================================================
+       WORKING-STORAGE SECTION.
+           COPY 'GSMAP2'.
+           COPY 'DFHBMSCA'.
+
+       01 TRANSFER-VARIABLES.
+           05 WS-TRANSFER-FIELD              PIC X(3).
+           05 WS-TRANSFER-LENGTH             PIC S9(4) COMP VALUE 3.
+
+       01  ORDFILE-LENGTH                  PIC S9(4) COMP  VALUE 246.
+
+        01  ORDFILE-RECORD.
+            05  ORDFILE-KEY.
+                10  ORDFILE-PREFIX           PIC XXX VALUE 'GAS'.
+                10  ORDFILE-INVOICE-NO       PIC X(7).
+            05  ORDFILE-NAME                 PIC X(20).
+            05  ORDFILE-PRODUCTS.
+                10  ORDFILE-PRODUCT1.
+                    15  ORDFILE-P1A          PIC X(4).
+                    15  ORDFILE-P1B          PIC X(4).
+                    15  ORDFILE-P1-QTY       PIC 9(3).
+                    15  ORDFILE-P1-PRICE     PIC 9(5)V99.
+                10  ORDFILE-PRODUCT2.
+                    15 ORDFILE-P2A           PIC X(4).
+                    15 ORDFILE-P2B           PIC X(4).
+                    15  ORDFILE-P2-QTY       PIC 9(3).
+                    15  ORDFILE-P2-PRICE     PIC 9(5)V99.
+                10  ORDFILE-PRODUCT3.
+                    15 ORDFILE-P3A           PIC X(4).
+                    15 ORDFILE-P3B           PIC X(4).
+                    15  ORDFILE-P3-QTY       PIC 9(3).
+                    15  ORDFILE-P3-PRICE     PIC 9(5)V99.
+                10  ORDFILE-PRODUCT4.
+                    15 ORDFILE-P4A           PIC X(4).
+                    15 ORDFILE-P4B           PIC X(4).
+                    15  ORDFILE-P4-QTY       PIC 9(3).
+                    15  ORDFILE-P4-PRICE     PIC 9(5)V99.
+                10  ORDFILE-PRODUCT5.
+                    15 ORDFILE-P5A           PIC X(4).
+                    15 ORDFILE-P5B           PIC X(4).
+                    15  ORDFILE-P5-QTY       PIC 9(3).
+                    15  ORDFILE-P5-PRICE     PIC 9(5)V99.
+            05  ORDFILE-INVOICE-TOTAL        PIC 9(7)V99.
+
+            05  ORDFILE-ADDR-LINE1           PIC X(20).
+            05  ORDFILE-ADDR-LINE2           PIC X(20).
+            05  ORDFILE-ADDR-LINE3           PIC X(20).
+            05  ORDFILE-POSTAL.
+                10  ORDFILE-POSTAL-1         PIC XXX.
+                10  ORDFILE-POSTAL-2         PIC XXX.
+            05  ORDFILE-PHONE.
+                10  ORDFILE-AREA-CODE        PIC XXX.
+                10  ORDFILE-EXCHANGE         PIC XXX.
+                10  ORDFILE-PHONE-NUM        PIC XXXX.
+            05  ORDFILE-AUDIT.
+                10  ORDFILE-OPERATOR-ID    PIC X(3).
+                10  ORDFILE-TERMINAL-ID    PIC X(4).
+                10  ORDFILE-LAST-CHG-DATE  PIC 9(7).
+                10  ORDFILE-LAST-CHG-TIME  PIC 9(7).
+            05  ORDFILE-ORDER-DATE         PIC 9(7).
+            05  ORDFILE-STATUS             PIC X(1).
+                88  ORDFILE-STATUS-OPEN           VALUE 'O'.
+                88  ORDFILE-STATUS-SHIPPED        VALUE 'S'.
+                88  ORDFILE-STATUS-CANCELLED      VALUE 'C'.
+            05  ORDFILE-DETAIL-COUNT       PIC 9(3).
+            05  ORDFILE-DETAIL-TOTAL       PIC 9(7)V99.
+
+       01 INVOICE-HOLD.
+           05  KEEP-INV                      PIC X(7).
+
+       01  WS-PRINT-LENGTH                   PIC S9(4) COMP VALUE 80.
+
+       01  WS-CONFIRM-LINE1.
+           05  FILLER                        PIC X(20)
+               VALUE 'ORDER CONFIRMATION -'.
+           05  CL1-INVOICE-NO                PIC X(7).
+           05  FILLER                        PIC X(53) VALUE SPACES.
+
+       01  WS-CONFIRM-LINE2.
+           05  FILLER                        PIC X(6) VALUE 'NAME: '.
+           05  CL2-NAME                      PIC X(20).
+           05  FILLER                        PIC X(54) VALUE SPACES.
+
+       01  WS-CONFIRM-LINE3.
+           05  FILLER                        PIC X(9) VALUE 'ADDRESS: '.
+           05  CL3-ADDR1                     PIC X(20).
+           05  FILLER                        PIC X(51) VALUE SPACES.
+
+       01  WS-CONFIRM-LINE4.
+           05  FILLER                        PIC X(9) VALUE SPACES.
+           05  CL4-ADDR2                     PIC X(20).
+           05  FILLER                        PIC X(51) VALUE SPACES.
+
+       01  WS-CONFIRM-LINE5.
+           05  FILLER                        PIC X(9) VALUE SPACES.
+           05  CL5-ADDR3                     PIC X(20).
+           05  CL5-POSTAL1                   PIC XXX.
+           05  FILLER                        PIC X VALUE SPACES.
+           05  CL5-POSTAL2                   PIC XXX.
+           05  FILLER                        PIC X(45) VALUE SPACES.
+
+       01  WS-CONFIRM-LINE6.
+           05  FILLER                        PIC X(7) VALUE 'PHONE: '.
+           05  CL6-AREA-CODE                 PIC XXX.
+           05  FILLER                        PIC X VALUE '-'.
+           05  CL6-EXCHANGE                  PIC XXX.
+           05  CL6-PHONE-NUM                 PIC XXXX.
+           05  FILLER                        PIC X(62) VALUE SPACES.
+
+       01  WS-CONFIRM-PRODUCT-LINE.
+           05  FILLER                        PIC X(4) VALUE SPACES.
+           05  CL-PROD-A                     PIC X(4).
+           05  CL-PROD-B                     PIC X(4).
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  CL-PROD-QTY                   PIC ZZ9.
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  CL-PROD-PRICE                 PIC ZZZZ9.99.
+           05  FILLER                        PIC X(59) VALUE SPACES.
+
+       01  WS-CONFIRM-LINE-TOTAL.
+           05  FILLER                        PIC X(7)
+               VALUE 'TOTAL: '.
+           05  CL-TOTAL                      PIC ZZZ,ZZ9.99.
+           05  FILLER                        PIC X(64) VALUE SPACES.
+
+       LINKAGE SECTION.
+      *=================================================================
+       01 DFCOMMAREA.
+           05 EK-TRANSFER                    PIC X(3).
+
+
+       PROCEDURE DIVISION.
+      *=================================================================
+      *=================================================================
+
+
+       000-START-LOGIC.
+      * START OF PROGRAM CODE
+      *=================================================================
+
+           *> TRANSFER CONTROL FROM OTHER SCREENS
+           *>=============================================
+           IF EIBCALEN EQUAL 3
+               GO TO 100-FIRST-TIME
+           END-IF.
+
+           *> CONDITION HANDLERS / RECIEVE MAP
+           *>=============================================
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(100-FIRST-TIME)
+           END-EXEC.
+           EXEC CICS HANDLE CONDITION
+               NOTFND(150-NOT-FOUND)
+           END-EXEC.
+           EXEC CICS
+               HANDLE AID PF1 (970-FUNCTION-1)
+           END-EXEC.
+           EXEC CICS
+               HANDLE AID PF2 (975-FUNCTION-2)
+           END-EXEC.
+           EXEC CICS
+               HANDLE AID PF4 (980-FUNCTION-4)
+           END-EXEC.
+           EXEC CICS
+               HANDLE AID PF7 (990-CLEAR-SCREEN)
+           END-EXEC.
+
+           *> REVIEVE MAP AND MAPSET
+           EXEC CICS
+               RECEIVE MAP('MAP2') MAPSET('GSMAP2')
+           END-EXEC.
+
+           *> PERFORM MAIN LOGIC
+           GO TO 200-MAIN-LOGIC.
+
+       000-EXIT.
+
+       100-FIRST-TIME.
+      * FIRST TIME RUN / MAP FAIL PARAGRAPH
+      *=================================================================
+
+           *> CLEAR THE MAP AND SEND TO THE SCREEN
+           *>=============================================
+           MOVE LOW-VALUES TO MAP2O.
+           PERFORM 930-PROTECT-TITLE.
+           EXEC CICS
+               SEND MAP('MAP2') MAPSET('GSMAP2') ERASE
+           END-EXEC.
+           EXEC CICS RETURN TRANSID('GS02') END-EXEC.
+
+       100-EXIT.
+
+
+       150-NOT-FOUND.
+      * INVOICE RECORD INFORMATION IS NOT FOUND
+      *=================================================================
+
+           MOVE INVNUMI TO KEEP-INV.
+           MOVE LOW-VALUES TO MAP2O.
+           EXEC CICS
+               SEND MAP('MAP2') MAPSET('GSMAP2')
+           END-EXEC.
+           MOVE '*          RECORD NOT FOUND            *' TO MSGO.
+           MOVE DFHPROTI TO MSGA.
+           EXEC CICS
+              SEND MAP('MAP2') MAPSET('GSMAP2')ERASE
+           END-EXEC.
+           MOVE -1 TO INVNUML.
+           MOVE KEEP-INV TO INVNUMI.
+           PERFORM 900-SEND-MAP.
+
+       150-EXIT.
+
+
+       200-MAIN-LOGIC.
+      * MAIN PROGRAM LOGIC PARAGRAPH
+      *=================================================================
+
+           *> CHECK TO SEE IF THE USER IS EXITING THE SCREEN
+           *>===============================================
+
+           *> EXIT THE SCREEN
+           IF INVNUMI IS EQUAL TO 'XXXXXXX'
+               OR INVNUMI (1:5) IS EQUAL TO 'ABORT'
+               PERFORM 970-FUNCTION-1
+           ELSE
+           *> CHECK TO SEE IF THE USERS IS CLEARING THE SCREEN
+           *>===============================================
+           IF INVNUMI (1:5) IS EQUAL TO 'CLEAR'
+               PERFORM 990-CLEAR-SCREEN
+           ELSE
+
+           *> CHECK INVOICE NUMBER
+           *>===============================================
+
+           *> CHECK TO SEE IF THE INVOICE NUMBER IS LESS THAN 7 LONG
+           IF INVNUML IS LESS THAN 7
+               MOVE LOW-VALUES TO MAP2O
+               MOVE "*  INVOICE NUMBER MUST BE 7 LONG   *" TO MSGO
+               MOVE DFHUNIMD TO INVNUMA
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO INVNUML
+               PERFORM 900-SEND-MAP
+           END-IF.
+
+           *> CHECK TO SEE IF THERE ARE SPACES IN THE INVOICE NUMBER
+           IF INVNUMI(1:1) EQUAL SPACES OR
+               INVNUMI(2:1) EQUAL SPACES OR
+               INVNUMI(3:1) EQUAL SPACES OR
+               INVNUMI(4:1) EQUAL SPACES OR
+               INVNUMI(5:1) EQUAL SPACES OR
+               INVNUMI(6:1) EQUAL SPACES OR
+               INVNUMI(7:1) EQUAL SPACES
+                   MOVE INVNUMI TO KEEP-INV
+                   MOVE LOW-VALUES TO MAP2O
+               MOVE "*  INVOICE NUMBER MUST BE 7 LONG   *" TO MSGO
+                   MOVE DFHUNIMD TO INVNUMA
+                   MOVE DFHPROTI TO MSGA
+                   MOVE -1 TO INVNUML
+                   MOVE KEEP-INV TO INVNUMI
+                   PERFORM 900-SEND-MAP
+           END-IF.
+
+           *> CHECK TO SEE IF THE VALUES ARE NUMERIC
+           IF INVNUMI IS NOT NUMERIC
+               MOVE LOW-VALUES TO MAP2O
+               MOVE "*  INVOICE NUMBER MUST BE NUMERIC  *" TO MSGO
+               MOVE DFHUNIMD TO INVNUMA
+               MOVE DFHPROTI TO MSGA
+               MOVE -1 TO INVNUML
+               PERFORM 900-SEND-MAP
+           END-IF.
+
+           *> MOVE INVNUM TO ORDFILE TO RETRIEVE INVOICE INFORMATION
+           MOVE INVNUMI TO ORDFILE-INVOICE-NO.
+
+           *> READ INFORMATION FROM ORDFILE
+           EXEC CICS READ FILE('ORDFILE')
+               INTO(ORDFILE-RECORD)
+               LENGTH(ORDFILE-LENGTH)
+               RIDFLD(ORDFILE-KEY)
+           END-EXEC.
+
+           *> CHANGE THE SCREEN MESSAGE FOR RECORD FOUND
+           MOVE SPACES TO MSGO.
+           *> MOVE THE INFORMATION FROM ORDFILE TO THE MAP
+           PERFORM 910-MOVE-VALUES.
+           *> SEND THE MAP WITH THE NEW VALUES
+           PERFORM 900-SEND-MAP.
+
+       200-EXIT.
+
+
+       900-SEND-MAP.
+      * SENDING THE MAP PARAGRAPH
+      *=================================================================
+
+           PERFORM 930-PROTECT-TITLE.
+           EXEC CICS SEND MAP('MAP2') MAPSET('GSMAP2') END-EXEC.
+           EXEC CICS RETURN TRANSID('GS02') END-EXEC.
+
+       900-EXIT.
+
+
+       910-MOVE-VALUES.
+      * MOVE THE INVOICE INFORMATION TO OUTPUT
+      *=================================================================
+
+           MOVE ORDFILE-INVOICE-NO TO INVNUMI.
+           MOVE ORDFILE-P1A TO PRO1AI.
+           MOVE ORDFILE-P1B TO PRO1BI.
+           MOVE ORDFILE-P2A TO PRO2AI.
+           MOVE ORDFILE-P2B TO PRO2BI.
+           MOVE ORDFILE-P3A TO PRO3AI.
+           MOVE ORDFILE-P3B TO PRO3BI.
+           MOVE ORDFILE-P4A TO PRO4AI.
+           MOVE ORDFILE-P4B TO PRO4BI.
+           MOVE ORDFILE-P5A TO PRO5AI.
+           MOVE ORDFILE-P5B TO PRO5BI.
+           MOVE ORDFILE-P1-QTY TO QT1I.
+           MOVE ORDFILE-P1-PRICE TO PR1I.
+           MOVE ORDFILE-P2-QTY TO QT2I.
+           MOVE ORDFILE-P2-PRICE TO PR2I.
+           MOVE ORDFILE-P3-QTY TO QT3I.
+           MOVE ORDFILE-P3-PRICE TO PR3I.
+           MOVE ORDFILE-P4-QTY TO QT4I.
+           MOVE ORDFILE-P4-PRICE TO PR4I.
+           MOVE ORDFILE-P5-QTY TO QT5I.
+           MOVE ORDFILE-P5-PRICE TO PR5I.
+           MOVE ORDFILE-INVOICE-TOTAL TO TOTO.
+           MOVE ORDFILE-NAME TO NAMEI.
+           MOVE ORDFILE-ADDR-LINE1 TO ADD1I.
+           MOVE ORDFILE-ADDR-LINE2 TO ADD2I.
+      *    ONLY THE FIRST 18 BYTES OF ORDFILE-ADDR-LINE3 ARE REAL
+      *    ADDRESS TEXT - THE LAST 2 ARE THE RESERVED PROVINCE CODE
+           MOVE SPACES TO ADD3I.
+           MOVE ORDFILE-ADDR-LINE3(1:18) TO ADD3I(1:18).
+           MOVE ORDFILE-ADDR-LINE3(19:2) TO PROVI.
+           MOVE ORDFILE-POSTAL-1 TO POS1I.
+           MOVE ORDFILE-POSTAL-2 TO POS2I.
+           MOVE ORDFILE-AREA-CODE TO PHN1I.
+           MOVE ORDFILE-EXCHANGE TO PHN2I.
+           MOVE ORDFILE-PHONE-NUM TO PHN3I.
+           MOVE ORDFILE-OPERATOR-ID TO OPIDO.
+           MOVE ORDFILE-TERMINAL-ID TO TRMIDO.
+           MOVE ORDFILE-LAST-CHG-DATE TO CHGDTO.
+           MOVE ORDFILE-LAST-CHG-TIME TO CHGTMO.
+           MOVE ORDFILE-ORDER-DATE TO ORDDTO.
+           MOVE ORDFILE-STATUS TO STATO.
+
+       910-EXIT.
+
+
+       930-PROTECT-TITLE.
+      * PROTECT THE SCREEN TITLE FIELD
+      *=================================================================
+
+           MOVE DFHBMASK TO SCREENA.
+
+       930-EXIT.
+
+
+       960-PRINT-CONFIRMATION.
+      * PRINT THE ORDER CONFIRMATION CURRENTLY DISPLAYED ON THE
+      * INQUIRY SCREEN TO THE SYSTEM PRINTER QUEUE
+      *=================================================================
+
+      *    PF2 STARTS A NEW PSEUDO-CONVERSATIONAL TASK, SO THE PROTECTED
+      *    DISPLAY FIELDS 910-MOVE-VALUES SET DURING THE LOOKUP TASK
+      *    DON'T ROUND-TRIP BACK ON THIS RECEIVE MAP - ONLY INVNUMI DOES.
+      *    RE-READ ORDFILE ON THE DISPLAYED INVOICE NUMBER AND REFRESH
+      *    THE MAP SO THE CONFIRMATION PRINTS THE ACTUAL RECORD INSTEAD
+      *    OF WHATEVER WAS LEFT IN THE SYMBOLIC MAP FROM BEFORE.
+           MOVE INVNUMI TO ORDFILE-INVOICE-NO.
+           EXEC CICS READ FILE('ORDFILE')
+               INTO(ORDFILE-RECORD)
+               LENGTH(ORDFILE-LENGTH)
+               RIDFLD(ORDFILE-KEY)
+           END-EXEC.
+           PERFORM 910-MOVE-VALUES.
+
+           MOVE INVNUMI TO CL1-INVOICE-NO.
+           EXEC CICS WRITEQ TD QUEUE('PRTQ')
+               FROM(WS-CONFIRM-LINE1)
+               LENGTH(WS-PRINT-LENGTH)
+           END-EXEC.
+
+           MOVE NAMEI TO CL2-NAME.
+           EXEC CICS WRITEQ TD QUEUE('PRTQ')
+               FROM(WS-CONFIRM-LINE2)
+               LENGTH(WS-PRINT-LENGTH)
+           END-EXEC.
+
+           MOVE ADD1I TO CL3-ADDR1.
+           EXEC CICS WRITEQ TD QUEUE('PRTQ')
+               FROM(WS-CONFIRM-LINE3)
+               LENGTH(WS-PRINT-LENGTH)
+           END-EXEC.
+
+           MOVE ADD2I TO CL4-ADDR2.
+           EXEC CICS WRITEQ TD QUEUE('PRTQ')
+               FROM(WS-CONFIRM-LINE4)
+               LENGTH(WS-PRINT-LENGTH)
+           END-EXEC.
+
+           MOVE ADD3I TO CL5-ADDR3.
+           MOVE POS1I TO CL5-POSTAL1.
+           MOVE POS2I TO CL5-POSTAL2.
+           EXEC CICS WRITEQ TD QUEUE('PRTQ')
+               FROM(WS-CONFIRM-LINE5)
+               LENGTH(WS-PRINT-LENGTH)
+           END-EXEC.
+
+           MOVE PHN1I TO CL6-AREA-CODE.
+           MOVE PHN2I TO CL6-EXCHANGE.
+           MOVE PHN3I TO CL6-PHONE-NUM.
+           EXEC CICS WRITEQ TD QUEUE('PRTQ')
+               FROM(WS-CONFIRM-LINE6)
+               LENGTH(WS-PRINT-LENGTH)
+           END-EXEC.
+
+           MOVE PRO1AI TO CL-PROD-A.
+           MOVE PRO1BI TO CL-PROD-B.
+           MOVE QT1I TO CL-PROD-QTY.
+           MOVE PR1I TO CL-PROD-PRICE.
+           EXEC CICS WRITEQ TD QUEUE('PRTQ')
+               FROM(WS-CONFIRM-PRODUCT-LINE)
+               LENGTH(WS-PRINT-LENGTH)
+           END-EXEC.
+
+           MOVE PRO2AI TO CL-PROD-A.
+           MOVE PRO2BI TO CL-PROD-B.
+           MOVE QT2I TO CL-PROD-QTY.
+           MOVE PR2I TO CL-PROD-PRICE.
+           EXEC CICS WRITEQ TD QUEUE('PRTQ')
+               FROM(WS-CONFIRM-PRODUCT-LINE)
+               LENGTH(WS-PRINT-LENGTH)
+           END-EXEC.
+
+           MOVE PRO3AI TO CL-PROD-A.
+           MOVE PRO3BI TO CL-PROD-B.
+           MOVE QT3I TO CL-PROD-QTY.
+           MOVE PR3I TO CL-PROD-PRICE.
+           EXEC CICS WRITEQ TD QUEUE('PRTQ')
+               FROM(WS-CONFIRM-PRODUCT-LINE)
+               LENGTH(WS-PRINT-LENGTH)
+           END-EXEC.
+
+           MOVE PRO4AI TO CL-PROD-A.
+           MOVE PRO4BI TO CL-PROD-B.
+           MOVE QT4I TO CL-PROD-QTY.
+           MOVE PR4I TO CL-PROD-PRICE.
+           EXEC CICS WRITEQ TD QUEUE('PRTQ')
+               FROM(WS-CONFIRM-PRODUCT-LINE)
+               LENGTH(WS-PRINT-LENGTH)
+           END-EXEC.
+
+           MOVE PRO5AI TO CL-PROD-A.
+           MOVE PRO5BI TO CL-PROD-B.
+           MOVE QT5I TO CL-PROD-QTY.
+           MOVE PR5I TO CL-PROD-PRICE.
+           EXEC CICS WRITEQ TD QUEUE('PRTQ')
+               FROM(WS-CONFIRM-PRODUCT-LINE)
+               LENGTH(WS-PRINT-LENGTH)
+           END-EXEC.
+
+           MOVE TOTO TO CL-TOTAL.
+           EXEC CICS WRITEQ TD QUEUE('PRTQ')
+               FROM(WS-CONFIRM-LINE-TOTAL)
+               LENGTH(WS-PRINT-LENGTH)
+           END-EXEC.
+
+       960-EXIT.
+
+
+       970-FUNCTION-1.
+      * FUNCTION 1 COMMANDS - MAIN MENU
+      *=================================================================
+
+           EXEC CICS XCTL
+               PROGRAM('gsprgm')
+               COMMAREA(WS-TRANSFER-FIELD)
+               LENGTH(WS-TRANSFER-LENGTH)
+           END-EXEC.
+
+       970-EXIT.
+
+
+       975-FUNCTION-2.
+      * FUNCTION 2 COMMANDS - PRINT ORDER CONFIRMATION
+      *=================================================================
+
+           IF INVNUML IS LESS THAN 7
+               MOVE "*  LOOK UP AN INVOICE BEFORE PRINTING *" TO MSGO
+               MOVE DFHPROTI TO MSGA
+               PERFORM 900-SEND-MAP
+           ELSE
+               PERFORM 960-PRINT-CONFIRMATION
+               MOVE "*  CONFIRMATION SENT TO PRINTER       *" TO MSGO
+               MOVE DFHPROTI TO MSGA
+               PERFORM 900-SEND-MAP
+           END-IF.
+
+       975-EXIT.
+
+
+       980-FUNCTION-4.
+      * FUNCTION 4 COMMANDS - EXIT SYSTEM
+      *=================================================================
+
+           MOVE LOW-VALUES TO MAP2O.
+           EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       980-EXIT.
+
+
+       990-CLEAR-SCREEN.
+      * CLEAR THE SCREEN INFORMATION
+      *=================================================================
+
+           MOVE LOW-VALUES TO MAP2O.
+           PERFORM 930-PROTECT-TITLE.
+           EXEC CICS
+              SEND MAP('MAP2') MAPSET('GSMAP2')ERASE
+           END-EXEC.
+           EXEC CICS RETURN TRANSID('GS02') END-EXEC.
+
+       990-EXIT.
+
+
+       999-EXIT-APPLICATION.
+      * EXIT PROGRAM PARAGRAPH
+      *=================================================================
+
+            MOVE LOW-VALUES TO MAP2O.
+            MOVE 'GOODBYE' TO MSGO.
+
+           GOBACK.
+
+       999-EXIT.
+
+
+       END PROGRAM gsprgi.
