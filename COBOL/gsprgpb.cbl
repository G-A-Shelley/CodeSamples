@@ -0,0 +1,96 @@
+       $SET DB2 (DB=INFOSYS,UDB-VERSION=V8)
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID. GSPRGPB.
+       AUTHOR. GAVIN SHELLEY.
+
+
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+
+       DATA DIVISION.
+      *=================================================================
+       WORKING-STORAGE SECTION.
+       01 WS-SQL-CODE PIC -9(8).
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+           01  SQL-PRODUCT-CODE                        PIC X(8).
+           01  SQL-PRODUCT-DESC                        PIC X(17).
+
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+
+       LINKAGE SECTION.
+      *=================================================================
+       01  GSPRGPB-LINKAGE.
+           05  GP-PRODUCT-CODE              PIC X(8).
+           05  GP-PRODUCT-DESC              PIC X(17).
+           05  GP-FOUND-SW                  PIC X(1).
+               88  GP-FOUND                       VALUE 'Y'.
+               88  GP-NOT-FOUND                   VALUE 'N'.
+
+
+       PROCEDURE DIVISION USING GSPRGPB-LINKAGE.
+      *=================================================================
+      * CALLABLE PART-NUMBER VALIDATION - LOOKS UP ONE PRODUCT CODE ON
+      * BILLM.PART_CODES AND HANDS BACK ITS DESCRIPTION.  FACTORED OUT
+      * OF GSPRGPC SO ANY PLAIN BATCH PROGRAM CAN CALL IT DIRECTLY
+      * WITHOUT GOING THROUGH THE CICS-API LINK GSPRGPC REQUIRES.
+      *=================================================================
+
+
+       000-MAIN-LOGIC.
+      * START OF PROGRAM CODE
+      *=================================================================
+
+           EXEC SQL WHENEVER NOT FOUND GO TO 200-NOT-FOUND END-EXEC.
+           EXEC SQL WHENEVER SQLERROR  GO TO 400-ERROR-SQL  END-EXEC.
+           EXEC SQL WHENEVER SQLWARNING CONTINUE END-EXEC.
+
+           MOVE GP-PRODUCT-CODE TO SQL-PRODUCT-CODE.
+
+           EXEC SQL SELECT PART_DESC INTO :SQL-PRODUCT-DESC
+               FROM BILLM.PART_CODES
+               WHERE PART_CODE = :SQL-PRODUCT-CODE
+           END-EXEC.
+
+           SET GP-FOUND TO TRUE.
+           MOVE SQL-PRODUCT-DESC TO GP-PRODUCT-DESC.
+           GOBACK.
+
+       000-EXIT.
+
+
+       200-NOT-FOUND.
+      * THE PRODUCT CODE DOES NOT RESOLVE ON PART_CODES
+      *=================================================================
+
+           SET GP-NOT-FOUND TO TRUE.
+           MOVE SPACES TO GP-PRODUCT-DESC.
+           GOBACK.
+
+       200-EXIT.
+
+
+       400-ERROR-SQL.
+      * SQL ERROR LOGIC
+      *=================================================================
+
+           MOVE SQLCODE TO WS-SQL-CODE.
+           DISPLAY 'GSPRGPB SQL ERROR: ' WS-SQL-CODE
+               ' ON PRODUCT CODE ' SQL-PRODUCT-CODE.
+           SET GP-NOT-FOUND TO TRUE.
+           MOVE SPACES TO GP-PRODUCT-DESC.
+           GOBACK.
+
+       400-EXIT.
+
+
+       END PROGRAM GSPRGPB.
