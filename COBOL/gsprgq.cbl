@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID. gsprgq.
+       AUTHOR. GAVIN SHELLEY.
+
+
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDFILE-FILE ASSIGN TO ORDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORDFILE-KEY
+               FILE STATUS IS WS-ORDFILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO SYSPRINT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+      *=================================================================
+       FILE SECTION.
+       FD  ORDFILE-FILE.
+       01  ORDFILE-RECORD.
+           05  ORDFILE-KEY.
+               10  ORDFILE-PREFIX          PIC XXX.
+               10  ORDFILE-INVOICE-NO      PIC X(7).
+           05  ORDFILE-NAME                PIC X(20).
+           05  ORDFILE-PRODUCTS.
+               10  ORDFILE-PRODUCT1.
+                   15  ORDFILE-P1A         PIC X(4).
+                   15  ORDFILE-P1B         PIC X(4).
+                   15  ORDFILE-P1-QTY      PIC 9(3).
+                   15  ORDFILE-P1-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT2.
+                   15 ORDFILE-P2A          PIC X(4).
+                   15 ORDFILE-P2B          PIC X(4).
+                   15  ORDFILE-P2-QTY      PIC 9(3).
+                   15  ORDFILE-P2-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT3.
+                   15 ORDFILE-P3A          PIC X(4).
+                   15 ORDFILE-P3B          PIC X(4).
+                   15  ORDFILE-P3-QTY      PIC 9(3).
+                   15  ORDFILE-P3-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT4.
+                   15 ORDFILE-P4A          PIC X(4).
+                   15 ORDFILE-P4B          PIC X(4).
+                   15  ORDFILE-P4-QTY      PIC 9(3).
+                   15  ORDFILE-P4-PRICE    PIC 9(5)V99.
+               10  ORDFILE-PRODUCT5.
+                   15 ORDFILE-P5A          PIC X(4).
+                   15 ORDFILE-P5B          PIC X(4).
+                   15  ORDFILE-P5-QTY      PIC 9(3).
+                   15  ORDFILE-P5-PRICE    PIC 9(5)V99.
+           05  ORDFILE-INVOICE-TOTAL       PIC 9(7)V99.
+           05  ORDFILE-ADDR-LINE1          PIC X(20).
+           05  ORDFILE-ADDR-LINE2          PIC X(20).
+           05  ORDFILE-ADDR-LINE3          PIC X(20).
+           05  ORDFILE-POSTAL.
+               10  ORDFILE-POSTAL-1        PIC XXX.
+               10  ORDFILE-POSTAL-2        PIC XXX.
+           05  ORDFILE-PHONE.
+               10  ORDFILE-AREA-CODE       PIC XXX.
+               10  ORDFILE-EXCHANGE        PIC XXX.
+               10  ORDFILE-PHONE-NUM       PIC XXXX.
+           05  ORDFILE-AUDIT.
+               10  ORDFILE-OPERATOR-ID     PIC X(3).
+               10  ORDFILE-TERMINAL-ID     PIC X(4).
+               10  ORDFILE-LAST-CHG-DATE   PIC 9(7).
+               10  ORDFILE-LAST-CHG-TIME   PIC 9(7).
+           05  ORDFILE-ORDER-DATE          PIC 9(7).
+           05  ORDFILE-STATUS              PIC X(1).
+               88  ORDFILE-STATUS-OPEN            VALUE 'O'.
+               88  ORDFILE-STATUS-SHIPPED         VALUE 'S'.
+               88  ORDFILE-STATUS-CANCELLED       VALUE 'C'.
+           05  ORDFILE-DETAIL-COUNT        PIC 9(3).
+           05  ORDFILE-DETAIL-TOTAL        PIC 9(7)V99.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                     PIC X(80).
+
+
+       WORKING-STORAGE SECTION.
+      *=================================================================
+       01  WS-ORDFILE-STATUS                PIC XX.
+           88  ORDFILE-OK                              VALUE '00'.
+           88  ORDFILE-EOF                             VALUE '10'.
+
+       01  WS-REGION-MAX                    PIC 9(3) VALUE 100.
+       01  WS-REGION-COUNT                  PIC 9(3) VALUE ZERO.
+
+       01  WS-REGION-TABLE.
+           05  WS-REGION-ENTRY OCCURS 100 TIMES
+                   INDEXED BY WS-REGION-IDX.
+               10  WS-REGION-POSTAL-1       PIC XXX.
+               10  WS-REGION-INVOICE-COUNT  PIC 9(5).
+               10  WS-REGION-INVOICE-TOTAL  PIC 9(9)V99.
+
+       01  WS-REGION-SUB                    PIC 9(3) VALUE ZERO.
+       01  WS-REGION-SUB2                   PIC 9(3) VALUE ZERO.
+       01  WS-REGION-NEXT                   PIC 9(3) VALUE ZERO.
+       01  WS-FOUND-SW                      PIC X(03) VALUE 'NO'.
+
+       01  WS-SWAP-POSTAL-1                 PIC XXX.
+       01  WS-SWAP-COUNT                    PIC 9(5).
+       01  WS-SWAP-TOTAL                    PIC 9(9)V99.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                       PIC X(26)
+               VALUE 'SALES BY REGION REPORT'.
+
+       01  WS-DETAIL-LINE.
+           05  DL-REGION                    PIC XXX.
+           05  FILLER                       PIC X(3) VALUE SPACES.
+           05  DL-INVOICE-COUNT             PIC ZZZZ9.
+           05  FILLER                       PIC X(3) VALUE SPACES.
+           05  DL-INVOICE-TOTAL             PIC Z,ZZZ,ZZ9.99.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                       PIC X(20)
+               VALUE 'REGIONS REPORTED: '.
+           05  TL-COUNT                     PIC ZZZZ9.
+
+
+       PROCEDURE DIVISION.
+      *=================================================================
+      *=================================================================
+
+
+       000-MAIN-LOGIC.
+      * START OF PROGRAM CODE
+      *=================================================================
+      * GROUPS NON-CANCELLED INVOICES BY THE FIRST THREE CHARACTERS OF
+      * THE CUSTOMER'S POSTAL CODE AND REPORTS INVOICE COUNT AND DOLLAR
+      * VOLUME BY REGION, IN ASCENDING POSTAL PREFIX ORDER.
+
+           OPEN INPUT ORDFILE-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           WRITE REPORT-LINE FROM WS-HEADING-LINE.
+
+           PERFORM 100-READ-ORDFILE.
+           PERFORM UNTIL ORDFILE-EOF
+               IF NOT ORDFILE-STATUS-CANCELLED
+                   PERFORM 200-ACCUMULATE-REGION
+               END-IF
+               PERFORM 100-READ-ORDFILE
+           END-PERFORM.
+
+           PERFORM 500-SORT-REGION-TABLE.
+           PERFORM 600-PRINT-REGION-TABLE.
+
+           MOVE WS-REGION-COUNT TO TL-COUNT.
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE.
+
+           CLOSE ORDFILE-FILE.
+           CLOSE REPORT-FILE.
+
+           STOP RUN.
+
+       000-EXIT.
+
+
+       100-READ-ORDFILE.
+      * READ THE NEXT ORDFILE RECORD SEQUENTIALLY
+      *=================================================================
+
+           READ ORDFILE-FILE NEXT RECORD
+               AT END
+                   SET ORDFILE-EOF TO TRUE
+           END-READ.
+
+       100-EXIT.
+
+
+       200-ACCUMULATE-REGION.
+      * ADD THE CURRENT INVOICE INTO ITS POSTAL PREFIX REGION TOTALS,
+      * CREATING A NEW REGION ENTRY IF THE PREFIX HAS NOT BEEN SEEN
+      *=================================================================
+
+           MOVE 'NO' TO WS-FOUND-SW.
+           PERFORM VARYING WS-REGION-SUB FROM 1 BY 1
+                   UNTIL WS-REGION-SUB > WS-REGION-COUNT
+               IF WS-REGION-POSTAL-1(WS-REGION-SUB) EQUAL
+                   ORDFILE-POSTAL-1
+                   ADD 1 TO WS-REGION-INVOICE-COUNT(WS-REGION-SUB)
+                   ADD ORDFILE-INVOICE-TOTAL
+                       TO WS-REGION-INVOICE-TOTAL(WS-REGION-SUB)
+                   MOVE 'YES' TO WS-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-SW EQUAL 'NO'
+               AND WS-REGION-COUNT IS LESS THAN WS-REGION-MAX
+                   ADD 1 TO WS-REGION-COUNT
+                   MOVE ORDFILE-POSTAL-1
+                       TO WS-REGION-POSTAL-1(WS-REGION-COUNT)
+                   MOVE 1 TO WS-REGION-INVOICE-COUNT(WS-REGION-COUNT)
+                   MOVE ORDFILE-INVOICE-TOTAL
+                       TO WS-REGION-INVOICE-TOTAL(WS-REGION-COUNT)
+           END-IF.
+
+       200-EXIT.
+
+
+       500-SORT-REGION-TABLE.
+      * BUBBLE SORT THE REGION TABLE INTO ASCENDING POSTAL PREFIX ORDER
+      *=================================================================
+
+           PERFORM VARYING WS-REGION-SUB FROM 1 BY 1
+                   UNTIL WS-REGION-SUB > WS-REGION-COUNT
+               PERFORM VARYING WS-REGION-SUB2 FROM 1 BY 1
+                   UNTIL WS-REGION-SUB2 >
+                       WS-REGION-COUNT - WS-REGION-SUB
+                   ADD 1 TO WS-REGION-SUB2 GIVING WS-REGION-NEXT
+                   IF WS-REGION-POSTAL-1(WS-REGION-SUB2) IS GREATER
+                       THAN WS-REGION-POSTAL-1(WS-REGION-NEXT)
+                       MOVE WS-REGION-POSTAL-1(WS-REGION-SUB2)
+                           TO WS-SWAP-POSTAL-1
+                       MOVE WS-REGION-INVOICE-COUNT(WS-REGION-SUB2)
+                           TO WS-SWAP-COUNT
+                       MOVE WS-REGION-INVOICE-TOTAL(WS-REGION-SUB2)
+                           TO WS-SWAP-TOTAL
+                       MOVE WS-REGION-POSTAL-1(WS-REGION-NEXT)
+                           TO WS-REGION-POSTAL-1(WS-REGION-SUB2)
+                       MOVE WS-REGION-INVOICE-COUNT(WS-REGION-NEXT)
+                           TO WS-REGION-INVOICE-COUNT(WS-REGION-SUB2)
+                       MOVE WS-REGION-INVOICE-TOTAL(WS-REGION-NEXT)
+                           TO WS-REGION-INVOICE-TOTAL(WS-REGION-SUB2)
+                       MOVE WS-SWAP-POSTAL-1
+                           TO WS-REGION-POSTAL-1(WS-REGION-NEXT)
+                       MOVE WS-SWAP-COUNT
+                           TO WS-REGION-INVOICE-COUNT(WS-REGION-NEXT)
+                       MOVE WS-SWAP-TOTAL
+                           TO WS-REGION-INVOICE-TOTAL(WS-REGION-NEXT)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       500-EXIT.
+
+
+       600-PRINT-REGION-TABLE.
+      * PRINT ONE DETAIL LINE PER REGION
+      *=================================================================
+
+           PERFORM VARYING WS-REGION-SUB FROM 1 BY 1
+                   UNTIL WS-REGION-SUB > WS-REGION-COUNT
+               MOVE WS-REGION-POSTAL-1(WS-REGION-SUB) TO DL-REGION
+               MOVE WS-REGION-INVOICE-COUNT(WS-REGION-SUB)
+                   TO DL-INVOICE-COUNT
+               MOVE WS-REGION-INVOICE-TOTAL(WS-REGION-SUB)
+                   TO DL-INVOICE-TOTAL
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM.
+
+       600-EXIT.
+
+
+       END PROGRAM gsprgq.
